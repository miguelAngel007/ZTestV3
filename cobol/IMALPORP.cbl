@@ -0,0 +1,197 @@
+*     * GN6004 * 08/09/26 JCTE ORPHANED SSN/TAX-ID ALPHA ENTRY REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMALPORP.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMALPORP SWEEPS THE FIAS ALPHA/XREF FILE FOR THE SOCIAL     *
+000900*    SECURITY/TAX-ID CROSS-REFERENCE ENTRIES THAT 'IMALPHA'S     *
+001000*    G1500-IM-SSN-ADD PARAGRAPH BUILDS (NAME/ADDRESS LINE TYPE   *
+001100*    "1" ACCOUNTS WITH BCR-ALPHA-FLAG '2') AND CONFIRMS EACH ONE *
+001200*    STILL MATCHES THE ACCOUNT'S CURRENT TAX CODE/TAX NUMBER.    *
+001300*                                                                *
+001400*    AN SSN ALPHA ENTRY IS RECOGNIZED BY ITS BLANK ADDRESS       *
+001500*    FIELD - 'IMALPHA' NEVER MOVES AN ADDRESS INTO ONE OF THESE  *
+001600*    ENTRIES, ONLY A REAL NAME/ADDRESS ENTRY CAN CARRY ONE.      *
+001700*    FOR EACH SSN ENTRY FOUND THE ACCOUNT MASTER IS READ BACK    *
+001800*    THROUGH 'IMACTM' (KEYED-DIRECT, VSAM ENVIRONMENT) AND THE   *
+001900*    ENTRY IS FLAGGED ORPHANED WHEN -                            *
+002000*        - THE ACCOUNT NO LONGER EXISTS ON THE MASTER, OR        *
+002100*        - THE ACCOUNT'S TAX CODE IS NO LONGER A VALID           *
+002200*          INTERBANK TAX CODE ('1' THRU '8'), OR                 *
+002300*        - RECOMPUTING THE ALPHA KEY FROM THE ACCOUNT'S CURRENT  *
+002400*          TAX NUMBER (VIA 'SIKEYGNR') NO LONGER MATCHES THE     *
+002500*          KEY1 STORED ON THE ALPHA ENTRY, MEANING THE TAX       *
+002600*          NUMBER CHANGED AND THE OLD ENTRY WAS LEFT BEHIND.     *
+002700*----------------------------------------------------------------*
+002800*               ** HISTORY OF REVISIONS **                      *
+002900* DESCRIPTION                                           CHNGID  *
+003000* ____________________________________________________ _______ *
+003100* 08/09/26 JCTE NEW PROGRAM - ORPHANED SSN ALPHA ENTRIES GN6004 *
+003200*----------------------------------------------------------------*
+003300 ENVIRONMENT    DIVISION.
+003400 INPUT-OUTPUT   SECTION.
+003500 FILE-CONTROL.
+003600     SELECT ORPHAN-SSN-RPT ASSIGN TO "IMALPORR"
+003700         ORGANIZATION IS SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  ORPHAN-SSN-RPT
+004100     RECORD CONTAINS 133 CHARACTERS.
+004200 01  ORPHAN-SSN-RPT-LINE             PIC X(133).
+004300 WORKING-STORAGE SECTION.
+004400 77  WS-PROGRAM-ID                   PIC X(8)  VALUE 'IMALPORP'.
+004500     EJECT
+004600 01  WS-ALPHA-READ-AREA.
+004700     05  WS-ALPHA-READ-KEY.
+004800         10  WS-ALPHA-READ-CNTL.
+004900             15  WS-ALPHA-READ-BANK  PIC XX.
+005000             15  WS-ALPHA-READ-KEY1  PIC X(16).
+005100         10  WS-ALPHA-READ-KEY2      PIC S9(03)  COMP-3.
+005200         10  FILLER                  PIC X(03).
+005300     05  WS-ALPHA-READ-NAME          PIC X(20).
+005400     05  WS-ALPHA-READ-ADDRESS       PIC X(20).
+005500     05  WS-ALPHA-READ-ACCOUNT       PIC X(32).
+005600     EJECT
+005700 01  WS-TAX-CODE-TST                 PIC X.
+005800     88  VALID-IB-TAX-CODE           VALUES '1' THRU '8'.
+005900 01  WS-KEYGNR-LINE-LNG              PIC S9(4)   COMP VALUE +0040.
+006000 01  WS-KEYGNR-NAME                  PIC X(40)   VALUE SPACES.
+006100 01  WS-KEYGNR-KEY1                  PIC X(16)   VALUE SPACES.
+006200     EJECT
+006300 01  WS-SWITCHES.
+006400     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+006500         88  WS-88-END-OF-FILE       VALUE 'Y'.
+006600 01  WS-ORPHAN-REASON                PIC X(30)   VALUE SPACES.
+006700 01  WS-TOTAL-ORPHANS                PIC 9(7)    COMP VALUE 0.
+006800     EJECT
+006900 01  WS-REPORT-TITLE.
+007000     03  FILLER                      PIC X(40)   VALUE
+007100         'IMALPORP - ORPHANED SSN/TAX-ID ALPHA EN'.
+007200     03  FILLER                      PIC X(15)   VALUE 'TRIES'.
+007300 01  WS-DETAIL-LINE.
+007400     03  FILLER                      PIC X(4)    VALUE SPACES.
+007500     03  DTL-ACCOUNT                 PIC X(22).
+007600     03  FILLER                      PIC X(2)    VALUE SPACES.
+007700     03  DTL-KEY1                    PIC X(16).
+007800     03  FILLER                      PIC X(2)    VALUE SPACES.
+007900     03  DTL-REASON                  PIC X(30).
+008000     03  FILLER                      PIC X(57)   VALUE SPACES.
+008100 01  WS-GRAND-TOTAL-LINE.
+008200     03  FILLER                      PIC X(4)    VALUE SPACES.
+008300     03  FILLER                      PIC X(30)   VALUE
+008400         'TOTAL ORPHANED SSN ENTRIES   '.
+008500     03  GTOT-COUNT                  PIC ZZZ,ZZ9.
+008600     03  FILLER                      PIC X(92)   VALUE SPACES.
+008700 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+008800     EJECT
+008900 LINKAGE SECTION.
+009000     COPY SIWSCNTL.
+009100     EJECT
+009200     COPY IMAWKMST.
+009300     EJECT
+009400     COPY IMWSENVO.
+009500     EJECT
+009600 PROCEDURE DIVISION.
+009700*----------------------------------------------------------------*
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010000     PERFORM 2000-BROWSE-ALPHA THRU 2000-EXIT
+010100         UNTIL WS-88-END-OF-FILE.
+010200     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+010300     GOBACK.
+010400     EJECT
+010500 1000-INITIALIZE.
+010600     OPEN OUTPUT ORPHAN-SSN-RPT.
+010700     WRITE ORPHAN-SSN-RPT-LINE FROM WS-BLANK-LINE.
+010800     MOVE SPACES TO ORPHAN-SSN-RPT-LINE.
+010900     MOVE WS-REPORT-TITLE TO ORPHAN-SSN-RPT-LINE.
+011000     WRITE ORPHAN-SSN-RPT-LINE.
+011100     WRITE ORPHAN-SSN-RPT-LINE FROM WS-BLANK-LINE.
+011200     MOVE 'P' TO I-O-CONTROL-OPERATOR.
+011300     MOVE 'I' TO I-O-CONTROL-ACCESS.
+011400     MOVE -1  TO I-O-SEND-CODE.
+011500     CALL 'SIALPMV' USING I-O-CONTROL-AREA
+011600                          WS-ALPHA-READ-AREA.
+011700 1000-EXIT. EXIT.
+011800     EJECT
+011900*----------------------------------------------------------------*
+012000*    2000-BROWSE-ALPHA - READ ONE ALPHA ENTRY AND, IF IT LOOKS   *
+012100*    LIKE AN SSN CROSS-REFERENCE ENTRY, VALIDATE IT.             *
+012200*----------------------------------------------------------------*
+012300 2000-BROWSE-ALPHA.
+012400     MOVE 'R' TO I-O-CONTROL-OPERATOR.
+012500     MOVE -1  TO I-O-SEND-CODE.
+012600     CALL 'SIALPMV' USING I-O-CONTROL-AREA
+012700                          WS-ALPHA-READ-AREA.
+012800     IF  I-O-88-END-OF-FILE
+012900         MOVE 'Y' TO WS-END-OF-FILE-SW
+013000     ELSE
+013100         IF  WS-ALPHA-READ-ADDRESS EQUAL SPACES
+013200         AND WS-ALPHA-READ-ACCOUNT NOT EQUAL SPACES
+013300             PERFORM 2100-VALIDATE-SSN-ENTRY THRU 2100-EXIT.
+013400 2000-EXIT. EXIT.
+013500     EJECT
+013600*----------------------------------------------------------------*
+013700*    2100-VALIDATE-SSN-ENTRY - RE-READ THE MASTER AND CONFIRM    *
+013800*    THE ENTRY IS STILL BACKED BY A VALID TAX-CODE/TAX-NUMBER.   *
+013900*----------------------------------------------------------------*
+014000 2100-VALIDATE-SSN-ENTRY.
+014100     MOVE SPACES TO WMS-CONTROL-KEY.
+014200     MOVE WS-ALPHA-READ-ACCOUNT (1:22) TO WMS-CONTROL-KEY.
+014300     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+014400     MOVE '1'     TO SI-ENVIRONMENT-VSAM.
+014500     MOVE 'K'     TO I-O-CONTROL-OPERATOR.
+014600     MOVE 'I'     TO I-O-CONTROL-ACCESS.
+014700     MOVE -1      TO I-O-SEND-CODE.
+014800     CALL 'IMACTM' USING I-O-CONTROL-AREA
+014900                         MASTER-AREA
+015000                         SI-ENVIRONMENT-AREA.
+015100     IF  I-O-88-NOT-FOUND
+015200         MOVE 'ACCOUNT NOT ON MASTER FILE'    TO WS-ORPHAN-REASON
+015300         PERFORM 2200-WRITE-ORPHAN THRU 2200-EXIT
+015400     ELSE
+015500         MOVE WMS-TAX-CODE TO WS-TAX-CODE-TST
+015600         IF  NOT VALID-IB-TAX-CODE
+015700             MOVE 'TAX CODE NO LONGER VALID'  TO WS-ORPHAN-REASON
+015800             PERFORM 2200-WRITE-ORPHAN THRU 2200-EXIT
+015900         ELSE
+016000             MOVE SPACES TO WS-KEYGNR-NAME
+016100             MOVE WMS-TAX-NO TO WS-KEYGNR-NAME (1:9)
+016200             CALL 'SIKEYGNR' USING WS-KEYGNR-LINE-LNG
+016300                                   WS-KEYGNR-NAME
+016400                                   WS-KEYGNR-KEY1
+016500             IF  WS-KEYGNR-KEY1 NOT EQUAL WS-ALPHA-READ-KEY1
+016600                 MOVE 'TAX NUMBER CHANGED ON MASTER'
+016700                                         TO WS-ORPHAN-REASON
+016800                 PERFORM 2200-WRITE-ORPHAN THRU 2200-EXIT.
+016900 2100-EXIT. EXIT.
+017000     EJECT
+017100*----------------------------------------------------------------*
+017200*    2200-WRITE-ORPHAN - PRINT ONE ORPHANED SSN ENTRY LINE.      *
+017300*----------------------------------------------------------------*
+017400 2200-WRITE-ORPHAN.
+017500     ADD 1 TO WS-TOTAL-ORPHANS.
+017600     MOVE WS-ALPHA-READ-ACCOUNT (1:22) TO DTL-ACCOUNT.
+017700     MOVE WS-ALPHA-READ-KEY1           TO DTL-KEY1.
+017800     MOVE WS-ORPHAN-REASON             TO DTL-REASON.
+017900     MOVE SPACES TO ORPHAN-SSN-RPT-LINE.
+018000     MOVE WS-DETAIL-LINE TO ORPHAN-SSN-RPT-LINE.
+018100     WRITE ORPHAN-SSN-RPT-LINE.
+018200 2200-EXIT. EXIT.
+018300     EJECT
+018400*----------------------------------------------------------------*
+018500*    3000-TERMINATE - CLOSE THE ALPHA BROWSE AND PRINT TOTALS.   *
+018600*----------------------------------------------------------------*
+018700 3000-TERMINATE.
+018800     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+018900     MOVE -1  TO I-O-SEND-CODE.
+019000     CALL 'SIALPMV' USING I-O-CONTROL-AREA
+019100                          WS-ALPHA-READ-AREA.
+019200     WRITE ORPHAN-SSN-RPT-LINE FROM WS-BLANK-LINE.
+019300     MOVE WS-TOTAL-ORPHANS TO GTOT-COUNT.
+019400     WRITE ORPHAN-SSN-RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+019500     CLOSE ORPHAN-SSN-RPT.
+019600 3000-EXIT. EXIT.
