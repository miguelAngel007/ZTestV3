@@ -0,0 +1,286 @@
+*     * GN6051 * 08/09/26 JCTE RE-SCOPED TO A SINGLE-ACCOUNT, READ-ONLY
+*     * GN6042 * 08/09/26 JCTE NEW PROGRAM - ON-DEMAND FMV RECALCULATION
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMFMVRCL.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMFMVRCL READS A SMALL FILE OF ON-DEMAND FAIR MARKET VALUE  *
+000900*    REQUESTS (IMWSFMRQ) AND, FOR EACH ONE, DOES A KEYED-DIRECT  *
+001000*    READ OF THE ACCOUNT MASTER FOR THAT ONE ACCOUNT AND         *
+001100*    RECALCULATES ITS FAIR MARKET VALUE (COPYBOOK IMPD31FM),     *
+001200*    INTRA-YEAR, RATHER THAN WAITING FOR THE YEAR-END BATCH      *
+001300*    CYCLE TO DO SO.  THE MASTER IS OPENED FOR INPUT ONLY - THE  *
+001400*    RECALCULATED VALUE IS A SNAPSHOT FOR THE CONFIRMATION       *
+001500*    REPORT AND IS NEVER REWRITTEN BACK TO THE MASTER, SO THE    *
+001600*    AUTHORITATIVE YEAR-END FIELDS (INCLUDING                    *
+001700*    WMS-PLN-TRLR-YR-END-ACCR-CUR, USED BY THE REGULATORY/1099   *
+001800*    CYCLE) ARE NEVER DISTURBED BY THIS AD HOC TOOL.             *
+001900*----------------------------------------------------------------*
+002000*               ** HISTORY OF REVISIONS **                      *
+002100* DESCRIPTION                                           CHNGID  *
+002200* ____________________________________________________ _______ *
+002300* 08/09/26 JCTE NEW PROGRAM - ON-DEMAND FAIR MARKET        GN6042 *
+002400*                VALUE RECALCULATION                             *
+002500* 08/09/26 JCTE RE-SCOPED FROM A FULL PLAN-ACCOUNT           GN6051*
+002600*                MASTER REWRITE TO A READ-ONLY, ONE-REQUEST-      *
+002700*                PER-ACCOUNT LOOKUP - THIS TOOL REPORTS A FMV     *
+002800*                SNAPSHOT, IT DOES NOT UPDATE THE MASTER.         *
+002850* 08/09/26 JCTE RELABELED THE REQUEST-DATE COLUMN TO "REQ   GN6069*
+002860*                DATE" - THE CALCULATION ALWAYS PRICES OFF THE     *
+002870*                CURRENT MASTER, SO "AS-OF" WRONGLY IMPLIED A      *
+002880*                HISTORICAL, POINT-IN-TIME VALUE THIS AD HOC       *
+002890*                TOOL CANNOT PRODUCE FROM TODAY'S MASTER ALONE.    *
+002900*----------------------------------------------------------------*
+003000 ENVIRONMENT    DIVISION.
+003100 INPUT-OUTPUT   SECTION.
+003200 FILE-CONTROL.
+003300     SELECT FMV-REQUEST-FILE ASSIGN TO "IMWSFMRQ"                 GN6051
+003400         ORGANIZATION IS SEQUENTIAL.                              GN6051
+003500     SELECT FMV-RECALC-RPT ASSIGN TO "IMFMVCRP"
+003600         ORGANIZATION IS SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  FMV-REQUEST-FILE.                                            GN6051
+004000     COPY IMWSFMRQ.                                               GN6051
+004100 FD  FMV-RECALC-RPT
+004200     RECORD CONTAINS 133 CHARACTERS.
+004300 01  FMV-RECALC-RPT-LINE             PIC X(133).
+004400 WORKING-STORAGE SECTION.
+004500 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMFMVRCL'.
+004600 01  WS-SWITCHES.
+004700     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004800         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004900     EJECT
+005000     COPY SIWSCNTL.
+005100     EJECT
+005200     COPY IMAWKMST.
+005300     EJECT
+005400     COPY IMWSENVO.
+005500     EJECT
+005600*----------------------------------------------------------------*
+005700*    HOLD-INTEREST IS THE SCRATCH FIELD USED INTERNALLY BY THE   *
+005800*    CARRIED-IN IMPD31FM LOGIC.  HOLD-PRIOR-FMV SAVES THE        *
+005900*    CURRENT-YEAR VALUE BEFORE IT IS RECOMPUTED SO THE REPORT    *
+006000*    CAN SHOW BOTH THE OLD AND NEW AMOUNTS.                      *
+006100*----------------------------------------------------------------*
+006200 01  HOLD-INTEREST                   PIC S9(11)V9(6) COMP-3.
+006300 01  HOLD-PRIOR-FMV                  PIC S9(13)V99   COMP-3.
+006400     EJECT
+006500 01  WS-TOTALS.
+006600     03  WS-TOT-REQUESTED            PIC 9(7)    COMP VALUE 0.     GN6051
+006700     03  WS-TOT-CALCULATED           PIC 9(7)    COMP VALUE 0.     GN6051
+006800     03  WS-TOT-NOT-FOUND            PIC 9(7)    COMP VALUE 0.     GN6051
+006900     03  WS-TOT-NOT-PLAN             PIC 9(7)    COMP VALUE 0.     GN6051
+007000     EJECT
+007100 01  WS-REPORT-TITLE.
+007200     03  FILLER                      PIC X(40)   VALUE
+007300         'IMFMVRCL - ON-DEMAND FAIR MARKET VALUE '.
+007400     03  FILLER              PIC X(15)   VALUE 'RECALCULATION'.
+007500 01  WS-COLUMN-HEADING.
+007600     03  FILLER              PIC X(3)    VALUE SPACES.
+007700     03  FILLER              PIC X(22)   VALUE 'ACCOUNT'.
+007800     03  FILLER              PIC X(10)   VALUE 'REQ DATE'.         GN6069
+007900     03  FILLER              PIC X(12)   VALUE 'PLAN ID'.
+008000     03  FILLER              PIC X(4)    VALUE SPACES.
+008100     03  FILLER              PIC X(15)   VALUE 'PRIOR FMV'.
+008200     03  FILLER              PIC X(1)    VALUE SPACES.
+008300     03  FILLER              PIC X(15)   VALUE 'YR-END ACCRUAL'.
+008400     03  FILLER              PIC X(1)    VALUE SPACES.
+008500     03  FILLER              PIC X(15)   VALUE 'NEW FMV'.
+008600     03  FILLER              PIC X(9)    VALUE 'STATUS'.           GN6051
+008700 01  WS-DETAIL-LINE.
+008800     03  FILLER                      PIC X(3)    VALUE SPACES.
+008900     03  DTL-ACCOUNT                 PIC X(22).
+009000     03  FILLER                      PIC X(1)    VALUE SPACES.     GN6051
+009100     03  DTL-REQUESTED-DATE          PIC X(08).                       GN6069
+009200     03  FILLER                      PIC X(1)    VALUE SPACES.     GN6051
+009300     03  DTL-PLAN-ID                 PIC X(12).
+009400     03  FILLER                      PIC X(2)    VALUE SPACES.
+009500     03  DTL-PRIOR-FMV               PIC -Z,ZZZ,ZZZ,ZZ9.99.
+009600     03  FILLER                      PIC X(1)    VALUE SPACES.
+009700     03  DTL-ACCR-INT                PIC -Z,ZZZ,ZZZ,ZZ9.99.
+009800     03  FILLER                      PIC X(1)    VALUE SPACES.
+009900     03  DTL-NEW-FMV                 PIC -Z,ZZZ,ZZZ,ZZ9.99.
+010000     03  FILLER                      PIC X(1)    VALUE SPACES.     GN6051
+010100     03  DTL-STATUS                  PIC X(16).                   GN6051
+010200 01  WS-SUMMARY-LINE.
+010300     03  FILLER                      PIC X(4)    VALUE SPACES.
+010400     03  SUM-LIT                     PIC X(30).
+010500     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+010600     03  FILLER                      PIC X(93)   VALUE SPACES.
+010700 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+010800     EJECT
+010900 PROCEDURE DIVISION.
+011000*----------------------------------------------------------------*
+011100 0000-MAINLINE.
+011200     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+011300     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+011400         UNTIL WS-88-END-OF-FILE.
+011500     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+011600     GOBACK.
+011700     EJECT
+011800*----------------------------------------------------------------*
+011900*    1000-INITIALIZE - OPEN THE REQUEST FILE AND REPORT AND      *
+012000*    PRIME THE FIRST REQUEST.  THE ACCOUNT MASTER ITSELF IS NOT  *
+012100*    OPENED HERE - 2200-LOOKUP-MASTER OPENS IT FOR INPUT ONLY ON *
+012200*    THE FIRST REQUEST, SINCE IMACTM HANDLES ITS OWN FIRST-CALL  *
+012300*    OPEN.                                                       *
+012400*----------------------------------------------------------------*
+012500 1000-INITIALIZE.
+012600     OPEN INPUT  FMV-REQUEST-FILE.                                GN6051
+012700     OPEN OUTPUT FMV-RECALC-RPT.
+012800     WRITE FMV-RECALC-RPT-LINE FROM WS-BLANK-LINE.
+012900     MOVE SPACES TO FMV-RECALC-RPT-LINE.
+013000     MOVE WS-REPORT-TITLE TO FMV-RECALC-RPT-LINE.
+013100     WRITE FMV-RECALC-RPT-LINE.
+013200     WRITE FMV-RECALC-RPT-LINE FROM WS-BLANK-LINE.
+013300     MOVE SPACES TO FMV-RECALC-RPT-LINE.
+013400     MOVE WS-COLUMN-HEADING TO FMV-RECALC-RPT-LINE.
+013500     WRITE FMV-RECALC-RPT-LINE.
+013600     WRITE FMV-RECALC-RPT-LINE FROM WS-BLANK-LINE.
+013700     PERFORM 2100-READ-REQUEST THRU 2100-EXIT.                    GN6051
+013800 1000-EXIT. EXIT.
+013900     EJECT
+014000*----------------------------------------------------------------*
+014100*    2100-READ-REQUEST - FETCH THE NEXT FMV REQUEST.             *
+014200*----------------------------------------------------------------*
+014300 2100-READ-REQUEST.                                               GN6051
+014400     READ FMV-REQUEST-FILE                                        GN6051
+014500         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.                    GN6051
+014600 2100-EXIT. EXIT.                                                 GN6051
+014700     EJECT
+014800*----------------------------------------------------------------*
+014900*    2000-PROCESS-REQUEST - LOOK UP THE REQUESTED ACCOUNT AND,   *
+015000*    IF IT CARRIES A PLAN TRAILER, RECALCULATE AND REPORT ITS    *
+015100*    FAIR MARKET VALUE.  NEITHER PATH REWRITES THE MASTER.       *
+015200*----------------------------------------------------------------*
+015300 2000-PROCESS-REQUEST.
+015400     ADD 1 TO WS-TOT-REQUESTED.                                   GN6051
+015500     PERFORM 2200-LOOKUP-MASTER THRU 2200-EXIT.                   GN6051
+015600     IF  I-O-88-NOT-FOUND                                         GN6051
+015700         ADD 1 TO WS-TOT-NOT-FOUND                                GN6051
+015800         PERFORM 2500-PRINT-NOT-FOUND THRU 2500-EXIT              GN6051
+015900     ELSE                                                         GN6051
+016000         IF  WMS-PLN-TRLR-TYPE EQUAL SPACES                       GN6051
+016100             ADD 1 TO WS-TOT-NOT-PLAN                             GN6051
+016200             PERFORM 2600-PRINT-NOT-PLAN THRU 2600-EXIT           GN6051
+016300         ELSE                                                     GN6051
+016400             ADD 1 TO WS-TOT-CALCULATED                           GN6051
+016500             PERFORM 2300-RECALC-FMV   THRU 2300-EXIT
+016600             PERFORM 2400-PRINT-DETAIL THRU 2400-EXIT.            GN6051
+016700     PERFORM 2100-READ-REQUEST THRU 2100-EXIT.                    GN6051
+016800 2000-EXIT. EXIT.
+016900     EJECT
+017000*----------------------------------------------------------------*
+017100*    2200-LOOKUP-MASTER - KEYED-DIRECT, INPUT-ONLY READ OF THE   *
+017200*    ONE REQUESTED ACCOUNT.  NO REWRITE ACCESS IS EVER OPENED.   *
+017300*----------------------------------------------------------------*
+017400 2200-LOOKUP-MASTER.                                              GN6051
+017500     MOVE SPACES       TO WMS-CONTROL-KEY.                        GN6051
+017600     MOVE FMRQ-ACCOUNT TO WMS-CONTROL-KEY.                        GN6051
+017700     MOVE SPACES  TO SI-ENVIRONMENT-AREA.                         GN6051
+017800     MOVE '1'     TO SI-ENVIRONMENT-VSAM.                         GN6051
+017900     MOVE 'K'     TO I-O-CONTROL-OPERATOR.                        GN6051
+018000     MOVE 'I'     TO I-O-CONTROL-ACCESS.                          GN6051
+018100     MOVE -1      TO I-O-SEND-CODE.                                GN6051
+018200     CALL 'IMACTM' USING I-O-CONTROL-AREA                         GN6051
+018300                         MASTER-AREA                              GN6051
+018400                         SI-ENVIRONMENT-AREA.                     GN6051
+018500 2200-EXIT. EXIT.                                                 GN6051
+018600     EJECT
+018700*----------------------------------------------------------------*
+018800*    2300-RECALC-FMV - SAVE THE CURRENT-YEAR VALUE BEING         *
+018900*    DISPLAYED, THEN RECOMPUTE IT VIA THE CARRIED-IN IMPD31FM    *
+019000*    LOGIC.  THE RESULT LIVES ONLY IN THIS PROGRAM'S COPY OF     *
+019100*    MASTER-AREA - IT IS PRINTED, NEVER REWRITTEN BACK.          *
+019200*----------------------------------------------------------------*
+019300 2300-RECALC-FMV.
+019400     MOVE WMS-PLN-TRLR-FAIR-MKT-VAL-CUR TO HOLD-PRIOR-FMV.
+019500     PERFORM CALC-FAIR-MARKET-VALUE THRU CFMV-EXIT.
+019600 2300-EXIT. EXIT.
+019700     EJECT
+019800 2400-PRINT-DETAIL.
+019900     MOVE WMS-CONTROL-KEY               TO DTL-ACCOUNT.
+020000     MOVE FMRQ-AS-OF-DATE                TO DTL-REQUESTED-DATE.   GN6069
+020100     MOVE WMS-PLN-TRLR-PK-PLAN-ID       TO DTL-PLAN-ID.
+020200     MOVE HOLD-PRIOR-FMV                TO DTL-PRIOR-FMV.
+020300     MOVE WMS-PLN-TRLR-YR-END-ACCR-CUR  TO DTL-ACCR-INT.
+020400     MOVE WMS-PLN-TRLR-FAIR-MKT-VAL-CUR TO DTL-NEW-FMV.
+020500     MOVE 'CALCULATED'                  TO DTL-STATUS.            GN6051
+020600     MOVE SPACES TO FMV-RECALC-RPT-LINE.
+020700     MOVE WS-DETAIL-LINE TO FMV-RECALC-RPT-LINE.
+020800     WRITE FMV-RECALC-RPT-LINE.
+020900 2400-EXIT. EXIT.
+021000     EJECT
+021100*----------------------------------------------------------------*
+021200*    2500-PRINT-NOT-FOUND - THE REQUESTED ACCOUNT IS NOT ON THE  *
+021300*    MASTER.                                                     *
+021400*----------------------------------------------------------------*
+021500 2500-PRINT-NOT-FOUND.                                            GN6051
+021600     MOVE FMRQ-ACCOUNT    TO DTL-ACCOUNT.                         GN6051
+021700     MOVE FMRQ-AS-OF-DATE TO DTL-REQUESTED-DATE.                  GN6069
+021800     MOVE SPACES          TO DTL-PLAN-ID.                         GN6051
+021900     MOVE 0               TO DTL-PRIOR-FMV DTL-ACCR-INT           GN6051
+022000                             DTL-NEW-FMV.                         GN6051
+022100     MOVE 'NOT FOUND'     TO DTL-STATUS.                          GN6051
+022200     MOVE SPACES TO FMV-RECALC-RPT-LINE.                          GN6051
+022300     MOVE WS-DETAIL-LINE TO FMV-RECALC-RPT-LINE.                  GN6051
+022400     WRITE FMV-RECALC-RPT-LINE.                                   GN6051
+022500 2500-EXIT. EXIT.                                                 GN6051
+022600     EJECT
+022700*----------------------------------------------------------------*
+022800*    2600-PRINT-NOT-PLAN - THE REQUESTED ACCOUNT EXISTS BUT      *
+022900*    CARRIES NO RETIREMENT PLAN TRAILER, SO IT HAS NO FMV TO     *
+023000*    CALCULATE.                                                  *
+023100*----------------------------------------------------------------*
+023200 2600-PRINT-NOT-PLAN.                                             GN6051
+023300     MOVE WMS-CONTROL-KEY TO DTL-ACCOUNT.                         GN6051
+023400     MOVE FMRQ-AS-OF-DATE TO DTL-REQUESTED-DATE.                  GN6069
+023500     MOVE SPACES          TO DTL-PLAN-ID.                         GN6051
+023600     MOVE 0               TO DTL-PRIOR-FMV DTL-ACCR-INT           GN6051
+023700                             DTL-NEW-FMV.                         GN6051
+023800     MOVE 'NOT A PLAN ACCT' TO DTL-STATUS.                        GN6051
+023900     MOVE SPACES TO FMV-RECALC-RPT-LINE.                          GN6051
+024000     MOVE WS-DETAIL-LINE TO FMV-RECALC-RPT-LINE.                  GN6051
+024100     WRITE FMV-RECALC-RPT-LINE.                                   GN6051
+024200 2600-EXIT. EXIT.                                                 GN6051
+024300     EJECT
+024400*----------------------------------------------------------------*
+024500*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE FILES.    *
+024600*----------------------------------------------------------------*
+024700 9000-TERMINATE.
+024800     WRITE FMV-RECALC-RPT-LINE FROM WS-BLANK-LINE.
+024900     MOVE 'FMV REQUESTS RECEIVED' TO SUM-LIT.                     GN6051
+025000     MOVE WS-TOT-REQUESTED TO SUM-COUNT.                          GN6051
+025100     MOVE SPACES TO FMV-RECALC-RPT-LINE.
+025200     MOVE WS-SUMMARY-LINE TO FMV-RECALC-RPT-LINE.
+025300     WRITE FMV-RECALC-RPT-LINE.
+025400     MOVE 'FMV VALUES CALCULATED' TO SUM-LIT.                     GN6051
+025500     MOVE WS-TOT-CALCULATED TO SUM-COUNT.                         GN6051
+025600     MOVE SPACES TO FMV-RECALC-RPT-LINE.
+025700     MOVE WS-SUMMARY-LINE TO FMV-RECALC-RPT-LINE.
+025800     WRITE FMV-RECALC-RPT-LINE.
+025900     MOVE 'ACCOUNTS NOT FOUND' TO SUM-LIT.                        GN6051
+026000     MOVE WS-TOT-NOT-FOUND TO SUM-COUNT.                          GN6051
+026100     MOVE SPACES TO FMV-RECALC-RPT-LINE.
+026200     MOVE WS-SUMMARY-LINE TO FMV-RECALC-RPT-LINE.
+026300     WRITE FMV-RECALC-RPT-LINE.
+026400     MOVE 'ACCOUNTS WITH NO PLAN TRAILER' TO SUM-LIT.             GN6051
+026500     MOVE WS-TOT-NOT-PLAN TO SUM-COUNT.                           GN6051
+026600     MOVE SPACES TO FMV-RECALC-RPT-LINE.
+026700     MOVE WS-SUMMARY-LINE TO FMV-RECALC-RPT-LINE.
+026800     WRITE FMV-RECALC-RPT-LINE.
+026900     CLOSE FMV-REQUEST-FILE.                                      GN6051
+027000     CLOSE FMV-RECALC-RPT.
+027100 9000-EXIT. EXIT.
+027200     EJECT
+027300*----------------------------------------------------------------*
+027400*    THE FAIR-MARKET-VALUE CALCULATION (COPYBOOK IMPD31FM) IS    *
+027500*    CARRIED IN AS A PARAGRAPH, NOT DATA - IT SUPPLIES ITS OWN   *
+027600*    CALC-FAIR-MARKET-VALUE/CFMV-EXIT LABELS AND IS PERFORMED    *
+027700*    DIRECTLY BY 2300-RECALC-FMV ABOVE.                          *
+027800*----------------------------------------------------------------*
+027900     COPY IMPD31FM.
