@@ -0,0 +1,196 @@
+*     * GN6002 * 08/09/26 JCTE EXCEPTION MASTER RECONCILIATION REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMEXCRR.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMEXCRR REPORTS ANY RECORDS LEFT ON THE VSAM ACCOUNT MASTER *
+000900*    EXCEPTION FILE (IMACTMU) AT START OF DAY.  IMACTM'S         *
+001000*    INSERT-EXCEPTION-MASTER PARAGRAPH ALREADY DETECTS A         *
+001100*    NON-EMPTY EXCEPTION FILE AND LOGS MESSAGE 501 VIA 'SIMESS', *
+001200*    BUT THAT IS JUST A JOB-LOG WARNING.  THIS JOB BROWSES THE   *
+001300*    FILE THROUGH THE SAME 'IMEXCMV' INTERFACE IMACTM USES,      *
+001400*    LISTS EVERY STRAY RECORD (CONTROL KEY AND EXCEPTION CODE)   *
+001500*    AND PRODUCES A COUNT BY EXCEPTION CODE SO OPERATIONS CAN    *
+001600*    RESEARCH AND CLEAR THE FILE BEFORE THE DAY'S POSTING RUN.   *
+001700*    THE PRINTED REPORT IS THE VEHICLE FOR THE OPERATIONS        *
+001800*    DISTRIBUTION LIST - THE JOB'S OUTPUT CLASS/DISTRIBUTION     *
+001900*    STATEMENT ROUTES IT THE SAME AS ANY OTHER BATCH REPORT.     *
+002000*----------------------------------------------------------------*
+002100*               ** HISTORY OF REVISIONS **                      *
+002200* DESCRIPTION                                           CHNGID  *
+002300* ____________________________________________________ _______ *
+002400* 08/09/26 JCTE NEW PROGRAM - EXCEPTION MASTER RECON    GN6002  *
+002500*----------------------------------------------------------------*
+002600 ENVIRONMENT    DIVISION.
+002700 INPUT-OUTPUT   SECTION.
+002800 FILE-CONTROL.
+002900     SELECT EXC-RECON-RPT ASSIGN TO "IMEXCRRP"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  EXC-RECON-RPT
+003400     RECORD CONTAINS 133 CHARACTERS.
+003500 01  EXC-RECON-RPT-LINE              PIC X(133).
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-PROGRAM-ID                   PIC X(8)  VALUE 'IMEXCRR'.
+003800     EJECT
+003900*----------------------------------------------------------------*
+004000*    COMPRESSED-MASTER-AREA - SAME LAYOUT IMACTM/IMACTS USE TO   *
+004100*    READ THE IMACTMU EXCEPTION MASTER THROUGH 'IMEXCMV'.        *
+004200*----------------------------------------------------------------*
+004300 01  COMPRESSED-MASTER-AREA.
+004400     03  CMA-LENGTH                  PIC S9(4)   VALUE +0  COMP.
+004500     03  FILLER                      PIC XX      VALUE ' '.
+004600     03  COMPRESSED-MASTER-RECORD.
+004700         05  CMA-HEADER-AREA.
+004800             10  CMA-CONTROL-KEY     PIC X(22)   VALUE ' '.
+004900             10  CMA-EXC-CODE        PIC X       VALUE ' '.
+005000             10  FILLER              PIC X(61)   VALUE ' '.
+005100         05  FILLER                  PIC X(16542) VALUE SPACES.
+005200     EJECT
+005300 01  WS-SWITCHES.
+005400     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+005500         88  WS-88-END-OF-FILE       VALUE 'Y'.
+005600 01  WS-COUNTERS.
+005700     03  WS-TOTAL-RECORDS            PIC 9(7)    COMP VALUE 0.
+005800 01  WS-CODE-TABLE-AREA.
+005900     03  WS-CODE-ENTRY   OCCURS 36 TIMES INDEXED BY WS-CODE-NDX.
+006000         05  WS-CODE-VALUE           PIC X(1)    VALUE SPACES.
+006100         05  WS-CODE-COUNT           PIC 9(7)    COMP VALUE 0.
+006200 77  WS-CODE-USED                    PIC 9(3)    COMP VALUE 0.
+006250 77  WS-SUB-1                        PIC 9(3)    COMP VALUE 0.
+006400     EJECT
+006500 01  WS-REPORT-TITLE.
+006600     03  FILLER                      PIC X(30)   VALUE
+006700         'IMEXCRR - EXCEPTION MASTER RE'.
+006800     03  FILLER                      PIC X(30)   VALUE
+006900         'CONCILIATION REPORT          '.
+007000 01  WS-DETAIL-LINE.
+007100     03  FILLER                      PIC X(4)    VALUE SPACES.
+007200     03  DTL-CONTROL-KEY             PIC X(22).
+007300     03  FILLER                      PIC X(4)    VALUE SPACES.
+007400     03  DTL-EXC-CODE                PIC X(1).
+007500     03  FILLER                      PIC X(90)   VALUE SPACES.
+007600 01  WS-TOTAL-LINE.
+007700     03  FILLER                      PIC X(4)    VALUE SPACES.
+007800     03  FILLER                      PIC X(26)   VALUE
+007900         'TOTAL STRAY EXCEPTION CODE'.
+008000     03  TOT-CODE-LIT                PIC X(4)    VALUE SPACES.
+008100     03  FILLER                      PIC X(6)    VALUE ' COUNT'.
+008200     03  TOT-CODE-COUNT              PIC ZZZ,ZZ9.
+008300     03  FILLER                      PIC X(88)   VALUE SPACES.
+008400 01  WS-GRAND-TOTAL-LINE.
+008500     03  FILLER                      PIC X(4)    VALUE SPACES.
+008600     03  FILLER                      PIC X(30)   VALUE
+008700         'TOTAL STRAY RECORDS ON FILE  '.
+008800     03  GTOT-COUNT                  PIC ZZZ,ZZ9.
+008900     03  FILLER                      PIC X(94)   VALUE SPACES.
+009000 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+009100     EJECT
+009200 LINKAGE SECTION.
+009300     COPY SIWSCNTL.
+009400     EJECT
+009500 PROCEDURE DIVISION.
+009600*----------------------------------------------------------------*
+009700 0000-MAINLINE.
+009800     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+009900     PERFORM 2000-BROWSE-EXC-MSTR THRU 2000-EXIT
+010000         UNTIL WS-88-END-OF-FILE.
+010100     PERFORM 3000-PRODUCE-REPORT  THRU 3000-EXIT.
+010200     PERFORM 4000-TERMINATE       THRU 4000-EXIT.
+010300     GOBACK.
+010400     EJECT
+010500*----------------------------------------------------------------*
+010600*    1000-INITIALIZE - OPEN THE REPORT FILE AND THE EXCEPTION    *
+010700*    MASTER FOR A SEQUENTIAL BROWSE.                             *
+010800*----------------------------------------------------------------*
+010900 1000-INITIALIZE.
+011000     OPEN OUTPUT EXC-RECON-RPT.
+011100     MOVE 'P' TO I-O-CONTROL-OPERATOR.
+011200     MOVE 'I' TO I-O-CONTROL-ACCESS.
+011300     MOVE -1  TO I-O-SEND-CODE.
+011400     CALL 'IMEXCMV' USING I-O-CONTROL-AREA
+011500                          COMPRESSED-MASTER-AREA.
+011600 1000-EXIT. EXIT.
+011700     EJECT
+011800*----------------------------------------------------------------*
+011900*    2000-BROWSE-EXC-MSTR - READ ONE EXCEPTION MASTER RECORD,    *
+012000*    LIST IT AND TALLY ITS EXCEPTION CODE.                       *
+012100*----------------------------------------------------------------*
+012200 2000-BROWSE-EXC-MSTR.
+012300     MOVE 'R' TO I-O-CONTROL-OPERATOR.
+012400     MOVE -1  TO I-O-SEND-CODE.
+012500     CALL 'IMEXCMV' USING I-O-CONTROL-AREA
+012600                          COMPRESSED-MASTER-AREA.
+012700     IF  I-O-88-END-OF-FILE
+012800         MOVE 'Y' TO WS-END-OF-FILE-SW
+012900     ELSE
+013000         ADD 1 TO WS-TOTAL-RECORDS
+013100         MOVE CMA-CONTROL-KEY TO DTL-CONTROL-KEY
+013200         MOVE CMA-EXC-CODE    TO DTL-EXC-CODE
+013300         WRITE EXC-RECON-RPT-LINE FROM WS-DETAIL-LINE
+013400         PERFORM 2100-TALLY-CODE THRU 2100-EXIT.
+013500 2000-EXIT. EXIT.
+013600     EJECT
+013700*----------------------------------------------------------------*
+013800*    2100-TALLY-CODE - MAINTAIN THE COUNT-BY-EXCEPTION-CODE      *
+013900*    TABLE USED FOR THE SUMMARY PORTION OF THE REPORT.           *
+014000*----------------------------------------------------------------*
+014100 2100-TALLY-CODE.
+014200     SET WS-CODE-NDX TO 1.
+014300     SEARCH WS-CODE-ENTRY
+014400         AT END
+014500             CONTINUE
+014600         WHEN WS-CODE-VALUE (WS-CODE-NDX) EQUAL CMA-EXC-CODE
+014700             ADD 1 TO WS-CODE-COUNT (WS-CODE-NDX)
+014800         WHEN WS-CODE-VALUE (WS-CODE-NDX) EQUAL SPACES
+014900             MOVE CMA-EXC-CODE TO WS-CODE-VALUE (WS-CODE-NDX)
+015000             MOVE 1            TO WS-CODE-COUNT (WS-CODE-NDX)
+015100             ADD 1             TO WS-CODE-USED
+015200     END-SEARCH.
+015300 2100-EXIT. EXIT.
+015400     EJECT
+015500*----------------------------------------------------------------*
+015600*    3000-PRODUCE-REPORT - PRINT THE HEADING, SUMMARY BY CODE    *
+015700*    AND GRAND TOTAL AT THE END OF THE BROWSE.                   *
+015800*----------------------------------------------------------------*
+015900 3000-PRODUCE-REPORT.
+016000     WRITE EXC-RECON-RPT-LINE FROM WS-BLANK-LINE.
+016100     WRITE EXC-RECON-RPT-LINE FROM WS-BLANK-LINE.
+016200     MOVE SPACES TO EXC-RECON-RPT-LINE.
+016300     MOVE WS-REPORT-TITLE TO EXC-RECON-RPT-LINE.
+016400     WRITE EXC-RECON-RPT-LINE.
+016500     WRITE EXC-RECON-RPT-LINE FROM WS-BLANK-LINE.
+016600     SET WS-CODE-NDX TO 1.
+016700     PERFORM 3100-PRINT-CODE-TOTAL THRU 3100-EXIT
+016800         VARYING WS-SUB-1 FROM 1 BY 1
+016900         UNTIL WS-SUB-1 > WS-CODE-USED.
+017000     WRITE EXC-RECON-RPT-LINE FROM WS-BLANK-LINE.
+017100     MOVE WS-TOTAL-RECORDS TO GTOT-COUNT.
+017200     WRITE EXC-RECON-RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+017300 3000-EXIT. EXIT.
+017400     EJECT
+017500*----------------------------------------------------------------*
+017600*    3100-PRINT-CODE-TOTAL - PRINT ONE COUNT-BY-EXCEPTION-CODE   *
+017700*    SUMMARY LINE.                                               *
+017800*----------------------------------------------------------------*
+017900 3100-PRINT-CODE-TOTAL.
+018000     SET WS-CODE-NDX TO WS-SUB-1.
+018100     MOVE WS-CODE-VALUE (WS-CODE-NDX) TO TOT-CODE-LIT.
+018200     MOVE WS-CODE-COUNT (WS-CODE-NDX) TO TOT-CODE-COUNT.
+018300     WRITE EXC-RECON-RPT-LINE FROM WS-TOTAL-LINE.
+018400 3100-EXIT. EXIT.
+018500     EJECT
+018600*----------------------------------------------------------------*
+018700*    4000-TERMINATE - CLOSE THE EXCEPTION MASTER AND THE REPORT. *
+018800*----------------------------------------------------------------*
+018900 4000-TERMINATE.
+019000     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+019100     MOVE -1  TO I-O-SEND-CODE.
+019200     CALL 'IMEXCMV' USING I-O-CONTROL-AREA
+019300                          COMPRESSED-MASTER-AREA.
+019400     CLOSE EXC-RECON-RPT.
+019500 4000-EXIT. EXIT.
