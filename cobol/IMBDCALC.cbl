@@ -0,0 +1,187 @@
+*     * GN6026 * 08/09/26 JCTE HOLIDAY-AWARE BUSINESS DAY CALCULATOR
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMBDCALC.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMBDCALC LOADS THE BANK HOLIDAY CALENDAR MASTER (IMWSBHOL)  *
+000900*    INTO THE BD-HOLIDAY-TABLE OF SIDHIBD-CALC-PARMS (SIWSHIBD), *
+001000*    THEN FOR EACH BEGIN/END DATE PAIR ON THE BUSINESS DAY       *
+001100*    CALCULATION REQUEST FILE (IMWSBDRQ) CALLS 'SIDHIBD' SO THE  *
+001200*    RESULTING BUSINESS-DAY COUNT SKIPS BANK HOLIDAYS AS WELL AS *
+001300*    WEEKENDS, AND PRINTS THE RESULT.  THIS IS THE SAME HOLIDAY  *
+001400*    CALENDAR AND CALL THAT AN INTEREST CYCLE OR FLOAT AGING     *
+001500*    JOB WOULD USE ONCE IT NEEDS A HOLIDAY-AWARE BUSINESS-DAY    *
+001600*    COUNT RATHER THAN A STRAIGHT CALENDAR-DAY COUNT.            *
+001700*----------------------------------------------------------------*
+001800*               ** HISTORY OF REVISIONS **                      *
+001900* DESCRIPTION                                           CHNGID  *
+002000* ____________________________________________________ _______ *
+002100* 08/09/26 JCTE NEW PROGRAM - HOLIDAY-AWARE BUSINESS     GN6026 *
+002200*                DAY CALCULATOR                                  *
+002300*----------------------------------------------------------------*
+002400 ENVIRONMENT    DIVISION.
+002500 INPUT-OUTPUT   SECTION.
+002600 FILE-CONTROL.
+002700     SELECT BANK-HOLIDAY-FILE ASSIGN TO "IMWSBHOL"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT BD-REQUEST-FILE   ASSIGN TO "IMWSBDRQ"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT BD-CALC-RPT       ASSIGN TO "IMBDCRPT"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  BANK-HOLIDAY-FILE.
+003600     COPY IMWSBHOL.
+003700 FD  BD-REQUEST-FILE.
+003800     COPY IMWSBDRQ.
+003900 FD  BD-CALC-RPT
+004000     RECORD CONTAINS 133 CHARACTERS.
+004100 01  BD-CALC-RPT-LINE                PIC X(133).
+004200 WORKING-STORAGE SECTION.
+004300 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMBDCALC'.
+004400 01  WS-SWITCHES.
+004500     03  WS-HOL-EOF-SW               PIC X(1)    VALUE 'N'.
+004600         88  WS-88-HOL-EOF           VALUE 'Y'.
+004700     03  WS-REQ-EOF-SW               PIC X(1)    VALUE 'N'.
+004800         88  WS-88-REQ-EOF           VALUE 'Y'.
+004900     EJECT
+005000     COPY SIWSDTAR.
+005100     EJECT
+005200     COPY SIWSHIBD.
+005300     EJECT
+005400 01  WS-TOTALS.
+005500     03  WS-TOT-HOLIDAYS-LOADED      PIC 9(7)    COMP VALUE 0.
+005600     03  WS-TOT-REQUESTS             PIC 9(7)    COMP VALUE 0.
+005700     EJECT
+005800 01  WS-REPORT-TITLE.
+005900     03  FILLER                      PIC X(50)   VALUE
+006000         'IMBDCALC - HOLIDAY-AWARE BUSINESS DAY CALCULATOR'.
+006100     03  FILLER                      PIC X(8)    VALUE SPACES.
+006200 01  WS-COLUMN-HEADING.
+006300     03  FILLER                      PIC X(8)    VALUE 'REQUEST'.
+006400     03  FILLER                      PIC X(4)    VALUE SPACES.
+006500     03  FILLER                      PIC X(8)    VALUE 'BEGIN'.
+006600     03  FILLER                      PIC X(4)    VALUE SPACES.
+006700     03  FILLER                      PIC X(6)    VALUE 'END'.
+006800     03  FILLER                      PIC X(6)    VALUE SPACES.
+006900     03  FILLER                      PIC X(12)   VALUE 'BUS DAYS'.
+007000     03  FILLER                      PIC X(10)   VALUE 'CAL DAYS'.
+007100 01  WS-DETAIL-LINE.
+007200     03  FILLER                      PIC X(3)    VALUE SPACES.
+007300     03  DTL-REQUEST-ID              PIC X(8).
+007400     03  FILLER                      PIC X(4)    VALUE SPACES.
+007500     03  DTL-BEGIN-DATE              PIC XX/XX/XX.
+007600     03  FILLER                      PIC X(4)    VALUE SPACES.
+007700     03  DTL-END-DATE                PIC XX/XX/XX.
+007800     03  FILLER                      PIC X(4)    VALUE SPACES.
+007900     03  DTL-BUS-DAYS                PIC ZZ,ZZ9.
+008000     03  FILLER                      PIC X(5)    VALUE SPACES.
+008100     03  DTL-CAL-DAYS                PIC ZZ,ZZ9.
+008200     03  FILLER                      PIC X(69)   VALUE SPACES.
+008300 01  WS-SUMMARY-LINE.
+008400     03  FILLER                      PIC X(4)    VALUE SPACES.
+008500     03  SUM-LIT                     PIC X(30).
+008600     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+008700     03  FILLER                      PIC X(93)   VALUE SPACES.
+008800 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+008900     EJECT
+009000 PROCEDURE DIVISION.
+009100*----------------------------------------------------------------*
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+009400     PERFORM 2000-PROCESS-REQUEST  THRU 2000-EXIT
+009500         UNTIL WS-88-REQ-EOF.
+009600     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+009700     GOBACK.
+009800     EJECT
+009900*----------------------------------------------------------------*
+010000*    1000-INITIALIZE - LOAD THE BANK HOLIDAY CALENDAR INTO       *
+010100*    BD-HOLIDAY-TABLE, THEN OPEN THE REQUEST AND REPORT FILES.   *
+010200*----------------------------------------------------------------*
+010300 1000-INITIALIZE.
+010400     OPEN INPUT  BANK-HOLIDAY-FILE.
+010500     PERFORM 1100-LOAD-HOLIDAY    THRU 1100-EXIT
+010600         UNTIL WS-88-HOL-EOF
+010700         OR BD-NO-HOLIDAYS NOT LESS THAN 36.
+010800     CLOSE BANK-HOLIDAY-FILE.
+010900     OPEN INPUT  BD-REQUEST-FILE.
+011000     OPEN OUTPUT BD-CALC-RPT.
+011100     WRITE BD-CALC-RPT-LINE FROM WS-BLANK-LINE.
+011200     MOVE SPACES TO BD-CALC-RPT-LINE.
+011300     MOVE WS-REPORT-TITLE TO BD-CALC-RPT-LINE.
+011400     WRITE BD-CALC-RPT-LINE.
+011500     WRITE BD-CALC-RPT-LINE FROM WS-BLANK-LINE.
+011600     MOVE SPACES TO BD-CALC-RPT-LINE.
+011700     MOVE WS-COLUMN-HEADING TO BD-CALC-RPT-LINE.
+011800     WRITE BD-CALC-RPT-LINE.
+011900     PERFORM 2100-READ-REQUEST    THRU 2100-EXIT.
+012000 1000-EXIT. EXIT.
+012100     EJECT
+012200*----------------------------------------------------------------*
+012300*    1100-LOAD-HOLIDAY - APPEND ONE BANK HOLIDAY CALENDAR ENTRY  *
+012400*    TO BD-HOLIDAY-TABLE.                                        *
+012500*----------------------------------------------------------------*
+012600 1100-LOAD-HOLIDAY.
+012700     READ BANK-HOLIDAY-FILE
+012800         AT END
+012900             MOVE 'Y' TO WS-HOL-EOF-SW
+013000         NOT AT END
+013100             ADD 1 TO BD-NO-HOLIDAYS
+013200             ADD 1 TO WS-TOT-HOLIDAYS-LOADED
+013300             MOVE BHOL-CENT  TO BD-CENT  (BD-NO-HOLIDAYS)
+013400             MOVE BHOL-YEAR  TO BD-YEAR  (BD-NO-HOLIDAYS)
+013500             MOVE BHOL-MONTH TO BD-MONTH (BD-NO-HOLIDAYS)
+013600             MOVE BHOL-DAY   TO BD-DAY   (BD-NO-HOLIDAYS).
+013700 1100-EXIT. EXIT.
+013800     EJECT
+013900 2100-READ-REQUEST.
+014000     READ BD-REQUEST-FILE
+014100         AT END MOVE 'Y' TO WS-REQ-EOF-SW.
+014200 2100-EXIT. EXIT.
+014300     EJECT
+014400*----------------------------------------------------------------*
+014500*    2000-PROCESS-REQUEST - RUN ONE BEGIN/END DATE PAIR THROUGH  *
+014600*    SIDHIBD AND PRINT THE RESULTING BUSINESS/CALENDAR DAY       *
+014700*    COUNTS.                                                     *
+014800*----------------------------------------------------------------*
+014900 2000-PROCESS-REQUEST.
+015000     ADD 1 TO WS-TOT-REQUESTS.
+015100     MOVE BDRQ-BEGIN-MO TO DT-L-MO.
+015200     MOVE BDRQ-BEGIN-DA TO DT-L-DA.
+015300     MOVE BDRQ-BEGIN-YR TO DT-L-YR.
+015400     MOVE BDRQ-END-MO   TO DT-H-MO.
+015500     MOVE BDRQ-END-DA   TO DT-H-DA.
+015600     MOVE BDRQ-END-YR   TO DT-H-YR.
+015700     CALL 'SIDHIBD' USING DATE-AREA SIDHIBD-CALC-PARMS.
+015800     MOVE BDRQ-REQUEST-ID TO DTL-REQUEST-ID.
+015900     MOVE BDRQ-BEGIN-DATE TO DTL-BEGIN-DATE.
+016000     MOVE BDRQ-END-DATE   TO DTL-END-DATE.
+016100     MOVE BD-BUSINESS-DAYS TO DTL-BUS-DAYS.
+016200     MOVE BD-ACTUAL-DAYS   TO DTL-CAL-DAYS.
+016300     MOVE SPACES TO BD-CALC-RPT-LINE.
+016400     MOVE WS-DETAIL-LINE TO BD-CALC-RPT-LINE.
+016500     WRITE BD-CALC-RPT-LINE.
+016600     PERFORM 2100-READ-REQUEST THRU 2100-EXIT.
+016700 2000-EXIT. EXIT.
+016800     EJECT
+016900*----------------------------------------------------------------*
+017000*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE FILES.    *
+017100*----------------------------------------------------------------*
+017200 9000-TERMINATE.
+017300     WRITE BD-CALC-RPT-LINE FROM WS-BLANK-LINE.
+017400     MOVE 'HOLIDAYS LOADED' TO SUM-LIT.
+017500     MOVE WS-TOT-HOLIDAYS-LOADED TO SUM-COUNT.
+017600     MOVE SPACES TO BD-CALC-RPT-LINE.
+017700     MOVE WS-SUMMARY-LINE TO BD-CALC-RPT-LINE.
+017800     WRITE BD-CALC-RPT-LINE.
+017900     MOVE 'DATE RANGES CALCULATED' TO SUM-LIT.
+018000     MOVE WS-TOT-REQUESTS TO SUM-COUNT.
+018100     MOVE SPACES TO BD-CALC-RPT-LINE.
+018200     MOVE WS-SUMMARY-LINE TO BD-CALC-RPT-LINE.
+018300     WRITE BD-CALC-RPT-LINE.
+018400     CLOSE BD-REQUEST-FILE.
+018500     CLOSE BD-CALC-RPT.
+018600 9000-EXIT. EXIT.
