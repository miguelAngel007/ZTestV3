@@ -0,0 +1,394 @@
+*     * GN6043 * 08/09/26 JCTE PLAN-CODE TABLE MAINTENANCE/AUDIT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMPLTMNT.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMPLTMNT APPLIES EACH PLAN-CODE TABLE MAINTENANCE           *
+000900*    TRANSACTION (IMPLTMT) TO THE PLAN-CODE TABLE (IMWSPLTB),    *
+001000*    ADDING, CHANGING, OR DELETING AN ENTRY, THEN REWRITES THE   *
+001100*    TABLE'S EXTERNAL FILE (IMPLCDTB) SO THE CHANGE TAKES        *
+001200*    EFFECT THE NEXT TIME IMPLEDRP OR ANY OTHER CONSUMER LOADS   *
+001300*    IT.  FOR EVERY ENTRY ACTUALLY ADDED, CHANGED, OR DELETED, A *
+001400*    DATED BEFORE/AFTER RECORD IS WRITTEN TO THE PLAN-CODE       *
+001500*    TABLE CHANGE HISTORY FILE (IMPLTMH) CARRYING WHO ASKED FOR  *
+001600*    THE CHANGE AND WHY.  THIS PROGRAM REPLACES WHAT WOULD       *
+001700*    OTHERWISE BE AN ONLINE MAINTENANCE SCREEN FOR THE TABLE,    *
+001800*    SINCE THIS SYSTEM HAS NO ONLINE TRANSACTION FACILITY.       *
+001900*----------------------------------------------------------------*
+002000*               ** HISTORY OF REVISIONS **                      *
+002100* DESCRIPTION                                           CHNGID  *
+002200* ____________________________________________________ _______ *
+002300* 08/09/26 JCTE NEW PROGRAM - PLAN-CODE TABLE            GN6043 *
+002400*                MAINTENANCE/AUDIT                               *
+002450* 08/09/26 JCTE MADE THE CHANGE HISTORY FILE OPTIONAL AND      GN6069*
+002460*                FALL BACK TO OPEN OUTPUT WHEN EXTEND FINDS NO   *
+002470*                FILE, SO THE FIRST-EVER RUN DOES NOT ABEND       *
+002500*----------------------------------------------------------------*
+002600 ENVIRONMENT    DIVISION.
+002700 INPUT-OUTPUT   SECTION.
+002800 FILE-CONTROL.
+002900     SELECT MAINT-TRANS-FILE  ASSIGN TO "IMPLTMT"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT PLAN-CODE-IN-FILE ASSIGN TO "IMPLCDTB"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT PLAN-CODE-OT-FILE ASSIGN TO "IMPLCDTN"
+003400         ORGANIZATION IS SEQUENTIAL.
+003500     SELECT OPTIONAL CHANGE-HIST-FILE  ASSIGN TO "IMPLTMH"        GN6069
+003550         ORGANIZATION IS SEQUENTIAL                               GN6069
+003560         FILE STATUS IS WS-HIST-FILE-STATUS.                      GN6069
+003700     SELECT MAINT-RPT         ASSIGN TO "IMPLTMR"
+003800         ORGANIZATION IS SEQUENTIAL.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  MAINT-TRANS-FILE.
+004200     COPY IMPLTMT.
+004300 FD  PLAN-CODE-IN-FILE.
+004400 01  PLAN-CODE-IN-REC.
+004500     05  PCI-COMBINED-CODES          PIC X(04).
+004600     05  PCI-NAME                    PIC X(36).
+004700 FD  PLAN-CODE-OT-FILE.
+004800 01  PLAN-CODE-OT-REC.
+004900     05  PCO-COMBINED-CODES          PIC X(04).
+005000     05  PCO-NAME                    PIC X(36).
+005100 FD  CHANGE-HIST-FILE.
+005200     COPY IMPLTMH.
+005300 FD  MAINT-RPT
+005400     RECORD CONTAINS 133 CHARACTERS.
+005500 01  MAINT-RPT-LINE                  PIC X(133).
+005600 WORKING-STORAGE SECTION.
+005700 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMPLTMNT'.
+005750 77  WS-HIST-FILE-STATUS             PIC X(2)    VALUE SPACES.    GN6069
+005760     88  WS-88-HIST-NOT-FOUND        VALUE '05' '35'.             GN6069
+005800 01  WS-SWITCHES.
+005900     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+006000         88  WS-88-END-OF-FILE       VALUE 'Y'.
+006100     03  WS-PLCD-EOF-SW              PIC X(1)    VALUE 'N'.
+006200         88  WS-88-PLCD-EOF          VALUE 'Y'.
+006300     03  WS-FOUND-SW                 PIC X(1)    VALUE 'N'.
+006400         88  WS-88-FOUND             VALUE 'Y'.
+006500 01  WS-RUN-DATE-YYMMDD              PIC 9(6).
+006600 01  WS-RUN-DATE REDEFINES WS-RUN-DATE-YYMMDD.
+006700     03  WS-RUN-YR                   PIC 99.
+006800     03  WS-RUN-MO                   PIC 99.
+006900     03  WS-RUN-DA                   PIC 99.
+007000 01  WS-FOUND-SUB                    PIC 9(03)   COMP VALUE 0.
+007100 01  WS-SHIFT-SUB                    PIC 9(03)   COMP VALUE 0.
+007200 01  WS-OLD-NAME.
+007300     03  WS-OLD-NAME1                PIC X(18).
+007400     03  WS-OLD-NAME2                PIC X(18).
+007500     EJECT
+007600     COPY IMWSPLTB.
+007700     EJECT
+007800 01  WS-TOTALS.
+007900     03  WS-TOT-TRANS                PIC 9(7)    COMP VALUE 0.
+008000     03  WS-TOT-ADDED                PIC 9(7)    COMP VALUE 0.
+008100     03  WS-TOT-CHANGED              PIC 9(7)    COMP VALUE 0.
+008200     03  WS-TOT-DELETED              PIC 9(7)    COMP VALUE 0.
+008300     03  WS-TOT-REJECTED             PIC 9(7)    COMP VALUE 0.
+008400     EJECT
+008500 01  WS-REPORT-TITLE.
+008600     03  FILLER                      PIC X(48)   VALUE
+008700         'IMPLTMNT - PLAN-CODE TABLE MAINTENANCE/AUDIT  '.
+008800     03  FILLER                      PIC X(10)   VALUE SPACES.
+008900 01  WS-DETAIL-LINE.
+009000     03  FILLER                      PIC X(2)    VALUE SPACES.
+009100     03  DTL-ACTION                  PIC X(01).
+009200     03  FILLER                      PIC X(2)    VALUE SPACES.
+009300     03  DTL-CODE1                   PIC XX.
+009400     03  FILLER                      PIC X(1)    VALUE '/'.
+009500     03  DTL-CODE2                   PIC XX.
+009600     03  FILLER                      PIC X(2)    VALUE SPACES.
+009700     03  DTL-NAME                    PIC X(36).
+009800     03  FILLER                      PIC X(2)    VALUE SPACES.
+009900     03  DTL-STATUS                  PIC X(24).
+010000     03  FILLER                      PIC X(56)   VALUE SPACES.
+010100 01  WS-SUMMARY-LINE.
+010200     03  FILLER                      PIC X(4)    VALUE SPACES.
+010300     03  SUM-LIT                     PIC X(30).
+010400     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+010500     03  FILLER                      PIC X(93)   VALUE SPACES.
+010600 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+010700     EJECT
+010800 PROCEDURE DIVISION.
+010900*----------------------------------------------------------------*
+011000 0000-MAINLINE.
+011100     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+011200     PERFORM 2000-PROCESS-TRANS   THRU 2000-EXIT
+011300         UNTIL WS-88-END-OF-FILE.
+011400     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+011500     GOBACK.
+011600     EJECT
+011700*----------------------------------------------------------------*
+011800*    1000-INITIALIZE - LOAD THE CURRENT PLAN-CODE TABLE, OPEN    *
+011900*    THE TRANSACTION, HISTORY, AND REPORT FILES, AND PRIME THE   *
+012000*    FIRST TRANSACTION READ.                                     *
+012100*----------------------------------------------------------------*
+012200 1000-INITIALIZE.
+012300     ACCEPT WS-RUN-DATE-YYMMDD FROM DATE.
+012400     PERFORM 1100-LOAD-PLAN-CODE-TABLE THRU 1100-EXIT.
+012500     OPEN INPUT  MAINT-TRANS-FILE.
+012600     OPEN EXTEND CHANGE-HIST-FILE.
+012650     IF  WS-88-HIST-NOT-FOUND                                     GN6069
+012660         OPEN OUTPUT CHANGE-HIST-FILE                             GN6069
+012670     END-IF.                                                      GN6069
+012700     OPEN OUTPUT MAINT-RPT.
+012800     WRITE MAINT-RPT-LINE FROM WS-BLANK-LINE.
+012900     MOVE SPACES TO MAINT-RPT-LINE.
+013000     MOVE WS-REPORT-TITLE TO MAINT-RPT-LINE.
+013100     WRITE MAINT-RPT-LINE.
+013200     WRITE MAINT-RPT-LINE FROM WS-BLANK-LINE.
+013300     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+013400 1000-EXIT. EXIT.
+013500     EJECT
+013600*----------------------------------------------------------------*
+013700*    1100-LOAD-PLAN-CODE-TABLE - LOAD THE CURRENT PLAN-CODE      *
+013800*    TABLE FROM ITS EXTERNAL FILE INTO WORKING STORAGE.          *
+013900*----------------------------------------------------------------*
+014000 1100-LOAD-PLAN-CODE-TABLE.
+014100     MOVE 'N' TO WS-PLCD-EOF-SW.
+014200     MOVE 0   TO PL-CODE-COUNT.
+014300     OPEN INPUT PLAN-CODE-IN-FILE.
+014400     PERFORM 1110-READ-PLAN-CODE THRU 1110-EXIT
+014500         UNTIL WS-88-PLCD-EOF.
+014600     CLOSE PLAN-CODE-IN-FILE.
+014700 1100-EXIT. EXIT.
+014800     EJECT
+014900 1110-READ-PLAN-CODE.
+015000     READ PLAN-CODE-IN-FILE
+015100         AT END
+015200             MOVE 'Y' TO WS-PLCD-EOF-SW
+015300         NOT AT END
+015400             ADD 1 TO PL-CODE-COUNT
+015500             SET PL-CODE-IND TO PL-CODE-COUNT
+015600             MOVE PCI-COMBINED-CODES
+015700                          TO PL-COMBINED-CODES (PL-CODE-IND)
+015800             MOVE PCI-NAME TO PL-NAME (PL-CODE-IND)
+015900     END-READ.
+016000 1110-EXIT. EXIT.
+016100     EJECT
+016200*----------------------------------------------------------------*
+016300*    2100-READ-TRANS - FETCH THE NEXT MAINTENANCE TRANSACTION.   *
+016400*----------------------------------------------------------------*
+016500 2100-READ-TRANS.
+016600     READ MAINT-TRANS-FILE
+016700         AT END
+016800             MOVE 'Y' TO WS-END-OF-FILE-SW.
+016900 2100-EXIT. EXIT.
+017000     EJECT
+017100*----------------------------------------------------------------*
+017200*    2000-PROCESS-TRANS - DISPATCH THE TRANSACTION TO ITS ADD,   *
+017300*    CHANGE, OR DELETE LOGIC BY ACTION CODE.                     *
+017400*----------------------------------------------------------------*
+017500 2000-PROCESS-TRANS.
+017600     ADD 1 TO WS-TOT-TRANS.
+017700     EVALUATE TRUE
+017800         WHEN PLMT-88-ADD
+017900             PERFORM 2200-APPLY-ADD    THRU 2200-EXIT
+018000         WHEN PLMT-88-CHANGE
+018100             PERFORM 2300-APPLY-CHANGE THRU 2300-EXIT
+018200         WHEN PLMT-88-DELETE
+018300             PERFORM 2400-APPLY-DELETE THRU 2400-EXIT
+018400         WHEN OTHER
+018500             ADD 1 TO WS-TOT-REJECTED
+018600             PERFORM 2500-PRINT-REJECT THRU 2500-EXIT
+018700     END-EVALUATE.
+018800     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+018900 2000-EXIT. EXIT.
+019000     EJECT
+019100*----------------------------------------------------------------*
+019200*    2150-FIND-CODE - SEARCH THE PLAN-CODE TABLE FOR THE         *
+019300*    TRANSACTION'S COMBINED CODES, SETTING WS-88-FOUND AND       *
+019400*    WS-FOUND-SUB WHEN AN ENTRY MATCHES.                         *
+019500*----------------------------------------------------------------*
+019600 2150-FIND-CODE.
+019700     MOVE 'N' TO WS-FOUND-SW.
+019800     MOVE 0   TO WS-FOUND-SUB.
+019900     SET PL-CODE-IND TO 1.
+020000     SEARCH PL-CODE-NAME
+020100         AT END
+020200             CONTINUE
+020300         WHEN PLMT-COMBINED-CODES EQUAL
+020400                         PL-COMBINED-CODES (PL-CODE-IND)
+020500             MOVE 'Y' TO WS-FOUND-SW
+020600             SET WS-FOUND-SUB TO PL-CODE-IND.
+020700 2150-EXIT. EXIT.
+020800     EJECT
+020900*----------------------------------------------------------------*
+021000*    2200-APPLY-ADD - ADD A NEW ENTRY TO THE END OF THE TABLE    *
+021100*    UNLESS THE CODE ALREADY EXISTS OR THE TABLE IS FULL.        *
+021200*----------------------------------------------------------------*
+022000 2200-APPLY-ADD.
+021300     PERFORM 2150-FIND-CODE THRU 2150-EXIT.
+021400     IF  WS-88-FOUND
+021500         ADD 1 TO WS-TOT-REJECTED
+021600         MOVE 'DUPLICATE CODE' TO DTL-STATUS
+021700         PERFORM 2600-PRINT-DETAIL THRU 2600-EXIT
+021800     ELSE
+021900         IF  PL-CODE-COUNT NOT LESS THAN 50
+022100             ADD 1 TO WS-TOT-REJECTED
+022200             MOVE 'TABLE FULL' TO DTL-STATUS
+022300             PERFORM 2600-PRINT-DETAIL THRU 2600-EXIT
+022400         ELSE
+022500             ADD 1 TO PL-CODE-COUNT
+022600             SET PL-CODE-IND TO PL-CODE-COUNT
+022700             MOVE PLMT-COMBINED-CODES
+022800                          TO PL-COMBINED-CODES (PL-CODE-IND)
+022900             MOVE PLMT-NAME TO PL-NAME (PL-CODE-IND)
+023000             ADD 1 TO WS-TOT-ADDED
+023100             MOVE SPACES TO WS-OLD-NAME
+023200             MOVE 'ADDED' TO DTL-STATUS
+023300             PERFORM 2700-WRITE-HISTORY THRU 2700-EXIT
+023400             PERFORM 2600-PRINT-DETAIL  THRU 2600-EXIT.
+023500 2200-EXIT. EXIT.
+023600     EJECT
+023700*----------------------------------------------------------------*
+023800*    2300-APPLY-CHANGE - REPLACE THE NAME ON AN EXISTING ENTRY.  *
+023900*----------------------------------------------------------------*
+024000 2300-APPLY-CHANGE.
+024100     PERFORM 2150-FIND-CODE THRU 2150-EXIT.
+024200     IF  NOT WS-88-FOUND
+024300         ADD 1 TO WS-TOT-REJECTED
+024400         MOVE 'CODE NOT FOUND' TO DTL-STATUS
+024500         PERFORM 2600-PRINT-DETAIL THRU 2600-EXIT
+024600     ELSE
+024700         SET PL-CODE-IND TO WS-FOUND-SUB
+024800         MOVE PL-NAME (PL-CODE-IND) TO WS-OLD-NAME
+024900         MOVE PLMT-NAME TO PL-NAME (PL-CODE-IND)
+025000         ADD 1 TO WS-TOT-CHANGED
+025100         MOVE 'CHANGED' TO DTL-STATUS
+025200         PERFORM 2700-WRITE-HISTORY THRU 2700-EXIT
+025300         PERFORM 2600-PRINT-DETAIL  THRU 2600-EXIT.
+025400 2300-EXIT. EXIT.
+025500     EJECT
+025600*----------------------------------------------------------------*
+025700*    2400-APPLY-DELETE - REMOVE AN EXISTING ENTRY, SHIFTING THE  *
+025800*    REMAINING ENTRIES DOWN ONE POSITION TO CLOSE THE GAP.       *
+025900*----------------------------------------------------------------*
+026000 2400-APPLY-DELETE.
+026100     PERFORM 2150-FIND-CODE THRU 2150-EXIT.
+026200     IF  NOT WS-88-FOUND
+026300         ADD 1 TO WS-TOT-REJECTED
+026400         MOVE 'CODE NOT FOUND' TO DTL-STATUS
+026500         PERFORM 2600-PRINT-DETAIL THRU 2600-EXIT
+026600     ELSE
+026700         SET PL-CODE-IND TO WS-FOUND-SUB
+026800         MOVE PL-NAME (PL-CODE-IND) TO WS-OLD-NAME
+026900         PERFORM 2450-SHIFT-ENTRY THRU 2450-EXIT
+027000             VARYING WS-SHIFT-SUB FROM WS-FOUND-SUB BY 1
+027100             UNTIL WS-SHIFT-SUB NOT LESS THAN PL-CODE-COUNT
+027200         SUBTRACT 1 FROM PL-CODE-COUNT
+027300         ADD 1 TO WS-TOT-DELETED
+027400         MOVE SPACES TO PLMT-NAME
+027500         MOVE 'DELETED' TO DTL-STATUS
+027600         PERFORM 2700-WRITE-HISTORY THRU 2700-EXIT
+027700         PERFORM 2600-PRINT-DETAIL  THRU 2600-EXIT.
+027800 2400-EXIT. EXIT.
+027900     EJECT
+028000*----------------------------------------------------------------*
+028100*    2450-SHIFT-ENTRY - MOVE THE NEXT TABLE ENTRY DOWN ONE       *
+028200*    POSITION TO CLOSE THE GAP LEFT BY A DELETED ENTRY.          *
+028300*----------------------------------------------------------------*
+028400 2450-SHIFT-ENTRY.
+028500     SET PL-CODE-IND TO WS-SHIFT-SUB.
+028600     MOVE PL-CODE-NAME (PL-CODE-IND + 1) TO PL-CODE-NAME
+028700                                              (PL-CODE-IND).
+028800 2450-EXIT. EXIT.
+028900     EJECT
+029000 2500-PRINT-REJECT.
+029100     MOVE PLMT-ACTION            TO DTL-ACTION.
+029200     MOVE PLMT-CODE1             TO DTL-CODE1.
+029300     MOVE PLMT-CODE2             TO DTL-CODE2.
+029400     MOVE PLMT-NAME              TO DTL-NAME.
+029500     MOVE 'INVALID ACTION CODE'  TO DTL-STATUS.
+029600     MOVE SPACES TO MAINT-RPT-LINE.
+029700     MOVE WS-DETAIL-LINE TO MAINT-RPT-LINE.
+029800     WRITE MAINT-RPT-LINE.
+029900 2500-EXIT. EXIT.
+030000     EJECT
+030100*----------------------------------------------------------------*
+030200*    2600-PRINT-DETAIL - LIST ONE MAINTENANCE TRANSACTION AND    *
+030300*    ITS RESULT ON THE PROOF REPORT.                             *
+030400*----------------------------------------------------------------*
+030500 2600-PRINT-DETAIL.
+030600     MOVE PLMT-ACTION            TO DTL-ACTION.
+030700     MOVE PLMT-CODE1             TO DTL-CODE1.
+030800     MOVE PLMT-CODE2             TO DTL-CODE2.
+030900     MOVE PLMT-NAME              TO DTL-NAME.
+031000     MOVE SPACES TO MAINT-RPT-LINE.
+031100     MOVE WS-DETAIL-LINE TO MAINT-RPT-LINE.
+031200     WRITE MAINT-RPT-LINE.
+031300 2600-EXIT. EXIT.
+031400     EJECT
+031500*----------------------------------------------------------------*
+031600*    2700-WRITE-HISTORY - WRITE THE DATED BEFORE/AFTER AUDIT     *
+031700*    RECORD TO THE PLAN-CODE TABLE CHANGE HISTORY FILE.          *
+031800*----------------------------------------------------------------*
+031900 2700-WRITE-HISTORY.
+032000     MOVE SPACES TO PLCH-HISTORY-RECORD.
+032100     MOVE WS-RUN-YR          TO PLCH-CHANGE-YR.
+032200     MOVE WS-RUN-MO          TO PLCH-CHANGE-MO.
+032300     MOVE WS-RUN-DA          TO PLCH-CHANGE-DA.
+032400     MOVE PLMT-ACTION        TO PLCH-ACTION.
+032500     MOVE PLMT-COMBINED-CODES TO PLCH-COMBINED-CODES.
+032600     MOVE WS-OLD-NAME        TO PLCH-OLD-NAME.
+032700     MOVE PLMT-NAME          TO PLCH-NEW-NAME.
+032800     MOVE PLMT-CHANGED-BY    TO PLCH-CHANGED-BY.
+032900     MOVE PLMT-REASON        TO PLCH-REASON.
+033000     WRITE PLCH-HISTORY-RECORD.
+033100 2700-EXIT. EXIT.
+033200     EJECT
+033300*----------------------------------------------------------------*
+033400*    9000-TERMINATE - REWRITE THE PLAN-CODE TABLE'S EXTERNAL     *
+033500*    FILE FROM WORKING STORAGE, PRINT FINAL TOTALS, AND CLOSE    *
+033600*    THE REMAINING FILES.                                        *
+033700*----------------------------------------------------------------*
+033800 9000-TERMINATE.
+033900     OPEN OUTPUT PLAN-CODE-OT-FILE.
+034000     PERFORM 9100-WRITE-PLAN-CODE THRU 9100-EXIT
+034100         VARYING PL-CODE-IND FROM 1 BY 1
+034200         UNTIL PL-CODE-IND GREATER THAN PL-CODE-COUNT.
+034300     CLOSE PLAN-CODE-OT-FILE.
+034400     WRITE MAINT-RPT-LINE FROM WS-BLANK-LINE.
+034500     MOVE 'TRANSACTIONS READ' TO SUM-LIT.
+034600     MOVE WS-TOT-TRANS TO SUM-COUNT.
+034700     MOVE SPACES TO MAINT-RPT-LINE.
+034800     MOVE WS-SUMMARY-LINE TO MAINT-RPT-LINE.
+034900     WRITE MAINT-RPT-LINE.
+035000     MOVE 'ENTRIES ADDED' TO SUM-LIT.
+035100     MOVE WS-TOT-ADDED TO SUM-COUNT.
+035200     MOVE SPACES TO MAINT-RPT-LINE.
+035300     MOVE WS-SUMMARY-LINE TO MAINT-RPT-LINE.
+035400     WRITE MAINT-RPT-LINE.
+035500     MOVE 'ENTRIES CHANGED' TO SUM-LIT.
+035600     MOVE WS-TOT-CHANGED TO SUM-COUNT.
+035700     MOVE SPACES TO MAINT-RPT-LINE.
+035800     MOVE WS-SUMMARY-LINE TO MAINT-RPT-LINE.
+035900     WRITE MAINT-RPT-LINE.
+036000     MOVE 'ENTRIES DELETED' TO SUM-LIT.
+036100     MOVE WS-TOT-DELETED TO SUM-COUNT.
+036200     MOVE SPACES TO MAINT-RPT-LINE.
+036300     MOVE WS-SUMMARY-LINE TO MAINT-RPT-LINE.
+036400     WRITE MAINT-RPT-LINE.
+036500     MOVE 'TRANSACTIONS REJECTED' TO SUM-LIT.
+036600     MOVE WS-TOT-REJECTED TO SUM-COUNT.
+036700     MOVE SPACES TO MAINT-RPT-LINE.
+036800     MOVE WS-SUMMARY-LINE TO MAINT-RPT-LINE.
+036900     WRITE MAINT-RPT-LINE.
+037000     CLOSE MAINT-TRANS-FILE.
+037100     CLOSE CHANGE-HIST-FILE.
+037200     CLOSE MAINT-RPT.
+037300 9000-EXIT. EXIT.
+037400     EJECT
+037500*----------------------------------------------------------------*
+037600*    9100-WRITE-PLAN-CODE - WRITE ONE PLAN-CODE TABLE ENTRY TO   *
+037700*    THE REWRITTEN EXTERNAL FILE.                                *
+037800*----------------------------------------------------------------*
+037900 9100-WRITE-PLAN-CODE.
+038000     MOVE PL-COMBINED-CODES (PL-CODE-IND)
+038100                  TO PCO-COMBINED-CODES.
+038200     MOVE PL-NAME (PL-CODE-IND) TO PCO-NAME.
+038300     WRITE PLAN-CODE-OT-REC.
+038400 9100-EXIT. EXIT.
