@@ -0,0 +1,297 @@
+*     * GN6031 * 08/09/26 JCTE USER OPTION MAINTENANCE/AUDIT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TSUBOPMT.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    TSUBOPMT APPLIES EACH USER OPTION MAINTENANCE TRANSACTION   *
+000900*    (TSWSUBMT) TO THE TARGET CLIENT'S USER-OPTION-DETAIL        *
+001000*    (TSWSUBTB) RECORD, AND FOR EVERY FLAG THAT ACTUALLY CHANGES *
+001100*    VALUE, WRITES A DATED BEFORE/AFTER RECORD TO THE USER       *
+001200*    OPTION CHANGE HISTORY FILE (TSWSUBTH) CARRYING WHO ASKED    *
+001300*    FOR THE CHANGE AND WHY, SO THAT CAN BE ANSWERED LATER       *
+001400*    WITHOUT RELYING ON INSTITUTIONAL MEMORY.  A TRANSACTION     *
+001500*    WHOSE NEW VALUE MATCHES THE CURRENT FLAG IS APPLIED BUT     *
+001600*    DOES NOT GENERATE A HISTORY RECORD, SINCE NOTHING ACTUALLY  *
+001700*    CHANGED.                                                    *
+001800*----------------------------------------------------------------*
+001900*               ** HISTORY OF REVISIONS **                      *
+002000* DESCRIPTION                                           CHNGID  *
+002100* ____________________________________________________ _______ *
+002200* 08/09/26 JCTE NEW PROGRAM - OPTION MAINT/AUDIT          GN6031 *
+002300*                AUDIT                                           *
+002350* 08/09/26 JCTE WIDENED SUM-LIT TO STOP A TRUNCATED      GN6065 *
+002360*                LITERAL                                        *
+002370* 08/09/26 JCTE MADE THE CHANGE HISTORY FILE OPTIONAL AND      GN6069*
+002380*                FALL BACK TO OPEN OUTPUT WHEN EXTEND FINDS NO   *
+002390*                FILE, SO THE FIRST-EVER RUN DOES NOT ABEND       *
+002391* 08/09/26 JCTE REJECT OPTION NUMBERS OUTSIDE THE UB-OPTION-  GN6070*
+002392*                DET TABLE RANGE INSTEAD OF SUBSCRIPTING PAST IT   *
+002400*----------------------------------------------------------------*
+002500 ENVIRONMENT    DIVISION.
+002600 INPUT-OUTPUT   SECTION.
+002700 FILE-CONTROL.
+002800     SELECT MAINT-TRANS-FILE  ASSIGN TO "TSWSUBMT"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT USER-OPTION-FILE  ASSIGN TO "TSWSUBTB"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS RANDOM
+003300         RECORD KEY IS USER-OPTION-KEY.
+003400     SELECT OPTIONAL CHANGE-HIST-FILE  ASSIGN TO "TSWSUBTH"       GN6069
+003450         ORGANIZATION IS SEQUENTIAL                               GN6069
+003460         FILE STATUS IS WS-HIST-FILE-STATUS.                      GN6069
+003600     SELECT OPTION-MAINT-RPT  ASSIGN TO "TSUBOPMR"
+003700         ORGANIZATION IS SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  MAINT-TRANS-FILE.
+004100     COPY TSWSUBMT.
+004200 FD  USER-OPTION-FILE.
+004300     COPY TSWSUBTB.
+004400 FD  CHANGE-HIST-FILE.
+004500     COPY TSWSUBTH.
+004600 FD  OPTION-MAINT-RPT
+004700     RECORD CONTAINS 133 CHARACTERS.
+004800 01  OPTION-MAINT-RPT-LINE           PIC X(133).
+004900 WORKING-STORAGE SECTION.
+005000 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'TSUBOPMT'.
+005050 77  WS-HIST-FILE-STATUS             PIC X(2)    VALUE SPACES.    GN6069
+005060     88  WS-88-HIST-NOT-FOUND        VALUE '05' '35'.             GN6069
+005100 01  WS-SWITCHES.
+005200     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+005300         88  WS-88-END-OF-FILE       VALUE 'Y'.
+005400     03  WS-CLIENT-FOUND-SW          PIC X(1)    VALUE 'N'.
+005500         88  WS-88-CLIENT-FOUND      VALUE 'Y'.
+005600 01  WS-RUN-DATE-YYMMDD              PIC 9(6).
+005700 01  WS-RUN-DATE REDEFINES WS-RUN-DATE-YYMMDD.
+005800     03  WS-RUN-YR                   PIC 99.
+005900     03  WS-RUN-MO                   PIC 99.
+006000     03  WS-RUN-DA                   PIC 99.
+006100 01  WS-OLD-FLAG                     PIC X(01).
+006200     EJECT
+006300 01  WS-TOTALS.
+006400     03  WS-TOT-TRANS                PIC 9(7)    COMP VALUE 0.
+006500     03  WS-TOT-APPLIED              PIC 9(7)    COMP VALUE 0.
+006600     03  WS-TOT-UNCHANGED            PIC 9(7)    COMP VALUE 0.
+006700     03  WS-TOT-INVALID-KEY          PIC 9(7)    COMP VALUE 0.
+006750     03  WS-TOT-INVALID-OPT          PIC 9(7)    COMP VALUE 0.    GN6070
+006800     EJECT
+006900 01  WS-REPORT-TITLE.
+007000     03  FILLER                      PIC X(48)   VALUE
+007100         'TSUBOPMT - USER OPTION MAINTENANCE/AUDIT RUN  '.
+007200     03  FILLER                      PIC X(10)   VALUE SPACES.
+007300 01  WS-DETAIL-LINE.
+007400     03  FILLER                      PIC X(2)    VALUE SPACES.
+007500     03  DTL-APPL                    PIC X(02).
+007600     03  FILLER                      PIC X(1)    VALUE '/'.
+007700     03  DTL-CTL1                    PIC 9(04).
+007800     03  FILLER                      PIC X(1)    VALUE '/'.
+007900     03  DTL-CTL2                    PIC 9(04).
+008000     03  FILLER                      PIC X(1)    VALUE '/'.
+008100     03  DTL-CTL3                    PIC 9(04).
+008200     03  FILLER                      PIC X(1)    VALUE '/'.
+008300     03  DTL-CTL4                    PIC 9(04).
+008400     03  FILLER                      PIC X(3)    VALUE SPACES.
+008500     03  FILLER                      PIC X(7)    VALUE
+008600         'OPTION '.
+008700     03  DTL-OPTION-NO               PIC 9(04).
+008800     03  FILLER                      PIC X(2)    VALUE SPACES.
+008900     03  DTL-OLD-FLAG                PIC X(01).
+009000     03  FILLER                      PIC X(4)    VALUE ' -> '.
+009100     03  DTL-NEW-FLAG                PIC X(01).
+009200     03  FILLER                      PIC X(2)    VALUE SPACES.
+009300     03  DTL-STATUS                  PIC X(19).
+009400     03  FILLER                      PIC X(65)   VALUE SPACES.
+009500 01  WS-SUMMARY-LINE.
+009600     03  FILLER                      PIC X(4)    VALUE SPACES.
+009700     03  SUM-LIT                     PIC X(35).
+009800     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+009900     03  FILLER                      PIC X(88)   VALUE SPACES.
+010000 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+010100     EJECT
+010200 PROCEDURE DIVISION.
+010300*----------------------------------------------------------------*
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+010600     PERFORM 2000-PROCESS-TRANS   THRU 2000-EXIT
+010700         UNTIL WS-88-END-OF-FILE.
+010800     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+010900     GOBACK.
+011000     EJECT
+011100*----------------------------------------------------------------*
+011200*    1000-INITIALIZE - OPEN THE FILES, PRINT THE REPORT TITLE,   *
+011300*    AND PRIME THE FIRST READ.                                   *
+011400*----------------------------------------------------------------*
+011500 1000-INITIALIZE.
+011600     ACCEPT WS-RUN-DATE-YYMMDD FROM DATE.
+011700     OPEN INPUT  MAINT-TRANS-FILE.
+011800     OPEN I-O    USER-OPTION-FILE.
+011900     OPEN EXTEND CHANGE-HIST-FILE.
+011950     IF  WS-88-HIST-NOT-FOUND                                     GN6069
+011960         OPEN OUTPUT CHANGE-HIST-FILE                             GN6069
+011970     END-IF.                                                      GN6069
+012000     OPEN OUTPUT OPTION-MAINT-RPT.
+012100     WRITE OPTION-MAINT-RPT-LINE FROM WS-BLANK-LINE.
+012200     MOVE SPACES TO OPTION-MAINT-RPT-LINE.
+012300     MOVE WS-REPORT-TITLE TO OPTION-MAINT-RPT-LINE.
+012400     WRITE OPTION-MAINT-RPT-LINE.
+012500     WRITE OPTION-MAINT-RPT-LINE FROM WS-BLANK-LINE.
+012600     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+012700 1000-EXIT. EXIT.
+012800     EJECT
+012900 2100-READ-TRANS.
+013000     READ MAINT-TRANS-FILE
+013100         AT END
+013200             MOVE 'Y' TO WS-END-OF-FILE-SW.
+013300 2100-EXIT. EXIT.
+013400     EJECT
+013500*----------------------------------------------------------------*
+013600*    2000-PROCESS-TRANS - LOOK UP THE TARGET CLIENT, APPLY THE   *
+013700*    REQUESTED FLAG, AND AUDIT IT IF IT ACTUALLY CHANGED.        *
+013800*----------------------------------------------------------------*
+013900 2000-PROCESS-TRANS.
+014000     ADD 1 TO WS-TOT-TRANS.
+014100     MOVE TSMT-APPL     TO UB-APPL.
+014200     MOVE TSMT-CTL1     TO UB-CTL1.
+014300     MOVE TSMT-CTL2     TO UB-CTL2.
+014400     MOVE TSMT-CTL3     TO UB-CTL3.
+014500     MOVE TSMT-CTL4     TO UB-CTL4.
+014600     MOVE 'N' TO WS-CLIENT-FOUND-SW.
+014700     READ USER-OPTION-FILE
+014800         INVALID KEY
+014900             CONTINUE
+015000         NOT INVALID KEY
+015100             MOVE 'Y' TO WS-CLIENT-FOUND-SW.
+015200     IF  WS-88-CLIENT-FOUND
+015210         IF  TSMT-OPTION-NO GREATER THAN ZERO                     GN6070
+015220         AND TSMT-OPTION-NO NOT GREATER THAN 1000                 GN6070
+015300             PERFORM 2200-APPLY-CHANGE THRU 2200-EXIT             GN6070
+015310         ELSE                                                     GN6070
+015320             ADD 1 TO WS-TOT-INVALID-OPT                          GN6070
+015330             PERFORM 2260-PRINT-INVALID-OPT THRU 2260-EXIT        GN6070
+015400     ELSE
+015500         ADD 1 TO WS-TOT-INVALID-KEY
+015600         PERFORM 2250-PRINT-INVALID THRU 2250-EXIT.
+015700     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+015800 2000-EXIT. EXIT.
+015900     EJECT
+016000*----------------------------------------------------------------*
+016100*    2200-APPLY-CHANGE - UPDATE THE FLAG, REWRITE THE CLIENT     *
+016200*    RECORD, AND AUDIT THE CHANGE IF THE VALUE ACTUALLY MOVED.   *
+016300*----------------------------------------------------------------*
+016400 2200-APPLY-CHANGE.
+016500     MOVE UB-OPTION-FLAG (TSMT-OPTION-NO) TO WS-OLD-FLAG.
+016600     MOVE TSMT-NEW-FLAG TO UB-OPTION-FLAG (TSMT-OPTION-NO).
+016700     REWRITE USER-OPTION-DETAIL.
+016900     MOVE TSMT-APPL       TO DTL-APPL.
+017000     MOVE TSMT-CTL1       TO DTL-CTL1.
+017100     MOVE TSMT-CTL2       TO DTL-CTL2.
+017200     MOVE TSMT-CTL3       TO DTL-CTL3.
+017300     MOVE TSMT-CTL4       TO DTL-CTL4.
+017400     MOVE TSMT-OPTION-NO  TO DTL-OPTION-NO.
+017500     MOVE WS-OLD-FLAG     TO DTL-OLD-FLAG.
+017600     MOVE TSMT-NEW-FLAG   TO DTL-NEW-FLAG.
+017700     IF  WS-OLD-FLAG EQUAL TSMT-NEW-FLAG
+017800         ADD 1 TO WS-TOT-UNCHANGED
+017900         MOVE 'NO CHANGE' TO DTL-STATUS
+018000     ELSE
+018050         ADD 1 TO WS-TOT-APPLIED
+018100         MOVE 'AUDITED' TO DTL-STATUS
+018200         PERFORM 2210-WRITE-HISTORY THRU 2210-EXIT.
+018300     MOVE SPACES TO OPTION-MAINT-RPT-LINE.
+018400     MOVE WS-DETAIL-LINE TO OPTION-MAINT-RPT-LINE.
+018500     WRITE OPTION-MAINT-RPT-LINE.
+018600 2200-EXIT. EXIT.
+018700     EJECT
+018800*----------------------------------------------------------------*
+018900*    2210-WRITE-HISTORY - WRITE THE DATED BEFORE/AFTER AUDIT     *
+019000*    RECORD TO THE USER OPTION CHANGE HISTORY FILE.              *
+019100*----------------------------------------------------------------*
+019200 2210-WRITE-HISTORY.
+019300     MOVE SPACES TO TSCH-HISTORY-RECORD.
+019400     MOVE WS-RUN-YR       TO TSCH-CHANGE-YR.
+019500     MOVE WS-RUN-MO       TO TSCH-CHANGE-MO.
+019600     MOVE WS-RUN-DA       TO TSCH-CHANGE-DA.
+019700     MOVE TSMT-APPL       TO TSCH-APPL.
+019800     MOVE TSMT-CTL1       TO TSCH-CTL1.
+019900     MOVE TSMT-CTL2       TO TSCH-CTL2.
+020000     MOVE TSMT-CTL3       TO TSCH-CTL3.
+020100     MOVE TSMT-CTL4       TO TSCH-CTL4.
+020200     MOVE TSMT-OPTION-NO  TO TSCH-OPTION-NO.
+020300     MOVE WS-OLD-FLAG     TO TSCH-OLD-FLAG.
+020400     MOVE TSMT-NEW-FLAG   TO TSCH-NEW-FLAG.
+020500     MOVE TSMT-CHANGED-BY TO TSCH-CHANGED-BY.
+020600     MOVE TSMT-REASON     TO TSCH-REASON.
+020700     WRITE TSCH-HISTORY-RECORD.
+020800 2210-EXIT. EXIT.
+020900     EJECT
+021000 2250-PRINT-INVALID.
+021100     MOVE TSMT-APPL       TO DTL-APPL.
+021200     MOVE TSMT-CTL1       TO DTL-CTL1.
+021300     MOVE TSMT-CTL2       TO DTL-CTL2.
+021400     MOVE TSMT-CTL3       TO DTL-CTL3.
+021500     MOVE TSMT-CTL4       TO DTL-CTL4.
+021600     MOVE TSMT-OPTION-NO  TO DTL-OPTION-NO.
+021700     MOVE SPACES          TO DTL-OLD-FLAG DTL-NEW-FLAG.
+021800     MOVE 'INVALID CLIENT KEY' TO DTL-STATUS.
+021900     MOVE SPACES TO OPTION-MAINT-RPT-LINE.
+022000     MOVE WS-DETAIL-LINE TO OPTION-MAINT-RPT-LINE.
+022100     WRITE OPTION-MAINT-RPT-LINE.
+022200 2250-EXIT. EXIT.
+022210     EJECT                                                        GN6070
+022220*----------------------------------------------------------------*GN6070
+022230*    2260-PRINT-INVALID-OPT - REPORT A TRANSACTION WHOSE OPTION  *GN6070
+022240*    NUMBER FALLS OUTSIDE THE UB-OPTION-DET TABLE RANGE INSTEAD  *GN6070
+022250*    OF SUBSCRIPTING UB-OPTION-FLAG PAST ITS DECLARED LIMIT.     *GN6070
+022260*----------------------------------------------------------------*GN6070
+022270 2260-PRINT-INVALID-OPT.                                          GN6070
+022280     MOVE TSMT-APPL       TO DTL-APPL.                            GN6070
+022290     MOVE TSMT-CTL1       TO DTL-CTL1.                            GN6070
+022300     MOVE TSMT-CTL2       TO DTL-CTL2.                            GN6070
+022310     MOVE TSMT-CTL3       TO DTL-CTL3.                            GN6070
+022320     MOVE TSMT-CTL4       TO DTL-CTL4.                            GN6070
+022330     MOVE TSMT-OPTION-NO  TO DTL-OPTION-NO.                       GN6070
+022340     MOVE SPACES          TO DTL-OLD-FLAG DTL-NEW-FLAG.           GN6070
+022350     MOVE 'INVALID OPTION NO' TO DTL-STATUS.                      GN6070
+022360     MOVE SPACES TO OPTION-MAINT-RPT-LINE.                        GN6070
+022370     MOVE WS-DETAIL-LINE TO OPTION-MAINT-RPT-LINE.                GN6070
+022380     WRITE OPTION-MAINT-RPT-LINE.                                 GN6070
+022390 2260-EXIT. EXIT.                                                 GN6070
+022400     EJECT
+022500*----------------------------------------------------------------*
+022600*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE FILES.    *
+022700*----------------------------------------------------------------*
+022700 9000-TERMINATE.
+022800     WRITE OPTION-MAINT-RPT-LINE FROM WS-BLANK-LINE.
+022900     MOVE 'TRANSACTIONS READ' TO SUM-LIT.
+023000     MOVE WS-TOT-TRANS TO SUM-COUNT.
+023100     MOVE SPACES TO OPTION-MAINT-RPT-LINE.
+023200     MOVE WS-SUMMARY-LINE TO OPTION-MAINT-RPT-LINE.
+023300     WRITE OPTION-MAINT-RPT-LINE.
+023400     MOVE 'FLAGS CHANGED AND AUDITED' TO SUM-LIT.
+023500     MOVE WS-TOT-APPLIED TO SUM-COUNT.
+023700     MOVE SPACES TO OPTION-MAINT-RPT-LINE.
+023800     MOVE WS-SUMMARY-LINE TO OPTION-MAINT-RPT-LINE.
+023900     WRITE OPTION-MAINT-RPT-LINE.
+024000     MOVE 'TRANSACTIONS WITH NO ACTUAL CHANGE' TO SUM-LIT.
+024100     MOVE WS-TOT-UNCHANGED TO SUM-COUNT.
+024200     MOVE SPACES TO OPTION-MAINT-RPT-LINE.
+024300     MOVE WS-SUMMARY-LINE TO OPTION-MAINT-RPT-LINE.
+024400     WRITE OPTION-MAINT-RPT-LINE.
+024500     MOVE 'INVALID CLIENT KEYS REJECTED' TO SUM-LIT.
+024600     MOVE WS-TOT-INVALID-KEY TO SUM-COUNT.
+024700     MOVE SPACES TO OPTION-MAINT-RPT-LINE.
+024800     MOVE WS-SUMMARY-LINE TO OPTION-MAINT-RPT-LINE.
+024900     WRITE OPTION-MAINT-RPT-LINE.
+024910     MOVE 'INVALID OPTION NOS REJECTED' TO SUM-LIT.               GN6070
+024920     MOVE WS-TOT-INVALID-OPT TO SUM-COUNT.                        GN6070
+024930     MOVE SPACES TO OPTION-MAINT-RPT-LINE.                        GN6070
+024940     MOVE WS-SUMMARY-LINE TO OPTION-MAINT-RPT-LINE.               GN6070
+024950     WRITE OPTION-MAINT-RPT-LINE.                                 GN6070
+025000     CLOSE MAINT-TRANS-FILE.
+025100     CLOSE USER-OPTION-FILE.
+025200     CLOSE CHANGE-HIST-FILE.
+025300     CLOSE OPTION-MAINT-RPT.
+025400 9000-EXIT. EXIT.
