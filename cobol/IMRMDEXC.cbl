@@ -0,0 +1,227 @@
+*     * GN6018 * 08/09/26 JCTE RMD/EARLY-DIST EXCEPTION REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMRMDEXC.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMRMDEXC BROWSES THE ACCOUNT MASTER FOR EVERY ACCOUNT       *
+000900*    CARRYING A RETIREMENT PLAN TRAILER (WMS-PLN-TRLR-INFO) AND  *
+001000*    FLAGS TWO KINDS OF EXCEPTIONS - AN ACCOUNT WHOSE REQUIRED   *
+001100*    MINIMUM DISTRIBUTION DATE (WMS-PLN-TRLR-REG-MIN-DATE) HAS   *
+001200*    PASSED WITH NO DISTRIBUTION RECORDED SINCE, AND AN ACCOUNT  *
+001300*    CURRENTLY FLAGGED FOR AN EARLY DISTRIBUTION                 *
+001400*    (WMS-PLN-TRLR-EARLY-DIST).                                  *
+001500*----------------------------------------------------------------*
+001600*               ** HISTORY OF REVISIONS **                      *
+001700* DESCRIPTION                                           CHNGID  *
+001800* ____________________________________________________ _______ *
+001900* 08/09/26 JCTE NEW PROGRAM - RMD/EARLY-DIST EXCEPTION    GN6018 *
+002000*                REPORT                                         *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT    DIVISION.
+002300 INPUT-OUTPUT   SECTION.
+002400 FILE-CONTROL.
+002500     SELECT RMD-EXCEPTION-RPT ASSIGN TO "IMRMDXRP"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  RMD-EXCEPTION-RPT
+003000     RECORD CONTAINS 133 CHARACTERS.
+003100 01  RMD-EXCEPTION-RPT-LINE          PIC X(133).
+003200 WORKING-STORAGE SECTION.
+003300 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMRMDEXC'.
+003400     EJECT
+003500     COPY SIWSDTAR.
+003600     EJECT
+003700 01  WS-RUN-DATE-YYMMDD              PIC 9(6).
+003800 01  WS-RUN-DATE REDEFINES WS-RUN-DATE-YYMMDD.
+003900     03  WS-RUN-YR                   PIC 99.
+004000     03  WS-RUN-MO                   PIC 99.
+004100     03  WS-RUN-DA                   PIC 99.
+004200     EJECT
+004300 01  WS-SWITCHES.
+004400     03  WS-RMD-PAST-DUE-SW          PIC X(1)    VALUE 'N'.
+004500         88  WS-88-RMD-PAST-DUE      VALUE 'Y'.
+004600     03  WS-DIST-SINCE-RMD-SW        PIC X(1)    VALUE 'N'.
+004700         88  WS-88-DIST-SINCE-RMD    VALUE 'Y'.
+004800 01  WS-EXCEPTION-LIT                PIC X(24)   VALUE SPACES.
+004900     EJECT
+005000 01  WS-TOTALS.
+005100     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+005200     03  WS-TOT-PLAN-ACCTS           PIC 9(7)    COMP VALUE 0.
+005300     03  WS-TOT-RMD-EXCEPT           PIC 9(7)    COMP VALUE 0.
+005400     03  WS-TOT-EARLY-DIST           PIC 9(7)    COMP VALUE 0.
+005500     EJECT
+005600 01  WS-REPORT-TITLE.
+005700     03  FILLER                      PIC X(40)   VALUE
+005800         'IMRMDEXC - RMD/EARLY DISTRIBUTION EXCEP'.
+005900     03  FILLER                      PIC X(15)   VALUE 'TIONS'.
+006000 01  WS-DETAIL-LINE.
+006100     03  FILLER                      PIC X(4)    VALUE SPACES.
+006200     03  DTL-ACCOUNT                 PIC X(22).
+006300     03  FILLER                      PIC X(2)    VALUE SPACES.
+006400     03  DTL-PLAN-ID                 PIC X(12).
+006500     03  FILLER                      PIC X(2)    VALUE SPACES.
+006600     03  DTL-RMD-AMT                 PIC Z,ZZZ,ZZZ,ZZ9.99.
+006700     03  FILLER                      PIC X(2)    VALUE SPACES.
+006800     03  DTL-EXCEPTION               PIC X(24).
+006900     03  FILLER                      PIC X(24)   VALUE SPACES.
+007000 01  WS-SUMMARY-LINE.
+007100     03  FILLER                      PIC X(4)    VALUE SPACES.
+007200     03  SUM-LIT                     PIC X(30).
+007300     03  SUM-COUNT                   PIC ZZ,ZZ9.
+007400     03  FILLER                      PIC X(93)   VALUE SPACES.
+007500 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+007600     EJECT
+007700 LINKAGE SECTION.
+007800     COPY SIWSCNTL.
+007900     EJECT
+008000     COPY IMAWKMST.
+008100     EJECT
+008200     COPY IMWSENVO.
+008300     EJECT
+008400 PROCEDURE DIVISION.
+008500*----------------------------------------------------------------*
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008800     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+008900         UNTIL I-O-88-END-OF-FILE.
+009000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009100     GOBACK.
+009200     EJECT
+009300*----------------------------------------------------------------*
+009400*    1000-INITIALIZE - GET TODAY'S DATE AND OPEN THE MASTER FOR  *
+009500*    A SEQUENTIAL BROWSE.                                        *
+009600*----------------------------------------------------------------*
+009700 1000-INITIALIZE.
+009800     ACCEPT WS-RUN-DATE-YYMMDD FROM DATE.
+009900     MOVE SPACES  TO MASTER-AREA.
+010000     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+010100     MOVE '0'     TO SI-ENVIRONMENT-VSAM.
+010200     OPEN OUTPUT RMD-EXCEPTION-RPT.
+010300     WRITE RMD-EXCEPTION-RPT-LINE FROM WS-BLANK-LINE.
+010400     MOVE SPACES TO RMD-EXCEPTION-RPT-LINE.
+010500     MOVE WS-REPORT-TITLE TO RMD-EXCEPTION-RPT-LINE.
+010600     WRITE RMD-EXCEPTION-RPT-LINE.
+010700     WRITE RMD-EXCEPTION-RPT-LINE FROM WS-BLANK-LINE.
+010800     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+010900 1000-EXIT. EXIT.
+011000     EJECT
+011100 2100-READ-MASTER.
+011200     MOVE 'R'     TO I-O-CONTROL-OPERATOR.
+011300     MOVE -1      TO I-O-SEND-CODE.
+011400     CALL 'IMACTM' USING I-O-CONTROL-AREA
+011500                         MASTER-AREA
+011600                         SI-ENVIRONMENT-AREA.
+011700     IF  NOT I-O-88-END-OF-FILE
+011800         ADD 1 TO WS-TOT-SCANNED.
+011900 2100-EXIT. EXIT.
+012000     EJECT
+012100*----------------------------------------------------------------*
+012200*    2000-PROCESS-ACCOUNT - CHECK ONE PLAN ACCOUNT FOR AN RMD OR *
+012300*    EARLY-DISTRIBUTION EXCEPTION.                               *
+012400*----------------------------------------------------------------*
+012500 2000-PROCESS-ACCOUNT.
+012600     IF  WMS-PLN-TRLR-TYPE NOT EQUAL SPACES
+012700         ADD 1 TO WS-TOT-PLAN-ACCTS
+012800         PERFORM 2200-CHECK-RMD THRU 2200-EXIT
+012900         PERFORM 2300-CHECK-EARLY-DIST THRU 2300-EXIT.
+013000     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+013100 2000-EXIT. EXIT.
+013200     EJECT
+013300*----------------------------------------------------------------*
+013400*    2200-CHECK-RMD - FLAG THE ACCOUNT IF ITS REQUIRED MINIMUM   *
+013500*    DISTRIBUTION DATE HAS PASSED WITH NO DISTRIBUTION RECORDED  *
+013600*    SINCE THAT DATE.                                            *
+013700*----------------------------------------------------------------*
+013800 2200-CHECK-RMD.
+013900     MOVE 'N' TO WS-RMD-PAST-DUE-SW.
+014000     MOVE 'N' TO WS-DIST-SINCE-RMD-SW.
+014100     IF  WMS-PLN-TRLR-RMND-YEAR NOT EQUAL ZERO
+014200         MOVE WMS-PLN-TRLR-RMND-MO  TO DT-L-MO
+014300         MOVE WMS-PLN-TRLR-RMND-DA  TO DT-L-DA
+014400         MOVE WMS-PLN-TRLR-RMND-YR  TO DT-L-YR
+014500         MOVE WS-RUN-MO             TO DT-H-MO9
+014600         MOVE WS-RUN-DA             TO DT-H-DA9
+014700         MOVE WS-RUN-YR             TO DT-H-YR9
+014800         CALL 'SIDIF1' USING DATE-AREA
+014900         IF  RET-DAYS NOT LESS THAN ZERO
+015000             MOVE 'Y' TO WS-RMD-PAST-DUE-SW
+015100             IF  WMS-PLN-TRLR-LST-DIST-YY NOT EQUAL ZERO
+015200             OR  WMS-PLN-TRLR-LST-DIST-MO NOT EQUAL ZERO
+015300             OR  WMS-PLN-TRLR-LST-DIST-DA NOT EQUAL ZERO
+015400                 MOVE WMS-PLN-TRLR-RMND-MO TO DT-L-MO
+015500                 MOVE WMS-PLN-TRLR-RMND-DA TO DT-L-DA
+015600                 MOVE WMS-PLN-TRLR-RMND-YR TO DT-L-YR
+015700                 MOVE WMS-PLN-TRLR-LST-DIST-MO TO DT-H-MO
+015800                 MOVE WMS-PLN-TRLR-LST-DIST-DA TO DT-H-DA
+015900                 MOVE WMS-PLN-TRLR-LST-DIST-YY TO DT-H-YR
+016000                 CALL 'SIDIF1' USING DATE-AREA
+016100                 IF  RET-DAYS NOT LESS THAN ZERO
+016200                     MOVE 'Y' TO WS-DIST-SINCE-RMD-SW
+016300                 END-IF
+016400             END-IF
+016500         END-IF
+016600     END-IF.
+016700     IF  WS-88-RMD-PAST-DUE AND NOT WS-88-DIST-SINCE-RMD
+016800         ADD 1 TO WS-TOT-RMD-EXCEPT
+016900         MOVE 'RMD PAST DUE' TO WS-EXCEPTION-LIT
+017000         PERFORM 2400-PRINT-DETAIL THRU 2400-EXIT
+017100     END-IF.
+017200 2200-EXIT. EXIT.
+017300     EJECT
+017300*----------------------------------------------------------------*
+017400*    2300-CHECK-EARLY-DIST - FLAG THE ACCOUNT IF IT IS CURRENTLY *
+017500*    CODED FOR AN EARLY DISTRIBUTION.                            *
+017600*----------------------------------------------------------------*
+017700 2300-CHECK-EARLY-DIST.
+017800     IF  WMS-PLN-TRLR-EARLY-DIST EQUAL 'Y'
+017900         ADD 1 TO WS-TOT-EARLY-DIST
+018000         MOVE 'EARLY DISTRIBUTION' TO WS-EXCEPTION-LIT
+018100         PERFORM 2400-PRINT-DETAIL THRU 2400-EXIT.
+018200 2300-EXIT. EXIT.
+018300     EJECT
+018400 2400-PRINT-DETAIL.
+018500     MOVE WMS-CONTROL-KEY           TO DTL-ACCOUNT.
+018600     MOVE WMS-PLN-TRLR-PK-PLAN-ID   TO DTL-PLAN-ID.
+018700     MOVE WMS-PLN-TRLR-MIN-DIST-AMT TO DTL-RMD-AMT.
+018800     MOVE WS-EXCEPTION-LIT          TO DTL-EXCEPTION.
+018900     MOVE SPACES TO RMD-EXCEPTION-RPT-LINE.
+019000     MOVE WS-DETAIL-LINE TO RMD-EXCEPTION-RPT-LINE.
+019100     WRITE RMD-EXCEPTION-RPT-LINE.
+019200 2400-EXIT. EXIT.
+019300     EJECT
+019400*----------------------------------------------------------------*
+019500*    9000-TERMINATE - CLOSE THE MASTER AND PRINT FINAL TOTALS.   *
+019600*----------------------------------------------------------------*
+019700 9000-TERMINATE.
+019800     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+019900     MOVE -1  TO I-O-SEND-CODE.
+020000     CALL 'IMACTM' USING I-O-CONTROL-AREA
+020100                         MASTER-AREA
+020200                         SI-ENVIRONMENT-AREA.
+020300     WRITE RMD-EXCEPTION-RPT-LINE FROM WS-BLANK-LINE.
+020400     MOVE 'ACCOUNTS SCANNED' TO SUM-LIT.
+020500     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+020600     MOVE SPACES TO RMD-EXCEPTION-RPT-LINE.
+020700     MOVE WS-SUMMARY-LINE TO RMD-EXCEPTION-RPT-LINE.
+020800     WRITE RMD-EXCEPTION-RPT-LINE.
+020900     MOVE 'ACCOUNTS WITH A PLAN TRAILER' TO SUM-LIT.
+021000     MOVE WS-TOT-PLAN-ACCTS TO SUM-COUNT.
+021100     MOVE SPACES TO RMD-EXCEPTION-RPT-LINE.
+021200     MOVE WS-SUMMARY-LINE TO RMD-EXCEPTION-RPT-LINE.
+021300     WRITE RMD-EXCEPTION-RPT-LINE.
+021400     MOVE 'RMD PAST-DUE EXCEPTIONS' TO SUM-LIT.
+021500     MOVE WS-TOT-RMD-EXCEPT TO SUM-COUNT.
+021600     MOVE SPACES TO RMD-EXCEPTION-RPT-LINE.
+021700     MOVE WS-SUMMARY-LINE TO RMD-EXCEPTION-RPT-LINE.
+021800     WRITE RMD-EXCEPTION-RPT-LINE.
+021900     MOVE 'EARLY-DISTRIBUTION EXCEPTIONS' TO SUM-LIT.
+022000     MOVE WS-TOT-EARLY-DIST TO SUM-COUNT.
+022100     MOVE SPACES TO RMD-EXCEPTION-RPT-LINE.
+022200     MOVE WS-SUMMARY-LINE TO RMD-EXCEPTION-RPT-LINE.
+022300     WRITE RMD-EXCEPTION-RPT-LINE.
+022400     CLOSE RMD-EXCEPTION-RPT.
+022500 9000-EXIT. EXIT.
