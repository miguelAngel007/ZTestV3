@@ -0,0 +1,200 @@
+*     * GN6036 * 08/09/26 JCTE TIS SPECIAL-RULE APYE DISCLOSURE REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMAPYESR.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMAPYESR BROWSES THE ACCOUNT MASTER AND RUNS THE TRUTH-IN-  *
+000900*    SAVINGS SPECIAL-RULE APYE EDITS (COPYBOOK IMPDAPYE) THAT    *
+001000*    DECIDE WHETHER AN ACCOUNT'S ANNUAL PERCENTAGE YIELD EARNED  *
+001100*    CANNOT BE DISCLOSED ON THE NORMAL STATEMENT CYCLE BECAUSE   *
+001200*    INTEREST IS CREDITED LESS OFTEN THAN STATEMENTS ARE SENT.   *
+001300*    EVERY ACCOUNT WMS-SKIP-APYE COMES BACK 'Y' FOR IS LISTED SO *
+001400*    COMPLIANCE CAN CONFIRM THE SPECIAL DISCLOSURE IS BEING      *
+001500*    ISSUED FOR IT.                                              *
+001600*----------------------------------------------------------------*
+001700*               ** HISTORY OF REVISIONS **                      *
+001800* DESCRIPTION                                           CHNGID  *
+001900* ____________________________________________________ _______ *
+002000* 08/09/26 JCTE NEW PROGRAM - TIS SPECIAL-RULE APYE      GN6036 *
+002100*                DISCLOSURE REPORT                               *
+002150* 08/09/26 JCTE WIDENED DTL-REASON, SHORTENED A SUMMARY  GN6054 *
+002160*                LITERAL TO STOP TRUNCATION                      *
+002200*----------------------------------------------------------------*
+002300 ENVIRONMENT    DIVISION.
+002400 INPUT-OUTPUT   SECTION.
+002500 FILE-CONTROL.
+002600     SELECT APYE-SPECIAL-RPT ASSIGN TO "IMAPYERP"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  APYE-SPECIAL-RPT
+003100     RECORD CONTAINS 133 CHARACTERS.
+003200 01  APYE-SPECIAL-RPT-LINE           PIC X(133).
+003300 WORKING-STORAGE SECTION.
+003400 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMAPYESR'.
+003500 01  WS-SWITCHES.
+003600     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+003700         88  WS-88-END-OF-FILE       VALUE 'Y'.
+003800 01  WS-SKIP-APYE                    PIC X(1)    VALUE 'N'.
+003900     88  WS-88-SPECIAL-RULE          VALUE 'Y'.
+004000 01  WS-SAVE-ACCOUNT                 PIC X(22).
+004100 01  WS-ACCT-TYPE                    PIC X(8).
+004200     EJECT
+004300     COPY SIWSCNTL.
+004400     EJECT
+004500     COPY IMAWKMST.
+004600     EJECT
+004700     COPY IMWSENVO.
+004800     EJECT
+004900 01  WS-TOTALS.
+005000     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+005100     03  WS-TOT-IOD-SPECIAL          PIC 9(7)    COMP VALUE 0.
+005200     03  WS-TOT-SAV-SPECIAL          PIC 9(7)    COMP VALUE 0.
+005300     EJECT
+005400 01  WS-REPORT-TITLE.
+005500     03  FILLER                      PIC X(51)   VALUE
+005600         'IMAPYESR - TIS SPECIAL-RULE APYE DISCLOSURE REPORT'.
+005700     03  FILLER                      PIC X(7)    VALUE SPACES.
+005800 01  WS-COLUMN-HEADING.
+005900     03  FILLER                      PIC X(3)    VALUE SPACES.
+006000     03  FILLER                      PIC X(22)   VALUE 'ACCOUNT'.
+006100     03  FILLER                      PIC X(2)    VALUE SPACES.
+006200     03  FILLER                      PIC X(8)    VALUE 'RELATION'.
+006300     03  FILLER                      PIC X(3)    VALUE SPACES.
+006400     03  FILLER                      PIC X(30)   VALUE
+006500         'TIS SPECIAL RULE DISCLOSURE'.
+006600     03  FILLER                      PIC X(65)   VALUE SPACES.
+006700 01  WS-DETAIL-LINE.
+006800     03  FILLER                      PIC X(3)    VALUE SPACES.
+006900     03  DTL-ACCOUNT                 PIC X(22).
+007000     03  FILLER                      PIC X(2)    VALUE SPACES.
+007100     03  DTL-ACCT-TYPE               PIC X(8).
+007200     03  FILLER                      PIC X(3)    VALUE SPACES.
+007300     03  DTL-REASON                  PIC X(36).
+007400     03  FILLER                      PIC X(59)   VALUE SPACES.
+007500 01  WS-SUMMARY-LINE.
+007600     03  FILLER                      PIC X(4)    VALUE SPACES.
+007700     03  SUM-LIT                     PIC X(30).
+007800     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+007900     03  FILLER                      PIC X(93)   VALUE SPACES.
+008000 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+008100     EJECT
+008200 PROCEDURE DIVISION.
+008300*----------------------------------------------------------------*
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+008600     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+008700         UNTIL WS-88-END-OF-FILE.
+008800     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+008900     GOBACK.
+009000     EJECT
+009100*----------------------------------------------------------------*
+009200*    1000-INITIALIZE - OPEN THE REPORT FILE AND START THE        *
+009300*    ACCOUNT MASTER BROWSE.                                      *
+009400*----------------------------------------------------------------*
+009500 1000-INITIALIZE.
+009600     OPEN OUTPUT APYE-SPECIAL-RPT.
+009700     WRITE APYE-SPECIAL-RPT-LINE FROM WS-BLANK-LINE.
+009800     MOVE SPACES TO APYE-SPECIAL-RPT-LINE.
+009900     MOVE WS-REPORT-TITLE TO APYE-SPECIAL-RPT-LINE.
+010000     WRITE APYE-SPECIAL-RPT-LINE.
+010100     WRITE APYE-SPECIAL-RPT-LINE FROM WS-BLANK-LINE.
+010200     MOVE SPACES TO APYE-SPECIAL-RPT-LINE.
+010300     MOVE WS-COLUMN-HEADING TO APYE-SPECIAL-RPT-LINE.
+010400     WRITE APYE-SPECIAL-RPT-LINE.
+010500     WRITE APYE-SPECIAL-RPT-LINE FROM WS-BLANK-LINE.
+010600     MOVE SPACES TO SI-ENVIRONMENT-AREA.
+010700     MOVE '1' TO SI-ENVIRONMENT-VSAM.
+010800     MOVE 'O' TO I-O-CONTROL-OPERATOR.
+010900     MOVE 'I' TO I-O-CONTROL-ACCESS.
+011000     MOVE -1  TO I-O-SEND-CODE.
+011100     CALL 'IMACTM' USING I-O-CONTROL-AREA
+011200                         MASTER-AREA
+011300                         SI-ENVIRONMENT-AREA.
+011400     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+011500 1000-EXIT. EXIT.
+011600     EJECT
+011700*----------------------------------------------------------------*
+011800*    2100-READ-MASTER - FETCH THE NEXT ACCOUNT MASTER RECORD.    *
+011900*----------------------------------------------------------------*
+012000 2100-READ-MASTER.
+012100     MOVE 'R'  TO I-O-CONTROL-OPERATOR.
+012200     MOVE -1   TO I-O-SEND-CODE.
+012300     CALL 'IMACTM' USING I-O-CONTROL-AREA
+012400                         MASTER-AREA
+012500                         SI-ENVIRONMENT-AREA.
+012600     IF  I-O-88-END-OF-FILE
+012700         MOVE 'Y' TO WS-END-OF-FILE-SW.
+012800 2100-EXIT. EXIT.
+012900     EJECT
+013000*----------------------------------------------------------------*
+013100*    2000-PROCESS-ACCOUNT - RUN THE SPECIAL-RULE EDIT FOR EVERY  *
+013200*    INTEREST RELATIONSHIP THE ACCOUNT CARRIES, AND LIST ANY     *
+013300*    THAT COME BACK REQUIRING THE SPECIAL DISCLOSURE.            *
+013400*----------------------------------------------------------------*
+013500 2000-PROCESS-ACCOUNT.
+013600     MOVE WMS-CONTROL-KEY TO WS-SAVE-ACCOUNT.
+013700     IF  WMS-IOD-INT-PAY-CYCLE NOT EQUAL SPACES
+013800         ADD 1 TO WS-TOT-SCANNED
+013900         PERFORM 1000-APYE-SPEC-RULE THRU 9999-APYE-EXIT
+014000         IF  WS-88-SPECIAL-RULE
+014100             ADD 1 TO WS-TOT-IOD-SPECIAL
+014200             MOVE 'IOD' TO WS-ACCT-TYPE
+014300             PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT.
+014400     IF  WMS-SAV-INT-PAY-CYCLE NOT EQUAL SPACES
+014500         ADD 1 TO WS-TOT-SCANNED
+014600         PERFORM 3000-APYE-SPEC-RULE THRU 9999-APYE-EXIT
+014700         IF  WS-88-SPECIAL-RULE
+014800             ADD 1 TO WS-TOT-SAV-SPECIAL
+014900             MOVE 'SAV' TO WS-ACCT-TYPE
+015000             PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT.
+015100     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+015200 2000-EXIT. EXIT.
+015300     EJECT
+015400 2200-PRINT-DETAIL.
+015500     MOVE WS-SAVE-ACCOUNT        TO DTL-ACCOUNT.
+015600     MOVE WS-ACCT-TYPE           TO DTL-ACCT-TYPE.
+015700     MOVE 'INTEREST PAID LESS OFTEN THAN STMT'
+015800                                 TO DTL-REASON.
+015900     MOVE SPACES TO APYE-SPECIAL-RPT-LINE.
+016000     MOVE WS-DETAIL-LINE TO APYE-SPECIAL-RPT-LINE.
+016100     WRITE APYE-SPECIAL-RPT-LINE.
+016200 2200-EXIT. EXIT.
+016300     EJECT
+016400*----------------------------------------------------------------*
+016500*    9000-TERMINATE - CLOSE THE MASTER AND PRINT FINAL TOTALS.   *
+016600*----------------------------------------------------------------*
+016700 9000-TERMINATE.
+016800     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+016900     MOVE -1  TO I-O-SEND-CODE.
+017000     CALL 'IMACTM' USING I-O-CONTROL-AREA
+017100                         MASTER-AREA
+017200                         SI-ENVIRONMENT-AREA.
+017300     WRITE APYE-SPECIAL-RPT-LINE FROM WS-BLANK-LINE.
+017400     MOVE 'INTEREST RELATIONSHIPS SCANNED' TO SUM-LIT.
+017500     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+017600     MOVE SPACES TO APYE-SPECIAL-RPT-LINE.
+017700     MOVE WS-SUMMARY-LINE TO APYE-SPECIAL-RPT-LINE.
+017800     WRITE APYE-SPECIAL-RPT-LINE.
+017900     MOVE 'IOD SPECIAL-RULE DISCLOSURES' TO SUM-LIT.
+018000     MOVE WS-TOT-IOD-SPECIAL TO SUM-COUNT.
+018100     MOVE SPACES TO APYE-SPECIAL-RPT-LINE.
+018200     MOVE WS-SUMMARY-LINE TO APYE-SPECIAL-RPT-LINE.
+018300     WRITE APYE-SPECIAL-RPT-LINE.
+018400     MOVE 'SAVINGS SPECIAL-RULE DISCLOS' TO SUM-LIT.
+018500     MOVE WS-TOT-SAV-SPECIAL TO SUM-COUNT.
+018600     MOVE SPACES TO APYE-SPECIAL-RPT-LINE.
+018700     MOVE WS-SUMMARY-LINE TO APYE-SPECIAL-RPT-LINE.
+018800     WRITE APYE-SPECIAL-RPT-LINE.
+018900     CLOSE APYE-SPECIAL-RPT.
+019000 9000-EXIT. EXIT.
+019100     EJECT
+019200*----------------------------------------------------------------*
+019300*    THE SPECIAL-RULE EDITS THEMSELVES (COPYBOOK IMPDAPYE) ARE   *
+019400*    CARRIED IN AS PARAGRAPHS, NOT DATA - THEY ARE PERFORMED     *
+019500*    DIRECTLY BY 2000-PROCESS-ACCOUNT ABOVE.                     *
+019600*----------------------------------------------------------------*
+019700     COPY IMPDAPYE.
