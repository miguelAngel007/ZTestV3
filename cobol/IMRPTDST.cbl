@@ -0,0 +1,199 @@
+*     * GN6025 * 08/09/26 JCTE REPORT DISTRIBUTION CONTROL DRIVER
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMRPTDST.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMRPTDST READS THE REPORT DISTRIBUTION CONTROL FILE AND,    *
+000900*    FOR EACH SPOOLED REPORT ID ON IT, BUILDS WS-SPOOL-AREA AND  *
+001000*    CALLS 'SISPOOL' TO ROUTE THAT REPORT BY ITS CONFIGURED      *
+001100*    DELIVERY METHOD.  A CONTROL ENTRY CODED FOR PDF/EMAIL       *
+001200*    DELIVERY SETS WSSPLAR-SPL-CDE-PDFMAIL AND CARRIES THE       *
+001300*    REPORT'S DISTRIBUTION LIST ID IN WSSPLAR-DIST-LIST-ID SO    *
+001400*    THAT THE REPORT IS ATTACHED AS A PDF AND MAILED TO THAT     *
+001500*    LIST RATHER THAN PRINTED, SO REPORTS THAT ONLY NEED TO BE   *
+001600*    SHARED ELECTRONICALLY NO LONGER HAVE TO BE PRINTED AND      *
+001700*    SCANNED FIRST.  A SUMMARY OF WHAT WAS ROUTED HOW IS         *
+001800*    PRINTED WHEN THE RUN COMPLETES.                             *
+001900*----------------------------------------------------------------*
+002000*               ** HISTORY OF REVISIONS **                      *
+002100* DESCRIPTION                                           CHNGID  *
+002200* ____________________________________________________ _______ *
+002300* 08/09/26 JCTE NEW PROGRAM - REPORT DISTRIBUTION        GN6025 *
+002400*                CONTROL DRIVER                                 *
+002450* 08/09/26 JCTE WIDENED DTL-METHOD TO STOP A TRUNCATED   GN6062 *
+002460*                LITERAL                                        *
+002500*----------------------------------------------------------------*
+002600 ENVIRONMENT    DIVISION.
+002700 INPUT-OUTPUT   SECTION.
+002800 FILE-CONTROL.
+002900     SELECT RPT-DIST-CTL-FILE ASSIGN TO "IMWSRDST"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT RPT-DIST-RPT      ASSIGN TO "IMRPTDRP"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RPT-DIST-CTL-FILE
+003600     RECORD CONTAINS 32 CHARACTERS.
+003700     COPY IMWSRDST.
+003800 FD  RPT-DIST-RPT
+003900     RECORD CONTAINS 133 CHARACTERS.
+004000 01  RPT-DIST-RPT-LINE               PIC X(133).
+004100 WORKING-STORAGE SECTION.
+004200 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMRPTDST'.
+004300 01  WS-SWITCHES.
+004400     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004500         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004600     EJECT
+004700     COPY SIWSSPAR.
+004800     EJECT
+004900 01  WS-TOTALS.
+005000     03  WS-TOT-READ                 PIC 9(7)    COMP VALUE 0.
+005100     03  WS-TOT-PRINT                PIC 9(7)    COMP VALUE 0.
+005200     03  WS-TOT-FICHE                PIC 9(7)    COMP VALUE 0.
+005300     03  WS-TOT-XMIT                 PIC 9(7)    COMP VALUE 0.
+005400     03  WS-TOT-PDFMAIL              PIC 9(7)    COMP VALUE 0.
+005500     03  WS-TOT-UNKNOWN              PIC 9(7)    COMP VALUE 0.
+005600     EJECT
+005700 01  WS-REPORT-TITLE.
+005800     03  FILLER                      PIC X(48)   VALUE
+005900         'IMRPTDST - REPORT DISTRIBUTION CONTROL SUMMARY '.
+006000     03  FILLER                      PIC X(10)   VALUE SPACES.
+006100 01  WS-COLUMN-HEADING.
+006200     03  FILLER                      PIC X(8)    VALUE 'RPT ID'.
+006300     03  FILLER                      PIC X(6)    VALUE SPACES.
+006400     03  FILLER                      PIC X(6)    VALUE 'METHOD'.
+006500     03  FILLER                      PIC X(6)    VALUE SPACES.
+006600     03  FILLER                      PIC X(12)   VALUE
+006650         'DIST LIST ID'.
+006700 01  WS-DETAIL-LINE.
+006800     03  FILLER                      PIC X(3)    VALUE SPACES.
+006900     03  DTL-RPT-ID                  PIC X(8).
+007000     03  FILLER                      PIC X(5)    VALUE SPACES.
+007100     03  DTL-METHOD                  PIC X(9).
+007200     03  FILLER                      PIC X(2)    VALUE SPACES.
+007300     03  DTL-DIST-LIST-ID            PIC X(8).
+007400     03  FILLER                      PIC X(85)   VALUE SPACES.
+007500 01  WS-SUMMARY-LINE.
+007600     03  FILLER                      PIC X(4)    VALUE SPACES.
+007700     03  SUM-LIT                     PIC X(30).
+007800     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+007900     03  FILLER                      PIC X(93)   VALUE SPACES.
+008000 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+008100     EJECT
+008200 PROCEDURE DIVISION.
+008300*----------------------------------------------------------------*
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+008600     PERFORM 2000-PROCESS-ENTRY    THRU 2000-EXIT
+008700         UNTIL WS-88-END-OF-FILE.
+008800     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+008900     GOBACK.
+009000     EJECT
+009100*----------------------------------------------------------------*
+009200*    1000-INITIALIZE - OPEN THE CONTROL AND REPORT FILES AND     *
+009300*    PRIME THE FIRST CONTROL RECORD.                             *
+009400*----------------------------------------------------------------*
+009500 1000-INITIALIZE.
+009600     OPEN INPUT  RPT-DIST-CTL-FILE.
+009700     OPEN OUTPUT RPT-DIST-RPT.
+009800     WRITE RPT-DIST-RPT-LINE FROM WS-BLANK-LINE.
+009900     MOVE SPACES TO RPT-DIST-RPT-LINE.
+010000     MOVE WS-REPORT-TITLE TO RPT-DIST-RPT-LINE.
+010100     WRITE RPT-DIST-RPT-LINE.
+010200     WRITE RPT-DIST-RPT-LINE FROM WS-BLANK-LINE.
+010300     MOVE SPACES TO RPT-DIST-RPT-LINE.
+010400     MOVE WS-COLUMN-HEADING TO RPT-DIST-RPT-LINE.
+010500     WRITE RPT-DIST-RPT-LINE.
+010600     PERFORM 2100-READ-CONTROL THRU 2100-EXIT.
+010700 1000-EXIT. EXIT.
+010800     EJECT
+010900 2100-READ-CONTROL.
+011000     READ RPT-DIST-CTL-FILE
+011100         AT END
+011200             MOVE 'Y' TO WS-END-OF-FILE-SW.
+011300 2100-EXIT. EXIT.
+011400     EJECT
+011500*----------------------------------------------------------------*
+011600*    2000-PROCESS-ENTRY - BUILD WS-SPOOL-AREA FROM THE CONTROL   *
+011700*    RECORD'S DELIVERY METHOD AND ROUTE THE REPORT VIA SISPOOL.  *
+011800*----------------------------------------------------------------*
+011900 2000-PROCESS-ENTRY.
+012000     ADD 1 TO WS-TOT-READ.
+012100     MOVE SPACES TO WS-SPOOL-AREA.
+012200     MOVE '1' TO WSSPLAR-SPL-CD.
+012300     MOVE SPACES TO WSSPLAR-DIST-LIST-ID.
+012400     MOVE 'P' TO WSSPLAR-DIST-FORMAT.
+012500     EVALUATE TRUE
+012600         WHEN RDST-88-PRINT
+012700             MOVE '1' TO WSSPLAR-SPL-CD
+012800             MOVE 'PRINT' TO DTL-METHOD
+012900             ADD 1 TO WS-TOT-PRINT
+013000         WHEN RDST-88-FICHE
+013100             MOVE '2' TO WSSPLAR-SPL-CD
+013200             MOVE 'FICHE' TO DTL-METHOD
+013300             ADD 1 TO WS-TOT-FICHE
+013400         WHEN RDST-88-XMIT
+013500             MOVE '4' TO WSSPLAR-SPL-CD
+013600             MOVE 'XMIT' TO DTL-METHOD
+013700             ADD 1 TO WS-TOT-XMIT
+013800         WHEN RDST-88-PDFMAIL
+013900             MOVE 'X' TO WSSPLAR-SPL-CD
+014000             MOVE RDST-DIST-LIST-ID TO WSSPLAR-DIST-LIST-ID
+014100             MOVE 'PDF/EMAIL' TO DTL-METHOD
+014200             ADD 1 TO WS-TOT-PDFMAIL
+014300         WHEN OTHER
+014400             MOVE 'UNKNOWN' TO DTL-METHOD
+014500             ADD 1 TO WS-TOT-UNKNOWN
+014600     END-EVALUATE.
+014700     IF  WSSPLAR-SPL-CDE-PDFMAIL
+014800         CALL 'SISPOOL' USING RDST-CONTROL-RECORD
+014900                              WS-SPOOL-AREA.
+015000     MOVE RDST-RPT-ID      TO DTL-RPT-ID.
+015100     MOVE RDST-DIST-LIST-ID TO DTL-DIST-LIST-ID.
+015200     MOVE SPACES TO RPT-DIST-RPT-LINE.
+015300     MOVE WS-DETAIL-LINE TO RPT-DIST-RPT-LINE.
+015400     WRITE RPT-DIST-RPT-LINE.
+015500     PERFORM 2100-READ-CONTROL THRU 2100-EXIT.
+015600 2000-EXIT. EXIT.
+015700     EJECT
+015800*----------------------------------------------------------------*
+015900*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE FILES.    *
+016000*----------------------------------------------------------------*
+016100 9000-TERMINATE.
+016200     WRITE RPT-DIST-RPT-LINE FROM WS-BLANK-LINE.
+016300     MOVE 'CONTROL RECORDS READ' TO SUM-LIT.
+016400     MOVE WS-TOT-READ TO SUM-COUNT.
+016500     MOVE SPACES TO RPT-DIST-RPT-LINE.
+016600     MOVE WS-SUMMARY-LINE TO RPT-DIST-RPT-LINE.
+016700     WRITE RPT-DIST-RPT-LINE.
+016800     MOVE 'ROUTED TO PRINT' TO SUM-LIT.
+016900     MOVE WS-TOT-PRINT TO SUM-COUNT.
+017000     MOVE SPACES TO RPT-DIST-RPT-LINE.
+017100     MOVE WS-SUMMARY-LINE TO RPT-DIST-RPT-LINE.
+017200     WRITE RPT-DIST-RPT-LINE.
+017300     MOVE 'ROUTED TO FICHE' TO SUM-LIT.
+017400     MOVE WS-TOT-FICHE TO SUM-COUNT.
+017500     MOVE SPACES TO RPT-DIST-RPT-LINE.
+017600     MOVE WS-SUMMARY-LINE TO RPT-DIST-RPT-LINE.
+017700     WRITE RPT-DIST-RPT-LINE.
+017800     MOVE 'ROUTED TO TRANSMIT' TO SUM-LIT.
+017900     MOVE WS-TOT-XMIT TO SUM-COUNT.
+018000     MOVE SPACES TO RPT-DIST-RPT-LINE.
+018100     MOVE WS-SUMMARY-LINE TO RPT-DIST-RPT-LINE.
+018200     WRITE RPT-DIST-RPT-LINE.
+018300     MOVE 'ROUTED TO PDF/EMAIL' TO SUM-LIT.
+018400     MOVE WS-TOT-PDFMAIL TO SUM-COUNT.
+018500     MOVE SPACES TO RPT-DIST-RPT-LINE.
+018600     MOVE WS-SUMMARY-LINE TO RPT-DIST-RPT-LINE.
+018700     WRITE RPT-DIST-RPT-LINE.
+018800     MOVE 'UNKNOWN DELIVERY METHOD' TO SUM-LIT.
+018900     MOVE WS-TOT-UNKNOWN TO SUM-COUNT.
+019000     MOVE SPACES TO RPT-DIST-RPT-LINE.
+019100     MOVE WS-SUMMARY-LINE TO RPT-DIST-RPT-LINE.
+019200     WRITE RPT-DIST-RPT-LINE.
+019300     CLOSE RPT-DIST-CTL-FILE.
+019400     CLOSE RPT-DIST-RPT.
+019500 9000-EXIT. EXIT.
