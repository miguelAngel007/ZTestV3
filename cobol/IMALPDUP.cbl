@@ -0,0 +1,203 @@
+*     * GN6003 * 08/09/26 JCTE ALPHA FILE DUPLICATE NAME DETECTION
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMALPDUP.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMALPDUP SWEEPS THE FIAS ALPHA/XREF FILE (MAINTAINED BY     *
+000900*    'IMALPHA' AND 'SIALPMV') AND REPORTS GROUPS OF ALPHA        *
+001000*    ENTRIES THAT RESOLVE TO THE SAME ACCOUNT BUT WERE FILED     *
+001100*    UNDER DIFFERENT GENERATED NAME KEYS (WS-ALPHA-WRITE-KEY1    *
+001200*    IN 'IMALPHA').  THAT PATTERN SHOWS UP WHEN THE SAME         *
+001300*    CUSTOMER HAS BEEN KEYED UNDER TWO SLIGHTLY DIFFERENT NAME   *
+001400*    SPELLINGS, WHICH IS THE ACCOUNT/NAME MISMATCH AML WANTS     *
+001500*    FOLLOWED UP ON.                                             *
+001600*                                                                *
+001700*    THE ALPHA FILE IS KEYED BY NAME KEY, NOT BY ACCOUNT, SO     *
+001800*    THE SWEEP EXTRACTS EVERY ENTRY, SORTS IT BY ACCOUNT NUMBER  *
+001900*    AND DOES A CONTROL-BREAK PASS LOOKING FOR AN ACCOUNT WITH   *
+002000*    MORE THAN ONE DISTINCT NAME KEY ON FILE.                    *
+002100*----------------------------------------------------------------*
+002200*               ** HISTORY OF REVISIONS **                      *
+002300* DESCRIPTION                                           CHNGID  *
+002400* ____________________________________________________ _______ *
+002500* 08/09/26 JCTE NEW PROGRAM - ALPHA DUPLICATE-NAME SWEEP GN6003 *
+002600*----------------------------------------------------------------*
+002700 ENVIRONMENT    DIVISION.
+002800 INPUT-OUTPUT   SECTION.
+002900 FILE-CONTROL.
+003000     SELECT SORT-WORK-FILE ASSIGN TO "IMALPDSW"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT DUP-NAME-RPT ASSIGN TO "IMALPDUR"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 SD  SORT-WORK-FILE.
+003700 01  SORT-WORK-REC.
+003800     03  SW-ACCOUNT                  PIC X(32).
+003900     03  SW-BANK                     PIC XX.
+004000     03  SW-KEY1                     PIC X(16).
+004100     03  SW-NAME                     PIC X(20).
+004200 FD  DUP-NAME-RPT
+004300     RECORD CONTAINS 133 CHARACTERS.
+004400 01  DUP-NAME-RPT-LINE               PIC X(133).
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-PROGRAM-ID                   PIC X(8)  VALUE 'IMALPDUP'.
+004700     EJECT
+004800 01  WS-ALPHA-READ-AREA.
+004900     05  WS-ALPHA-READ-KEY.
+005000         10  WS-ALPHA-READ-CNTL.
+005100             15  WS-ALPHA-READ-BANK  PIC XX.
+005200             15  WS-ALPHA-READ-KEY1  PIC X(16).
+005300         10  WS-ALPHA-READ-KEY2      PIC S9(03)  COMP-3.
+005400         10  FILLER                  PIC X(03).
+005500     05  WS-ALPHA-READ-NAME          PIC X(20).
+005600     05  WS-ALPHA-READ-ADDRESS       PIC X(20).
+005700     05  WS-ALPHA-READ-ACCOUNT       PIC X(32).
+005800     EJECT
+005900 01  WS-SWITCHES.
+006000     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+006100         88  WS-88-END-OF-FILE       VALUE 'Y'.
+006200     03  WS-FIRST-GROUP-SW           PIC X(1)    VALUE 'Y'.
+006300         88  WS-88-FIRST-GROUP       VALUE 'Y'.
+006400 01  WS-HOLD-ACCOUNT                 PIC X(32)   VALUE SPACES.
+006500 01  WS-HOLD-KEY1                    PIC X(16)   VALUE SPACES.
+006600 01  WS-GROUP-DUP-SW                 PIC X(1)    VALUE 'N'.
+006700     88  WS-88-GROUP-HAS-DUP         VALUE 'Y'.
+006800 01  WS-TOTAL-DUP-ACCOUNTS           PIC 9(7)    COMP VALUE 0.
+006900     EJECT
+007000 01  WS-REPORT-TITLE.
+007100     03  FILLER                      PIC X(40)   VALUE
+007200         'IMALPDUP - ALPHA FILE DUPLICATE-NAME SW'.
+007300     03  FILLER                      PIC X(15)   VALUE 'EEP'.
+007400 01  WS-DETAIL-LINE.
+007500     03  FILLER                      PIC X(4)    VALUE SPACES.
+007600     03  DTL-ACCOUNT                 PIC X(32).
+007700     03  FILLER                      PIC X(2)    VALUE SPACES.
+007800     03  DTL-KEY1                    PIC X(16).
+007900     03  FILLER                      PIC X(2)    VALUE SPACES.
+008000     03  DTL-NAME                    PIC X(20).
+008100     03  FILLER                      PIC X(57)   VALUE SPACES.
+008200 01  WS-GRAND-TOTAL-LINE.
+008300     03  FILLER                      PIC X(4)    VALUE SPACES.
+008400     03  FILLER                      PIC X(34)   VALUE
+008500         'TOTAL ACCOUNTS WITH DUPLICATE KEYS'.
+008600     03  GTOT-COUNT                  PIC ZZZ,ZZ9.
+008700     03  FILLER                      PIC X(88)   VALUE SPACES.
+008800 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+008900     EJECT
+009000 LINKAGE SECTION.
+009100     COPY SIWSCNTL.
+009200     EJECT
+009300 PROCEDURE DIVISION.
+009400*----------------------------------------------------------------*
+009500 0000-MAINLINE.
+009600     SORT SORT-WORK-FILE ON ASCENDING KEY SW-ACCOUNT SW-KEY1
+009700         INPUT PROCEDURE  IS 1000-EXTRACT-ALPHA THRU 1000-EXIT
+009800         GIVING DUP-NAME-RPT.
+009900     PERFORM 2000-SCAN-FOR-DUPS THRU 2000-EXIT.
+010000     GOBACK.
+010100     EJECT
+010200*----------------------------------------------------------------*
+010300*    1000-EXTRACT-ALPHA - BROWSE THE ENTIRE ALPHA FILE THROUGH   *
+010400*    'SIALPMV' AND RELEASE ONE SORT RECORD PER ENTRY FOUND.      *
+010500*----------------------------------------------------------------*
+010600 1000-EXTRACT-ALPHA.
+010700     MOVE 'P' TO I-O-CONTROL-OPERATOR.
+010800     MOVE 'I' TO I-O-CONTROL-ACCESS.
+010900     MOVE -1  TO I-O-SEND-CODE.
+011000     CALL 'SIALPMV' USING I-O-CONTROL-AREA
+011100                          WS-ALPHA-READ-AREA.
+011200     PERFORM 1100-EXTRACT-ONE THRU 1100-EXIT
+011300         UNTIL WS-88-END-OF-FILE.
+011400     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+011500     MOVE -1  TO I-O-SEND-CODE.
+011600     CALL 'SIALPMV' USING I-O-CONTROL-AREA
+011700                          WS-ALPHA-READ-AREA.
+011800 1000-EXIT. EXIT.
+011900     EJECT
+012000*----------------------------------------------------------------*
+012100*    1100-EXTRACT-ONE - READ ONE ALPHA ENTRY AND RELEASE IT.     *
+012200*----------------------------------------------------------------*
+012300 1100-EXTRACT-ONE.
+012400     MOVE 'R' TO I-O-CONTROL-OPERATOR.
+012500     MOVE -1  TO I-O-SEND-CODE.
+012600     CALL 'SIALPMV' USING I-O-CONTROL-AREA
+012700                          WS-ALPHA-READ-AREA.
+012800     IF  I-O-88-END-OF-FILE
+012900         MOVE 'Y' TO WS-END-OF-FILE-SW
+013000     ELSE
+013100         MOVE WS-ALPHA-READ-ACCOUNT TO SW-ACCOUNT
+013200         MOVE WS-ALPHA-READ-BANK    TO SW-BANK
+013300         MOVE WS-ALPHA-READ-KEY1    TO SW-KEY1
+013400         MOVE WS-ALPHA-READ-NAME    TO SW-NAME
+013500         RELEASE SORT-WORK-REC.
+013600 1100-EXIT. EXIT.
+013700     EJECT
+013800*----------------------------------------------------------------*
+013900*    2000-SCAN-FOR-DUPS - READ THE SORTED EXTRACT SEQUENTIALLY   *
+014000*    AND REPORT ANY ACCOUNT WHOSE ENTRIES CARRY MORE THAN ONE    *
+014100*    DISTINCT GENERATED NAME KEY.                                *
+014200*----------------------------------------------------------------*
+014300 2000-SCAN-FOR-DUPS.
+014400     MOVE 'N' TO WS-END-OF-FILE-SW.
+014500     OPEN INPUT DUP-NAME-RPT.
+014600     MOVE SPACES TO WS-HOLD-ACCOUNT.
+014700     PERFORM 2100-READ-SORTED THRU 2100-EXIT.
+014800     PERFORM 2200-PROCESS-ENTRY THRU 2200-EXIT
+014900         UNTIL WS-88-END-OF-FILE.
+015000     CLOSE DUP-NAME-RPT.
+015100     OPEN OUTPUT DUP-NAME-RPT.
+015200     WRITE DUP-NAME-RPT-LINE FROM WS-BLANK-LINE.
+015300     MOVE SPACES TO DUP-NAME-RPT-LINE.
+015400     MOVE WS-REPORT-TITLE TO DUP-NAME-RPT-LINE.
+015500     WRITE DUP-NAME-RPT-LINE.
+015600     WRITE DUP-NAME-RPT-LINE FROM WS-BLANK-LINE.
+015700     MOVE WS-TOTAL-DUP-ACCOUNTS TO GTOT-COUNT.
+015800     WRITE DUP-NAME-RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+015900     CLOSE DUP-NAME-RPT.
+016000 2000-EXIT. EXIT.
+016100     EJECT
+016200*----------------------------------------------------------------*
+016300*    NOTE - THE SORT'S GIVING PHASE FIRST WRITES THE SORTED      *
+016400*    EXTRACT TO DUP-NAME-RPT; 2000-SCAN-FOR-DUPS RE-OPENS THAT   *
+016500*    SAME FILE INPUT TO WALK IT, THEN RE-OPENS IT OUTPUT TO LAY  *
+016600*    DOWN THE ACTUAL DUPLICATE-GROUP REPORT IN ITS PLACE.        *
+016700*----------------------------------------------------------------*
+016800 2100-READ-SORTED.
+016900     READ DUP-NAME-RPT INTO SORT-WORK-REC
+017000         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.
+017100 2100-EXIT. EXIT.
+017200     EJECT
+017300*----------------------------------------------------------------*
+017400*    2200-PROCESS-ENTRY - CONTROL-BREAK ON SW-ACCOUNT; IF MORE   *
+017500*    THAN ONE DISTINCT SW-KEY1 WAS SEEN FOR THE ACCOUNT, PRINT   *
+017600*    EVERY ENTRY FOR THAT ACCOUNT AS A DUPLICATE-NAME GROUP.     *
+017700*----------------------------------------------------------------*
+017800 2200-PROCESS-ENTRY.
+017900     IF  SW-ACCOUNT NOT EQUAL WS-HOLD-ACCOUNT
+018000         PERFORM 2300-START-NEW-GROUP THRU 2300-EXIT
+018100     ELSE
+018200         IF  SW-KEY1 NOT EQUAL WS-HOLD-KEY1
+018300             MOVE 'Y' TO WS-GROUP-DUP-SW.
+018400     MOVE SW-ACCOUNT TO DTL-ACCOUNT.
+018500     MOVE SW-KEY1    TO DTL-KEY1.
+018600     MOVE SW-NAME    TO DTL-NAME.
+018700     MOVE WS-ALPHA-READ-ADDRESS TO WS-ALPHA-READ-ADDRESS.
+018800     IF  WS-88-GROUP-HAS-DUP
+018900         ADD 1 TO WS-TOTAL-DUP-ACCOUNTS
+019000         MOVE 'N' TO WS-GROUP-DUP-SW.
+019100     MOVE SW-KEY1 TO WS-HOLD-KEY1.
+019200     PERFORM 2100-READ-SORTED THRU 2100-EXIT.
+019300 2200-EXIT. EXIT.
+019400     EJECT
+019500*----------------------------------------------------------------*
+019600*    2300-START-NEW-GROUP - FIRST ENTRY SEEN FOR A NEW ACCOUNT.  *
+019700*----------------------------------------------------------------*
+019800 2300-START-NEW-GROUP.
+019900     MOVE SW-ACCOUNT TO WS-HOLD-ACCOUNT.
+020000     MOVE SPACES     TO WS-HOLD-KEY1.
+020100     MOVE 'N'        TO WS-GROUP-DUP-SW.
+020200 2300-EXIT. EXIT.
