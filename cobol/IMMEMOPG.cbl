@@ -0,0 +1,189 @@
+*     * GN6009 * 08/09/26 JCTE AGED-MEMO PURGE/ARCHIVE JOB
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMMEMOPG.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMMEMOPG BROWSES THE ONLINE MEMO FILE (IM-MEMO-OL) AND      *
+000900*    ARCHIVES, THEN PHYSICALLY PURGES, EVERY MEMO RECORD THAT    *
+001000*    HAS BEEN MARKED FOR DELETION (IM-MEMO-OL-DEL-ACCT) AND      *
+001100*    WHOSE LAST ACTIVITY IS OLDER THAN THE STANDARD RETENTION    *
+001200*    PERIOD.  EACH ARCHIVED RECORD IS WRITTEN IN FULL TO THE     *
+001300*    ARCHIVE FILE BEFORE IT IS DELETED FROM THE ONLINE FILE SO   *
+001400*    NOTHING IS LOST.                                            *
+001500*----------------------------------------------------------------*
+001600*               ** HISTORY OF REVISIONS **                      *
+001700* DESCRIPTION                                           CHNGID  *
+001800* ____________________________________________________ _______ *
+001900* 08/09/26 JCTE NEW PROGRAM - AGED-MEMO PURGE/ARCHIVE    GN6009 *
+002000*                JOB                                             *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT    DIVISION.
+002300 INPUT-OUTPUT   SECTION.
+002400 FILE-CONTROL.
+002500     SELECT MEMO-OL-FILE ASSIGN TO "IMMEMOOL"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS IM-MEMO-OL-KEY.
+002900     SELECT MEMO-OL-ARCH ASSIGN TO "IMMEMOAR"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT MEMO-PURGE-RPT ASSIGN TO "IMMEMOPR"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  MEMO-OL-FILE.
+003600     COPY IMMEMO.
+003700 FD  MEMO-OL-ARCH
+003800     RECORD CONTAINS 1200 CHARACTERS.
+003900 01  MEMO-ARCH-RECORD                PIC X(1200).
+004000 FD  MEMO-PURGE-RPT
+004100     RECORD CONTAINS 133 CHARACTERS.
+004200 01  MEMO-PURGE-RPT-LINE             PIC X(133).
+004300 WORKING-STORAGE SECTION.
+004400 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMMEMOPG'.
+004500*    STANDARD RETENTION PERIOD - DAYS A DELETED MEMO RECORD IS
+004600*    HELD ONLINE, PAST ITS LAST ACTIVITY DATE, BEFORE IT IS
+004700*    ARCHIVED AND PHYSICALLY PURGED.
+004800 77  WS-RETENTION-DAYS               PIC S9(5) COMP-3 VALUE +180.
+004900     EJECT
+005000     COPY SIWSDTAR.
+005100     EJECT
+005200 01  WS-END-OF-FILE-SW               PIC X(1)    VALUE 'N'.
+005300     88  WS-88-END-OF-FILE           VALUE 'Y'.
+005400 01  WS-RUN-DATE-YYMMDD              PIC 9(6).
+005500 01  WS-RUN-DATE REDEFINES WS-RUN-DATE-YYMMDD.
+005600     03  WS-RUN-YR                   PIC 99.
+005700     03  WS-RUN-MO                   PIC 99.
+005800     03  WS-RUN-DA                   PIC 99.
+005900     EJECT
+006000 01  WS-LAST-TRAN-DATE-WORK.
+006100     03  WS-LTD-MO                   PIC XX.
+006200     03  WS-LTD-DA                   PIC XX.
+006300     03  WS-LTD-YR                   PIC XX.
+006400     EJECT
+006500 01  WS-TOTALS.
+006600     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+006700     03  WS-TOT-MARKED-DEL           PIC 9(7)    COMP VALUE 0.
+006800     03  WS-TOT-PURGED               PIC 9(7)    COMP VALUE 0.
+006900     EJECT
+007000 01  WS-REPORT-TITLE.
+007100     03  FILLER                      PIC X(40)   VALUE
+007200         'IMMEMOPG - AGED-MEMO PURGE/ARCHIVE JOB '.
+007300     03  FILLER                      PIC X(15)   VALUE SPACES.
+007400 01  WS-DETAIL-LINE.
+007500     03  FILLER                      PIC X(4)    VALUE SPACES.
+007600     03  DTL-ACCOUNT                 PIC X(22).
+007700     03  FILLER                      PIC X(2)    VALUE SPACES.
+007800     03  DTL-LAST-TRAN-DATE          PIC X(6).
+007900     03  FILLER                      PIC X(2)    VALUE SPACES.
+008000     03  DTL-AGE-DAYS                PIC ZZZZ9.
+008100     03  FILLER                      PIC X(2)    VALUE SPACES.
+008200     03  DTL-ACTION                  PIC X(30).
+008300     03  FILLER                      PIC X(58)   VALUE SPACES.
+008400 01  WS-SUMMARY-LINE.
+008500     03  FILLER                      PIC X(4)    VALUE SPACES.
+008600     03  SUM-LIT                     PIC X(30).
+008700     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+008800     03  FILLER                      PIC X(93)   VALUE SPACES.
+008900 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+009000     EJECT
+009100 PROCEDURE DIVISION.
+009200*----------------------------------------------------------------*
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009500     PERFORM 2000-PROCESS-MEMO THRU 2000-EXIT
+009600         UNTIL WS-88-END-OF-FILE.
+009700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009800     GOBACK.
+009900     EJECT
+010000 1000-INITIALIZE.
+010100     ACCEPT WS-RUN-DATE-YYMMDD FROM DATE.
+010200     MOVE WS-RUN-MO TO DT-H-MO.
+010300     MOVE WS-RUN-DA TO DT-H-DA.
+010400     MOVE WS-RUN-YR TO DT-H-YR.
+010500     OPEN I-O    MEMO-OL-FILE.
+010600     OPEN OUTPUT MEMO-OL-ARCH.
+010700     OPEN OUTPUT MEMO-PURGE-RPT.
+010800     WRITE MEMO-PURGE-RPT-LINE FROM WS-BLANK-LINE.
+010900     MOVE SPACES TO MEMO-PURGE-RPT-LINE.
+011000     MOVE WS-REPORT-TITLE TO MEMO-PURGE-RPT-LINE.
+011100     WRITE MEMO-PURGE-RPT-LINE.
+011200     WRITE MEMO-PURGE-RPT-LINE FROM WS-BLANK-LINE.
+011300     PERFORM 2100-READ-MEMO THRU 2100-EXIT.
+011400 1000-EXIT. EXIT.
+011500     EJECT
+011600 2100-READ-MEMO.
+011700     READ MEMO-OL-FILE NEXT RECORD
+011800         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.
+011900     IF  NOT WS-88-END-OF-FILE
+012000         ADD 1 TO WS-TOT-SCANNED.
+012100 2100-EXIT. EXIT.
+012200     EJECT
+012300*----------------------------------------------------------------*
+012400*    2000-PROCESS-MEMO - ARCHIVE AND PURGE A DELETED MEMO ONCE   *
+012500*    IT HAS AGED PAST THE RETENTION PERIOD, THEN ADVANCE.        *
+012600*----------------------------------------------------------------*
+012700 2000-PROCESS-MEMO.
+012800     IF  IM-MEMO-OL-DEL-ACCT
+012900         ADD 1 TO WS-TOT-MARKED-DEL
+013000         PERFORM 2200-CHECK-AGE THRU 2200-EXIT.
+013100     PERFORM 2100-READ-MEMO THRU 2100-EXIT.
+013200 2000-EXIT. EXIT.
+013300     EJECT
+013400 2200-CHECK-AGE.
+013500     MOVE IM-MEMO-OL-DATE-LAST-TRAN TO WS-LAST-TRAN-DATE-WORK.
+013600     MOVE WS-LTD-MO TO DT-L-MO.
+013700     MOVE WS-LTD-DA TO DT-L-DA.
+013800     MOVE WS-LTD-YR TO DT-L-YR.
+013900     CALL 'SIDIF1' USING DATE-AREA.
+014000     IF  RET-DAYS NOT LESS THAN WS-RETENTION-DAYS
+014100         PERFORM 2300-ARCHIVE-AND-PURGE THRU 2300-EXIT.
+014200 2200-EXIT. EXIT.
+014300     EJECT
+014400*----------------------------------------------------------------*
+014500*    2300-ARCHIVE-AND-PURGE - COPY THE FULL MEMO RECORD TO THE   *
+014600*    ARCHIVE FILE, THEN DELETE IT FROM THE ONLINE FILE.          *
+014700*----------------------------------------------------------------*
+014800 2300-ARCHIVE-AND-PURGE.
+014900     WRITE MEMO-ARCH-RECORD FROM IM-MEMO-OL-RECORD.
+015000     DELETE MEMO-OL-FILE.
+015100     MOVE WS-LAST-TRAN-DATE-WORK TO DTL-LAST-TRAN-DATE.
+015200     MOVE RET-DAYS TO DTL-AGE-DAYS.
+015300     MOVE 'ARCHIVED AND PURGED' TO DTL-ACTION.
+015400     PERFORM 2400-PRINT-DETAIL THRU 2400-EXIT.
+015500     ADD 1 TO WS-TOT-PURGED.
+015600 2300-EXIT. EXIT.
+015700     EJECT
+015800 2400-PRINT-DETAIL.
+015900     MOVE IM-MEMO-OL-KEY TO DTL-ACCOUNT.
+016000     MOVE SPACES TO MEMO-PURGE-RPT-LINE.
+016100     MOVE WS-DETAIL-LINE TO MEMO-PURGE-RPT-LINE.
+016200     WRITE MEMO-PURGE-RPT-LINE.
+016300 2400-EXIT. EXIT.
+016400     EJECT
+016500*----------------------------------------------------------------*
+016600*    9000-TERMINATE - CLOSE THE FILES AND PRINT FINAL TOTALS.    *
+016700*----------------------------------------------------------------*
+016800 9000-TERMINATE.
+016900     WRITE MEMO-PURGE-RPT-LINE FROM WS-BLANK-LINE.
+017000     MOVE 'MEMO RECORDS SCANNED' TO SUM-LIT.
+017100     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+017200     MOVE SPACES TO MEMO-PURGE-RPT-LINE.
+017300     MOVE WS-SUMMARY-LINE TO MEMO-PURGE-RPT-LINE.
+017400     WRITE MEMO-PURGE-RPT-LINE.
+017500     MOVE 'MARKED FOR DELETION' TO SUM-LIT.
+017600     MOVE WS-TOT-MARKED-DEL TO SUM-COUNT.
+017700     MOVE SPACES TO MEMO-PURGE-RPT-LINE.
+017800     MOVE WS-SUMMARY-LINE TO MEMO-PURGE-RPT-LINE.
+017900     WRITE MEMO-PURGE-RPT-LINE.
+018000     MOVE 'ARCHIVED AND PURGED' TO SUM-LIT.
+018100     MOVE WS-TOT-PURGED TO SUM-COUNT.
+018200     MOVE SPACES TO MEMO-PURGE-RPT-LINE.
+018300     MOVE WS-SUMMARY-LINE TO MEMO-PURGE-RPT-LINE.
+018400     WRITE MEMO-PURGE-RPT-LINE.
+018500     CLOSE MEMO-OL-FILE.
+018600     CLOSE MEMO-OL-ARCH.
+018700     CLOSE MEMO-PURGE-RPT.
+018800 9000-EXIT. EXIT.
