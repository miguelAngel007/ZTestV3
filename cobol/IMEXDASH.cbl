@@ -0,0 +1,325 @@
+*     * GN6011 * 08/09/26 JCTE DAILY EXCEPTION SUMMARY DASHBOARD
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMEXDASH.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMEXDASH BROWSES THE IMTAGT EXCEPTION WORK FILE (COPYBOOK   *
+000900*    IMWSEXWK, WRITTEN NIGHTLY BY IM31) AND PRODUCES A SUMMARY   *
+001000*    DASHBOARD OF THE DAY'S EXCEPTIONS - A COUNT BY RECORD TYPE  *
+001100*    (IMEX-REC-NO, WHICH IM3X/IM4X SUBSYSTEM LOGGED THE          *
+001200*    EXCEPTION) AND A COUNT BY EXCEPTION CODE (IMEX-EX-CODE).    *
+001300*    THIS GIVES OPERATIONS A ONE-PAGE PICTURE OF EXCEPTION       *
+001400*    VOLUME AND MIX WITHOUT HAVING TO SCAN THE DETAIL REPORTS    *
+001500*    PRODUCED BY EACH INDIVIDUAL SUBSYSTEM.  EACH EXCEPTION CODE *
+001600*    IS ALSO TRANSLATED TO ITS PLAIN-ENGLISH MEANING FROM THE    *
+001700*    IMEX CODE DESCRIPTION FILE (IMEXCDD), SO OPERATIONS IS NOT  *
+001800*    LEFT LOOKING UP A BARE 4-CHARACTER CODE.  A CODE THAT SHOWS *
+001900*    UP ON THE WORK FILE BUT IS NOT YET DESCRIBED ON IMEXCDD IS  *
+002000*    FLAGGED RATHER THAN SKIPPED, SINCE AN UNDESCRIBED CODE IS   *
+002100*    EXACTLY THE KIND OF GAP THIS DASHBOARD SHOULD SURFACE.      *
+002200*----------------------------------------------------------------*
+002300*               ** HISTORY OF REVISIONS **                      *
+002400* DESCRIPTION                                           CHNGID  *
+002500* ____________________________________________________ _______ *
+002600* 08/09/26 JCTE NEW PROGRAM - DAILY EXCEPTION DASHBOARD  GN6011 *
+002700* 08/09/26 JCTE TRANSLATE EXCEPTION CODES TO TEXT FROM   GN6049 *
+002800*                THE NEW IMEXCDD DESCRIPTION FILE                *
+002850* 08/09/26 JCTE BOUNDED THE IMEXCDD LOAD AT 200 ENTRIES   GN6053 *
+002860*                AND FLAG DROPPED ENTRIES ON THE SUMMARY          *
+002870*----------------------------------------------------------------*
+003000 ENVIRONMENT    DIVISION.
+003100 INPUT-OUTPUT   SECTION.
+003200 FILE-CONTROL.
+003300     SELECT EXCEPTION-WORK-FILE ASSIGN TO "IMTAGT"
+003400         ORGANIZATION IS SEQUENTIAL.
+003500     SELECT EXC-CODE-DESC-FILE ASSIGN TO "IMEXCDD"
+003600         ORGANIZATION IS SEQUENTIAL.
+003700     SELECT EXC-DASH-RPT ASSIGN TO "IMEXDSRP"
+003800         ORGANIZATION IS SEQUENTIAL.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  EXCEPTION-WORK-FILE.
+004200     COPY IMWSEXWK.
+004300 FD  EXC-CODE-DESC-FILE.
+004400     COPY IMEXCDD.
+004500 FD  EXC-DASH-RPT
+004600     RECORD CONTAINS 133 CHARACTERS.
+004700 01  EXC-DASH-RPT-LINE               PIC X(133).
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMEXDASH'.
+003800 01  WS-SWITCHES.
+003900     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004000         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004010     03  WS-DESC-EOF-SW              PIC X(1)    VALUE 'N'.
+004020         88  WS-88-DESC-EOF          VALUE 'Y'.
+004030     03  WS-DESC-FOUND-SW            PIC X(1)    VALUE 'N'.
+004040         88  WS-88-DESC-FOUND        VALUE 'Y'.
+004100 01  WS-TOTAL-RECORDS                PIC 9(7)    COMP VALUE 0.
+004110 01  WS-TOT-UNDESCRIBED              PIC 9(7)    COMP VALUE 0.
+004115 01  WS-TOT-DESC-DROPPED             PIC 9(7)    COMP VALUE 0.     GN6053
+004200     EJECT
+004210*----------------------------------------------------------------*
+004220*    WS-DESC-TABLE-AREA - THE IMEXCDD FILE LOADED INTO STORAGE   *
+004230*    SO EACH EXCEPTION CODE CAN BE TRANSLATED TO ITS TEXT        *
+004240*    DESCRIPTION WITHOUT A RANDOM READ PER CODE.                 *
+004250*----------------------------------------------------------------*
+004260 01  WS-DESC-TABLE-AREA.
+004270     03  WS-DESC-ENTRY     OCCURS 200 TIMES
+004280                           INDEXED BY WS-DESC-NDX.
+004290         05  WS-DESC-CODE            PIC X(4)    VALUE SPACES.
+004300         05  WS-DESC-TEXT            PIC X(40)   VALUE SPACES.
+004310 77  WS-DESC-COUNT                   PIC 9(4)    COMP VALUE 0.
+004320 01  WS-NO-DESC-TEXT                 PIC X(40)   VALUE
+004330     '*** NO DESCRIPTION ON IMEXCDD FILE ***'.
+004340     EJECT
+004300*----------------------------------------------------------------*
+004400*    WS-RECTYPE-TABLE-AREA - COUNT OF EXCEPTIONS BY IMEX-REC-NO. *
+004500*----------------------------------------------------------------*
+004600 01  WS-RECTYPE-TABLE-AREA.
+004700     03  WS-RECTYPE-ENTRY  OCCURS 50 TIMES
+004800                           INDEXED BY WS-RECTYPE-NDX.
+004900         05  WS-RECTYPE-VALUE        PIC 99      VALUE 0.
+005000         05  WS-RECTYPE-COUNT        PIC 9(7)    COMP VALUE 0.
+005100 77  WS-RECTYPE-USED                 PIC 9(3)    COMP VALUE 0.
+005200     EJECT
+005300*----------------------------------------------------------------*
+005400*    WS-EXCODE-TABLE-AREA - COUNT OF EXCEPTIONS BY IMEX-EX-CODE. *
+005500*----------------------------------------------------------------*
+005600 01  WS-EXCODE-TABLE-AREA.
+005700     03  WS-EXCODE-ENTRY   OCCURS 50 TIMES
+005800                           INDEXED BY WS-EXCODE-NDX.
+005900         05  WS-EXCODE-VALUE         PIC X(4)    VALUE SPACES.
+006000         05  WS-EXCODE-COUNT         PIC 9(7)    COMP VALUE 0.
+006100 77  WS-EXCODE-USED                  PIC 9(3)    COMP VALUE 0.
+006200 77  WS-SUB-1                        PIC 9(3)    COMP VALUE 0.
+006300     EJECT
+006400 01  WS-REPORT-TITLE.
+006500     03  FILLER                      PIC X(30)   VALUE
+006600         'IMEXDASH - DAILY EXCEPTION SU'.
+006700     03  FILLER                      PIC X(30)   VALUE
+006800         'MMARY DASHBOARD              '.
+006900 01  WS-SECTION-LINE.
+007000     03  FILLER                      PIC X(4)    VALUE SPACES.
+007100     03  SEC-LIT                     PIC X(40).
+007200     03  FILLER                      PIC X(89)   VALUE SPACES.
+007300 01  WS-RECTYPE-LINE.
+007400     03  FILLER                      PIC X(4)    VALUE SPACES.
+007500     03  FILLER                      PIC X(14)   VALUE
+007600         'RECORD TYPE - '.
+007700     03  RTL-TYPE                    PIC Z9.
+007800     03  FILLER                      PIC X(6)    VALUE ' COUNT'.
+007900     03  RTL-COUNT                   PIC ZZZ,ZZ9.
+008000     03  FILLER                      PIC X(99)   VALUE SPACES.
+008100 01  WS-EXCODE-LINE.
+008200     03  FILLER                      PIC X(4)    VALUE SPACES.
+008300     03  FILLER                      PIC X(14)   VALUE
+008400         'EXCEPTION CODE'.
+008500     03  FILLER                      PIC X(2)    VALUE SPACES.
+008600     03  ECL-CODE                    PIC X(4).
+008700     03  FILLER                      PIC X(6)    VALUE ' COUNT'.
+008800     03  ECL-COUNT                   PIC ZZZ,ZZ9.
+008810     03  FILLER                      PIC X(2)    VALUE SPACES.
+008820     03  ECL-DESC                    PIC X(40).
+008830     03  FILLER                      PIC X(54)   VALUE SPACES.
+009000 01  WS-GRAND-TOTAL-LINE.
+009100     03  FILLER                      PIC X(4)    VALUE SPACES.
+009200     03  FILLER                      PIC X(30)   VALUE
+009300         'TOTAL EXCEPTIONS ON FILE     '.
+009400     03  GTOT-COUNT                  PIC ZZZ,ZZ9.
+009500     03  FILLER                      PIC X(94)   VALUE SPACES.
+009510 01  WS-SUMMARY-LINE.
+009520     03  FILLER                      PIC X(4)    VALUE SPACES.
+009530     03  SUM-LIT                     PIC X(37).
+009540     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+009550     03  FILLER                      PIC X(85)   VALUE SPACES.
+009600 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+009700     EJECT
+009800 PROCEDURE DIVISION.
+009900*----------------------------------------------------------------*
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+010200     PERFORM 2000-BROWSE-EXC-WORK THRU 2000-EXIT
+010300         UNTIL WS-88-END-OF-FILE.
+010400     PERFORM 3000-PRODUCE-REPORT  THRU 3000-EXIT.
+010500     PERFORM 4000-TERMINATE       THRU 4000-EXIT.
+010600     GOBACK.
+010700     EJECT
+010800*----------------------------------------------------------------*
+010900*    1000-INITIALIZE - LOAD THE IMEX CODE DESCRIPTIONS, THEN     *
+010910*    OPEN THE EXCEPTION WORK FILE AND REPORT.                    *
+011000*----------------------------------------------------------------*
+011100 1000-INITIALIZE.
+011110     OPEN INPUT  EXC-CODE-DESC-FILE.
+011120     PERFORM 1050-LOAD-DESCRIPTION THRU 1050-EXIT                 GN6053
+011130         UNTIL WS-88-DESC-EOF                                     GN6053
+011131            OR WS-DESC-COUNT NOT LESS THAN 200.                   GN6053
+011132     PERFORM 1060-COUNT-OVERFLOW THRU 1060-EXIT                   GN6053
+011133         UNTIL WS-88-DESC-EOF.                                    GN6053
+011140     CLOSE EXC-CODE-DESC-FILE.
+011200     OPEN INPUT  EXCEPTION-WORK-FILE.
+011300     OPEN OUTPUT EXC-DASH-RPT.
+011400 1000-EXIT. EXIT.
+011410     EJECT
+011420 1050-LOAD-DESCRIPTION.
+011430     READ EXC-CODE-DESC-FILE
+011440         AT END
+011450             MOVE 'Y' TO WS-DESC-EOF-SW
+011460         NOT AT END
+011470             ADD 1 TO WS-DESC-COUNT
+011480             MOVE IMEXCD-EX-CODE
+011490                 TO WS-DESC-CODE (WS-DESC-COUNT)
+011491             MOVE IMEXCD-DESCRIPTION
+011492                 TO WS-DESC-TEXT (WS-DESC-COUNT).
+011493 1050-EXIT. EXIT.
+011494     EJECT
+011495*----------------------------------------------------------------*
+011496*    1060-COUNT-OVERFLOW - THE IMEXCDD TABLE IS FULL AT 200       *
+011497*    ENTRIES.  DRAIN AND COUNT ANY REMAINING RECORDS ON THE FILE  *
+011498*    SO THE OVERFLOW IS REPORTED RATHER THAN SILENTLY DROPPED.    *
+011499*----------------------------------------------------------------*GN6053
+011500 1060-COUNT-OVERFLOW.                                             GN6053
+011501     READ EXC-CODE-DESC-FILE                                      GN6053
+011502         AT END                                                   GN6053
+011503             MOVE 'Y' TO WS-DESC-EOF-SW                           GN6053
+011504         NOT AT END                                               GN6053
+011505             ADD 1 TO WS-TOT-DESC-DROPPED.                        GN6053
+011506 1060-EXIT. EXIT.                                                 GN6053
+011500     EJECT
+011600*----------------------------------------------------------------*
+011700*    2000-BROWSE-EXC-WORK - READ ONE EXCEPTION RECORD AND TALLY  *
+011800*    IT BY RECORD TYPE AND BY EXCEPTION CODE.                    *
+011900*----------------------------------------------------------------*
+012000 2000-BROWSE-EXC-WORK.
+012100     READ EXCEPTION-WORK-FILE
+012200         AT END
+012300             MOVE 'Y' TO WS-END-OF-FILE-SW
+012400         NOT AT END
+012500             ADD 1 TO WS-TOTAL-RECORDS
+012600             PERFORM 2100-TALLY-REC-TYPE THRU 2100-EXIT
+012700             PERFORM 2200-TALLY-EX-CODE  THRU 2200-EXIT.
+012800 2000-EXIT. EXIT.
+012900     EJECT
+013000*----------------------------------------------------------------*
+013100*    2100-TALLY-REC-TYPE - MAINTAIN THE COUNT-BY-RECORD-TYPE     *
+013200*    TABLE.                                                     *
+013300*----------------------------------------------------------------*
+013400 2100-TALLY-REC-TYPE.
+013500     SET WS-RECTYPE-NDX TO 1.
+013600     SEARCH WS-RECTYPE-ENTRY
+013700         AT END
+013800             CONTINUE
+013900         WHEN WS-RECTYPE-VALUE (WS-RECTYPE-NDX) EQUAL IMEX-REC-NO9
+014000             ADD 1 TO WS-RECTYPE-COUNT (WS-RECTYPE-NDX)
+014100         WHEN WS-RECTYPE-VALUE (WS-RECTYPE-NDX) EQUAL 0
+014200             MOVE IMEX-REC-NO9 TO WS-RECTYPE-VALUE(WS-RECTYPE-NDX)
+014300             MOVE 1            TO WS-RECTYPE-COUNT(WS-RECTYPE-NDX)
+014400             ADD 1             TO WS-RECTYPE-USED
+014500     END-SEARCH.
+014600 2100-EXIT. EXIT.
+014700     EJECT
+014800*----------------------------------------------------------------*
+014900*    2200-TALLY-EX-CODE - MAINTAIN THE COUNT-BY-EXCEPTION-CODE   *
+015000*    TABLE.                                                     *
+015100*----------------------------------------------------------------*
+015200 2200-TALLY-EX-CODE.
+015300     SET WS-EXCODE-NDX TO 1.
+015400     SEARCH WS-EXCODE-ENTRY
+015500         AT END
+015600             CONTINUE
+015700         WHEN WS-EXCODE-VALUE (WS-EXCODE-NDX) EQUAL IMEX-EX-CODE
+015800             ADD 1 TO WS-EXCODE-COUNT (WS-EXCODE-NDX)
+015900         WHEN WS-EXCODE-VALUE (WS-EXCODE-NDX) EQUAL SPACES
+016000             MOVE IMEX-EX-CODE TO WS-EXCODE-VALUE (WS-EXCODE-NDX)
+016100             MOVE 1            TO WS-EXCODE-COUNT (WS-EXCODE-NDX)
+016200             ADD 1             TO WS-EXCODE-USED
+016300     END-SEARCH.
+016400 2200-EXIT. EXIT.
+016500     EJECT
+016600*----------------------------------------------------------------*
+016700*    3000-PRODUCE-REPORT - PRINT BOTH SUMMARY SECTIONS AND THE   *
+016800*    GRAND TOTAL.                                               *
+016900*----------------------------------------------------------------*
+017000 3000-PRODUCE-REPORT.
+017100     WRITE EXC-DASH-RPT-LINE FROM WS-BLANK-LINE.
+017200     MOVE SPACES TO EXC-DASH-RPT-LINE.
+017300     MOVE WS-REPORT-TITLE TO EXC-DASH-RPT-LINE.
+017400     WRITE EXC-DASH-RPT-LINE.
+017500     WRITE EXC-DASH-RPT-LINE FROM WS-BLANK-LINE.
+017600     MOVE 'EXCEPTIONS BY RECORD TYPE' TO SEC-LIT.
+017700     MOVE SPACES TO EXC-DASH-RPT-LINE.
+017800     MOVE WS-SECTION-LINE TO EXC-DASH-RPT-LINE.
+017900     WRITE EXC-DASH-RPT-LINE.
+018000     PERFORM 3100-PRINT-RECTYPE-TOTAL THRU 3100-EXIT
+018100         VARYING WS-SUB-1 FROM 1 BY 1
+018200         UNTIL WS-SUB-1 > WS-RECTYPE-USED.
+018300     WRITE EXC-DASH-RPT-LINE FROM WS-BLANK-LINE.
+018400     MOVE 'EXCEPTIONS BY EXCEPTION CODE' TO SEC-LIT.
+018500     MOVE SPACES TO EXC-DASH-RPT-LINE.
+018600     MOVE WS-SECTION-LINE TO EXC-DASH-RPT-LINE.
+018700     WRITE EXC-DASH-RPT-LINE.
+018800     PERFORM 3200-PRINT-EXCODE-TOTAL THRU 3200-EXIT
+018900         VARYING WS-SUB-1 FROM 1 BY 1
+019000         UNTIL WS-SUB-1 > WS-EXCODE-USED.
+019100     WRITE EXC-DASH-RPT-LINE FROM WS-BLANK-LINE.
+019200     MOVE WS-TOTAL-RECORDS TO GTOT-COUNT.
+019300     WRITE EXC-DASH-RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+019400 3000-EXIT. EXIT.
+019500     EJECT
+019600 3100-PRINT-RECTYPE-TOTAL.
+019700     SET WS-RECTYPE-NDX TO WS-SUB-1.
+019800     MOVE WS-RECTYPE-VALUE (WS-RECTYPE-NDX) TO RTL-TYPE.
+019900     MOVE WS-RECTYPE-COUNT (WS-RECTYPE-NDX) TO RTL-COUNT.
+020000     WRITE EXC-DASH-RPT-LINE FROM WS-RECTYPE-LINE.
+020100 3100-EXIT. EXIT.
+020200     EJECT
+020300 3200-PRINT-EXCODE-TOTAL.
+020400     SET WS-EXCODE-NDX TO WS-SUB-1.
+020500     MOVE WS-EXCODE-VALUE (WS-EXCODE-NDX) TO ECL-CODE.
+020600     MOVE WS-EXCODE-COUNT (WS-EXCODE-NDX) TO ECL-COUNT.
+020610     PERFORM 3210-LOOKUP-DESCRIPTION THRU 3210-EXIT.
+020700     WRITE EXC-DASH-RPT-LINE FROM WS-EXCODE-LINE.
+020800 3200-EXIT. EXIT.
+020900     EJECT
+020910*----------------------------------------------------------------*
+020920*    3210-LOOKUP-DESCRIPTION - SEARCH THE IN-STORAGE IMEXCDD      *
+020930*    TABLE FOR THIS EXCEPTION CODE.                               *
+020940*----------------------------------------------------------------*
+020950 3210-LOOKUP-DESCRIPTION.
+020960     MOVE 'N' TO WS-DESC-FOUND-SW.
+020970     SET WS-DESC-NDX TO 1.
+020980     SEARCH WS-DESC-ENTRY
+020990         AT END
+020991             CONTINUE
+021000         WHEN WS-DESC-CODE (WS-DESC-NDX) EQUAL ECL-CODE
+021010             MOVE 'Y' TO WS-DESC-FOUND-SW
+021020             MOVE WS-DESC-TEXT (WS-DESC-NDX) TO ECL-DESC
+021030     END-SEARCH.
+021040     IF  NOT WS-88-DESC-FOUND
+021050         MOVE WS-NO-DESC-TEXT TO ECL-DESC
+021060         ADD 1 TO WS-TOT-UNDESCRIBED.
+021070 3210-EXIT. EXIT.
+021080     EJECT
+021100*----------------------------------------------------------------*
+021200*    4000-TERMINATE - PRINT THE UNDESCRIBED-CODE TOTAL AND       *
+021210*    CLOSE THE FILES.                                             *
+021300*----------------------------------------------------------------*
+021400 4000-TERMINATE.
+021410     MOVE 'EXCEPTION CODES WITH NO IMEXCDD DESC' TO SUM-LIT.
+021420     MOVE WS-TOT-UNDESCRIBED TO SUM-COUNT.
+021430     MOVE SPACES TO EXC-DASH-RPT-LINE.
+021440     MOVE WS-SUMMARY-LINE TO EXC-DASH-RPT-LINE.
+021450     WRITE EXC-DASH-RPT-LINE.
+021460     IF  WS-TOT-DESC-DROPPED GREATER THAN 0                       GN6053
+021470         MOVE 'IMEXCDD DESC TABLE FULL-DROPPED'                   GN6053
+021480             TO SUM-LIT                                           GN6053
+021490         MOVE WS-TOT-DESC-DROPPED TO SUM-COUNT                    GN6053
+021491         MOVE SPACES TO EXC-DASH-RPT-LINE                         GN6053
+021492         MOVE WS-SUMMARY-LINE TO EXC-DASH-RPT-LINE                GN6053
+021493         WRITE EXC-DASH-RPT-LINE                                  GN6053
+021494     END-IF.                                                      GN6053
+021500     CLOSE EXCEPTION-WORK-FILE.
+021600     CLOSE EXC-DASH-RPT.
+021700 4000-EXIT. EXIT.
