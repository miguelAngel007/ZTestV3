@@ -0,0 +1,199 @@
+*     * GN6038 * 08/09/26 JCTE ADDED AVERAGE DAILY BALANCE (ADB) TYPE
+*     * GN6006 * 08/09/26 JCTE CSV EXPORT OF BALANCE HISTORY RECORDS
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMBALCSV.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMBALCSV READS THE BALANCE HISTORY FILE (COPYBOOK IMBALHST) *
+000900*    AND WRITES ONE COMMA-SEPARATED LINE PER DAILY ENTRY SO THE  *
+001000*    HISTORY CAN BE LOADED INTO A SPREADSHEET OR OTHER DOWN-     *
+001100*    STREAM TOOL WITHOUT HAVING TO UNDERSTAND THE COMP-3/        *
+001200*    REDEFINES LAYOUT OF THE NATIVE RECORD.                      *
+001300*----------------------------------------------------------------*
+001400*               ** HISTORY OF REVISIONS **                      *
+001500* DESCRIPTION                                           CHNGID  *
+001600* ____________________________________________________ _______ *
+001700* 08/09/26 JCTE NEW PROGRAM - BALANCE HISTORY CSV EXPORT GN6006 *
+001750* 08/09/26 JCTE ADDED AVERAGE DAILY BALANCE (ADB) TYPE    GN6038 *
+001800*----------------------------------------------------------------*
+001900 ENVIRONMENT    DIVISION.
+002000 INPUT-OUTPUT   SECTION.
+002100 FILE-CONTROL.
+002200     SELECT BALANCE-HISTORY-FILE ASSIGN TO "IMBALHST"
+002300         ORGANIZATION IS SEQUENTIAL.
+002400     SELECT BAL-HIST-CSV ASSIGN TO "IMBALCSV"
+002500         ORGANIZATION IS SEQUENTIAL.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  BALANCE-HISTORY-FILE.
+002900     COPY IMBALHST.
+003000 FD  BAL-HIST-CSV
+003100     RECORD CONTAINS 80 CHARACTERS.
+003200 01  BAL-HIST-CSV-LINE               PIC X(80).
+003300 WORKING-STORAGE SECTION.
+003400 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMBALCSV'.
+003500 01  WS-SWITCHES.
+003600     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+003700         88  WS-88-END-OF-FILE       VALUE 'Y'.
+003800 01  WS-SUB                          PIC S9(4)   COMP.
+003900     EJECT
+004000 01  WS-CSV-DATE                     PIC X(8).
+004100 01  WS-CSV-ACCOUNT                  PIC X(14).
+004200 01  WS-CSV-BALANCE                  PIC -(14)9.99.
+004300 01  WS-CSV-PROD                     PIC X(3).
+004400 01  WS-CSV-TYPE                     PIC X(4).
+004500 01  WS-CSV-LINE.
+004600     03  FILLER                      PIC X(1)    VALUE SPACES.
+004700     03  FILLER                      PIC X(72)   VALUE SPACES.
+004800     03  FILLER                      PIC X(7)    VALUE SPACES.
+004900     EJECT
+005000 01  WS-CSV-HEADING.
+005100     03  FILLER                      PIC X(54)   VALUE
+005200         'ACCOUNT,TYPE,ENTRY-DATE,PRODUCT,BALANCE'.
+005300     03  FILLER                      PIC X(26)   VALUE SPACES.
+005400 LINKAGE SECTION.
+005500 PROCEDURE DIVISION.
+005600*----------------------------------------------------------------*
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005900     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006000         UNTIL WS-88-END-OF-FILE.
+006100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006200     GOBACK.
+006300     EJECT
+006400 1000-INITIALIZE.
+006500     OPEN INPUT  BALANCE-HISTORY-FILE.
+006600     OPEN OUTPUT BAL-HIST-CSV.
+006700     WRITE BAL-HIST-CSV-LINE FROM WS-CSV-HEADING.
+006800     PERFORM 1100-READ-HISTORY THRU 1100-EXIT.
+006900 1000-EXIT. EXIT.
+007000     EJECT
+007100 1100-READ-HISTORY.
+007200     READ BALANCE-HISTORY-FILE
+007300         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.
+007400 1100-EXIT. EXIT.
+007500     EJECT
+007600*----------------------------------------------------------------*
+007700*    2000-PROCESS-RECORD - DISPATCH ON BH-TYPE TO THE PARAGRAPH  *
+007800*    THAT KNOWS THAT TYPE'S OCCURS-60 DAILY ENTRY LAYOUT.        *
+007900*----------------------------------------------------------------*
+008000 2000-PROCESS-RECORD.
+008100     MOVE SPACES TO WS-CSV-ACCOUNT.
+008200     MOVE BH-CTL4-ACCT TO WS-CSV-ACCOUNT.
+008300     EVALUATE TRUE
+008400         WHEN BH-MMDA
+008500             MOVE 'MMDA' TO WS-CSV-TYPE
+008600             PERFORM 2100-WRITE-MMDA-LINE THRU 2100-EXIT
+008700                 VARYING WS-SUB FROM 1 BY 1
+008800                 UNTIL WS-SUB GREATER THAN BH-ENTRIES
+008900         WHEN BH-IOD
+009000             MOVE 'IOD ' TO WS-CSV-TYPE
+009100             PERFORM 2200-WRITE-IOD-LINE THRU 2200-EXIT
+009200                 VARYING WS-SUB FROM 1 BY 1
+009300                 UNTIL WS-SUB GREATER THAN BH-ENTRIES
+009400         WHEN BH-SAV
+009500             MOVE 'SAV ' TO WS-CSV-TYPE
+009600             PERFORM 2300-WRITE-SAV-LINE THRU 2300-EXIT
+009700                 VARYING WS-SUB FROM 1 BY 1
+009800                 UNTIL WS-SUB GREATER THAN BH-ENTRIES
+009900         WHEN BH-ODAC
+010000             MOVE 'ODAC' TO WS-CSV-TYPE
+010100             PERFORM 2400-WRITE-ODAC-LINE THRU 2400-EXIT
+010200                 VARYING WS-SUB FROM 1 BY 1
+010300                 UNTIL WS-SUB GREATER THAN BH-ENTRIES
+010400         WHEN BH-SAVT
+010500             MOVE 'SAVT' TO WS-CSV-TYPE
+010600             PERFORM 2500-WRITE-SAVT-LINE THRU 2500-EXIT
+010700                 VARYING WS-SUB FROM 1 BY 1
+010800                 UNTIL WS-SUB GREATER THAN BH-ENTRIES
+010810         WHEN BH-ADB
+010820             MOVE 'ADB ' TO WS-CSV-TYPE
+010830             PERFORM 2600-WRITE-ADB-LINE THRU 2600-EXIT
+010840                 VARYING WS-SUB FROM 1 BY 1
+010850                 UNTIL WS-SUB GREATER THAN BH-ENTRIES
+010900         WHEN OTHER
+011000             CONTINUE
+011100     END-EVALUATE.
+011200     PERFORM 1100-READ-HISTORY THRU 1100-EXIT.
+011300 2000-EXIT. EXIT.
+011400     EJECT
+011500 2100-WRITE-MMDA-LINE.
+011600     STRING BHM-CC (WS-SUB) BHM-YY (WS-SUB)
+011700            BHM-MM (WS-SUB) BHM-DD (WS-SUB)
+011800         DELIMITED BY SIZE INTO WS-CSV-DATE.
+011900     MOVE BHM-MMDA-PROD (WS-SUB) TO WS-CSV-PROD.
+012000     MOVE BHM-MMDA-BAL  (WS-SUB) TO WS-CSV-BALANCE.
+012100     PERFORM 2900-BUILD-AND-WRITE THRU 2900-EXIT.
+012200 2100-EXIT. EXIT.
+012300     EJECT
+012400 2200-WRITE-IOD-LINE.
+012500     STRING BHI-CC (WS-SUB) BHI-YY (WS-SUB)
+012600            BHI-MM (WS-SUB) BHI-DD (WS-SUB)
+012700         DELIMITED BY SIZE INTO WS-CSV-DATE.
+012800     MOVE BHI-IOD-PROD (WS-SUB) TO WS-CSV-PROD.
+012900     MOVE BHI-IOD-BAL  (WS-SUB) TO WS-CSV-BALANCE.
+013000     PERFORM 2900-BUILD-AND-WRITE THRU 2900-EXIT.
+013100 2200-EXIT. EXIT.
+013200     EJECT
+013300 2300-WRITE-SAV-LINE.
+013400     STRING BHS-CC (WS-SUB) BHS-YY (WS-SUB)
+013500            BHS-MM (WS-SUB) BHS-DD (WS-SUB)
+013600         DELIMITED BY SIZE INTO WS-CSV-DATE.
+013700     MOVE BHS-SAV-PROD (WS-SUB) TO WS-CSV-PROD.
+013800     MOVE BHS-SAV-BAL  (WS-SUB) TO WS-CSV-BALANCE.
+013900     PERFORM 2900-BUILD-AND-WRITE THRU 2900-EXIT.
+014000 2300-EXIT. EXIT.
+014100     EJECT
+014200 2400-WRITE-ODAC-LINE.
+014300     STRING BHO-CC (WS-SUB) BHO-YY (WS-SUB)
+014400            BHO-MM (WS-SUB) BHO-DD (WS-SUB)
+014500         DELIMITED BY SIZE INTO WS-CSV-DATE.
+014600     MOVE SPACES TO WS-CSV-PROD.
+014700     MOVE BHO-ODAC-BAL (WS-SUB)  TO WS-CSV-BALANCE.
+014800     PERFORM 2900-BUILD-AND-WRITE THRU 2900-EXIT.
+014900 2400-EXIT. EXIT.
+015000     EJECT
+015100 2500-WRITE-SAVT-LINE.
+015200     STRING BHT-CC (WS-SUB) BHT-YY (WS-SUB)
+015300            BHT-MM (WS-SUB) BHT-DD (WS-SUB)
+015400         DELIMITED BY SIZE INTO WS-CSV-DATE.
+015500     MOVE BHT-SAVT-PROD (WS-SUB) TO WS-CSV-PROD.
+015600     MOVE BHT-SAVT-BAL  (WS-SUB) TO WS-CSV-BALANCE.
+015700     PERFORM 2900-BUILD-AND-WRITE THRU 2900-EXIT.
+015800 2500-EXIT. EXIT.
+015900     EJECT
+015910 2600-WRITE-ADB-LINE.
+015920     STRING BHD-CC (WS-SUB) BHD-YY (WS-SUB)
+015930            BHD-MM (WS-SUB) BHD-DD (WS-SUB)
+015940         DELIMITED BY SIZE INTO WS-CSV-DATE.
+015950     MOVE BHD-ADB-PROD    (WS-SUB) TO WS-CSV-PROD.
+015960     MOVE BHD-ADB-AVG-BAL (WS-SUB) TO WS-CSV-BALANCE.
+015970     PERFORM 2900-BUILD-AND-WRITE THRU 2900-EXIT.
+015980 2600-EXIT. EXIT.
+015990     EJECT
+016000*----------------------------------------------------------------*
+016100*    2900-BUILD-AND-WRITE - ASSEMBLE ONE CSV LINE FROM THE       *
+016200*    FIELDS EACH TYPE-SPECIFIC PARAGRAPH JUST LOADED.            *
+016300*----------------------------------------------------------------*
+016400 2900-BUILD-AND-WRITE.
+016500     MOVE SPACES TO BAL-HIST-CSV-LINE.
+016600     STRING WS-CSV-ACCOUNT  DELIMITED BY SIZE
+016700            ','             DELIMITED BY SIZE
+016800            WS-CSV-TYPE     DELIMITED BY SIZE
+016900            ','             DELIMITED BY SIZE
+017000            WS-CSV-DATE     DELIMITED BY SIZE
+017100            ','             DELIMITED BY SIZE
+017200            WS-CSV-PROD     DELIMITED BY SIZE
+017300            ','             DELIMITED BY SIZE
+017400            WS-CSV-BALANCE  DELIMITED BY SIZE
+017500         INTO BAL-HIST-CSV-LINE.
+017600     WRITE BAL-HIST-CSV-LINE.
+017700 2900-EXIT. EXIT.
+017800     EJECT
+017900 9000-TERMINATE.
+018000     CLOSE BALANCE-HISTORY-FILE.
+018100     CLOSE BAL-HIST-CSV.
+018200 9000-EXIT. EXIT.
