@@ -0,0 +1,233 @@
+*     * GN6020 * 08/09/26 JCTE OD LIMIT UTILIZATION REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMODLUTL.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMODLUTL SCANS THE OD LIMIT FILE (IMLMTM, COPYBOOK          *
+000900*    IMWSLMTM) AND, FOR EVERY ACCOUNT WITH AN ACTIVE OVERDRAFT   *
+001000*    LIMIT OCCURRENCE, LOOKS UP THE ACCOUNT'S CURRENT LEDGER     *
+001100*    BALANCE (WMS-CURR-BAL) ON THE ACCOUNT MASTER AND REPORTS    *
+001200*    HOW MUCH OF THE LIMIT IS CURRENTLY IN USE.  ACCOUNTS AT OR  *
+001300*    ABOVE WS-NEAR-LIMIT-PCT ARE FLAGGED NEAR LIMIT; ACCOUNTS    *
+001400*    WHOSE OVERDRAWN BALANCE EXCEEDS THE LIMIT ARE FLAGGED OVER  *
+001500*    LIMIT.                                                      *
+001600*----------------------------------------------------------------*
+001700*               ** HISTORY OF REVISIONS **                      *
+001800* DESCRIPTION                                           CHNGID  *
+001900* ____________________________________________________ _______ *
+002000* 08/09/26 JCTE NEW PROGRAM - OD LIMIT UTILIZATION        GN6020 *
+002100*                REPORT                                         *
+002200*----------------------------------------------------------------*
+002300 ENVIRONMENT    DIVISION.
+002400 INPUT-OUTPUT   SECTION.
+002500 FILE-CONTROL.
+002600     SELECT OD-LIMIT-FILE ASSIGN TO "IMLMTM"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT OD-LIMIT-UTIL-RPT ASSIGN TO "IMLMTURP"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  OD-LIMIT-FILE.
+003300     COPY IMWSLMTM.
+003400 FD  OD-LIMIT-UTIL-RPT
+003500     RECORD CONTAINS 133 CHARACTERS.
+003600 01  OD-LIMIT-UTIL-RPT-LINE          PIC X(133).
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMODLUTL'.
+003900*    UTILIZATION PERCENT AT OR ABOVE WHICH AN ACCOUNT IS FLAGGED
+004000*    NEAR ITS OVERDRAFT LIMIT.
+004100 77  WS-NEAR-LIMIT-PCT               PIC S9(3)   COMP-3 VALUE +90.
+004200 01  WS-SWITCHES.
+004300     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004400         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004500 77  WS-OCC-SUB                      PIC 9(3)    COMP VALUE 0.
+004600 01  WS-CUR-LIMIT-AMT                PIC S9(13)V99 COMP-3.
+004700 01  WS-OD-USED-AMT                  PIC S9(13)V99 COMP-3.
+004800 01  WS-UTIL-PCT                     PIC S9(5)V99  COMP-3.
+004900 01  WS-STATUS-LIT                   PIC X(10)     VALUE SPACES.
+005000     EJECT
+005100     COPY SIWSCNTL.
+005200     EJECT
+005300     COPY IMAWKMST.
+005400     EJECT
+005500     COPY IMWSENVO.
+005600     EJECT
+005700 01  WS-TOTALS.
+005800     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+005900     03  WS-TOT-ACTIVE-LIMIT         PIC 9(7)    COMP VALUE 0.
+006000     03  WS-TOT-NEAR-LIMIT           PIC 9(7)    COMP VALUE 0.
+006100     03  WS-TOT-OVER-LIMIT           PIC 9(7)    COMP VALUE 0.
+006200     EJECT
+006300 01  WS-REPORT-TITLE.
+006400     03  FILLER                      PIC X(40)   VALUE
+006500         'IMODLUTL - OD LIMIT UTILIZATION REPORT '.
+006600     03  FILLER                      PIC X(15)   VALUE SPACES.
+006700 01  WS-DETAIL-LINE.
+006800     03  FILLER                      PIC X(3)    VALUE SPACES.
+006900     03  DTL-ACCOUNT                 PIC X(22).
+007000     03  FILLER                      PIC X(2)    VALUE SPACES.
+007100     03  DTL-LIMIT-AMT               PIC Z,ZZZ,ZZZ,ZZ9.99.
+007200     03  FILLER                      PIC X(1)    VALUE SPACES.
+007300     03  DTL-BALANCE                 PIC Z,ZZZ,ZZZ,ZZ9.99-.
+007400     03  FILLER                      PIC X(1)    VALUE SPACES.
+007500     03  DTL-USED-AMT                PIC Z,ZZZ,ZZZ,ZZ9.99.
+007600     03  FILLER                      PIC X(1)    VALUE SPACES.
+007700     03  DTL-UTIL-PCT                PIC ZZ9.99.
+007800     03  FILLER                      PIC X(1)    VALUE SPACES.
+007900     03  DTL-STATUS                  PIC X(10).
+008000     03  FILLER                      PIC X(40)   VALUE SPACES.
+008100 01  WS-SUMMARY-LINE.
+008200     03  FILLER                      PIC X(4)    VALUE SPACES.
+008300     03  SUM-LIT                     PIC X(30).
+008400     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+008500     03  FILLER                      PIC X(93)   VALUE SPACES.
+008600 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+008700     EJECT
+008800 PROCEDURE DIVISION.
+008900*----------------------------------------------------------------*
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+009200     PERFORM 2000-PROCESS-LIMIT    THRU 2000-EXIT
+009300         UNTIL WS-88-END-OF-FILE.
+009400     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+009500     GOBACK.
+009600     EJECT
+009700*----------------------------------------------------------------*
+009800*    1000-INITIALIZE - OPEN THE OD LIMIT FILE FOR A SEQUENTIAL   *
+009900*    BROWSE.                                                     *
+010000*----------------------------------------------------------------*
+010100 1000-INITIALIZE.
+010200     OPEN INPUT  OD-LIMIT-FILE.
+010300     OPEN OUTPUT OD-LIMIT-UTIL-RPT.
+010400     WRITE OD-LIMIT-UTIL-RPT-LINE FROM WS-BLANK-LINE.
+010500     MOVE SPACES TO OD-LIMIT-UTIL-RPT-LINE.
+010600     MOVE WS-REPORT-TITLE TO OD-LIMIT-UTIL-RPT-LINE.
+010700     WRITE OD-LIMIT-UTIL-RPT-LINE.
+010800     WRITE OD-LIMIT-UTIL-RPT-LINE FROM WS-BLANK-LINE.
+010900     PERFORM 2100-READ-LIMIT THRU 2100-EXIT.
+011000 1000-EXIT. EXIT.
+011100     EJECT
+011200 2100-READ-LIMIT.
+011300     READ OD-LIMIT-FILE
+011400         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.
+011500 2100-EXIT. EXIT.
+011600     EJECT
+011700*----------------------------------------------------------------*
+011800*    2000-PROCESS-LIMIT - SKIP THE FILE HEADER RECORD, FIND THE  *
+011900*    ACCOUNT'S CURRENT ACTIVE LIMIT AMOUNT, AND REPORT ITS       *
+012000*    UTILIZATION.                                                *
+012100*----------------------------------------------------------------*
+012200 2000-PROCESS-LIMIT.
+012300     IF  OD-LIMIT-OCCURRENCES GREATER THAN ZERO
+012400         ADD 1 TO WS-TOT-SCANNED
+012500         PERFORM 2200-FIND-ACTIVE-LIMIT THRU 2200-EXIT
+012600         IF  WS-CUR-LIMIT-AMT GREATER THAN ZERO
+012700             ADD 1 TO WS-TOT-ACTIVE-LIMIT
+012800             PERFORM 2300-LOOKUP-BALANCE THRU 2300-EXIT
+012900             PERFORM 2400-CALC-UTILIZATION THRU 2400-EXIT
+013000             PERFORM 2500-PRINT-DETAIL THRU 2500-EXIT.
+013100     PERFORM 2100-READ-LIMIT THRU 2100-EXIT.
+013200 2000-EXIT. EXIT.
+013300     EJECT
+013400*----------------------------------------------------------------*
+013500*    2200-FIND-ACTIVE-LIMIT - LOCATE THE FIRST OCCURRENCE        *
+013600*    CURRENTLY FLAGGED ACTIVE AND REMEMBER ITS AMOUNT.           *
+013700*----------------------------------------------------------------*
+013800 2200-FIND-ACTIVE-LIMIT.
+013900     MOVE 0 TO WS-CUR-LIMIT-AMT.
+014000     PERFORM 2210-CHECK-OCCURRENCE THRU 2210-EXIT
+014100         VARYING WS-OCC-SUB FROM 1 BY 1
+014200         UNTIL WS-OCC-SUB GREATER THAN OD-LIMIT-OCCURRENCES
+014300         OR    WS-CUR-LIMIT-AMT NOT EQUAL ZERO.
+014400 2200-EXIT. EXIT.
+014500     EJECT
+014600 2210-CHECK-OCCURRENCE.
+014700     IF  OD-LIMIT-ACTIVE (WS-OCC-SUB)
+014800         MOVE OD-LIMIT-AMT (WS-OCC-SUB) TO WS-CUR-LIMIT-AMT.
+014900 2210-EXIT. EXIT.
+015000     EJECT
+015100*----------------------------------------------------------------*
+015200*    2300-LOOKUP-BALANCE - READ THE ACCOUNT MASTER FOR THIS      *
+015300*    ACCOUNT'S CURRENT LEDGER BALANCE.                           *
+015400*----------------------------------------------------------------*
+015500 2300-LOOKUP-BALANCE.
+015600     MOVE SPACES  TO WMS-CONTROL-KEY.
+015700     MOVE OD-LIMIT-KEY TO WMS-CONTROL-KEY.
+015800     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+015900     MOVE '1'     TO SI-ENVIRONMENT-VSAM.
+016000     MOVE 'K'     TO I-O-CONTROL-OPERATOR.
+016100     MOVE 'I'     TO I-O-CONTROL-ACCESS.
+016200     MOVE -1      TO I-O-SEND-CODE.
+016300     CALL 'IMACTM' USING I-O-CONTROL-AREA
+016400                         MASTER-AREA
+016500                         SI-ENVIRONMENT-AREA.
+016600     IF  I-O-88-NOT-FOUND
+016700         MOVE 0 TO WMS-CURR-BAL.
+016800 2300-EXIT. EXIT.
+016900     EJECT
+017000*----------------------------------------------------------------*
+017100*    2400-CALC-UTILIZATION - IF THE ACCOUNT IS OVERDRAWN,        *
+017200*    COMPUTE HOW MUCH OF THE LIMIT IS IN USE AND SET THE         *
+017300*    NEAR-LIMIT/OVER-LIMIT STATUS.                               *
+017400*----------------------------------------------------------------*
+017500 2400-CALC-UTILIZATION.
+017600     MOVE SPACES TO WS-STATUS-LIT.
+017700     IF  WMS-CURR-BAL NEGATIVE
+017800         COMPUTE WS-OD-USED-AMT ROUNDED = ZERO - WMS-CURR-BAL
+017900         COMPUTE WS-UTIL-PCT ROUNDED =
+018000             (WS-OD-USED-AMT / WS-CUR-LIMIT-AMT) * 100
+018100     ELSE
+018200         MOVE 0 TO WS-OD-USED-AMT
+018300         MOVE 0 TO WS-UTIL-PCT.
+018400     IF  WS-UTIL-PCT NOT LESS THAN 100
+018500         ADD 1 TO WS-TOT-OVER-LIMIT
+018600         MOVE 'OVER LIMIT' TO WS-STATUS-LIT
+018700     ELSE
+018800         IF  WS-UTIL-PCT NOT LESS THAN WS-NEAR-LIMIT-PCT
+018900             ADD 1 TO WS-TOT-NEAR-LIMIT
+019000             MOVE 'NEAR LIMIT' TO WS-STATUS-LIT.
+019100 2400-EXIT. EXIT.
+019200     EJECT
+019300 2500-PRINT-DETAIL.
+019400     MOVE OD-LIMIT-KEY    TO DTL-ACCOUNT.
+019500     MOVE WS-CUR-LIMIT-AMT TO DTL-LIMIT-AMT.
+019600     MOVE WMS-CURR-BAL    TO DTL-BALANCE.
+019700     MOVE WS-OD-USED-AMT  TO DTL-USED-AMT.
+019800     MOVE WS-UTIL-PCT     TO DTL-UTIL-PCT.
+019900     MOVE WS-STATUS-LIT   TO DTL-STATUS.
+020000     MOVE SPACES TO OD-LIMIT-UTIL-RPT-LINE.
+020100     MOVE WS-DETAIL-LINE TO OD-LIMIT-UTIL-RPT-LINE.
+020200     WRITE OD-LIMIT-UTIL-RPT-LINE.
+020300 2500-EXIT. EXIT.
+020400     EJECT
+020500*----------------------------------------------------------------*
+020600*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE FILES.    *
+020700*----------------------------------------------------------------*
+020800 9000-TERMINATE.
+020900     WRITE OD-LIMIT-UTIL-RPT-LINE FROM WS-BLANK-LINE.
+021000     MOVE 'OD LIMIT RECORDS SCANNED' TO SUM-LIT.
+021100     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+021200     MOVE SPACES TO OD-LIMIT-UTIL-RPT-LINE.
+021300     MOVE WS-SUMMARY-LINE TO OD-LIMIT-UTIL-RPT-LINE.
+021400     WRITE OD-LIMIT-UTIL-RPT-LINE.
+021500     MOVE 'ACCOUNTS WITH AN ACTIVE LIMIT' TO SUM-LIT.
+021600     MOVE WS-TOT-ACTIVE-LIMIT TO SUM-COUNT.
+021700     MOVE SPACES TO OD-LIMIT-UTIL-RPT-LINE.
+021800     MOVE WS-SUMMARY-LINE TO OD-LIMIT-UTIL-RPT-LINE.
+021900     WRITE OD-LIMIT-UTIL-RPT-LINE.
+022000     MOVE 'ACCOUNTS NEAR LIMIT' TO SUM-LIT.
+022100     MOVE WS-TOT-NEAR-LIMIT TO SUM-COUNT.
+022200     MOVE SPACES TO OD-LIMIT-UTIL-RPT-LINE.
+022300     MOVE WS-SUMMARY-LINE TO OD-LIMIT-UTIL-RPT-LINE.
+022400     WRITE OD-LIMIT-UTIL-RPT-LINE.
+022500     MOVE 'ACCOUNTS OVER LIMIT' TO SUM-LIT.
+022600     MOVE WS-TOT-OVER-LIMIT TO SUM-COUNT.
+022700     MOVE SPACES TO OD-LIMIT-UTIL-RPT-LINE.
+022800     MOVE WS-SUMMARY-LINE TO OD-LIMIT-UTIL-RPT-LINE.
+022900     WRITE OD-LIMIT-UTIL-RPT-LINE.
+023000     CLOSE OD-LIMIT-FILE.
+023100     CLOSE OD-LIMIT-UTIL-RPT.
+023200 9000-EXIT. EXIT.
