@@ -0,0 +1,291 @@
+*     * GN6021 * 08/09/26 JCTE COMBINED TAX WITHHOLDING EXTRACT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMTAXEXT.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMTAXEXT BROWSES THE ACCOUNT MASTER AND, FOR EVERY ACCOUNT  *
+000900*    WITH YEAR-TO-DATE FEDERAL, STATE, OR LOCAL WITHHOLDING ON   *
+001000*    EITHER ITS INTEREST-ON-DEMAND OR SAVINGS INTEREST BUCKET,   *
+001100*    WRITES ONE COMBINED RECORD TO A FLAT EXTRACT FILE FOR THE   *
+001200*    TAX REPORTING SUBSYSTEM, AND PRINTS A SUMMARY REPORT.  A    *
+001300*    DECEDENT/BENEFICIARY TAX ID ON THE ACCOUNT (WMS-DCD-STATUS  *
+001400*    NOT SPACES) IS REPORTED AS ITS OWN EXTRACT RECORD UNDER THE *
+001500*    DECEDENT'S OWN TAX ID RATHER THAN BEING FOLDED INTO THE     *
+001600*    ACCOUNT OWNER'S WITHHOLDING TOTALS.                         *
+001700*----------------------------------------------------------------*
+001800*               ** HISTORY OF REVISIONS **                      *
+001900* DESCRIPTION                                           CHNGID  *
+002000* ____________________________________________________ _______ *
+002100* 08/09/26 JCTE NEW PROGRAM - COMBINED TAX WITHHOLDING   GN6021 *
+002200*                EXTRACT                                        *
+002250* 08/09/26 JCTE WIDENED SUM-LIT TO STOP A TRUNCATED      GN6064 *
+002260*                LITERAL                                        *
+002300*----------------------------------------------------------------*
+002400 ENVIRONMENT    DIVISION.
+002500 INPUT-OUTPUT   SECTION.
+002600 FILE-CONTROL.
+002700     SELECT TAX-WTHLD-EXTRACT ASSIGN TO "IMTAXEXT"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT TAX-WTHLD-RPT     ASSIGN TO "IMTAXRPT"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  TAX-WTHLD-EXTRACT
+003400     RECORD CONTAINS 80 CHARACTERS.
+003500 01  TAX-WTHLD-EXTRACT-RECORD.
+003600     03  TWX-ACCOUNT                 PIC X(22).
+003700     03  TWX-TAX-CODE                PIC X.
+003800     03  TWX-TAX-NUMBER              PIC X(11).
+003900     03  TWX-BACKUP-WTHLD-FLAG       PIC X.
+004000     03  TWX-FED-WTHLD               PIC S9(13)V99 COMP-3.
+004100     03  TWX-STATE-WTHLD             PIC S9(13)V99 COMP-3.
+004200     03  TWX-LOCAL-WTHLD             PIC S9(13)V99 COMP-3.
+004300     03  FILLER                      PIC X(24).
+004400 FD  TAX-WTHLD-RPT
+004500     RECORD CONTAINS 133 CHARACTERS.
+004600 01  TAX-WTHLD-RPT-LINE              PIC X(133).
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMTAXEXT'.
+004900 01  WS-SWITCHES.
+005000     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+005100         88  WS-88-END-OF-FILE       VALUE 'Y'.
+005200 01  WS-FED-WTHLD                    PIC S9(13)V99 COMP-3.
+005300 01  WS-STATE-WTHLD                  PIC S9(13)V99 COMP-3.
+005400 01  WS-LOCAL-WTHLD                  PIC S9(13)V99 COMP-3.
+005500     EJECT
+005600     COPY SIWSCNTL.
+005700     EJECT
+005800     COPY IMAWKMST.
+005900     EJECT
+006000     COPY IMWSENVO.
+006100     EJECT
+006200 01  WS-TOTALS.
+006300     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+006400     03  WS-TOT-EXTRACTED            PIC 9(7)    COMP VALUE 0.
+006500     03  WS-TOT-DECEDENT             PIC 9(7)    COMP VALUE 0.
+006600     03  WS-TOT-BACKUP-WTHLD         PIC 9(7)    COMP VALUE 0.
+006700     03  WS-TOT-FED-WTHLD            PIC S9(13)V99 COMP-3 VALUE 0.
+006800     03  WS-TOT-STATE-WTHLD          PIC S9(13)V99 COMP-3 VALUE 0.
+006900     03  WS-TOT-LOCAL-WTHLD          PIC S9(13)V99 COMP-3 VALUE 0.
+007000     EJECT
+007100 01  WS-REPORT-TITLE.
+007200     03  FILLER                      PIC X(48)   VALUE
+007300         'IMTAXEXT - COMBINED TAX WITHHOLDING EXTRACT '.
+007400     03  FILLER                      PIC X(10)   VALUE SPACES.
+007500 01  WS-DETAIL-LINE.
+007600     03  FILLER                      PIC X(3)    VALUE SPACES.
+007700     03  DTL-ACCOUNT                 PIC X(22).
+007800     03  FILLER                      PIC X(2)    VALUE SPACES.
+007900     03  DTL-TAX-NUMBER              PIC X(11).
+008000     03  FILLER                      PIC X(2)    VALUE SPACES.
+008100     03  DTL-BACKUP                  PIC X(3).
+008200     03  FILLER                      PIC X(2)    VALUE SPACES.
+008300     03  DTL-FED-WTHLD               PIC Z,ZZZ,ZZ9.99.
+008400     03  FILLER                      PIC X(1)    VALUE SPACES.
+008500     03  DTL-STATE-WTHLD             PIC Z,ZZZ,ZZ9.99.
+008600     03  FILLER                      PIC X(1)    VALUE SPACES.
+008700     03  DTL-LOCAL-WTHLD             PIC Z,ZZZ,ZZ9.99.
+008800     03  FILLER                      PIC X(31)   VALUE SPACES.
+008900 01  WS-SUMMARY-LINE.
+009000     03  FILLER                      PIC X(4)    VALUE SPACES.
+009100     03  SUM-LIT                     PIC X(34).
+009200     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+009300     03  FILLER                      PIC X(89)   VALUE SPACES.
+009400 01  WS-SUMMARY-AMT-LINE.
+009500     03  FILLER                      PIC X(4)    VALUE SPACES.
+009600     03  SUMA-LIT                    PIC X(30).
+009700     03  SUMA-AMT                    PIC Z,ZZZ,ZZZ,ZZ9.99.
+009800     03  FILLER                      PIC X(85)   VALUE SPACES.
+009900 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+010000     EJECT
+010100 PROCEDURE DIVISION.
+010200*----------------------------------------------------------------*
+010300 0000-MAINLINE.
+010400     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+010500     PERFORM 2000-PROCESS-ACCOUNT  THRU 2000-EXIT
+010600         UNTIL WS-88-END-OF-FILE.
+010700     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+010800     GOBACK.
+010900     EJECT
+011000*----------------------------------------------------------------*
+011100*    1000-INITIALIZE - OPEN THE EXTRACT AND REPORT FILES AND     *
+011200*    START THE ACCOUNT MASTER BROWSE.                            *
+011300*----------------------------------------------------------------*
+011400 1000-INITIALIZE.
+011500     OPEN OUTPUT TAX-WTHLD-EXTRACT.
+011600     OPEN OUTPUT TAX-WTHLD-RPT.
+011700     WRITE TAX-WTHLD-RPT-LINE FROM WS-BLANK-LINE.
+011800     MOVE SPACES TO TAX-WTHLD-RPT-LINE.
+011900     MOVE WS-REPORT-TITLE TO TAX-WTHLD-RPT-LINE.
+012000     WRITE TAX-WTHLD-RPT-LINE.
+012100     WRITE TAX-WTHLD-RPT-LINE FROM WS-BLANK-LINE.
+012200     MOVE SPACES TO SI-ENVIRONMENT-AREA.
+012300     MOVE '1' TO SI-ENVIRONMENT-VSAM.
+012400     MOVE 'O' TO I-O-CONTROL-OPERATOR.
+012500     MOVE 'I' TO I-O-CONTROL-ACCESS.
+012600     MOVE -1  TO I-O-SEND-CODE.
+012700     CALL 'IMACTM' USING I-O-CONTROL-AREA
+012800                         MASTER-AREA
+012900                         SI-ENVIRONMENT-AREA.
+013000     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+013100 1000-EXIT. EXIT.
+013200     EJECT
+013300 2100-READ-MASTER.
+013400     MOVE 'R'  TO I-O-CONTROL-OPERATOR.
+013500     MOVE -1   TO I-O-SEND-CODE.
+013600     CALL 'IMACTM' USING I-O-CONTROL-AREA
+013700                         MASTER-AREA
+013800                         SI-ENVIRONMENT-AREA.
+013900     IF  I-O-88-END-OF-FILE
+014000         MOVE 'Y' TO WS-END-OF-FILE-SW.
+014100 2100-EXIT. EXIT.
+014200     EJECT
+014300*----------------------------------------------------------------*
+014400*    2000-PROCESS-ACCOUNT - COMBINE THE IOD AND SAVINGS YTD      *
+014500*    WITHHOLDING BUCKETS AND EXTRACT ANY ACCOUNT WITH ACTIVITY;  *
+014600*    REPORT ANY DECEDENT TAX ID SEPARATELY.                      *
+014700*----------------------------------------------------------------*
+014800 2000-PROCESS-ACCOUNT.
+014900     ADD 1 TO WS-TOT-SCANNED.
+015000     COMPUTE WS-FED-WTHLD =
+015100         WMS-IOD-YTD-TAX + WMS-YTD-SAV-TAX.
+015200     COMPUTE WS-STATE-WTHLD =
+015300         WMS-IOD-YTD-STATE-TAX + WMS-YTD-SAV-STATE-TAX.
+015400     COMPUTE WS-LOCAL-WTHLD =
+015500         WMS-IOD-YTD-LOCAL-TAX + WMS-YTD-SAV-LOCAL-TAX.
+015600     IF  WS-FED-WTHLD NOT EQUAL ZERO
+015700     OR  WS-STATE-WTHLD NOT EQUAL ZERO
+015800     OR  WS-LOCAL-WTHLD NOT EQUAL ZERO
+015900         PERFORM 2200-WRITE-OWNER-RECORD THRU 2200-EXIT.
+016000     IF  WMS-DCD-STATUS NOT EQUAL SPACES
+016100         IF  WMS-DCD-YTD-TAX-IOD NOT EQUAL ZERO
+016200         OR  WMS-DCD-YTD-TAX-IOD-STATE NOT EQUAL ZERO
+016300         OR  WMS-DCD-YTD-TAX-IOD-LOCAL NOT EQUAL ZERO
+016400         OR  WMS-DCD-YTD-TAX-SAV NOT EQUAL ZERO
+016500         OR  WMS-DCD-YTD-TAX-SAV-STATE NOT EQUAL ZERO
+016600         OR  WMS-DCD-YTD-TAX-SAV-LOCAL NOT EQUAL ZERO
+016700             PERFORM 2300-WRITE-DECEDENT-RECORD THRU 2300-EXIT.
+016800     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+016900 2000-EXIT. EXIT.
+017000     EJECT
+017100 2200-WRITE-OWNER-RECORD.
+017200     ADD 1 TO WS-TOT-EXTRACTED.
+017300     ADD WS-FED-WTHLD   TO WS-TOT-FED-WTHLD.
+017400     ADD WS-STATE-WTHLD TO WS-TOT-STATE-WTHLD.
+017500     ADD WS-LOCAL-WTHLD TO WS-TOT-LOCAL-WTHLD.
+017600     MOVE SPACES TO TAX-WTHLD-EXTRACT-RECORD.
+017700     MOVE WMS-CONTROL-KEY TO TWX-ACCOUNT.
+017800     MOVE WMS-TAX-CODE    TO TWX-TAX-CODE.
+017900     STRING WMS-TAX-NO-PREFIX WMS-TAX-NO WMS-TAX-NO-SUFFIX
+018000         DELIMITED BY SIZE INTO TWX-TAX-NUMBER.
+018100     MOVE SPACES TO TWX-BACKUP-WTHLD-FLAG.
+018200     IF  WMS-BKUP-WTHLD-FLAG GREATER THAN ZERO
+018300         MOVE 'Y' TO TWX-BACKUP-WTHLD-FLAG
+018400         ADD 1 TO WS-TOT-BACKUP-WTHLD
+018500     ELSE
+018600         MOVE 'N' TO TWX-BACKUP-WTHLD-FLAG.
+018700     MOVE WS-FED-WTHLD   TO TWX-FED-WTHLD.
+018800     MOVE WS-STATE-WTHLD TO TWX-STATE-WTHLD.
+018900     MOVE WS-LOCAL-WTHLD TO TWX-LOCAL-WTHLD.
+019000     WRITE TAX-WTHLD-EXTRACT-RECORD.
+019100     MOVE WMS-CONTROL-KEY  TO DTL-ACCOUNT.
+019200     MOVE TWX-TAX-NUMBER   TO DTL-TAX-NUMBER.
+019300     MOVE TWX-BACKUP-WTHLD-FLAG TO DTL-BACKUP.
+019400     MOVE WS-FED-WTHLD     TO DTL-FED-WTHLD.
+019500     MOVE WS-STATE-WTHLD   TO DTL-STATE-WTHLD.
+019600     MOVE WS-LOCAL-WTHLD   TO DTL-LOCAL-WTHLD.
+019700     MOVE SPACES TO TAX-WTHLD-RPT-LINE.
+019800     MOVE WS-DETAIL-LINE TO TAX-WTHLD-RPT-LINE.
+019900     WRITE TAX-WTHLD-RPT-LINE.
+020000 2200-EXIT. EXIT.
+020100     EJECT
+020200*----------------------------------------------------------------*
+020300*    2300-WRITE-DECEDENT-RECORD - A DECEDENT/BENEFICIARY TAX ID  *
+020400*    ON THE ACCOUNT GETS ITS OWN EXTRACT RECORD, KEYED BY THE    *
+020500*    ACCOUNT BUT CARRYING THE DECEDENT'S OWN TAX ID.             *
+020600*----------------------------------------------------------------*
+020700 2300-WRITE-DECEDENT-RECORD.
+020800     ADD 1 TO WS-TOT-EXTRACTED.
+020900     ADD 1 TO WS-TOT-DECEDENT.
+021000     COMPUTE WS-FED-WTHLD =
+021100         WMS-DCD-YTD-TAX-IOD + WMS-DCD-YTD-TAX-SAV.
+021200     COMPUTE WS-STATE-WTHLD =
+021300         WMS-DCD-YTD-TAX-IOD-STATE + WMS-DCD-YTD-TAX-SAV-STATE.
+021400     COMPUTE WS-LOCAL-WTHLD =
+021500         WMS-DCD-YTD-TAX-IOD-LOCAL + WMS-DCD-YTD-TAX-SAV-LOCAL.
+021600     ADD WS-FED-WTHLD   TO WS-TOT-FED-WTHLD.
+021700     ADD WS-STATE-WTHLD TO WS-TOT-STATE-WTHLD.
+021800     ADD WS-LOCAL-WTHLD TO WS-TOT-LOCAL-WTHLD.
+021900     MOVE SPACES TO TAX-WTHLD-EXTRACT-RECORD.
+022000     MOVE WMS-CONTROL-KEY TO TWX-ACCOUNT.
+022100     MOVE WMS-DCD-TAX-CODE TO TWX-TAX-CODE.
+022200     STRING WMS-DCD-TAX-PRE WMS-DCD-TAX-NO WMS-DCD-TAX-SUF
+022300         DELIMITED BY SIZE INTO TWX-TAX-NUMBER.
+022400     MOVE 'N' TO TWX-BACKUP-WTHLD-FLAG.
+022500     MOVE WS-FED-WTHLD   TO TWX-FED-WTHLD.
+022600     MOVE WS-STATE-WTHLD TO TWX-STATE-WTHLD.
+022700     MOVE WS-LOCAL-WTHLD TO TWX-LOCAL-WTHLD.
+022800     WRITE TAX-WTHLD-EXTRACT-RECORD.
+022900     MOVE WMS-CONTROL-KEY  TO DTL-ACCOUNT.
+023000     MOVE TWX-TAX-NUMBER   TO DTL-TAX-NUMBER.
+023100     MOVE TWX-BACKUP-WTHLD-FLAG TO DTL-BACKUP.
+023200     MOVE WS-FED-WTHLD     TO DTL-FED-WTHLD.
+023300     MOVE WS-STATE-WTHLD   TO DTL-STATE-WTHLD.
+023400     MOVE WS-LOCAL-WTHLD   TO DTL-LOCAL-WTHLD.
+023500     MOVE SPACES TO TAX-WTHLD-RPT-LINE.
+023600     MOVE WS-DETAIL-LINE TO TAX-WTHLD-RPT-LINE.
+023700     WRITE TAX-WTHLD-RPT-LINE.
+023800 2300-EXIT. EXIT.
+023900     EJECT
+024000*----------------------------------------------------------------*
+024100*    9000-TERMINATE - CLOSE THE MASTER, PRINT FINAL TOTALS, AND  *
+024200*    CLOSE THE EXTRACT AND REPORT FILES.                         *
+024300*----------------------------------------------------------------*
+024400 9000-TERMINATE.
+024500     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+024600     MOVE -1  TO I-O-SEND-CODE.
+024700     CALL 'IMACTM' USING I-O-CONTROL-AREA
+024800                         MASTER-AREA
+024900                         SI-ENVIRONMENT-AREA.
+025000     WRITE TAX-WTHLD-RPT-LINE FROM WS-BLANK-LINE.
+025100     MOVE 'ACCOUNTS SCANNED' TO SUM-LIT.
+025200     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+025300     MOVE SPACES TO TAX-WTHLD-RPT-LINE.
+025400     MOVE WS-SUMMARY-LINE TO TAX-WTHLD-RPT-LINE.
+025500     WRITE TAX-WTHLD-RPT-LINE.
+025600     MOVE 'RECORDS EXTRACTED' TO SUM-LIT.
+025700     MOVE WS-TOT-EXTRACTED TO SUM-COUNT.
+025800     MOVE SPACES TO TAX-WTHLD-RPT-LINE.
+025900     MOVE WS-SUMMARY-LINE TO TAX-WTHLD-RPT-LINE.
+026000     WRITE TAX-WTHLD-RPT-LINE.
+026100     MOVE 'DECEDENT TAX ID RECORDS' TO SUM-LIT.
+026200     MOVE WS-TOT-DECEDENT TO SUM-COUNT.
+026300     MOVE SPACES TO TAX-WTHLD-RPT-LINE.
+026400     MOVE WS-SUMMARY-LINE TO TAX-WTHLD-RPT-LINE.
+026500     WRITE TAX-WTHLD-RPT-LINE.
+026600     MOVE 'ACCOUNTS UNDER BACKUP WITHHOLDING' TO SUM-LIT.
+026700     MOVE WS-TOT-BACKUP-WTHLD TO SUM-COUNT.
+026800     MOVE SPACES TO TAX-WTHLD-RPT-LINE.
+026900     MOVE WS-SUMMARY-LINE TO TAX-WTHLD-RPT-LINE.
+027000     WRITE TAX-WTHLD-RPT-LINE.
+027100     MOVE 'TOTAL FEDERAL WITHHOLDING' TO SUMA-LIT.
+027200     MOVE WS-TOT-FED-WTHLD TO SUMA-AMT.
+027300     MOVE SPACES TO TAX-WTHLD-RPT-LINE.
+027400     MOVE WS-SUMMARY-AMT-LINE TO TAX-WTHLD-RPT-LINE.
+027500     WRITE TAX-WTHLD-RPT-LINE.
+027600     MOVE 'TOTAL STATE WITHHOLDING' TO SUMA-LIT.
+027700     MOVE WS-TOT-STATE-WTHLD TO SUMA-AMT.
+027800     MOVE SPACES TO TAX-WTHLD-RPT-LINE.
+027900     MOVE WS-SUMMARY-AMT-LINE TO TAX-WTHLD-RPT-LINE.
+028000     WRITE TAX-WTHLD-RPT-LINE.
+028100     MOVE 'TOTAL LOCAL WITHHOLDING' TO SUMA-LIT.
+028200     MOVE WS-TOT-LOCAL-WTHLD TO SUMA-AMT.
+028300     MOVE SPACES TO TAX-WTHLD-RPT-LINE.
+028400     MOVE WS-SUMMARY-AMT-LINE TO TAX-WTHLD-RPT-LINE.
+028500     WRITE TAX-WTHLD-RPT-LINE.
+028600     CLOSE TAX-WTHLD-EXTRACT.
+028700     CLOSE TAX-WTHLD-RPT.
+028800 9000-EXIT. EXIT.
