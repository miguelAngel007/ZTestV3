@@ -20,6 +20,21 @@
 001100 01  W-FIRST-EXC-MAST-SWITCH         PIC X(1)    VALUE 'N'.
 001200 01  W-FIRST-SEQ-MAST-INPUT-SWT      PIC X(1)    VALUE 'N'.
 001300 01  W-FIRST-SEQ-MAST-OUTPUT-SWT     PIC X(1)    VALUE 'N'.
+001310*    *---------------------------------------------------*  GN6001
+001320*    * CHECKPOINT/RESTART FOR SEQ/SQVS SEQUENTIAL REBUILD *  GN6001
+001330*    *---------------------------------------------------*  GN6001
+001331*    * ON A RESTART, THE SAVED KEY IS THE LAST CONTROL-KEY*  GN6070
+001332*    * THAT WAS ALREADY READ AND CHECKPOINTED, SO THE 'T' *  GN6070
+001333*    * START-GREATER-OR-EQUAL REPOSITION WOULD RETURN IT  *  GN6070
+001334*    * A SECOND TIME.  A THROWAWAY 'R' SEQUENTIAL READ IS *  GN6070
+001335*    * ISSUED RIGHT AFTER THE REPOSITION TO SKIP PAST THE *  GN6070
+001336*    * CHECKPOINTED RECORD BEFORE NORMAL PROCESSING        *  GN6070
+001337*    * RESUMES, SO IT IS NOT REPROCESSED ON RESTART.       *  GN6070
+001340 01  W-CKPT-INTERVAL                 PIC 9(9) COMP VALUE 5000.
+001350 01  W-CKPT-READ-COUNT               PIC 9(9) COMP VALUE 0.
+001360 01  W-CKPT-RESTART-SWITCH           PIC X(1)    VALUE 'N'.       GN6001
+001370     88  W-CKPT-88-RESTARTED         VALUE 'Y'.                   GN6001
+001380 01  W-CKPT-RESTART-KEY              PIC X(22)   VALUE SPACES.    GN6001
 001400 01  INVALID-ENV-MSG.
 001500     03  FILLER                      PIC X(38)   VALUE
 001600         'ENVIRONMENT SEQ/VSAM CONTROL INVALID ('.
@@ -37,6 +52,7 @@
 002800         'VSAM REPORT EXCEPTION FILE (IMACTMU) CONTAINS RECORDS IT
 002900-        ' SHOULD BE EMPTY'.
 003000     COPY SIWSMESS.
+003050     COPY IMWSCKPT.                                               GN6001
 003100 01  COMPRESSED-MASTER-AREA.
 003200     03  CMA-LENGTH                  PIC S9(4)   VALUE +0  COMP.
 003300     03  FILLER                      PIC XX      VALUE ' '.
@@ -90,8 +106,10 @@
 007600                 MOVE CMA-HEADER-AREA TO DDA-ACCT-MASTER
 007700                 MOVE CMA-LENGTH      TO WMS-LENGTH
 007800                 MOVE LOW-VALUES      TO WMS-BIN0
+007810                 PERFORM CHECKPOINT-MASTER THRU CHECKPOINT-EXIT   GN6001
 007900                 GO TO GOBACK-PARA
 008000         ELSE
+008050             PERFORM CLEAR-CHECKPOINT THRU CLEAR-CHECKPOINT-EXIT  GN6001
 008100             GO TO GOBACK-PARA.
 008200     SKIP1
 008300     IF I-O-88-REWRITE OR I-O-88-INSERT
@@ -164,6 +182,18 @@
 014400         CALL 'IMACTMS' USING I-O-CONTROL-AREA
 014500                              MASTER-AREA
 014600         MOVE 'F' TO W-FIRST-SEQ-MAST-INPUT-SWT
+014610         PERFORM RESTART-CHECK THRU RESTART-CHECK-EXIT            GN6001
+014620         IF  W-CKPT-88-RESTARTED                                  GN6001
+014630             MOVE W-CKPT-RESTART-KEY TO WMS-CONTROL-KEY           GN6001
+014640             MOVE 'T' TO I-O-CONTROL-OPERATOR                     GN6001
+014650             MOVE -1  TO I-O-SEND-CODE                            GN6001
+014660             CALL 'IMACTMS' USING I-O-CONTROL-AREA                GN6001
+014670                                  MASTER-AREA                     GN6001
+014671             MOVE 'R' TO I-O-CONTROL-OPERATOR                     GN6070
+014672             MOVE -1  TO I-O-SEND-CODE                            GN6070
+014673             CALL 'IMACTMS' USING I-O-CONTROL-AREA                GN6070
+014674                                  MASTER-AREA                     GN6070
+014680         END-IF                                                   GN6001
 014700         MOVE W-HOLD-OPERATOR TO I-O-CONTROL-OPERATOR.
 014800 OPEN-INPUT-EXIT. EXIT.
 014900     SKIP3                                                        IM003
@@ -171,7 +201,12 @@
 015100     IF  W-FIRST-SEQ-MAST-OUTPUT-SWT EQUAL 'N'                    IM003
 015200         MOVE I-O-CONTROL-OPERATOR TO W-HOLD-OPERATOR
 015300         MOVE 'O' TO I-O-CONTROL-OPERATOR
-015400         MOVE 'O' TO I-O-CONTROL-ACCESS
+015310         PERFORM RESTART-CHECK THRU RESTART-CHECK-EXIT            GN6050
+015320         IF  W-CKPT-88-RESTARTED                                  GN6050
+015330             MOVE 'U' TO I-O-CONTROL-ACCESS                       GN6050
+015340         ELSE                                                     GN6050
+015350             MOVE 'O' TO I-O-CONTROL-ACCESS                       GN6050
+015360         END-IF                                                   GN6050
 015410         MOVE -1  TO I-O-SEND-CODE                                2016547
 015500         CALL 'IMACTMS' USING I-O-CONTROL-AREA
 015600                              MASTER-AREA
@@ -179,6 +214,49 @@
 015800         MOVE W-HOLD-OPERATOR TO I-O-CONTROL-OPERATOR.
 015900 OPEN-OUTPUT-EXIT. EXIT.
 016000     EJECT
+016010*    *---------------------------------------------------*  GN6001
+016020*    * CHECKPOINT-MASTER - SAVE A RESTART POSITION EVERY  *  GN6001
+016030*    * W-CKPT-INTERVAL CONTROL-KEY READS OF A SEQ/SQVS    *  GN6001
+016040*    * SEQUENTIAL MASTER REBUILD PASS.                    *  GN6001
+016050*    *---------------------------------------------------*  GN6001
+016060 CHECKPOINT-MASTER.                                               GN6001
+016070     ADD 1 TO W-CKPT-READ-COUNT.                                  GN6001
+016080     IF  W-CKPT-READ-COUNT NOT LESS THAN W-CKPT-INTERVAL          GN6001
+016090         MOVE 'W'             TO CKPT-FUNCTION                    GN6001
+016100         MOVE 'IMACTM'        TO CKPT-JOB-ID                      GN6001
+016110         MOVE WMS-CONTROL-KEY TO CKPT-CONTROL-KEY                 GN6001
+016120         MOVE W-CKPT-READ-COUNT TO CKPT-READ-COUNT                GN6001
+016130         CALL 'IMCKPTM' USING CKPT-CONTROL-AREA                   GN6001
+016140         MOVE 0 TO W-CKPT-READ-COUNT.                             GN6001
+016150 CHECKPOINT-EXIT. EXIT.                                           GN6001
+016160     EJECT                                                        GN6001
+016170*    *---------------------------------------------------*  GN6001
+016180*    * CLEAR-CHECKPOINT - DROP A SAVED RESTART POSITION   *  GN6001
+016190*    * ON SUCCESSFUL COMPLETION OF A FULL MASTER PASS.    *  GN6001
+016200*    *---------------------------------------------------*  GN6001
+016210 CLEAR-CHECKPOINT.                                                GN6001
+016220     MOVE 'C'      TO CKPT-FUNCTION.                              GN6001
+016230     MOVE 'IMACTM' TO CKPT-JOB-ID.                                GN6001
+016240     CALL 'IMCKPTM' USING CKPT-CONTROL-AREA.                      GN6001
+016250     MOVE 0 TO W-CKPT-READ-COUNT.                                 GN6001
+016260 CLEAR-CHECKPOINT-EXIT. EXIT.                                     GN6001
+016270     EJECT                                                        GN6001
+016280*    *---------------------------------------------------*  GN6001
+016290*    * RESTART-CHECK - ON OPEN, SEE WHETHER A PRIOR RUN   *  GN6001
+016300*    * LEFT A CHECKPOINT FOR THIS JOB TO RESUME FROM.     *  GN6001
+016310*    *---------------------------------------------------*  GN6001
+016320 RESTART-CHECK.                                                   GN6001
+016330     MOVE 'R'      TO CKPT-FUNCTION.                              GN6001
+016340     MOVE 'IMACTM' TO CKPT-JOB-ID.                                GN6001
+016350     MOVE SPACES   TO CKPT-FOUND-SWITCH.                          GN6001
+016360     CALL 'IMCKPTM' USING CKPT-CONTROL-AREA.                      GN6001
+016370     IF  CKPT-88-FOUND AND CKPT-CONTROL-KEY NOT EQUAL SPACES      GN6001
+016380         MOVE 'Y' TO W-CKPT-RESTART-SWITCH                        GN6001
+016390         MOVE CKPT-CONTROL-KEY TO W-CKPT-RESTART-KEY              GN6001
+016400     ELSE                                                         GN6001
+016410         MOVE 'N' TO W-CKPT-RESTART-SWITCH.                       GN6001
+016420 RESTART-CHECK-EXIT. EXIT.                                        GN6001
+016430     EJECT                                                        GN6001
 016100 INSERT-EXCEPTION-MASTER.
 016200*
 016300*    ASSUMING THAT THE MASTER HAS ALREADY BEEN COMPRESSED
@@ -351,8 +429,10 @@
 042200                 MOVE CMA-HEADER-AREA TO DDA-ACCT-MASTER          IM004
 043200                 MOVE CMA-LENGTH      TO WMS-LENGTH               IM004
 044200                 MOVE LOW-VALUES      TO WMS-BIN0                 IM004
+044250                 PERFORM CHECKPOINT-MASTER THRU CHECKPOINT-EXIT   GN6001
 045200                 GO TO GOBACK-PARA                                IM004
 046200         ELSE                                                     IM004
+046250             PERFORM CLEAR-CHECKPOINT THRU CLEAR-CHECKPOINT-EXIT  GN6001
 047200             GO TO GOBACK-PARA.                                   IM004
 048200     SKIP1                                                        IM004
 049200     IF  I-O-88-REWRITE OR I-O-88-INSERT                          IM004
@@ -393,6 +473,18 @@
 081210         MOVE -1  TO I-O-SEND-CODE                                2016547
 082200         CALL 'IMACTMS' USING I-O-CONTROL-AREA                    IM004
 083200                              MASTER-AREA                         IM004
+083210         PERFORM RESTART-CHECK THRU RESTART-CHECK-EXIT            GN6001
+083220         IF  W-CKPT-88-RESTARTED                                  GN6001
+083230             MOVE W-CKPT-RESTART-KEY TO WMS-CONTROL-KEY           GN6001
+083240             MOVE 'T' TO I-O-CONTROL-OPERATOR                     GN6001
+083250             MOVE -1  TO I-O-SEND-CODE                            GN6001
+083260             CALL 'IMACTMS' USING I-O-CONTROL-AREA                GN6001
+083270                                  MASTER-AREA                     GN6001
+083271             MOVE 'R' TO I-O-CONTROL-OPERATOR                     GN6070
+083272             MOVE -1  TO I-O-SEND-CODE                            GN6070
+083273             CALL 'IMACTMS' USING I-O-CONTROL-AREA                GN6070
+083274                                  MASTER-AREA                     GN6070
+083280         END-IF                                                   GN6001
 084200         MOVE 'O' TO I-O-CONTROL-OPERATOR                         IM004
 085200         MOVE 'O' TO I-O-CONTROL-ACCESS                           IM004
 085210         MOVE -1  TO I-O-SEND-CODE                                2016547
