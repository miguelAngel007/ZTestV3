@@ -0,0 +1,243 @@
+*     * GN6012 * 08/09/26 JCTE USER-OPTION CROSS-REFERENCE REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TSUBOPXR.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    TSUBOPXR JOINS USER-OPTION-DETAIL (TSWSUBTB), WHICH HOLDS   *
+000900*    THE ON/OFF FLAGS FOR EVERY CLIENT'S VARIABLE PROCESSING     *
+001000*    OPTIONS, TO THE OPTION DESCRIPTIONS ON THE TSUOP FILE, AND  *
+001100*    PRINTS A CROSS-REFERENCE OF WHICH OPTIONS ARE TURNED ON     *
+001200*    FOR EACH UB-APPL/UB-CTL1-4 AND WHAT EACH ONE DOES, SO       *
+001300*    OPERATIONS CAN AUDIT OUR ACTIVE OPTIONAL BEHAVIORS WITHOUT  *
+001400*    READING COBOL SOURCE.  A DESCRIPTION NOT YET ADDED TO THE   *
+001500*    TSUOP FILE IS FLAGGED RATHER THAN SKIPPED, SINCE AN UNKNOWN *
+001600*    ACTIVE OPTION IS EXACTLY THE KIND OF THING THIS REPORT IS   *
+001700*    MEANT TO SURFACE.                                           *
+001800*----------------------------------------------------------------*
+001900*               ** HISTORY OF REVISIONS **                      *
+002000* DESCRIPTION                                           CHNGID  *
+002100* ____________________________________________________ _______ *
+002200* 08/09/26 JCTE NEW PROGRAM - USER-OPTION CROSS          GN6012 *
+002300*                REFERENCE REPORT                                *
+002350* 08/09/26 JCTE WIDENED SUM-LIT TO STOP A TRUNCATED      GN6066 *
+002360*                LITERAL                                        *
+002400*----------------------------------------------------------------*
+002500 ENVIRONMENT    DIVISION.
+002600 INPUT-OUTPUT   SECTION.
+002700 FILE-CONTROL.
+002800     SELECT USER-OPTION-FILE ASSIGN TO "TSWSUBTB"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS SEQUENTIAL
+003100         RECORD KEY IS USER-OPTION-KEY.
+003200     SELECT TSUOP-DESC-FILE ASSIGN TO "TSUOP"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT USER-OPT-XREF-RPT ASSIGN TO "TSUBOPXR"
+003500         ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  USER-OPTION-FILE.
+003900     COPY TSWSUBTB.
+004000 FD  TSUOP-DESC-FILE.
+004100     COPY TSWSUOPD.
+004200 FD  USER-OPT-XREF-RPT
+004300     RECORD CONTAINS 133 CHARACTERS.
+004400 01  XREF-RPT-LINE                   PIC X(133).
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'TSUBOPXR'.
+004700 01  WS-SWITCHES.
+004800     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004900         88  WS-88-END-OF-FILE       VALUE 'Y'.
+005000     03  WS-DESC-EOF-SW              PIC X(1)    VALUE 'N'.
+005100         88  WS-88-DESC-EOF          VALUE 'Y'.
+005200     03  WS-DESC-FOUND-SW            PIC X(1)    VALUE 'N'.
+005300         88  WS-88-DESC-FOUND        VALUE 'Y'.
+005400 77  WS-OPT-SUB                      PIC 9(4)    COMP VALUE 0.
+005500     EJECT
+005600*----------------------------------------------------------------*
+005700*    WS-DESC-TABLE-AREA - THE TSUOP FILE LOADED INTO STORAGE SO  *
+005800*    EACH ACTIVE OPTION FLAG CAN BE TRANSLATED TO ITS            *
+005900*    DESCRIPTION WITHOUT A RANDOM READ PER FLAG.                 *
+006000*----------------------------------------------------------------*
+006100 01  WS-DESC-TABLE-AREA.
+006200     03  WS-DESC-ENTRY     OCCURS 2000 TIMES
+006300                           INDEXED BY WS-DESC-NDX.
+006400         05  WS-DESC-APPL            PIC X(02).
+006500         05  WS-DESC-OPTION-NO       PIC 9(04).
+006600         05  WS-DESC-TEXT            PIC X(40).
+006700 77  WS-DESC-COUNT                   PIC 9(4)    COMP VALUE 0.
+006800 01  WS-NO-DESC-TEXT                 PIC X(40)   VALUE
+006900     '*** NO DESCRIPTION ON TSUOP FILE ***  '.
+007000     EJECT
+007100 01  WS-TOTALS.
+007200     03  WS-TOT-CLIENTS              PIC 9(7)    COMP VALUE 0.
+007300     03  WS-TOT-ACTIVE-OPT           PIC 9(7)    COMP VALUE 0.
+007400     03  WS-TOT-UNDESCRIBED          PIC 9(7)    COMP VALUE 0.
+007500     EJECT
+007600 01  WS-REPORT-TITLE.
+007700     03  FILLER                      PIC X(40)   VALUE
+007800         'TSUBOPXR - USER OPTION CROSS REFERENCE '.
+007900     03  FILLER                      PIC X(15)   VALUE SPACES.
+008000 01  WS-CLIENT-LINE.
+008100     03  FILLER                      PIC X(4)    VALUE SPACES.
+008200     03  FILLER                      PIC X(16)   VALUE
+008300         'APPL/CONTROLS - '.
+008400     03  CLT-APPL                    PIC X(02).
+008500     03  FILLER                      PIC X(1)    VALUE '/'.
+008600     03  CLT-CTL1                    PIC 9(04).
+008700     03  FILLER                      PIC X(1)    VALUE '/'.
+008800     03  CLT-CTL2                    PIC 9(04).
+008900     03  FILLER                      PIC X(1)    VALUE '/'.
+009000     03  CLT-CTL3                    PIC 9(04).
+009100     03  FILLER                      PIC X(1)    VALUE '/'.
+009200     03  CLT-CTL4                    PIC 9(04).
+009300     03  FILLER                      PIC X(86)   VALUE SPACES.
+009400 01  WS-DETAIL-LINE.
+009500     03  FILLER                      PIC X(8)    VALUE SPACES.
+009600     03  FILLER                      PIC X(8)    VALUE
+009700         'OPTION '.
+009800     03  DTL-OPTION-NO               PIC 9(04).
+009900     03  FILLER                      PIC X(2)    VALUE SPACES.
+010000     03  DTL-DESCRIPTION             PIC X(40).
+010100     03  FILLER                      PIC X(71)   VALUE SPACES.
+010200 01  WS-NO-OPTIONS-LINE.
+010300     03  FILLER                      PIC X(8)    VALUE SPACES.
+010400     03  FILLER                      PIC X(40)   VALUE
+010500         'NO OPTIONS ACTIVE FOR THIS CLIENT      '.
+010600     03  FILLER                      PIC X(85)   VALUE SPACES.
+010700 01  WS-SUMMARY-LINE.
+010800     03  FILLER                      PIC X(4)    VALUE SPACES.
+010900     03  SUM-LIT                     PIC X(34).
+011000     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+011100     03  FILLER                      PIC X(89)   VALUE SPACES.
+011200 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+011300     EJECT
+011400 PROCEDURE DIVISION.
+011500*----------------------------------------------------------------*
+011600 0000-MAINLINE.
+011700     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+011800     PERFORM 2000-PROCESS-CLIENT  THRU 2000-EXIT
+011900         UNTIL WS-88-END-OF-FILE.
+012000     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+012100     GOBACK.
+012200     EJECT
+012300*----------------------------------------------------------------*
+012400*    1000-INITIALIZE - LOAD THE TSUOP DESCRIPTIONS AND OPEN THE  *
+012500*    USER OPTION FILE FOR A SEQUENTIAL BROWSE.                   *
+012600*----------------------------------------------------------------*
+012700 1000-INITIALIZE.
+012800     OPEN INPUT  TSUOP-DESC-FILE.
+012900     PERFORM 1100-LOAD-DESCRIPTION THRU 1100-EXIT
+013000         UNTIL WS-88-DESC-EOF.
+013100     CLOSE TSUOP-DESC-FILE.
+013200     OPEN INPUT  USER-OPTION-FILE.
+013300     OPEN OUTPUT USER-OPT-XREF-RPT.
+013400     WRITE XREF-RPT-LINE FROM WS-BLANK-LINE.
+013500     MOVE SPACES TO XREF-RPT-LINE.
+013600     MOVE WS-REPORT-TITLE TO XREF-RPT-LINE.
+013700     WRITE XREF-RPT-LINE.
+013800     WRITE XREF-RPT-LINE FROM WS-BLANK-LINE.
+013900     PERFORM 2100-READ-USER-OPTION THRU 2100-EXIT.
+014000 1000-EXIT. EXIT.
+014100     EJECT
+014200 1100-LOAD-DESCRIPTION.
+014300     READ TSUOP-DESC-FILE
+014400         AT END
+014500             MOVE 'Y' TO WS-DESC-EOF-SW
+014600         NOT AT END
+014700             ADD 1 TO WS-DESC-COUNT
+014800             MOVE TSUOP-APPL       TO WS-DESC-APPL(WS-DESC-COUNT)
+014900             MOVE TSUOP-OPTION-NO  TO
+015000                 WS-DESC-OPTION-NO(WS-DESC-COUNT)
+015100             MOVE TSUOP-DESCRIPTION TO
+015200                 WS-DESC-TEXT(WS-DESC-COUNT).
+015300 1100-EXIT. EXIT.
+015400     EJECT
+015500*----------------------------------------------------------------*
+015600*    2100-READ-USER-OPTION - BROWSE THE NEXT CLIENT.             *
+015700*----------------------------------------------------------------*
+015800 2100-READ-USER-OPTION.
+015900     READ USER-OPTION-FILE NEXT RECORD
+016000         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.
+016100 2100-EXIT. EXIT.
+016200     EJECT
+016300*----------------------------------------------------------------*
+016400*    2000-PROCESS-CLIENT - PRINT THE CLIENT HEADER, THEN EVERY   *
+016500*    ACTIVE OPTION FOR THAT CLIENT WITH ITS DESCRIPTION.         *
+016600*----------------------------------------------------------------*
+016700 2000-PROCESS-CLIENT.
+016800     ADD 1 TO WS-TOT-CLIENTS.
+016900     MOVE UB-APPL TO CLT-APPL.
+017000     MOVE UB-CTL1 TO CLT-CTL1.
+017100     MOVE UB-CTL2 TO CLT-CTL2.
+017200     MOVE UB-CTL3 TO CLT-CTL3.
+017300     MOVE UB-CTL4 TO CLT-CTL4.
+017400     MOVE SPACES TO XREF-RPT-LINE.
+017500     MOVE WS-CLIENT-LINE TO XREF-RPT-LINE.
+017600     WRITE XREF-RPT-LINE.
+017700     MOVE 0 TO WS-OPT-SUB.
+017800     PERFORM 2200-CHECK-OPTION THRU 2200-EXIT
+017900         VARYING WS-OPT-SUB FROM 1 BY 1
+018000         UNTIL WS-OPT-SUB GREATER THAN 1000.
+018100     PERFORM 2100-READ-USER-OPTION THRU 2100-EXIT.
+018400 2000-EXIT. EXIT.
+018500     EJECT
+018600*----------------------------------------------------------------*
+018700*    2200-CHECK-OPTION - IF THIS FLAG POSITION IS ON FOR THE     *
+018800*    CLIENT, LOOK UP ITS DESCRIPTION AND PRINT THE DETAIL LINE.  *
+018900*----------------------------------------------------------------*
+019000 2200-CHECK-OPTION.
+019100     IF  UB-OPTION-FLAG (WS-OPT-SUB) EQUAL 'Y'
+019200         ADD 1 TO WS-TOT-ACTIVE-OPT
+019300         MOVE WS-OPT-SUB TO DTL-OPTION-NO
+019400         PERFORM 2210-LOOKUP-DESCRIPTION THRU 2210-EXIT
+019500         MOVE SPACES TO XREF-RPT-LINE
+019600         MOVE WS-DETAIL-LINE TO XREF-RPT-LINE
+019700         WRITE XREF-RPT-LINE.
+019800 2200-EXIT. EXIT.
+019900     EJECT
+020000*----------------------------------------------------------------*
+020100*    2210-LOOKUP-DESCRIPTION - SEARCH THE IN-STORAGE TSUOP TABLE *
+020200*    FOR THIS APPL/OPTION-NUMBER.                                *
+020300*----------------------------------------------------------------*
+020400 2210-LOOKUP-DESCRIPTION.
+020500     MOVE 'N' TO WS-DESC-FOUND-SW.
+020600     SET WS-DESC-NDX TO 1.
+020700     SEARCH WS-DESC-ENTRY
+020800         AT END
+020900             CONTINUE
+021000         WHEN WS-DESC-APPL (WS-DESC-NDX) EQUAL UB-APPL
+021100             AND WS-DESC-OPTION-NO (WS-DESC-NDX) EQUAL WS-OPT-SUB
+021200             MOVE 'Y' TO WS-DESC-FOUND-SW
+021300             MOVE WS-DESC-TEXT (WS-DESC-NDX) TO DTL-DESCRIPTION
+021400     END-SEARCH.
+021500     IF  NOT WS-88-DESC-FOUND
+021600         MOVE WS-NO-DESC-TEXT TO DTL-DESCRIPTION
+021700         ADD 1 TO WS-TOT-UNDESCRIBED.
+021800 2210-EXIT. EXIT.
+021900     EJECT
+022000*----------------------------------------------------------------*
+022100*    9000-TERMINATE - CLOSE THE FILES AND PRINT FINAL TOTALS.    *
+022200*----------------------------------------------------------------*
+022300 9000-TERMINATE.
+022400     WRITE XREF-RPT-LINE FROM WS-BLANK-LINE.
+022500     MOVE 'CLIENTS SCANNED' TO SUM-LIT.
+022600     MOVE WS-TOT-CLIENTS TO SUM-COUNT.
+022700     MOVE SPACES TO XREF-RPT-LINE.
+022800     MOVE WS-SUMMARY-LINE TO XREF-RPT-LINE.
+022900     WRITE XREF-RPT-LINE.
+023000     MOVE 'ACTIVE OPTIONS FOUND' TO SUM-LIT.
+023100     MOVE WS-TOT-ACTIVE-OPT TO SUM-COUNT.
+023200     MOVE SPACES TO XREF-RPT-LINE.
+023300     MOVE WS-SUMMARY-LINE TO XREF-RPT-LINE.
+023400     WRITE XREF-RPT-LINE.
+023500     MOVE 'ACTIVE OPTIONS WITH NO TSUOP DESC' TO SUM-LIT.
+023600     MOVE WS-TOT-UNDESCRIBED TO SUM-COUNT.
+023700     MOVE SPACES TO XREF-RPT-LINE.
+023800     MOVE WS-SUMMARY-LINE TO XREF-RPT-LINE.
+023900     WRITE XREF-RPT-LINE.
+024000     CLOSE USER-OPTION-FILE.
+024100     CLOSE USER-OPT-XREF-RPT.
+024200 9000-EXIT. EXIT.
