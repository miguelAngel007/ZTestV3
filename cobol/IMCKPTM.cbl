@@ -0,0 +1,107 @@
+*     * GN6001 * 08/09/26 JCTE CHECKPOINT/RESTART FOR SEQ MASTER REBUILD
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMCKPTM.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*         IMCKPTM  -  SEQUENTIAL MASTER CHECKPOINT MANAGER       *
+000900*----------------------------------------------------------------*
+001000*    CALLED BY IMACTM (AND ANY OTHER SEQ/SQVS DRIVEN SEQUENTIAL  *
+001100*    MASTER REBUILD MODULE) TO SAVE AND RETRIEVE A RESTART       *
+001200*    POSITION SO AN ABENDED FULL-MASTER PASS CAN RESUME FROM     *
+001300*    THE LAST CHECKPOINT INSTEAD OF REPROCESSING FROM THE TOP.   *
+001400*----------------------------------------------------------------*
+001500*               ** HISTORY OF REVISIONS **                      *
+001600* DESCRIPTION                                           CHNGID  *
+001700* ____________________________________________________ _______ *
+001800* 08/09/26 JCTE NEW PROGRAM - CHECKPOINT/RESTART SUPPORT GN6001 *
+001850* 08/09/26 JCTE MADE CKPT-FILE OPTIONAL AND CORRECTED THE   GN6069*
+001860*                NOT-FOUND TEST TO THE OPEN-STATUS CODES          *
+001870*                (FIRST-EVER RUN HAS NO CHECKPOINT FILE YET)      *
+001900*----------------------------------------------------------------*
+002000 ENVIRONMENT    DIVISION.
+002100 INPUT-OUTPUT   SECTION.
+002200 FILE-CONTROL.
+002300     SELECT OPTIONAL CKPT-FILE ASSIGN TO "IMACTMCK"               GN6069
+002400         ORGANIZATION IS SEQUENTIAL
+002500         FILE STATUS IS WS-CKPT-FILE-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  CKPT-FILE
+002900     RECORD CONTAINS 64 CHARACTERS.
+003000 01  CKPT-FILE-RECORD.
+003100     03  CKPT-REC-JOB-ID             PIC X(8).
+003200     03  CKPT-REC-CONTROL-KEY        PIC X(22).
+003300     03  CKPT-REC-READ-COUNT         PIC 9(9).
+003400     03  FILLER                      PIC X(25).
+003500 WORKING-STORAGE SECTION.
+003600 77  WS-PROGRAM-ID                   PIC X(8)  VALUE 'IMCKPTM'.
+003700 77  WS-CKPT-FILE-STATUS             PIC X(2)  VALUE '00'.
+003800     88  WS-88-CKPT-OK               VALUE '00' '10'.
+003900     88  WS-88-CKPT-NOT-FOUND        VALUE '05' '35'.             GN6069
+003950 LINKAGE SECTION.
+003960     COPY IMWSCKPT.
+004000 PROCEDURE DIVISION USING CKPT-CONTROL-AREA.
+004100*----------------------------------------------------------------*
+004200 0000-MAINLINE.
+004300     IF  CKPT-88-WRITE
+004400         PERFORM 1000-WRITE-CHECKPOINT THRU 1000-EXIT
+004500     ELSE
+004600     IF  CKPT-88-READ
+004700         PERFORM 2000-READ-CHECKPOINT THRU 2000-EXIT
+004800     ELSE
+004900     IF  CKPT-88-CLEAR
+005000         PERFORM 3000-CLEAR-CHECKPOINT THRU 3000-EXIT.
+005100     GOBACK.
+005200     EJECT
+005300*----------------------------------------------------------------*
+005400*    1000-WRITE-CHECKPOINT - REPLACE THE CHECKPOINT RECORD FOR   *
+005500*    CKPT-JOB-ID WITH THE CURRENT CONTROL-KEY/READ-COUNT.        *
+005600*----------------------------------------------------------------*
+005700 1000-WRITE-CHECKPOINT.
+005800     MOVE 'N' TO CKPT-FOUND-SWITCH.
+005900     OPEN OUTPUT CKPT-FILE.
+006000     MOVE CKPT-JOB-ID      TO CKPT-REC-JOB-ID.
+006100     MOVE CKPT-CONTROL-KEY TO CKPT-REC-CONTROL-KEY.
+006200     MOVE CKPT-READ-COUNT  TO CKPT-REC-READ-COUNT.
+006300     WRITE CKPT-FILE-RECORD.
+006400     CLOSE CKPT-FILE.
+006500     MOVE 'Y' TO CKPT-FOUND-SWITCH.
+007000 1000-EXIT. EXIT.
+007100     EJECT
+007200*----------------------------------------------------------------*
+007300*    2000-READ-CHECKPOINT - RETURN THE LAST SAVED CONTROL-KEY    *
+007400*    FOR CKPT-JOB-ID, IF ANY CHECKPOINT EXISTS.                  *
+007500*----------------------------------------------------------------*
+007600 2000-READ-CHECKPOINT.
+007700     MOVE 'N' TO CKPT-FOUND-SWITCH.
+007800     MOVE SPACES TO CKPT-CONTROL-KEY.
+007900     MOVE 0 TO CKPT-READ-COUNT.
+008000     OPEN INPUT CKPT-FILE.
+008100     IF  WS-88-CKPT-NOT-FOUND
+008200         CONTINUE
+008300     ELSE
+008400         READ CKPT-FILE
+008500             AT END
+008600                 CONTINUE
+008700             NOT AT END
+008800                 IF  CKPT-REC-JOB-ID = CKPT-JOB-ID
+008900                     MOVE CKPT-REC-CONTROL-KEY TO CKPT-CONTROL-KEY
+009000                     MOVE CKPT-REC-READ-COUNT  TO CKPT-READ-COUNT
+009100                     MOVE 'Y' TO CKPT-FOUND-SWITCH
+009200                 END-IF
+009300         END-READ.
+009400     CLOSE CKPT-FILE.
+010000 2000-EXIT. EXIT.
+010100     EJECT
+010200*----------------------------------------------------------------*
+010300*    3000-CLEAR-CHECKPOINT - DROP THE CHECKPOINT ON A SUCCESSFUL *
+010400*    END-TO-END PASS SO THE NEXT RUN STARTS FROM THE TOP.        *
+010500*----------------------------------------------------------------*
+010600 3000-CLEAR-CHECKPOINT.
+010700     OPEN OUTPUT CKPT-FILE.
+010800     CLOSE CKPT-FILE.
+010900     MOVE 'Y' TO CKPT-FOUND-SWITCH.
+011000 3000-EXIT. EXIT.
