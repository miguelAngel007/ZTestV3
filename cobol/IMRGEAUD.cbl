@@ -0,0 +1,334 @@
+*     * GN6019 * 08/09/26 JCTE REG E OPT-IN STATUS AUDIT TRAIL
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMRGEAUD.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMRGEAUD BROWSES THE ACCOUNT MASTER FOR EVERY ACCOUNT WHOSE *
+000900*    REG E OVERDRAFT OPT-IN ROUTINE HAS BEEN RUN (WMS-OD-REGE-   *
+001000*    OPT-CODE NOT SPACE) AND COMPARES ITS CURRENT OPT-IN CODE,   *
+001100*    OPT-IN DATE AND REASON AGAINST A SNAPSHOT OF THE SAME       *
+001200*    FIELDS TAKEN ON THE PREVIOUS RUN, THE SAME SNAPSHOT-COMPARE *
+001300*    TECHNIQUE IMBCRAUD USES FOR THE BCR-1 CONTROL CARD.  EVERY  *
+001400*    ACCOUNT WHOSE STATUS CHANGED SINCE THE LAST RUN IS PRINTED  *
+001500*    WITH ITS OLD AND NEW VALUES, GIVING A RUN-BY-RUN HISTORY OF *
+001600*    OPT-IN STATUS CHANGES; A CHANGE MADE UNDER REASON CODE 'SS' *
+001700*    (SELF SERVICE) IS FLAGGED SEPARATELY SO THE SELF-SERVICE    *
+001800*    OPT-IN CHANNEL CAN BE TRACKED ON ITS OWN.  THE CURRENT      *
+001900*    STATUS OF EVERY ACCOUNT SCANNED IS THEN WRITTEN AS THE NEW  *
+002000*    SNAPSHOT FOR THE NEXT RUN TO COMPARE AGAINST.               *
+002100*----------------------------------------------------------------*
+002200*               ** HISTORY OF REVISIONS **                      *
+002300* DESCRIPTION                                           CHNGID  *
+002400* ____________________________________________________ _______ *
+002500* 08/09/26 JCTE NEW PROGRAM - REG E OPT-IN STATUS AUDIT  GN6019 *
+002600*                TRAIL                                          *
+002650* 08/09/26 JCTE MADE THE SNAPSHOT FILE OPTIONAL SO A FIRST-   GN6069*
+002660*                EVER RUN CAN ESTABLISH THE BASELINE INSTEAD OF *
+002670*                ABENDING ON THE OPEN                            *
+002700*----------------------------------------------------------------*
+002800 ENVIRONMENT    DIVISION.
+002900 INPUT-OUTPUT   SECTION.
+003000 FILE-CONTROL.
+003100     SELECT OPTIONAL REGE-SNAPSHOT-FILE ASSIGN TO "IMRGESNP"      GN6069
+003150         ORGANIZATION IS SEQUENTIAL                               GN6069
+003160         FILE STATUS IS WS-SNAPSHOT-FILE-STATUS.                  GN6069
+003300     SELECT REGE-AUDIT-RPT ASSIGN TO "IMRGERPT"
+003400         ORGANIZATION IS SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700*----------------------------------------------------------------*
+003800*    REGE-SNAPSHOT-RECORD - THE FIELDS THIS JOB TRACKS FOR ONE   *
+003900*    ACCOUNT, IN THE SAME ORDER THEY ARE MOVED IN 2500-WRITE-    *
+004000*    SNAPSHOT.                                                   *
+004100*----------------------------------------------------------------*
+004200 FD  REGE-SNAPSHOT-FILE.
+004300 01  REGE-SNAPSHOT-RECORD.
+004400     03  SNP-CONTROL-KEY             PIC X(22).
+004500     03  SNP-OPT-CODE                PIC X.
+004600     03  SNP-OPT-DATE                PIC X(6).
+004700     03  SNP-OPT-REASON              PIC XX.
+004800 FD  REGE-AUDIT-RPT
+004900     RECORD CONTAINS 133 CHARACTERS.
+005000 01  REGE-AUDIT-RPT-LINE             PIC X(133).
+005100 WORKING-STORAGE SECTION.
+005200 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMRGEAUD'.
+005250 77  WS-SNAPSHOT-FILE-STATUS         PIC X(2)    VALUE SPACES.    GN6069
+005260     88  WS-88-SNAPSHOT-NOT-FOUND    VALUE '05' '35'.             GN6069
+005300 01  WS-SWITCHES.
+005400     03  WS-SNP-EOF-SW               PIC X(1)    VALUE 'N'.
+005500         88  WS-88-SNP-EOF           VALUE 'Y'.
+005600     03  WS-PRIOR-FOUND-SW           PIC X(1)    VALUE 'N'.
+005700         88  WS-88-PRIOR-FOUND       VALUE 'Y'.
+005800     EJECT
+005900*----------------------------------------------------------------*
+006000*    WS-SNP-TABLE-AREA - LAST RUN'S SNAPSHOT, LOADED INTO        *
+006100*    STORAGE SO EACH ACCOUNT CAN BE MATCHED TO ITS PRIOR STATUS  *
+006200*    WITHOUT A RANDOM READ PER ACCOUNT.                          *
+006300*----------------------------------------------------------------*
+006400 01  WS-SNP-TABLE-AREA.
+006500     03  WS-SNP-ENTRY      OCCURS 2000 TIMES
+006600                           INDEXED BY WS-SNP-NDX.
+006700         05  WS-SNP-KEY              PIC X(22).
+006800         05  WS-SNP-OPT-CODE         PIC X.
+006900         05  WS-SNP-OPT-DATE         PIC X(6).
+007000         05  WS-SNP-OPT-REASON       PIC XX.
+007100 77  WS-SNP-LOADED                   PIC 9(4)    COMP VALUE 0.
+007200 01  WS-LOOKUP-KEY                   PIC X(22).
+007300     EJECT
+007400 01  WS-TOTALS.
+007500     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+007600     03  WS-TOT-OPTED                PIC 9(7)    COMP VALUE 0.
+007700     03  WS-TOT-BASELINE             PIC 9(7)    COMP VALUE 0.
+007800     03  WS-TOT-CHANGED              PIC 9(7)    COMP VALUE 0.
+007900     03  WS-TOT-SELF-SERVICE         PIC 9(7)    COMP VALUE 0.
+008000     EJECT
+008100 01  WS-REPORT-TITLE.
+008200     03  FILLER                      PIC X(40)   VALUE
+008300         'IMRGEAUD - REG E OPT-IN STATUS AUDIT TR'.
+008400     03  FILLER                      PIC X(15)   VALUE 'AIL'.
+008500 01  WS-DETAIL-LINE.
+008600     03  FILLER                      PIC X(3)    VALUE SPACES.
+008700     03  DTL-ACCOUNT                 PIC X(22).
+008800     03  FILLER                      PIC X(2)    VALUE SPACES.
+008900     03  DTL-OLD-CODE                PIC X.
+009000     03  FILLER                      PIC X(1)    VALUE SPACES.
+009100     03  DTL-OLD-DATE                PIC X(8).
+009200     03  FILLER                      PIC X(1)    VALUE SPACES.
+009300     03  DTL-OLD-REASON              PIC XX.
+009400     03  FILLER                      PIC X(3)    VALUE SPACES.
+009500     03  DTL-NEW-CODE                PIC X.
+009600     03  FILLER                      PIC X(1)    VALUE SPACES.
+009700     03  DTL-NEW-DATE                PIC X(8).
+009800     03  FILLER                      PIC X(1)    VALUE SPACES.
+009900     03  DTL-NEW-REASON              PIC XX.
+010000     03  FILLER                      PIC X(3)    VALUE SPACES.
+010100     03  DTL-SELF-SVC                PIC X(3).
+010200     03  FILLER                      PIC X(68)   VALUE SPACES.
+010300 01  WS-BASELINE-LINE.
+010400     03  FILLER                      PIC X(3)    VALUE SPACES.
+010500     03  BSL-ACCOUNT                 PIC X(22).
+010600     03  FILLER                      PIC X(2)    VALUE SPACES.
+010700     03  FILLER                      PIC X(29)   VALUE
+010800         'BASELINE - CODE '.
+010900     03  BSL-CODE                    PIC X.
+011000     03  FILLER                      PIC X(9)    VALUE
+011100         ' REASON '.
+011200     03  BSL-REASON                  PIC XX.
+011300     03  FILLER                      PIC X(65)   VALUE SPACES.
+011400 01  WS-SUMMARY-LINE.
+011500     03  FILLER                      PIC X(4)    VALUE SPACES.
+011600     03  SUM-LIT                     PIC X(30).
+011700     03  SUM-COUNT                   PIC ZZ,ZZ9.
+011800     03  FILLER                      PIC X(93)   VALUE SPACES.
+011900 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+012000     EJECT
+012100 LINKAGE SECTION.
+012200     COPY SIWSCNTL.
+012300     EJECT
+012400     COPY IMAWKMST.
+012500     EJECT
+012600     COPY IMWSENVO.
+012700     EJECT
+012800 PROCEDURE DIVISION.
+012900*----------------------------------------------------------------*
+013000 0000-MAINLINE.
+013100     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+013200     PERFORM 2000-PROCESS-ACCOUNT  THRU 2000-EXIT
+013300         UNTIL I-O-88-END-OF-FILE.
+013400     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+013500     GOBACK.
+013600     EJECT
+013700*----------------------------------------------------------------*
+013800*    1000-INITIALIZE - LOAD LAST RUN'S SNAPSHOT, OPEN THE NEW    *
+013900*    SNAPSHOT AND THE REPORT, AND START THE MASTER BROWSE.       *
+014000*----------------------------------------------------------------*
+014100 1000-INITIALIZE.
+014200     OPEN INPUT  REGE-SNAPSHOT-FILE.
+014300     PERFORM 1100-LOAD-SNAPSHOT THRU 1100-EXIT
+014400         UNTIL WS-88-SNP-EOF.
+014500     CLOSE REGE-SNAPSHOT-FILE.
+014600     OPEN OUTPUT REGE-SNAPSHOT-FILE.
+014700     OPEN OUTPUT REGE-AUDIT-RPT.
+014800     MOVE SPACES  TO MASTER-AREA.
+014900     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+015000     MOVE '0'     TO SI-ENVIRONMENT-VSAM.
+015100     WRITE REGE-AUDIT-RPT-LINE FROM WS-BLANK-LINE.
+015200     MOVE SPACES TO REGE-AUDIT-RPT-LINE.
+015300     MOVE WS-REPORT-TITLE TO REGE-AUDIT-RPT-LINE.
+015400     WRITE REGE-AUDIT-RPT-LINE.
+015500     WRITE REGE-AUDIT-RPT-LINE FROM WS-BLANK-LINE.
+015600     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+015700 1000-EXIT. EXIT.
+015800     EJECT
+015900 1100-LOAD-SNAPSHOT.
+016000     READ REGE-SNAPSHOT-FILE
+016100         AT END
+016200             MOVE 'Y' TO WS-SNP-EOF-SW
+016300         NOT AT END
+016400             ADD 1 TO WS-SNP-LOADED
+016500             MOVE SNP-CONTROL-KEY TO WS-SNP-KEY (WS-SNP-LOADED)
+016600             MOVE SNP-OPT-CODE TO
+016610                 WS-SNP-OPT-CODE (WS-SNP-LOADED)
+016700             MOVE SNP-OPT-DATE TO
+016710                 WS-SNP-OPT-DATE (WS-SNP-LOADED)
+016800             MOVE SNP-OPT-REASON TO
+016810                 WS-SNP-OPT-REASON (WS-SNP-LOADED).
+016900 1100-EXIT. EXIT.
+017000     EJECT
+017100 2100-READ-MASTER.
+017200     MOVE 'R'     TO I-O-CONTROL-OPERATOR.
+017300     MOVE -1      TO I-O-SEND-CODE.
+017400     CALL 'IMACTM' USING I-O-CONTROL-AREA
+017500                         MASTER-AREA
+017600                         SI-ENVIRONMENT-AREA.
+017700     IF  NOT I-O-88-END-OF-FILE
+017800         ADD 1 TO WS-TOT-SCANNED.
+017900 2100-EXIT. EXIT.
+018000     EJECT
+018100*----------------------------------------------------------------*
+018200*    2000-PROCESS-ACCOUNT - FOR EVERY ACCOUNT THE OPT-IN ROUTINE *
+018300*    HAS RUN FOR, COMPARE ITS STATUS TO THE PRIOR SNAPSHOT AND   *
+018400*    CARRY ITS CURRENT STATUS FORWARD TO THE NEW SNAPSHOT.       *
+018500*----------------------------------------------------------------*
+018600 2000-PROCESS-ACCOUNT.
+018700     IF  WMS-OD-REGE-OPT-CODE NOT EQUAL SPACES
+018800         ADD 1 TO WS-TOT-OPTED
+018900         PERFORM 2200-LOOKUP-SNAPSHOT THRU 2200-EXIT
+019000         IF  WS-88-PRIOR-FOUND
+019100             PERFORM 2300-COMPARE-STATUS THRU 2300-EXIT
+019200         ELSE
+019300             PERFORM 2350-PRINT-BASELINE THRU 2350-EXIT
+019400         END-IF
+019500         PERFORM 2500-WRITE-SNAPSHOT THRU 2500-EXIT.
+019600     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+019700 2000-EXIT. EXIT.
+019800     EJECT
+019900*----------------------------------------------------------------*
+020000*    2200-LOOKUP-SNAPSHOT - SEARCH THE IN-STORAGE SNAPSHOT FOR   *
+020100*    THIS ACCOUNT'S PRIOR-RUN STATUS.                            *
+020200*----------------------------------------------------------------*
+020300 2200-LOOKUP-SNAPSHOT.
+020400     MOVE 'N' TO WS-PRIOR-FOUND-SW.
+020500     MOVE WMS-CONTROL-KEY TO WS-LOOKUP-KEY.
+020600     SET WS-SNP-NDX TO 1.
+020700     SEARCH WS-SNP-ENTRY
+020800         AT END
+020900             CONTINUE
+021000         WHEN WS-SNP-KEY (WS-SNP-NDX) EQUAL WS-LOOKUP-KEY
+021100             MOVE 'Y' TO WS-PRIOR-FOUND-SW
+021200     END-SEARCH.
+021300 2200-EXIT. EXIT.
+021400     EJECT
+021500*----------------------------------------------------------------*
+021600*    2300-COMPARE-STATUS - IF THE OPT-IN CODE, DATE OR REASON    *
+021700*    CHANGED SINCE THE LAST RUN, PRINT THE OLD AND NEW VALUES.   *
+021800*----------------------------------------------------------------*
+021900 2300-COMPARE-STATUS.
+022000     IF  WMS-OD-REGE-OPT-CODE NOT EQUAL
+022010         WS-SNP-OPT-CODE (WS-SNP-NDX)
+022100     OR  WMS-OD-REGE-DATE NOT EQUAL
+022110         WS-SNP-OPT-DATE (WS-SNP-NDX)
+022200     OR  WMS-OD-REGE-OPT-REASON NOT EQUAL
+022210         WS-SNP-OPT-REASON (WS-SNP-NDX)
+022300         ADD 1 TO WS-TOT-CHANGED
+022400         MOVE WMS-CONTROL-KEY       TO DTL-ACCOUNT
+022500         MOVE WS-SNP-OPT-CODE   (WS-SNP-NDX) TO DTL-OLD-CODE
+022600         MOVE WS-SNP-OPT-REASON (WS-SNP-NDX) TO DTL-OLD-REASON
+022700         MOVE WS-SNP-OPT-DATE (WS-SNP-NDX) (3:2)
+022710             TO DTL-OLD-DATE (1:2)
+022800         MOVE '/'                    TO DTL-OLD-DATE (3:1)
+022900         MOVE WS-SNP-OPT-DATE (WS-SNP-NDX) (5:2)
+022910             TO DTL-OLD-DATE (4:2)
+023000         MOVE '/'                    TO DTL-OLD-DATE (6:1)
+023100         MOVE WS-SNP-OPT-DATE (WS-SNP-NDX) (1:2)
+023110             TO DTL-OLD-DATE (7:2)
+023200         MOVE WMS-OD-REGE-OPT-CODE   TO DTL-NEW-CODE
+023300         MOVE WMS-OD-REGE-OPT-REASON TO DTL-NEW-REASON
+023400         MOVE WMS-OD-REGE-DATE (3:2) TO DTL-NEW-DATE (1:2)
+023500         MOVE '/'                    TO DTL-NEW-DATE (3:1)
+023600         MOVE WMS-OD-REGE-DATE (5:2) TO DTL-NEW-DATE (4:2)
+023700         MOVE '/'                    TO DTL-NEW-DATE (6:1)
+023800         MOVE WMS-OD-REGE-DATE (1:2) TO DTL-NEW-DATE (7:2)
+023900         IF  WMS-OD-REGE-OPT-REASON EQUAL 'SS'
+023800             ADD 1 TO WS-TOT-SELF-SERVICE
+023900             MOVE 'YES' TO DTL-SELF-SVC
+024000         ELSE
+024100             MOVE 'NO'  TO DTL-SELF-SVC
+024200         END-IF
+024300         PERFORM 2400-PRINT-CHANGE THRU 2400-EXIT.
+024400 2300-EXIT. EXIT.
+024500     EJECT
+024600 2400-PRINT-CHANGE.
+024700     MOVE SPACES TO REGE-AUDIT-RPT-LINE.
+024800     MOVE WS-DETAIL-LINE TO REGE-AUDIT-RPT-LINE.
+024900     WRITE REGE-AUDIT-RPT-LINE.
+025000 2400-EXIT. EXIT.
+025100     EJECT
+025200*----------------------------------------------------------------*
+025300*    2350-PRINT-BASELINE - NO PRIOR SNAPSHOT EXISTS FOR THIS     *
+025400*    ACCOUNT; ESTABLISH ITS CURRENT STATUS AS THE BASELINE.      *
+025500*----------------------------------------------------------------*
+025600 2350-PRINT-BASELINE.
+025700     ADD 1 TO WS-TOT-BASELINE.
+025800     MOVE WMS-CONTROL-KEY       TO BSL-ACCOUNT.
+025900     MOVE WMS-OD-REGE-OPT-CODE   TO BSL-CODE.
+026000     MOVE WMS-OD-REGE-OPT-REASON TO BSL-REASON.
+026100     MOVE SPACES TO REGE-AUDIT-RPT-LINE.
+026200     MOVE WS-BASELINE-LINE TO REGE-AUDIT-RPT-LINE.
+026300     WRITE REGE-AUDIT-RPT-LINE.
+026400 2350-EXIT. EXIT.
+026500     EJECT
+026600*----------------------------------------------------------------*
+026700*    2500-WRITE-SNAPSHOT - CARRY THIS ACCOUNT'S CURRENT STATUS   *
+026800*    FORWARD AS PART OF THE NEW SNAPSHOT.                        *
+026900*----------------------------------------------------------------*
+027000 2500-WRITE-SNAPSHOT.
+027100     MOVE WMS-CONTROL-KEY       TO SNP-CONTROL-KEY.
+027200     MOVE WMS-OD-REGE-OPT-CODE   TO SNP-OPT-CODE.
+027300     MOVE WMS-OD-REGE-DATE       TO SNP-OPT-DATE.
+027400     MOVE WMS-OD-REGE-OPT-REASON TO SNP-OPT-REASON.
+027500     WRITE REGE-SNAPSHOT-RECORD.
+027600 2500-EXIT. EXIT.
+027700     EJECT
+027800*----------------------------------------------------------------*
+027900*    9000-TERMINATE - CLOSE THE MASTER, THE NEW SNAPSHOT AND THE *
+028000*    REPORT, AND PRINT FINAL TOTALS.                             *
+028100*----------------------------------------------------------------*
+028200 9000-TERMINATE.
+028300     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+028400     MOVE -1  TO I-O-SEND-CODE.
+028500     CALL 'IMACTM' USING I-O-CONTROL-AREA
+031100                         MASTER-AREA
+031200                         SI-ENVIRONMENT-AREA.
+031300     WRITE REGE-AUDIT-RPT-LINE FROM WS-BLANK-LINE.
+031400     MOVE 'ACCOUNTS SCANNED' TO SUM-LIT.
+031500     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+031600     MOVE SPACES TO REGE-AUDIT-RPT-LINE.
+031700     MOVE WS-SUMMARY-LINE TO REGE-AUDIT-RPT-LINE.
+031800     WRITE REGE-AUDIT-RPT-LINE.
+031900     MOVE 'ACCOUNTS WITH OPT-IN STATUS' TO SUM-LIT.
+032000     MOVE WS-TOT-OPTED TO SUM-COUNT.
+032100     MOVE SPACES TO REGE-AUDIT-RPT-LINE.
+032200     MOVE WS-SUMMARY-LINE TO REGE-AUDIT-RPT-LINE.
+032300     WRITE REGE-AUDIT-RPT-LINE.
+032400     MOVE 'NEW BASELINE ACCOUNTS' TO SUM-LIT.
+032500     MOVE WS-TOT-BASELINE TO SUM-COUNT.
+032600     MOVE SPACES TO REGE-AUDIT-RPT-LINE.
+032700     MOVE WS-SUMMARY-LINE TO REGE-AUDIT-RPT-LINE.
+032800     WRITE REGE-AUDIT-RPT-LINE.
+032900     MOVE 'STATUS CHANGES DETECTED' TO SUM-LIT.
+033000     MOVE WS-TOT-CHANGED TO SUM-COUNT.
+033100     MOVE SPACES TO REGE-AUDIT-RPT-LINE.
+033200     MOVE WS-SUMMARY-LINE TO REGE-AUDIT-RPT-LINE.
+033300     WRITE REGE-AUDIT-RPT-LINE.
+033400     MOVE 'SELF-SERVICE CHANGES' TO SUM-LIT.
+033500     MOVE WS-TOT-SELF-SERVICE TO SUM-COUNT.
+033600     MOVE SPACES TO REGE-AUDIT-RPT-LINE.
+033700     MOVE WS-SUMMARY-LINE TO REGE-AUDIT-RPT-LINE.
+033800     WRITE REGE-AUDIT-RPT-LINE.
+033900     CLOSE REGE-SNAPSHOT-FILE.
+034000     CLOSE REGE-AUDIT-RPT.
+034100 9000-EXIT. EXIT.
