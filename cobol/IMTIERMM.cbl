@@ -0,0 +1,219 @@
+*     * GN6008 * 08/09/26 JCTE TIER-MISMATCH REPORT VS CRT-TIER-RATES
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMTIERMM.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMTIERMM COMPARES THE TIERED-RATE TABLE EACH ACCOUNT IS     *
+000900*    CURRENTLY CARRYING (WMS-TIER-RATES ON THE MASTER) AGAINST   *
+001000*    THE RATE TABLE CURRENTLY PUBLISHED FOR THE BANK/PRODUCT     *
+001100*    (CRT-TIER-RATES, COPYBOOK IMACLRTE) AND REPORTS ANY ACCOUNT *
+001200*    WHOSE EFFECTIVE DATE, TIER LIMITS, OR TIER RATES HAVE NOT   *
+001300*    YET PICKED UP THE CURRENT PUBLISHED TABLE.                  *
+001400*----------------------------------------------------------------*
+001500*               ** HISTORY OF REVISIONS **                      *
+001600* DESCRIPTION                                           CHNGID  *
+001700* ____________________________________________________ _______ *
+001800* 08/09/26 JCTE NEW PROGRAM - TIER-MISMATCH REPORT       GN6008 *
+001900*----------------------------------------------------------------*
+002000 ENVIRONMENT    DIVISION.
+002100 INPUT-OUTPUT   SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CLEAR-RATE-FILE ASSIGN TO "IMCRTRTE"
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT TIER-MISMATCH-RPT ASSIGN TO "IMTIERMR"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  CLEAR-RATE-FILE.
+003000     COPY IMACLRTE.
+003100 FD  TIER-MISMATCH-RPT
+003200     RECORD CONTAINS 133 CHARACTERS.
+003300 01  TIER-MISMATCH-RPT-LINE          PIC X(133).
+003400 WORKING-STORAGE SECTION.
+003500 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMTIERMM'.
+003600 01  WS-SUB                          PIC S9(4)   COMP.
+003700 01  WS-MISMATCH-SW                  PIC X(1)    VALUE 'N'.
+003800     88  WS-88-MISMATCH              VALUE 'Y'.
+003900 01  WS-MISMATCH-REASON              PIC X(30)   VALUE SPACES.
+003910 01  WS-CRT-LMT-HOLD                 PIC S9(13)V99 COMP-3.
+003920 01  WS-CRT-ANN-HOLD                 PIC S9V9(8)   COMP-3.
+004000     EJECT
+004100 01  WS-TOTALS.
+004200     03  WS-TOT-SCANNED               PIC 9(7)   COMP VALUE 0.
+004300     03  WS-TOT-TIERED                PIC 9(7)   COMP VALUE 0.
+004400     03  WS-TOT-MISMATCH              PIC 9(7)   COMP VALUE 0.
+004500     EJECT
+004600 01  WS-REPORT-TITLE.
+004700     03  FILLER                      PIC X(40)   VALUE
+004800         'IMTIERMM - TIER RATE MISMATCH REPORT  '.
+004900     03  FILLER                      PIC X(15)   VALUE SPACES.
+005000 01  WS-DETAIL-LINE.
+005100     03  FILLER                      PIC X(4)    VALUE SPACES.
+005200     03  DTL-ACCOUNT                 PIC X(22).
+005300     03  FILLER                      PIC X(2)    VALUE SPACES.
+005400     03  DTL-MASTER-DATE             PIC X(8).
+005500     03  FILLER                      PIC X(2)    VALUE SPACES.
+005600     03  DTL-TABLE-DATE              PIC X(8).
+005700     03  FILLER                      PIC X(2)    VALUE SPACES.
+005800     03  DTL-REASON                  PIC X(30).
+005900     03  FILLER                      PIC X(55)   VALUE SPACES.
+006000 01  WS-SUMMARY-LINE.
+006100     03  FILLER                      PIC X(4)    VALUE SPACES.
+006200     03  SUM-LIT                     PIC X(30).
+006300     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+006400     03  FILLER                      PIC X(93)   VALUE SPACES.
+006500 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+006600     EJECT
+006700 LINKAGE SECTION.
+006800     COPY SIWSCNTL.
+006900     EJECT
+007000     COPY IMAWKMST.
+007100     EJECT
+007200     COPY IMWSENVO.
+007300     EJECT
+007400 PROCEDURE DIVISION.
+007500*----------------------------------------------------------------*
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007800     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+007900         UNTIL I-O-88-END-OF-FILE.
+008000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008100     GOBACK.
+008200     EJECT
+008300*----------------------------------------------------------------*
+008400*    1000-INITIALIZE - LOAD THE CURRENT PUBLISHED TIER TABLE     *
+008500*    AND OPEN THE MASTER FOR A SEQUENTIAL BROWSE.                *
+008600*----------------------------------------------------------------*
+008700 1000-INITIALIZE.
+008800     OPEN INPUT  CLEAR-RATE-FILE.
+008900     READ CLEAR-RATE-FILE
+009000         AT END
+009100             MOVE SPACES TO CLEAR-RATE-TRAILER.
+009200     CLOSE CLEAR-RATE-FILE.
+009300     MOVE SPACES  TO MASTER-AREA.
+009400     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+009500     MOVE '0'     TO SI-ENVIRONMENT-VSAM.
+009600     OPEN OUTPUT TIER-MISMATCH-RPT.
+009700     WRITE TIER-MISMATCH-RPT-LINE FROM WS-BLANK-LINE.
+009800     MOVE SPACES TO TIER-MISMATCH-RPT-LINE.
+009900     MOVE WS-REPORT-TITLE TO TIER-MISMATCH-RPT-LINE.
+010000     WRITE TIER-MISMATCH-RPT-LINE.
+010100     WRITE TIER-MISMATCH-RPT-LINE FROM WS-BLANK-LINE.
+010200     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+010300 1000-EXIT. EXIT.
+010400     EJECT
+010500 2100-READ-MASTER.
+010600     MOVE 'R'     TO I-O-CONTROL-OPERATOR.
+010700     MOVE -1      TO I-O-SEND-CODE.
+010800     CALL 'IMACTM' USING I-O-CONTROL-AREA
+010900                         MASTER-AREA
+011000                         SI-ENVIRONMENT-AREA.
+011100     IF  NOT I-O-88-END-OF-FILE
+011200         ADD 1 TO WS-TOT-SCANNED.
+011300 2100-EXIT. EXIT.
+011400     EJECT
+011500*----------------------------------------------------------------*
+011600*    2000-PROCESS-ACCOUNT - CHECK ONE ACCOUNT'S TIER RATES       *
+011700*    AGAINST THE CURRENT PUBLISHED TABLE.                        *
+011800*----------------------------------------------------------------*
+011900 2000-PROCESS-ACCOUNT.
+012000     IF  WMS-TIER-RATE-KEY-LEVEL NOT EQUAL SPACES
+012100         ADD 1 TO WS-TOT-TIERED
+012200         PERFORM 2200-COMPARE-TIER THRU 2200-EXIT
+012300         IF  WS-88-MISMATCH
+012400             ADD 1 TO WS-TOT-MISMATCH
+012500             PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT.
+012600     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+012700 2000-EXIT. EXIT.
+012800     EJECT
+012900 2200-COMPARE-TIER.
+013000     MOVE 'N' TO WS-MISMATCH-SW.
+013100     MOVE SPACES TO WS-MISMATCH-REASON.
+013200     IF  WMS-TIER-CUR-DATE NOT EQUAL CRT-TIER-CUR-DATE
+013300         MOVE 'Y' TO WS-MISMATCH-SW
+013400         MOVE 'EFFECTIVE DATE OUT OF SYNC' TO WS-MISMATCH-REASON.
+013500     IF  NOT WS-88-MISMATCH
+013600         PERFORM 2210-COMPARE-LIMITS THRU 2210-EXIT
+013700             VARYING WS-SUB FROM 1 BY 1
+013800             UNTIL WS-SUB GREATER THAN 8
+013900             OR WS-88-MISMATCH.
+014000     IF  NOT WS-88-MISMATCH
+014100         PERFORM 2220-COMPARE-RATES THRU 2220-EXIT
+014200             VARYING WS-SUB FROM 1 BY 1
+014300             UNTIL WS-SUB GREATER THAN 9
+014400             OR WS-88-MISMATCH.
+014500 2200-EXIT. EXIT.
+014600     EJECT
+014700 2210-COMPARE-LIMITS.
+014710     EVALUATE WS-SUB
+014720         WHEN 1  MOVE CRT-TIER-CUR-LMT1 TO WS-CRT-LMT-HOLD
+014730         WHEN 2  MOVE CRT-TIER-CUR-LMT2 TO WS-CRT-LMT-HOLD
+014740         WHEN 3  MOVE CRT-TIER-CUR-LMT3 TO WS-CRT-LMT-HOLD
+014750         WHEN 4  MOVE CRT-TIER-CUR-LMT4 TO WS-CRT-LMT-HOLD
+014760         WHEN 5  MOVE CRT-TIER-CUR-LMT5 TO WS-CRT-LMT-HOLD
+014770         WHEN 6  MOVE CRT-TIER-CUR-LMT6 TO WS-CRT-LMT-HOLD
+014780         WHEN 7  MOVE CRT-TIER-CUR-LMT7 TO WS-CRT-LMT-HOLD
+014790         WHEN 8  MOVE CRT-TIER-CUR-LMT8 TO WS-CRT-LMT-HOLD
+014795     END-EVALUATE.
+014800     IF  WMS-TIER-CUR-LMT (WS-SUB) NOT EQUAL WS-CRT-LMT-HOLD
+015000         MOVE 'Y' TO WS-MISMATCH-SW
+015100         MOVE 'TIER LIMIT OUT OF SYNC' TO WS-MISMATCH-REASON.
+015200 2210-EXIT. EXIT.
+015300     EJECT
+015400 2220-COMPARE-RATES.
+015410     EVALUATE WS-SUB
+015420         WHEN 1  MOVE CRT-TIER-CUR-ANN1 TO WS-CRT-ANN-HOLD
+015430         WHEN 2  MOVE CRT-TIER-CUR-ANN2 TO WS-CRT-ANN-HOLD
+015440         WHEN 3  MOVE CRT-TIER-CUR-ANN3 TO WS-CRT-ANN-HOLD
+015450         WHEN 4  MOVE CRT-TIER-CUR-ANN4 TO WS-CRT-ANN-HOLD
+015460         WHEN 5  MOVE CRT-TIER-CUR-ANN5 TO WS-CRT-ANN-HOLD
+015470         WHEN 6  MOVE CRT-TIER-CUR-ANN6 TO WS-CRT-ANN-HOLD
+015480         WHEN 7  MOVE CRT-TIER-CUR-ANN7 TO WS-CRT-ANN-HOLD
+015490         WHEN 8  MOVE CRT-TIER-CUR-ANN8 TO WS-CRT-ANN-HOLD
+015495         WHEN 9  MOVE CRT-TIER-CUR-ANN9 TO WS-CRT-ANN-HOLD
+015497     END-EVALUATE.
+015500     IF  WMS-TIER-CUR-ANN (WS-SUB) NOT EQUAL WS-CRT-ANN-HOLD
+015700         MOVE 'Y' TO WS-MISMATCH-SW
+015800         MOVE 'TIER RATE OUT OF SYNC' TO WS-MISMATCH-REASON.
+015900 2220-EXIT. EXIT.
+016000     EJECT
+016100 2300-PRINT-DETAIL.
+016200     MOVE WMS-CONTROL-KEY      TO DTL-ACCOUNT.
+016300     MOVE WMS-TIER-CUR-DATE    TO DTL-MASTER-DATE.
+016400     MOVE CRT-TIER-CUR-DATE    TO DTL-TABLE-DATE.
+016500     MOVE WS-MISMATCH-REASON   TO DTL-REASON.
+016600     MOVE SPACES TO TIER-MISMATCH-RPT-LINE.
+016700     MOVE WS-DETAIL-LINE TO TIER-MISMATCH-RPT-LINE.
+016800     WRITE TIER-MISMATCH-RPT-LINE.
+016900 2300-EXIT. EXIT.
+017000     EJECT
+017100*----------------------------------------------------------------*
+017200*    9000-TERMINATE - CLOSE THE MASTER AND PRINT FINAL TOTALS.   *
+017300*----------------------------------------------------------------*
+017400 9000-TERMINATE.
+017500     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+017600     MOVE -1  TO I-O-SEND-CODE.
+017700     CALL 'IMACTM' USING I-O-CONTROL-AREA
+017800                         MASTER-AREA
+017900                         SI-ENVIRONMENT-AREA.
+018000     WRITE TIER-MISMATCH-RPT-LINE FROM WS-BLANK-LINE.
+018100     MOVE 'ACCOUNTS SCANNED' TO SUM-LIT.
+018200     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+018300     MOVE SPACES TO TIER-MISMATCH-RPT-LINE.
+018400     MOVE WS-SUMMARY-LINE TO TIER-MISMATCH-RPT-LINE.
+018500     WRITE TIER-MISMATCH-RPT-LINE.
+018600     MOVE 'ACCOUNTS ON A TIERED RATE' TO SUM-LIT.
+018700     MOVE WS-TOT-TIERED TO SUM-COUNT.
+018800     MOVE SPACES TO TIER-MISMATCH-RPT-LINE.
+018900     MOVE WS-SUMMARY-LINE TO TIER-MISMATCH-RPT-LINE.
+019000     WRITE TIER-MISMATCH-RPT-LINE.
+019100     MOVE 'TIER MISMATCHES FOUND' TO SUM-LIT.
+019200     MOVE WS-TOT-MISMATCH TO SUM-COUNT.
+019300     MOVE SPACES TO TIER-MISMATCH-RPT-LINE.
+019400     MOVE WS-SUMMARY-LINE TO TIER-MISMATCH-RPT-LINE.
+019500     WRITE TIER-MISMATCH-RPT-LINE.
+019600     CLOSE TIER-MISMATCH-RPT.
+019700 9000-EXIT. EXIT.
