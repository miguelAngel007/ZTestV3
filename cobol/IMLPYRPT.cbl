@@ -0,0 +1,188 @@
+*     * GN6037 * 08/09/26 JCTE LEAP-YEAR DAY-COUNT IMPACT REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMLPYRPT.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMLPYRPT BROWSES THE ACCOUNT MASTER AND RUNS THE REGULATION *
+000900*    DD LEAP-YEAR DAY-COUNT EDIT (COPYBOOK IMPDLPYR) FOR EVERY   *
+001000*    TRUTH-IN-SAVINGS CONSUMER ACCOUNT (WMS-TIS-CONSUMER-FLAG)   *
+001100*    TO IDENTIFY WHICH ACCOUNTS HAVE FEBRUARY 29 FALL WITHIN     *
+001200*    THEIR CURRENT INTEREST PERIOD, SO THE 366-DAY YEAR IS USED  *
+001300*    INSTEAD OF 365 WHEN THEIR APY IS CALCULATED.                *
+001400*----------------------------------------------------------------*
+001500*               ** HISTORY OF REVISIONS **                      *
+001600* DESCRIPTION                                           CHNGID  *
+001700* ____________________________________________________ _______ *
+001800* 08/09/26 JCTE NEW PROGRAM - LEAP-YEAR DAY-COUNT IMPACT  GN6037 *
+001900*                REPORT                                         *
+001950* 08/09/26 JCTE WIDENED DTL-REASON TO STOP A TRUNCATED   GN6058 *
+001960*                LITERAL                                        *
+002000*----------------------------------------------------------------*
+002100 ENVIRONMENT    DIVISION.
+002200 INPUT-OUTPUT   SECTION.
+002300 FILE-CONTROL.
+002400     SELECT LEAP-YEAR-RPT ASSIGN TO "IMLPYRRP"
+002500         ORGANIZATION IS SEQUENTIAL.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  LEAP-YEAR-RPT
+002900     RECORD CONTAINS 133 CHARACTERS.
+003000 01  LEAP-YEAR-RPT-LINE              PIC X(133).
+003100 WORKING-STORAGE SECTION.
+003200 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMLPYRPT'.
+003300 01  WS-SWITCHES.
+003400     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+003500         88  WS-88-END-OF-FILE       VALUE 'Y'.
+003600 01  WS-SAVE-ACCOUNT                 PIC X(22).
+003700     EJECT
+003800     COPY SIWSCNTL.
+003900     EJECT
+004000     COPY IMAWKMST.
+004100     EJECT
+004200     COPY IMWSENVO.
+004300     EJECT
+004400     COPY IMWRKBC1.
+004500     EJECT
+004600     COPY IMWSLPYR.
+004700     EJECT
+004800 01  WS-TOTALS.
+004900     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+005000     03  WS-TOT-IMPACTED             PIC 9(7)    COMP VALUE 0.
+005100     EJECT
+005200 01  WS-REPORT-TITLE.
+005300     03  FILLER                      PIC X(47)   VALUE
+005400         'IMLPYRPT - LEAP-YEAR DAY-COUNT IMPACT REPORT '.
+005500     03  FILLER                      PIC X(11)   VALUE SPACES.
+005600 01  WS-COLUMN-HEADING.
+005700     03  FILLER                      PIC X(3)    VALUE SPACES.
+005800     03  FILLER                      PIC X(22)   VALUE 'ACCOUNT'.
+005900     03  FILLER                      PIC X(3)    VALUE SPACES.
+006000     03  FILLER                      PIC X(8)    VALUE 'OPEN DT'.
+006100     03  FILLER                      PIC X(3)    VALUE SPACES.
+006200     03  FILLER                      PIC X(30)   VALUE
+006300         'LEAP-YEAR DAY-COUNT IMPACT'.
+006400     03  FILLER                      PIC X(64)   VALUE SPACES.
+006500 01  WS-DETAIL-LINE.
+006600     03  FILLER                      PIC X(3)    VALUE SPACES.
+006700     03  DTL-ACCOUNT                 PIC X(22).
+006800     03  FILLER                      PIC X(3)    VALUE SPACES.
+006900     03  DTL-OPEN-DATE               PIC X(6).
+007000     03  FILLER                      PIC X(3)    VALUE SPACES.
+007100     03  DTL-REASON                  PIC X(36).
+007200     03  FILLER                      PIC X(60)   VALUE SPACES.
+007300 01  WS-SUMMARY-LINE.
+007400     03  FILLER                      PIC X(4)    VALUE SPACES.
+007500     03  SUM-LIT                     PIC X(30).
+007600     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+007700     03  FILLER                      PIC X(93)   VALUE SPACES.
+007800 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+007900     EJECT
+008000 PROCEDURE DIVISION.
+008100*----------------------------------------------------------------*
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+008400     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+008500         UNTIL WS-88-END-OF-FILE.
+008600     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+008700     GOBACK.
+008800     EJECT
+008900*----------------------------------------------------------------*
+009000*    1000-INITIALIZE - OPEN THE REPORT FILE AND START THE        *
+009100*    ACCOUNT MASTER BROWSE.                                      *
+009200*----------------------------------------------------------------*
+009300 1000-INITIALIZE.
+009400     OPEN OUTPUT LEAP-YEAR-RPT.
+009500     WRITE LEAP-YEAR-RPT-LINE FROM WS-BLANK-LINE.
+009600     MOVE SPACES TO LEAP-YEAR-RPT-LINE.
+009700     MOVE WS-REPORT-TITLE TO LEAP-YEAR-RPT-LINE.
+009800     WRITE LEAP-YEAR-RPT-LINE.
+009900     WRITE LEAP-YEAR-RPT-LINE FROM WS-BLANK-LINE.
+010000     MOVE SPACES TO LEAP-YEAR-RPT-LINE.
+010100     MOVE WS-COLUMN-HEADING TO LEAP-YEAR-RPT-LINE.
+010200     WRITE LEAP-YEAR-RPT-LINE.
+010300     WRITE LEAP-YEAR-RPT-LINE FROM WS-BLANK-LINE.
+010400     MOVE SPACES TO SI-ENVIRONMENT-AREA.
+010500     MOVE '1' TO SI-ENVIRONMENT-VSAM.
+010600     MOVE 'O' TO I-O-CONTROL-OPERATOR.
+010700     MOVE 'I' TO I-O-CONTROL-ACCESS.
+010800     MOVE -1  TO I-O-SEND-CODE.
+010900     CALL 'IMACTM' USING I-O-CONTROL-AREA
+011000                         MASTER-AREA
+011100                         SI-ENVIRONMENT-AREA.
+011200     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+011300 1000-EXIT. EXIT.
+011400     EJECT
+011500*----------------------------------------------------------------*
+011600*    2100-READ-MASTER - FETCH THE NEXT ACCOUNT MASTER RECORD.    *
+011700*----------------------------------------------------------------*
+011800 2100-READ-MASTER.
+011900     MOVE 'R'  TO I-O-CONTROL-OPERATOR.
+012000     MOVE -1   TO I-O-SEND-CODE.
+012100     CALL 'IMACTM' USING I-O-CONTROL-AREA
+012200                         MASTER-AREA
+012300                         SI-ENVIRONMENT-AREA.
+012400     IF  I-O-88-END-OF-FILE
+012500         MOVE 'Y' TO WS-END-OF-FILE-SW.
+012600 2100-EXIT. EXIT.
+012700     EJECT
+012800*----------------------------------------------------------------*
+012900*    2000-PROCESS-ACCOUNT - FOR A TIS CONSUMER ACCOUNT, CHECK    *
+013000*    WHETHER FEBRUARY 29 FALLS WITHIN ITS CURRENT INTEREST       *
+013100*    PERIOD AND LIST IT IF IT DOES.                              *
+013200*----------------------------------------------------------------*
+013300 2000-PROCESS-ACCOUNT.
+013400     IF  WMS-TIS-CONSUMER-FLAG EQUAL 'Y'
+013500         ADD 1 TO WS-TOT-SCANNED
+013600         MOVE WMS-CONTROL-KEY  TO WS-SAVE-ACCOUNT
+013700         MOVE WBC-LEAP-YEAR    TO WK-LEAP-YEAR
+013800         MOVE WMS-DATE-OPENED  TO WK-OPEN-DATE
+013900         MOVE WBC-CAPTURE-YR   TO WK-LEAP-YR
+014000         PERFORM CHECK-366 THRU C366-EXIT
+014100         IF  WK-RETURN-FLG EQUAL '1'
+014200             ADD 1 TO WS-TOT-IMPACTED
+014300             PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT.
+014400     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+014500 2000-EXIT. EXIT.
+014600     EJECT
+014700 2200-PRINT-DETAIL.
+014800     MOVE WS-SAVE-ACCOUNT      TO DTL-ACCOUNT.
+014900     MOVE WK-OPEN-DATE         TO DTL-OPEN-DATE.
+015000     MOVE 'FEB 29 FALLS WITHIN INTEREST PERIOD'
+015100                               TO DTL-REASON.
+015200     MOVE SPACES TO LEAP-YEAR-RPT-LINE.
+015300     MOVE WS-DETAIL-LINE TO LEAP-YEAR-RPT-LINE.
+015400     WRITE LEAP-YEAR-RPT-LINE.
+015500 2200-EXIT. EXIT.
+015600     EJECT
+015700*----------------------------------------------------------------*
+015800*    9000-TERMINATE - CLOSE THE MASTER AND PRINT FINAL TOTALS.   *
+015900*----------------------------------------------------------------*
+016000 9000-TERMINATE.
+016100     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+016200     MOVE -1  TO I-O-SEND-CODE.
+016300     CALL 'IMACTM' USING I-O-CONTROL-AREA
+016400                         MASTER-AREA
+016500                         SI-ENVIRONMENT-AREA.
+016600     WRITE LEAP-YEAR-RPT-LINE FROM WS-BLANK-LINE.
+016700     MOVE 'TIS CONSUMER ACCOUNTS SCANNED' TO SUM-LIT.
+016800     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+016900     MOVE SPACES TO LEAP-YEAR-RPT-LINE.
+017000     MOVE WS-SUMMARY-LINE TO LEAP-YEAR-RPT-LINE.
+017100     WRITE LEAP-YEAR-RPT-LINE.
+017200     MOVE 'ACCOUNTS WITH 366-DAY IMPACT' TO SUM-LIT.
+017300     MOVE WS-TOT-IMPACTED TO SUM-COUNT.
+017400     MOVE SPACES TO LEAP-YEAR-RPT-LINE.
+017500     MOVE WS-SUMMARY-LINE TO LEAP-YEAR-RPT-LINE.
+017600     WRITE LEAP-YEAR-RPT-LINE.
+017700     CLOSE LEAP-YEAR-RPT.
+017800 9000-EXIT. EXIT.
+017900     EJECT
+018000*----------------------------------------------------------------*
+018100*    THE LEAP-YEAR EDIT ITSELF (COPYBOOK IMPDLPYR) IS CARRIED IN *
+018200*    AS A PARAGRAPH, NOT DATA - IT IS PERFORMED DIRECTLY BY      *
+018300*    2000-PROCESS-ACCOUNT ABOVE.                                 *
+018400*----------------------------------------------------------------*
+018500     COPY IMPDLPYR.
