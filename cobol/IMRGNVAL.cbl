@@ -0,0 +1,344 @@
+*     * GN6023 * 08/09/26 JCTE UNMATCHED RATE/SVC CHRG REGION REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMRGNVAL.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMRGNVAL VALIDATES THE RATE REGION AND SERVICE CHARGE       *
+000900*    REGION ALREADY BUILT AND STORED ON EACH ACCOUNT (WMS-RATE-  *
+001000*    REGION/WMS-SVC-CHRG-REGION, THE FIELDS IMWSXR/IMPDXR BUILD) *
+001100*    AGAINST THE REGION VALUES ACTUALLY DEFINED ON THE RATE      *
+001200*    MASTER (IMWSRTEM, RMA-REGION) AND THE MULTIPLE PRICE FEE    *
+001300*    TABLE (IMWSFEEM, WMF-SC-REGION).  EITHER REGION CAN BE      *
+001400*    BUILT FROM BANK/BRANCH CONTROLS THAT NO LONGER HAVE A       *
+001500*    MATCHING RATE OR FEE SCHEDULE ON FILE (A SCHEDULE DROPPED   *
+001600*    OR A CONTROL CHANGED AFTER THE ACCOUNT WAS OPENED), WHICH   *
+001700*    LEAVES THE ACCOUNT UNABLE TO ACCRUE INTEREST OR BE PRICED   *
+001800*    CORRECTLY UNTIL CORRECTED.  BOTH MASTER FILES ARE LOADED    *
+001900*    INTO STORAGE ONCE, THE SAME WAY IMFEEWVR LOADS THE MONTHLY  *
+002000*    WAIVER LOG, SO EACH ACCOUNT CAN BE CHECKED WITH AN IN-      *
+002100*    STORAGE SEARCH RATHER THAN A RANDOM READ PER ACCOUNT.       *
+002200*----------------------------------------------------------------*
+002300*               ** HISTORY OF REVISIONS **                      *
+002400* DESCRIPTION                                           CHNGID  *
+002500* ____________________________________________________ _______ *
+002600* 08/09/26 JCTE NEW PROGRAM - UNMATCHED RATE/SVC CHRG    GN6023 *
+002700*                REGION EXCEPTION REPORT                        *
+002750* 08/09/26 JCTE WIDENED DTL-EXCEPTION TO STOP A         GN6061 *
+002760*                TRUNCATED LITERAL                              *
+002800*----------------------------------------------------------------*
+002900 ENVIRONMENT    DIVISION.
+003000 INPUT-OUTPUT   SECTION.
+003100 FILE-CONTROL.
+003200     SELECT RATE-MASTER-FILE ASSIGN TO "IMWSRTEM"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT FEE-TABLE-FILE ASSIGN TO "IMWSFEEM"
+003500         ORGANIZATION IS SEQUENTIAL.
+003600     SELECT RGN-VAL-RPT ASSIGN TO "IMRGNVRP"
+003700         ORGANIZATION IS SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  RATE-MASTER-FILE.
+004100     COPY IMWSRTEM.
+004200 FD  FEE-TABLE-FILE.
+004300     COPY IMWSFEEM.
+004400 FD  RGN-VAL-RPT
+004500     RECORD CONTAINS 133 CHARACTERS.
+004600 01  RGN-VAL-RPT-LINE                PIC X(133).
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMRGNVAL'.
+004900 01  WS-SWITCHES.
+005000     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+005100         88  WS-88-END-OF-FILE       VALUE 'Y'.
+005200     03  WS-RMA-EOF-SW               PIC X(1)    VALUE 'N'.
+005300         88  WS-88-RMA-EOF           VALUE 'Y'.
+005400     03  WS-WMF-EOF-SW               PIC X(1)    VALUE 'N'.
+005500         88  WS-88-WMF-EOF           VALUE 'Y'.
+005600     03  WS-RATE-RGN-FOUND-SW        PIC X(1)    VALUE 'N'.
+005700         88  WS-88-RATE-RGN-FOUND    VALUE 'Y'.
+005800     03  WS-SC-RGN-FOUND-SW          PIC X(1)    VALUE 'N'.
+005900         88  WS-88-SC-RGN-FOUND      VALUE 'Y'.
+006000     EJECT
+006100*----------------------------------------------------------------*
+006200*    WS-RATE-RGN-TABLE-AREA - DISTINCT RATE REGIONS CURRENTLY    *
+006300*    DEFINED ON THE RATE MASTER.                                 *
+006400*----------------------------------------------------------------*
+006500 01  WS-RATE-RGN-TABLE-AREA.
+006600     03  WS-RATE-RGN-ENTRY OCCURS 200 TIMES
+006700                           INDEXED BY WS-RATE-RGN-NDX.
+006800         05  WS-RATE-RGN-CODE        PIC X(10)   VALUE SPACES.
+006900 77  WS-RATE-RGN-LOADED              PIC 9(4)    COMP VALUE 0.
+007000*----------------------------------------------------------------*
+007100*    WS-SC-RGN-TABLE-AREA - DISTINCT SERVICE CHARGE REGIONS      *
+007200*    CURRENTLY DEFINED ON THE MULTIPLE PRICE FEE TABLE.          *
+007300*----------------------------------------------------------------*
+007400 01  WS-SC-RGN-TABLE-AREA.
+007500     03  WS-SC-RGN-ENTRY   OCCURS 200 TIMES
+007600                           INDEXED BY WS-SC-RGN-NDX.
+007700         05  WS-SC-RGN-CODE          PIC X(10)   VALUE SPACES.
+007800 77  WS-SC-RGN-LOADED                PIC 9(4)    COMP VALUE 0.
+007900     EJECT
+008000     COPY SIWSCNTL.
+008100     EJECT
+008200     COPY IMAWKMST.
+008300     EJECT
+008400     COPY IMWSENVO.
+008500     EJECT
+008600 01  WS-TOTALS.
+008700     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+008800     03  WS-TOT-RATE-RGN-CHECKED     PIC 9(7)    COMP VALUE 0.
+008900     03  WS-TOT-RATE-RGN-UNMATCHED   PIC 9(7)    COMP VALUE 0.
+009000     03  WS-TOT-SC-RGN-CHECKED       PIC 9(7)    COMP VALUE 0.
+009100     03  WS-TOT-SC-RGN-UNMATCHED     PIC 9(7)    COMP VALUE 0.
+009200     EJECT
+009300 01  WS-REPORT-TITLE.
+009400     03  FILLER                      PIC X(40)   VALUE
+009500         'IMRGNVAL - UNMATCHED REGION EXCEPTIONS '.
+009600     03  FILLER                      PIC X(15)   VALUE SPACES.
+009700 01  WS-COLUMN-HDG.
+009800     03  FILLER                      PIC X(22)   VALUE
+009900         'ACCOUNT'.
+010000     03  FILLER                      PIC X(10)   VALUE SPACES.
+010100     03  FILLER                      PIC X(10)   VALUE
+010200         'REGION'.
+010300     03  FILLER                      PIC X(10)   VALUE SPACES.
+010400     03  FILLER                      PIC X(30)   VALUE
+010500         'EXCEPTION'.
+010600 01  WS-DETAIL-LINE.
+010700     03  FILLER                      PIC X(4)    VALUE SPACES.
+010800     03  DTL-ACCOUNT                 PIC X(22).
+010900     03  FILLER                      PIC X(2)    VALUE SPACES.
+011000     03  DTL-REGION                  PIC X(10).
+011100     03  FILLER                      PIC X(2)    VALUE SPACES.
+011200     03  DTL-EXCEPTION               PIC X(33).
+011300     03  FILLER                      PIC X(60)   VALUE SPACES.
+011400 01  WS-SUMMARY-LINE.
+011500     03  FILLER                      PIC X(4)    VALUE SPACES.
+011600     03  SUM-LIT                     PIC X(35).
+011700     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+011800     03  FILLER                      PIC X(88)   VALUE SPACES.
+011900 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+012000     EJECT
+012100 PROCEDURE DIVISION.
+012200*----------------------------------------------------------------*
+012300 0000-MAINLINE.
+012400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012500     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+012600         UNTIL WS-88-END-OF-FILE.
+012700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+012800     GOBACK.
+012900     EJECT
+013000*----------------------------------------------------------------*
+013100*    1000-INITIALIZE - LOAD THE RATE AND FEE MASTERS INTO        *
+013200*    STORAGE, THEN OPEN THE ACCOUNT MASTER FOR A SEQUENTIAL      *
+013300*    BROWSE.                                                     *
+013400*----------------------------------------------------------------*
+013500 1000-INITIALIZE.
+013600     OPEN INPUT RATE-MASTER-FILE.
+013700     PERFORM 1100-LOAD-RATE-RGN THRU 1100-EXIT
+013800         UNTIL WS-88-RMA-EOF.
+013900     CLOSE RATE-MASTER-FILE.
+014000     OPEN INPUT FEE-TABLE-FILE.
+014100     PERFORM 1200-LOAD-SC-RGN THRU 1200-EXIT
+014200         UNTIL WS-88-WMF-EOF.
+014300     CLOSE FEE-TABLE-FILE.
+014400     OPEN OUTPUT RGN-VAL-RPT.
+014500     WRITE RGN-VAL-RPT-LINE FROM WS-BLANK-LINE.
+014600     MOVE SPACES TO RGN-VAL-RPT-LINE.
+014700     MOVE WS-REPORT-TITLE TO RGN-VAL-RPT-LINE.
+014800     WRITE RGN-VAL-RPT-LINE.
+014900     WRITE RGN-VAL-RPT-LINE FROM WS-BLANK-LINE.
+015000     MOVE SPACES TO RGN-VAL-RPT-LINE.
+015100     MOVE WS-COLUMN-HDG TO RGN-VAL-RPT-LINE.
+015200     WRITE RGN-VAL-RPT-LINE.
+015300     WRITE RGN-VAL-RPT-LINE FROM WS-BLANK-LINE.
+015400     MOVE SPACES TO SI-ENVIRONMENT-AREA.
+015410     MOVE '1' TO SI-ENVIRONMENT-VSAM.
+015420     MOVE 'O' TO I-O-CONTROL-OPERATOR.
+015430     MOVE 'I' TO I-O-CONTROL-ACCESS.
+015440     MOVE -1  TO I-O-SEND-CODE.
+015450     CALL 'IMACTM' USING I-O-CONTROL-AREA
+015460                         MASTER-AREA
+015470                         SI-ENVIRONMENT-AREA.
+015700     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+015800 1000-EXIT. EXIT.
+015900     EJECT
+016000*----------------------------------------------------------------*
+016100*    1100-LOAD-RATE-RGN - ADD EACH DISTINCT, NON-DELETED RATE    *
+016200*    MASTER REGION TO THE IN-STORAGE TABLE.                      *
+016300*----------------------------------------------------------------*
+016400 1100-LOAD-RATE-RGN.
+016500     READ RATE-MASTER-FILE
+016600         AT END
+016700             MOVE 'Y' TO WS-RMA-EOF-SW
+016800         NOT AT END
+016900             IF  RMA-DEL-FLAG NOT EQUAL 'Y'
+017000                 PERFORM 1110-ADD-RATE-RGN THRU 1110-EXIT.
+017100 1100-EXIT. EXIT.
+017200     EJECT
+017300 1110-ADD-RATE-RGN.
+017400     SET WS-RATE-RGN-NDX TO 1.
+017500     SEARCH WS-RATE-RGN-ENTRY
+017600         AT END
+017700             IF  WS-RATE-RGN-LOADED LESS THAN 200
+017800                 ADD 1 TO WS-RATE-RGN-LOADED
+017900                 MOVE RMA-REGION
+018000                     TO WS-RATE-RGN-CODE (WS-RATE-RGN-LOADED)
+018100             END-IF
+018200         WHEN WS-RATE-RGN-CODE (WS-RATE-RGN-NDX)
+018300                 EQUAL RMA-REGION
+018400             CONTINUE
+018500     END-SEARCH.
+018600 1110-EXIT. EXIT.
+018700     EJECT
+018800*----------------------------------------------------------------*
+018900*    1200-LOAD-SC-RGN - ADD EACH DISTINCT SERVICE CHARGE REGION  *
+019000*    ON THE MULTIPLE PRICE FEE TABLE TO THE IN-STORAGE TABLE.    *
+019100*----------------------------------------------------------------*
+019200 1200-LOAD-SC-RGN.
+019300     READ FEE-TABLE-FILE
+019400         AT END
+019500             MOVE 'Y' TO WS-WMF-EOF-SW
+019600         NOT AT END
+019700             PERFORM 1210-ADD-SC-RGN THRU 1210-EXIT.
+019800 1200-EXIT. EXIT.
+019900     EJECT
+020000 1210-ADD-SC-RGN.
+020100     SET WS-SC-RGN-NDX TO 1.
+020200     SEARCH WS-SC-RGN-ENTRY
+020300         AT END
+020400             IF  WS-SC-RGN-LOADED LESS THAN 200
+020500                 ADD 1 TO WS-SC-RGN-LOADED
+020600                 MOVE WMF-SC-REGION
+020700                     TO WS-SC-RGN-CODE (WS-SC-RGN-LOADED)
+020800             END-IF
+020900         WHEN WS-SC-RGN-CODE (WS-SC-RGN-NDX)
+021000                 EQUAL WMF-SC-REGION
+021100             CONTINUE
+021200     END-SEARCH.
+021300 1210-EXIT. EXIT.
+021400     EJECT
+021500*----------------------------------------------------------------*
+021600*    2100-READ-MASTER - BROWSE THE NEXT ACCOUNT MASTER RECORD.   *
+021700*----------------------------------------------------------------*
+021800 2100-READ-MASTER.
+021900     MOVE 'R' TO I-O-CONTROL-OPERATOR.
+022000     MOVE -1  TO I-O-SEND-CODE.
+022050     CALL 'IMACTM' USING I-O-CONTROL-AREA
+022060                         MASTER-AREA
+022070                         SI-ENVIRONMENT-AREA.
+022200     IF  I-O-88-END-OF-FILE
+022300         MOVE 'Y' TO WS-END-OF-FILE-SW.
+022400 2100-EXIT. EXIT.
+022500     EJECT
+022600*----------------------------------------------------------------*
+022700*    2000-PROCESS-ACCOUNT - CHECK THIS ACCOUNT'S RATE REGION     *
+022800*    AND SERVICE CHARGE REGION, IF EITHER IS BUILT, AGAINST THE  *
+022900*    IN-STORAGE MASTER TABLES.                                   *
+023000*----------------------------------------------------------------*
+023100 2000-PROCESS-ACCOUNT.
+023200     ADD 1 TO WS-TOT-SCANNED.
+023300     IF  WMS-RATE-REGION NOT EQUAL SPACES
+023400         ADD 1 TO WS-TOT-RATE-RGN-CHECKED
+023500         PERFORM 2200-CHECK-RATE-RGN THRU 2200-EXIT
+023600         IF  NOT WS-88-RATE-RGN-FOUND
+023700             ADD 1 TO WS-TOT-RATE-RGN-UNMATCHED
+023800             MOVE WMS-RATE-REGION TO DTL-REGION
+023900             MOVE 'RATE REGION NOT ON RATE MASTER'
+024000                 TO DTL-EXCEPTION
+024100             PERFORM 2400-PRINT-EXCEPTION THRU 2400-EXIT
+024200         END-IF
+024300     END-IF.
+024400     IF  WMS-SVC-CHRG-REGION NOT EQUAL SPACES
+024500         ADD 1 TO WS-TOT-SC-RGN-CHECKED
+024600         PERFORM 2300-CHECK-SC-RGN THRU 2300-EXIT
+024700         IF  NOT WS-88-SC-RGN-FOUND
+024800             ADD 1 TO WS-TOT-SC-RGN-UNMATCHED
+024900             MOVE WMS-SVC-CHRG-REGION TO DTL-REGION
+025000             MOVE 'SC CHARGE REGION NOT ON FEE TABLE'
+025100                 TO DTL-EXCEPTION
+025200             PERFORM 2400-PRINT-EXCEPTION THRU 2400-EXIT
+025300         END-IF
+025400     END-IF.
+025500     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+025600 2000-EXIT. EXIT.
+025700     EJECT
+025800*----------------------------------------------------------------*
+025900*    2200-CHECK-RATE-RGN - SEARCH THE IN-STORAGE RATE REGION     *
+026000*    TABLE FOR THIS ACCOUNT'S RATE REGION.                       *
+026100*----------------------------------------------------------------*
+026200 2200-CHECK-RATE-RGN.
+026300     MOVE 'N' TO WS-RATE-RGN-FOUND-SW.
+026400     SET WS-RATE-RGN-NDX TO 1.
+026500     SEARCH WS-RATE-RGN-ENTRY
+026600         AT END
+026700             CONTINUE
+026800         WHEN WS-RATE-RGN-CODE (WS-RATE-RGN-NDX)
+026900                 EQUAL WMS-RATE-REGION
+027000             MOVE 'Y' TO WS-RATE-RGN-FOUND-SW
+027100     END-SEARCH.
+027200 2200-EXIT. EXIT.
+027300     EJECT
+027400*----------------------------------------------------------------*
+027500*    2300-CHECK-SC-RGN - SEARCH THE IN-STORAGE SERVICE CHARGE    *
+027600*    REGION TABLE FOR THIS ACCOUNT'S SERVICE CHARGE REGION.      *
+027700*----------------------------------------------------------------*
+027800 2300-CHECK-SC-RGN.
+027900     MOVE 'N' TO WS-SC-RGN-FOUND-SW.
+028000     SET WS-SC-RGN-NDX TO 1.
+028100     SEARCH WS-SC-RGN-ENTRY
+028200         AT END
+028300             CONTINUE
+028400         WHEN WS-SC-RGN-CODE (WS-SC-RGN-NDX)
+028500                 EQUAL WMS-SVC-CHRG-REGION
+028600             MOVE 'Y' TO WS-SC-RGN-FOUND-SW
+028700     END-SEARCH.
+028800 2300-EXIT. EXIT.
+028900     EJECT
+029000 2400-PRINT-EXCEPTION.
+029100     MOVE WMS-CONTROL-KEY TO DTL-ACCOUNT.
+029200     MOVE SPACES TO RGN-VAL-RPT-LINE.
+029300     MOVE WS-DETAIL-LINE TO RGN-VAL-RPT-LINE.
+029400     WRITE RGN-VAL-RPT-LINE.
+029500 2400-EXIT. EXIT.
+029600     EJECT
+029700*----------------------------------------------------------------*
+029800*    9000-TERMINATE - CLOSE THE ACCOUNT MASTER AND REPORT, AND   *
+029900*    PRINT FINAL TOTALS.                                         *
+030000*----------------------------------------------------------------*
+030100 9000-TERMINATE.
+030200     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+030210     MOVE -1  TO I-O-SEND-CODE.
+030220     CALL 'IMACTM' USING I-O-CONTROL-AREA
+030230                         MASTER-AREA
+030240                         SI-ENVIRONMENT-AREA.
+030400     WRITE RGN-VAL-RPT-LINE FROM WS-BLANK-LINE.
+030500     MOVE 'ACCOUNTS SCANNED' TO SUM-LIT.
+030600     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+030700     MOVE SPACES TO RGN-VAL-RPT-LINE.
+030800     MOVE WS-SUMMARY-LINE TO RGN-VAL-RPT-LINE.
+030900     WRITE RGN-VAL-RPT-LINE.
+031000     MOVE 'RATE REGIONS CHECKED' TO SUM-LIT.
+031100     MOVE WS-TOT-RATE-RGN-CHECKED TO SUM-COUNT.
+031200     MOVE SPACES TO RGN-VAL-RPT-LINE.
+031300     MOVE WS-SUMMARY-LINE TO RGN-VAL-RPT-LINE.
+031400     WRITE RGN-VAL-RPT-LINE.
+031500     MOVE 'RATE REGIONS UNMATCHED' TO SUM-LIT.
+031600     MOVE WS-TOT-RATE-RGN-UNMATCHED TO SUM-COUNT.
+031700     MOVE SPACES TO RGN-VAL-RPT-LINE.
+031800     MOVE WS-SUMMARY-LINE TO RGN-VAL-RPT-LINE.
+031900     WRITE RGN-VAL-RPT-LINE.
+032000     MOVE 'SVC CHARGE REGIONS CHECKED' TO SUM-LIT.
+032100     MOVE WS-TOT-SC-RGN-CHECKED TO SUM-COUNT.
+032200     MOVE SPACES TO RGN-VAL-RPT-LINE.
+032300     MOVE WS-SUMMARY-LINE TO RGN-VAL-RPT-LINE.
+032400     WRITE RGN-VAL-RPT-LINE.
+032500     MOVE 'SVC CHARGE REGIONS UNMATCHED' TO SUM-LIT.
+032600     MOVE WS-TOT-SC-RGN-UNMATCHED TO SUM-COUNT.
+032700     MOVE SPACES TO RGN-VAL-RPT-LINE.
+032800     MOVE WS-SUMMARY-LINE TO RGN-VAL-RPT-LINE.
+032900     WRITE RGN-VAL-RPT-LINE.
+033000     CLOSE RGN-VAL-RPT.
+033100 9000-EXIT. EXIT.
