@@ -0,0 +1,252 @@
+*     * GN6045 * 08/09/26 JCTE REAL-TIME BALANCE-CHANGE FEED
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMBALFED.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMBALFED SCANS THE POSTING TRANSACTION FILE (IMWSTRAN) AND, *
+000900*    FOR EVERY MONETARY TRANSACTION (TR-TRAN-CODE '80'), LOOKS   *
+001000*    UP THE AFFECTED ACCOUNT'S CURRENT BALANCE ON THE MASTER AND *
+001100*    IMMEDIATELY WRITES A BALANCE-CHANGE FEED RECORD (IMBALFDR). *
+001200*    WHERE IMWSBRRM GIVES A FULL SNAPSHOT OF EVERY ACCOUNT ONCE  *
+001300*    A DAY, THIS FEED STREAMS ONE RECORD PER BALANCE-AFFECTING   *
+001400*    TRANSACTION AS IT IS SCANNED, SO A DOWNSTREAM CONSUMER CAN  *
+001500*    SEE A BALANCE CHANGE WITHOUT WAITING FOR THE NEXT BATCH     *
+001600*    EXTRACT.                                                    *
+001700*----------------------------------------------------------------*
+001800*               ** HISTORY OF REVISIONS **                      *
+001900* DESCRIPTION                                           CHNGID  *
+002000* ____________________________________________________ _______ *
+002100* 08/09/26 JCTE NEW PROGRAM - REAL-TIME BALANCE-CHANGE     GN6045 *
+002200*                FEED                                             *
+002300*----------------------------------------------------------------*
+002400 ENVIRONMENT    DIVISION.
+002500 INPUT-OUTPUT   SECTION.
+002600 FILE-CONTROL.
+002700     SELECT TRANSACTION-FILE ASSIGN TO "IMWSTRAN"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT BAL-FEED-FILE    ASSIGN TO "IMBALFDF"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT FEED-RPT         ASSIGN TO "IMBALFRP"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  TRANSACTION-FILE.
+003600     COPY IMWSTRAN.
+003700 FD  BAL-FEED-FILE.
+003800     COPY IMBALFDR.
+003900 FD  FEED-RPT
+004000     RECORD CONTAINS 133 CHARACTERS.
+004100 01  FEED-RPT-LINE                   PIC X(133).
+004200 WORKING-STORAGE SECTION.
+004300 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMBALFED'.
+004400 01  WS-SWITCHES.
+004500     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004600         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004700     03  WS-MASTER-FOUND-SW          PIC X(1)    VALUE 'N'.
+004800         88  WS-88-MASTER-NOT-FOUND  VALUE 'Y'.
+004900     EJECT
+005000     COPY SIWSCNTL.
+005100     EJECT
+005200     COPY IMAWKMST.
+005300     EJECT
+005400     COPY IMWSENVO.
+005500     EJECT
+005600 01  WS-TOTALS.
+005700     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+005800     03  WS-TOT-MONETARY             PIC 9(7)    COMP VALUE 0.
+005900     03  WS-TOT-FED                  PIC 9(7)    COMP VALUE 0.
+006000     03  WS-TOT-NOT-FOUND            PIC 9(7)    COMP VALUE 0.
+006100     EJECT
+006200 01  WS-REPORT-TITLE.
+006300     03  FILLER                      PIC X(48)   VALUE
+006400         'IMBALFED - REAL-TIME BALANCE-CHANGE FEED RUN  '.
+006500     03  FILLER                      PIC X(10)   VALUE SPACES.
+006600 01  WS-COLUMN-HEADING.
+006700     03  FILLER                      PIC X(3)    VALUE SPACES.
+006800     03  FILLER                      PIC X(22)   VALUE 'ACCOUNT'.
+006900     03  FILLER                      PIC X(2)    VALUE SPACES.
+007000     03  FILLER                      PIC X(1)    VALUE 'T'.
+007100     03  FILLER                      PIC X(3)    VALUE SPACES.
+007200     03  FILLER                      PIC X(15)   VALUE
+007250         'TRAN AMOUNT'.
+007300     03  FILLER                      PIC X(2)    VALUE SPACES.
+007400     03  FILLER                      PIC X(15)   VALUE
+007450         'NEW BALANCE'.
+007500     03  FILLER                      PIC X(3)    VALUE SPACES.
+007600     03  FILLER                      PIC X(20)   VALUE 'STATUS'.
+007700 01  WS-DETAIL-LINE.
+007800     03  FILLER                      PIC X(3)    VALUE SPACES.
+007900     03  DTL-ACCOUNT                 PIC X(22).
+008000     03  FILLER                      PIC X(2)    VALUE SPACES.
+008100     03  DTL-TRAN-TYPE               PIC X(1).
+008200     03  FILLER                      PIC X(3)    VALUE SPACES.
+008300     03  DTL-TRAN-AMT                PIC -Z,ZZZ,ZZ9.99.
+008400     03  FILLER                      PIC X(2)    VALUE SPACES.
+008500     03  DTL-NEW-BAL                 PIC -Z,ZZZ,ZZ9.99.
+008600     03  FILLER                      PIC X(3)    VALUE SPACES.
+008700     03  DTL-STATUS                  PIC X(20).
+008800     03  FILLER                      PIC X(44)   VALUE SPACES.
+008900 01  WS-SUMMARY-LINE.
+009000     03  FILLER                      PIC X(4)    VALUE SPACES.
+009100     03  SUM-LIT                     PIC X(30).
+009200     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+009300     03  FILLER                      PIC X(93)   VALUE SPACES.
+009400 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+009500     EJECT
+009600 PROCEDURE DIVISION.
+009700*----------------------------------------------------------------*
+009800 0000-MAINLINE.
+009900     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+010000     PERFORM 2000-PROCESS-TRANS   THRU 2000-EXIT
+010100         UNTIL WS-88-END-OF-FILE.
+010200     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+010300     GOBACK.
+010400     EJECT
+010500*----------------------------------------------------------------*
+010600*    1000-INITIALIZE - OPEN THE TRANSACTION, FEED, MASTER, AND   *
+010700*    REPORT FILES, AND PRIME THE TRANSACTION READ.               *
+010800*----------------------------------------------------------------*
+010900 1000-INITIALIZE.
+011000     OPEN INPUT  TRANSACTION-FILE.
+011100     OPEN OUTPUT BAL-FEED-FILE.
+011200     OPEN OUTPUT FEED-RPT.
+011300     MOVE SPACES TO SI-ENVIRONMENT-AREA.
+011400     MOVE '1' TO SI-ENVIRONMENT-VSAM.
+011500     MOVE 'O' TO I-O-CONTROL-OPERATOR.
+011600     MOVE 'I' TO I-O-CONTROL-ACCESS.
+011700     MOVE -1  TO I-O-SEND-CODE.
+011800     CALL 'IMACTM' USING I-O-CONTROL-AREA
+011900                         MASTER-AREA
+012000                         SI-ENVIRONMENT-AREA.
+012100     WRITE FEED-RPT-LINE FROM WS-BLANK-LINE.
+012200     MOVE SPACES TO FEED-RPT-LINE.
+012300     MOVE WS-REPORT-TITLE TO FEED-RPT-LINE.
+012400     WRITE FEED-RPT-LINE.
+012500     WRITE FEED-RPT-LINE FROM WS-BLANK-LINE.
+012600     MOVE SPACES TO FEED-RPT-LINE.
+012700     MOVE WS-COLUMN-HEADING TO FEED-RPT-LINE.
+012800     WRITE FEED-RPT-LINE.
+012900     WRITE FEED-RPT-LINE FROM WS-BLANK-LINE.
+013000     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+013100 1000-EXIT. EXIT.
+013200     EJECT
+013300*----------------------------------------------------------------*
+013400*    2100-READ-TRANSACTION - FETCH THE NEXT TRANSACTION.         *
+013500*----------------------------------------------------------------*
+013600 2100-READ-TRANSACTION.
+013700     READ TRANSACTION-FILE
+013800         AT END
+013900             MOVE 'Y' TO WS-END-OF-FILE-SW.
+014000 2100-EXIT. EXIT.
+014100     EJECT
+014200*----------------------------------------------------------------*
+014300*    2000-PROCESS-TRANS - FOR EVERY MONETARY TRANSACTION, LOOK   *
+014400*    UP THE AFFECTED ACCOUNT AND EMIT A BALANCE-CHANGE FEED      *
+014500*    RECORD.                                                     *
+014600*----------------------------------------------------------------*
+014700 2000-PROCESS-TRANS.
+014800     ADD 1 TO WS-TOT-SCANNED.
+014900     IF  MONETARY-TXN
+015000         ADD 1 TO WS-TOT-MONETARY
+015100         PERFORM 2200-LOOKUP-MASTER THRU 2200-EXIT
+015200         IF  WS-88-MASTER-NOT-FOUND
+015300             ADD 1 TO WS-TOT-NOT-FOUND
+015400             MOVE 'ACCOUNT NOT FOUND' TO DTL-STATUS
+015500             PERFORM 2400-PRINT-DETAIL THRU 2400-EXIT
+015600         ELSE
+015700             PERFORM 2300-EMIT-FEED THRU 2300-EXIT.
+015800     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+015900 2000-EXIT. EXIT.
+016000     EJECT
+016100*----------------------------------------------------------------*
+016200*    2200-LOOKUP-MASTER - FIND THE TRANSACTION'S ACCOUNT ON THE  *
+016300*    MASTER BY ITS CONTROL KEY.                                  *
+016400*----------------------------------------------------------------*
+016500 2200-LOOKUP-MASTER.
+016600     MOVE 'N' TO WS-MASTER-FOUND-SW.
+016700     MOVE TR-KEY TO WMS-CONTROL-KEY.
+016800     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+016900     MOVE '1'     TO SI-ENVIRONMENT-VSAM.
+017000     MOVE 'K'     TO I-O-CONTROL-OPERATOR.
+017100     MOVE 'I'     TO I-O-CONTROL-ACCESS.
+017200     MOVE -1      TO I-O-SEND-CODE.
+017300     CALL 'IMACTM' USING I-O-CONTROL-AREA
+017400                         MASTER-AREA
+017500                         SI-ENVIRONMENT-AREA.
+017600     IF  I-O-88-NOT-FOUND
+017700         MOVE 'Y' TO WS-MASTER-FOUND-SW.
+017800 2200-EXIT. EXIT.
+017900     EJECT
+018000*----------------------------------------------------------------*
+018100*    2300-EMIT-FEED - BUILD AND WRITE ONE BALANCE-CHANGE FEED    *
+018200*    RECORD FOR THIS TRANSACTION'S ACCOUNT.                      *
+018300*----------------------------------------------------------------*
+018400 2300-EMIT-FEED.
+018500     MOVE SPACES TO BAL-FEED-RECORD.
+018600     ACCEPT BALF-FEED-TIME FROM TIME.
+018700     MOVE TR-KEY          TO BALF-CONTROL-KEY.
+018800     MOVE TR-TRAN-TYPE    TO BALF-TRAN-TYPE.
+018900     MOVE TR-AMOUNT       TO BALF-TRAN-AMT.
+019000     MOVE WMS-CURR-BAL    TO BALF-NEW-BALANCE.
+019100     MOVE WMS-GL-CODE     TO BALF-GL-CODE.
+019200     WRITE BAL-FEED-RECORD.
+019300     ADD 1 TO WS-TOT-FED.
+019400     MOVE 'FED' TO DTL-STATUS.
+019500     PERFORM 2400-PRINT-DETAIL THRU 2400-EXIT.
+019600 2300-EXIT. EXIT.
+019700     EJECT
+019800*----------------------------------------------------------------*
+019900*    2400-PRINT-DETAIL - LIST ONE TRANSACTION ON THE PROOF       *
+020000*    REPORT.                                                     *
+020100*----------------------------------------------------------------*
+020200 2400-PRINT-DETAIL.
+020300     MOVE TR-KEY          TO DTL-ACCOUNT.
+020400     MOVE TR-TRAN-TYPE    TO DTL-TRAN-TYPE.
+020500     MOVE TR-AMOUNT       TO DTL-TRAN-AMT.
+020600     IF  WS-88-MASTER-NOT-FOUND
+020700         MOVE ZEROS TO DTL-NEW-BAL
+020800     ELSE
+020900         MOVE WMS-CURR-BAL TO DTL-NEW-BAL.
+021000     MOVE SPACES TO FEED-RPT-LINE.
+021100     MOVE WS-DETAIL-LINE TO FEED-RPT-LINE.
+021200     WRITE FEED-RPT-LINE.
+021300 2400-EXIT. EXIT.
+021400     EJECT
+021500*----------------------------------------------------------------*
+021600*    9000-TERMINATE - CLOSE THE MASTER AND THE REMAINING FILES,  *
+021700*    AND PRINT FINAL TOTALS.                                     *
+021800*----------------------------------------------------------------*
+021900 9000-TERMINATE.
+022000     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+022100     MOVE -1  TO I-O-SEND-CODE.
+022200     CALL 'IMACTM' USING I-O-CONTROL-AREA
+022300                         MASTER-AREA
+022400                         SI-ENVIRONMENT-AREA.
+022500     WRITE FEED-RPT-LINE FROM WS-BLANK-LINE.
+022600     MOVE 'TRANSACTIONS SCANNED' TO SUM-LIT.
+022700     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+022800     MOVE SPACES TO FEED-RPT-LINE.
+022900     MOVE WS-SUMMARY-LINE TO FEED-RPT-LINE.
+023000     WRITE FEED-RPT-LINE.
+023100     MOVE 'MONETARY TRANSACTIONS' TO SUM-LIT.
+023200     MOVE WS-TOT-MONETARY TO SUM-COUNT.
+023300     MOVE SPACES TO FEED-RPT-LINE.
+023400     MOVE WS-SUMMARY-LINE TO FEED-RPT-LINE.
+023500     WRITE FEED-RPT-LINE.
+023600     MOVE 'BALANCE-CHANGE RECORDS FED' TO SUM-LIT.
+023700     MOVE WS-TOT-FED TO SUM-COUNT.
+023800     MOVE SPACES TO FEED-RPT-LINE.
+023900     MOVE WS-SUMMARY-LINE TO FEED-RPT-LINE.
+024000     WRITE FEED-RPT-LINE.
+024100     MOVE 'ACCOUNTS NOT FOUND' TO SUM-LIT.
+024200     MOVE WS-TOT-NOT-FOUND TO SUM-COUNT.
+024300     MOVE SPACES TO FEED-RPT-LINE.
+024400     MOVE WS-SUMMARY-LINE TO FEED-RPT-LINE.
+024500     WRITE FEED-RPT-LINE.
+024600     CLOSE TRANSACTION-FILE.
+024700     CLOSE BAL-FEED-FILE.
+024800     CLOSE FEED-RPT.
+024900 9000-EXIT. EXIT.
