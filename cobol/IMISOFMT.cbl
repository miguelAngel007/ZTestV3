@@ -0,0 +1,185 @@
+*     * GN6027 * 08/09/26 JCTE ISO 8601 ESCHEAT DATE EXTRACT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMISOFMT.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMISOFMT BROWSES THE ACCOUNT MASTER AND, FOR EVERY ACCOUNT  *
+000900*    WITH AN ESCHEAT DATE (WMS-ESCHEAT-DATE NOT SPACES/ZEROS),   *
+001000*    WRITES ITS EXTRACT RECORD WITH THE DATE ALREADY CONVERTED   *
+001100*    TO ISO 8601 (CCYY-MM-DD) USING FORMAT CODE SCYMD-TO-ISO     *
+001200*    FROM WS-FORMAT-DATE-AREA (SIWSINTL), SO THE REPORTING/      *
+001300*    INTERFACE PARTNER CONSUMING THIS EXTRACT DOES NOT HAVE TO   *
+001400*    REFORMAT IT ITSELF.                                         *
+001500*----------------------------------------------------------------*
+001600*               ** HISTORY OF REVISIONS **                      *
+001700* DESCRIPTION                                           CHNGID  *
+001800* ____________________________________________________ _______ *
+001900* 08/09/26 JCTE NEW PROGRAM - ISO 8601 ESCHEAT DATE       GN6027 *
+002000*                EXTRACT                                         *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT    DIVISION.
+002300 INPUT-OUTPUT   SECTION.
+002400 FILE-CONTROL.
+002500     SELECT ISO-DATE-EXTRACT  ASSIGN TO "IMISOFMT"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT ISO-DATE-RPT      ASSIGN TO "IMISORPT"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  ISO-DATE-EXTRACT
+003200     RECORD CONTAINS 40 CHARACTERS.
+003300 01  ISO-DATE-EXTRACT-RECORD.
+003400     03  ISX-ACCOUNT                 PIC X(22).
+003500     03  ISX-FORMAT-CODE             PIC XX.
+003600     03  ISX-ESCHEAT-DATE-ISO        PIC X(10).
+003700     03  FILLER                      PIC X(6).
+003800 FD  ISO-DATE-RPT
+003900     RECORD CONTAINS 133 CHARACTERS.
+004000 01  ISO-DATE-RPT-LINE               PIC X(133).
+004100 WORKING-STORAGE SECTION.
+004200 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMISOFMT'.
+004300 01  WS-SWITCHES.
+004400     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004500         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004600     EJECT
+004700     COPY SIWSCNTL.
+004800     EJECT
+004900     COPY IMAWKMST.
+005000     EJECT
+005100     COPY IMWSENVO.
+005200     EJECT
+005300     COPY SIWSINTL.
+005400     EJECT
+005500 01  WS-ISO-DATE.
+005600     03  WS-ISO-CENT-YR              PIC X(4).
+005700     03  FILLER                      PIC X       VALUE '-'.
+005800     03  WS-ISO-MO                   PIC XX.
+005900     03  FILLER                      PIC X       VALUE '-'.
+006000     03  WS-ISO-DA                   PIC XX.
+006100 01  WS-TOTALS.
+006200     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+006300     03  WS-TOT-EXTRACTED            PIC 9(7)    COMP VALUE 0.
+006400     EJECT
+006500 01  WS-REPORT-TITLE.
+006600     03  FILLER                      PIC X(48)   VALUE
+006700         'IMISOFMT - ISO 8601 ESCHEAT DATE EXTRACT '.
+006800     03  FILLER                      PIC X(10)   VALUE SPACES.
+006900 01  WS-DETAIL-LINE.
+007000     03  FILLER                      PIC X(3)    VALUE SPACES.
+007100     03  DTL-ACCOUNT                 PIC X(22).
+007200     03  FILLER                      PIC X(3)    VALUE SPACES.
+007300     03  DTL-FORMAT-CODE             PIC XX.
+007400     03  FILLER                      PIC X(3)    VALUE SPACES.
+007500     03  DTL-ISO-DATE                PIC X(10).
+007600     03  FILLER                      PIC X(90)   VALUE SPACES.
+007700 01  WS-SUMMARY-LINE.
+007800     03  FILLER                      PIC X(4)    VALUE SPACES.
+007900     03  SUM-LIT                     PIC X(30).
+008000     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+008100     03  FILLER                      PIC X(93)   VALUE SPACES.
+008200 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+008300     EJECT
+008400 PROCEDURE DIVISION.
+008500*----------------------------------------------------------------*
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+008800     PERFORM 2000-PROCESS-ACCOUNT  THRU 2000-EXIT
+008900         UNTIL WS-88-END-OF-FILE.
+009000     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+009100     GOBACK.
+009200     EJECT
+009300*----------------------------------------------------------------*
+009400*    1000-INITIALIZE - OPEN THE EXTRACT AND REPORT FILES AND     *
+009500*    START THE ACCOUNT MASTER BROWSE.                            *
+009600*----------------------------------------------------------------*
+009700 1000-INITIALIZE.
+009800     OPEN OUTPUT ISO-DATE-EXTRACT.
+009900     OPEN OUTPUT ISO-DATE-RPT.
+010000     WRITE ISO-DATE-RPT-LINE FROM WS-BLANK-LINE.
+010100     MOVE SPACES TO ISO-DATE-RPT-LINE.
+010200     MOVE WS-REPORT-TITLE TO ISO-DATE-RPT-LINE.
+010300     WRITE ISO-DATE-RPT-LINE.
+010400     WRITE ISO-DATE-RPT-LINE FROM WS-BLANK-LINE.
+010500     MOVE SPACES TO SI-ENVIRONMENT-AREA.
+010600     MOVE '1' TO SI-ENVIRONMENT-VSAM.
+010700     MOVE 'O' TO I-O-CONTROL-OPERATOR.
+010800     MOVE 'I' TO I-O-CONTROL-ACCESS.
+010900     MOVE -1  TO I-O-SEND-CODE.
+011000     CALL 'IMACTM' USING I-O-CONTROL-AREA
+011100                         MASTER-AREA
+011200                         SI-ENVIRONMENT-AREA.
+011300     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+011400 1000-EXIT. EXIT.
+011500     EJECT
+011600 2100-READ-MASTER.
+011700     MOVE 'R'  TO I-O-CONTROL-OPERATOR.
+011800     MOVE -1   TO I-O-SEND-CODE.
+011900     CALL 'IMACTM' USING I-O-CONTROL-AREA
+012000                         MASTER-AREA
+012100                         SI-ENVIRONMENT-AREA.
+012200     IF  I-O-88-END-OF-FILE
+012300         MOVE 'Y' TO WS-END-OF-FILE-SW.
+012400 2100-EXIT. EXIT.
+012500     EJECT
+012600*----------------------------------------------------------------*
+012700*    2000-PROCESS-ACCOUNT - IF THE ACCOUNT CARRIES AN ESCHEAT    *
+012800*    DATE, CONVERT IT TO ISO 8601 AND EXTRACT IT.                *
+012900*----------------------------------------------------------------*
+013000 2000-PROCESS-ACCOUNT.
+013100     ADD 1 TO WS-TOT-SCANNED.
+013200     IF  WMS-ESCHEAT-DATE NOT EQUAL SPACES
+013300     AND WMS-ESCHEAT-DATE NOT EQUAL ZEROS
+013400         PERFORM 2200-WRITE-EXTRACT THRU 2200-EXIT.
+013500     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+013600 2000-EXIT. EXIT.
+013700     EJECT
+013800*----------------------------------------------------------------*
+013900*    2200-WRITE-EXTRACT - BUILD THE ISO 8601 DATE (FORMAT CODE   *
+014000*    SCYMD-TO-ISO) AND WRITE THE EXTRACT AND REPORT LINE.        *
+014100*----------------------------------------------------------------*
+014200 2200-WRITE-EXTRACT.
+014300     ADD 1 TO WS-TOT-EXTRACTED.
+014400     STRING WMS-ESCHEAT-CENT WMS-ESCHEAT-YR
+014500         DELIMITED BY SIZE INTO WS-ISO-CENT-YR.
+014600     MOVE WMS-ESCHEAT-MO TO WS-ISO-MO.
+014700     MOVE WMS-ESCHEAT-DA TO WS-ISO-DA.
+014800     MOVE SPACES TO ISO-DATE-EXTRACT-RECORD.
+014900     MOVE WMS-CONTROL-KEY  TO ISX-ACCOUNT.
+015000     MOVE SCYMD-TO-ISO     TO ISX-FORMAT-CODE.
+015100     MOVE WS-ISO-DATE      TO ISX-ESCHEAT-DATE-ISO.
+015200     WRITE ISO-DATE-EXTRACT-RECORD.
+015300     MOVE WMS-CONTROL-KEY  TO DTL-ACCOUNT.
+015400     MOVE SCYMD-TO-ISO     TO DTL-FORMAT-CODE.
+015500     MOVE WS-ISO-DATE      TO DTL-ISO-DATE.
+015600     MOVE SPACES TO ISO-DATE-RPT-LINE.
+015700     MOVE WS-DETAIL-LINE TO ISO-DATE-RPT-LINE.
+015800     WRITE ISO-DATE-RPT-LINE.
+015900 2200-EXIT. EXIT.
+016000     EJECT
+016100*----------------------------------------------------------------*
+016200*    9000-TERMINATE - CLOSE THE MASTER, PRINT FINAL TOTALS, AND  *
+016300*    CLOSE THE EXTRACT AND REPORT FILES.                         *
+016400*----------------------------------------------------------------*
+016500 9000-TERMINATE.
+016600     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+016700     MOVE -1  TO I-O-SEND-CODE.
+016800     CALL 'IMACTM' USING I-O-CONTROL-AREA
+016900                         MASTER-AREA
+017000                         SI-ENVIRONMENT-AREA.
+017100     WRITE ISO-DATE-RPT-LINE FROM WS-BLANK-LINE.
+017200     MOVE 'ACCOUNTS SCANNED' TO SUM-LIT.
+017300     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+017400     MOVE SPACES TO ISO-DATE-RPT-LINE.
+017500     MOVE WS-SUMMARY-LINE TO ISO-DATE-RPT-LINE.
+017600     WRITE ISO-DATE-RPT-LINE.
+017700     MOVE 'RECORDS EXTRACTED' TO SUM-LIT.
+017800     MOVE WS-TOT-EXTRACTED TO SUM-COUNT.
+017900     MOVE SPACES TO ISO-DATE-RPT-LINE.
+018000     MOVE WS-SUMMARY-LINE TO ISO-DATE-RPT-LINE.
+018100     WRITE ISO-DATE-RPT-LINE.
+018200     CLOSE ISO-DATE-EXTRACT.
+018300     CLOSE ISO-DATE-RPT.
+018400 9000-EXIT. EXIT.
