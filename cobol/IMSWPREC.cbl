@@ -0,0 +1,265 @@
+*     * GN6033 * 08/09/26 JCTE SWEEP SETTLEMENT RECONCILIATION
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMSWPREC.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMSWPREC RECONCILES THE DAILY MONETARY ACTIVITY FILE        *
+000900*    (IMWACDLR), WHICH CARRIES EACH ACTUAL AUTOBORROW/SWEEP      *
+001000*    TRANSFER POSTED TODAY, AGAINST THE AUTOBORROW/SWEEP         *
+001100*    MAINTENANCE FILE (IMWSACMT), WHICH FLAGS WHICH ACCOUNTS ARE *
+001200*    ENROLLED FOR SWEEP (IM-ACF-SWEEP-IND) OR AUTOBORROW         *
+001300*    (IM-ACF-ABM-IND).  EVERY ENROLLED ACCOUNT SHOULD HAVE HAD   *
+001400*    SETTLEMENT ACTIVITY POST, AND EVERY POSTED TRANSFER SHOULD  *
+001500*    BELONG TO AN ENROLLED ACCOUNT - EITHER SIDE MISSING THE     *
+001600*    OTHER IS A SETTLEMENT EXCEPTION WORTH INVESTIGATING.        *
+001700*----------------------------------------------------------------*
+001800*               ** HISTORY OF REVISIONS **                      *
+001900* DESCRIPTION                                           CHNGID  *
+002000* ____________________________________________________ _______ *
+002100* 08/09/26 JCTE NEW PROGRAM - SWEEP SETTLEMENT                  *
+002200*                RECONCILIATION                         GN6033 *
+002250* 08/09/26 JCTE WIDENED DTL-STATUS AND SUM-LIT TO STOP   GN6063 *
+002260*                TRUNCATED LITERALS                              *
+002300*----------------------------------------------------------------*
+002400 ENVIRONMENT    DIVISION.
+002500 INPUT-OUTPUT   SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ACTIVITY-FILE  ASSIGN TO "IMWACDLR"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT MAINT-FILE     ASSIGN TO "IMWSACMT"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT SWEEP-RECON-RPT ASSIGN TO "IMSWPRRP"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  ACTIVITY-FILE.
+003600     COPY IMWACDLR.
+003700 FD  MAINT-FILE.
+003800     COPY IMWSACMT.
+003900 FD  SWEEP-RECON-RPT
+004000     RECORD CONTAINS 133 CHARACTERS.
+004100 01  SWEEP-RECON-RPT-LINE            PIC X(133).
+004200 WORKING-STORAGE SECTION.
+004300 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMSWPREC'.
+004400 01  WS-SWITCHES.
+004500     03  WS-ACT-EOF-SW               PIC X(1)    VALUE 'N'.
+004600         88  WS-88-ACT-EOF           VALUE 'Y'.
+004700     03  WS-MAINT-EOF-SW             PIC X(1)    VALUE 'N'.
+004800         88  WS-88-MAINT-EOF         VALUE 'Y'.
+004900     03  WS-ACTIVITY-FOUND-SW        PIC X(1)    VALUE 'N'.
+005000         88  WS-88-ACTIVITY-FOUND    VALUE 'Y'.
+005100     EJECT
+005200*----------------------------------------------------------------*
+005300*    WS-ACT-TABLE-AREA - TODAY'S SWEEP/AUTOBORROW ACTIVITY,      *
+005400*    TOTALLED BY BANK/ACCOUNT SO IT CAN BE MATCHED TO THE        *
+005500*    ENROLLMENT FILE WITHOUT A RANDOM READ PER ACCOUNT.  THE     *
+005600*    ACTIVITY FILE'S ACCOUNT NUMBER IS PACKED NUMERIC WHILE THE  *
+005700*    MAINTENANCE FILE'S IS DISPLAY NUMERIC, SO BOTH SIDES ARE    *
+005800*    LOADED HERE UNDER A COMMON DISPLAY NUMERIC KEY.             *
+005900*----------------------------------------------------------------*
+006000 01  WS-ACT-TABLE-AREA.
+006100     03  WS-ACT-ENTRY      OCCURS 2000 TIMES
+006200                           INDEXED BY WS-ACT-NDX.
+006300         05  WS-ACT-BANK-ID          PIC 9(04).
+006400         05  WS-ACT-ACCT-NO          PIC 9(10).
+006500         05  WS-ACT-TRNSF-AMT        PIC S9(11)V99 COMP-3.
+006600         05  WS-ACT-MATCHED-SW       PIC X(01)   VALUE 'N'.
+006700             88  WS-88-ACT-MATCHED   VALUE 'Y'.
+006800 77  WS-ACT-LOADED                   PIC 9(4)    COMP VALUE 0.
+006900 01  WS-ACT-ACCT-EDIT                PIC 9(15).
+007000 01  WS-LK-BANK-ID                   PIC 9(04).
+007100 01  WS-LK-ACCT-NO                   PIC 9(10).
+007200     EJECT
+007300 01  WS-TOTALS.
+007400     03  WS-TOT-ACTIVITY             PIC 9(7)    COMP VALUE 0.
+007500     03  WS-TOT-ENROLLED             PIC 9(7)    COMP VALUE 0.
+007600     03  WS-TOT-SETTLED              PIC 9(7)    COMP VALUE 0.
+007700     03  WS-TOT-NO-SETTLEMENT        PIC 9(7)    COMP VALUE 0.
+007800     03  WS-TOT-UNMATCHED-ACTIVITY   PIC 9(7)    COMP VALUE 0.
+007900     EJECT
+008000 01  WS-REPORT-TITLE.
+008100     03  FILLER                      PIC X(46)   VALUE
+008200         'IMSWPREC - SWEEP SETTLEMENT RECONCILIATION  '.
+008300     03  FILLER                      PIC X(6)    VALUE SPACES.
+008400 01  WS-DETAIL-LINE.
+008500     03  FILLER                      PIC X(4)    VALUE SPACES.
+008600     03  DTL-BANK-ID                 PIC 9(04).
+008700     03  FILLER                      PIC X(1)    VALUE '/'.
+008800     03  DTL-ACCT-NO                 PIC 9(10).
+008900     03  FILLER                      PIC X(3)    VALUE SPACES.
+009000     03  DTL-ENROLL                  PIC X(12).
+009100     03  FILLER                      PIC X(2)    VALUE SPACES.
+009200     03  DTL-TRNSF-AMT               PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009300     03  FILLER                      PIC X(3)    VALUE SPACES.
+009400     03  DTL-STATUS                  PIC X(27).
+009500     03  FILLER                      PIC X(53)   VALUE SPACES.
+009600 01  WS-SUMMARY-LINE.
+009700     03  FILLER                      PIC X(4)    VALUE SPACES.
+009800     03  SUM-LIT                     PIC X(37).
+009900     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+010000     03  FILLER                      PIC X(86)   VALUE SPACES.
+010100 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+010200     EJECT
+010300 PROCEDURE DIVISION.
+010400*----------------------------------------------------------------*
+010500 0000-MAINLINE.
+010600     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+010700     PERFORM 2000-LOAD-ACTIVITY    THRU 2000-EXIT
+010800         UNTIL WS-88-ACT-EOF.
+010900     PERFORM 3000-CHECK-ENROLLED   THRU 3000-EXIT
+011000         UNTIL WS-88-MAINT-EOF.
+011100     PERFORM 4000-CHECK-UNMATCHED  THRU 4000-EXIT
+011200         VARYING WS-ACT-NDX FROM 1 BY 1
+011300         UNTIL WS-ACT-NDX GREATER THAN WS-ACT-LOADED.
+011400     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+011500     GOBACK.
+011600     EJECT
+011700*----------------------------------------------------------------*
+011800*    1000-INITIALIZE - OPEN THE FILES AND PRINT THE REPORT TITLE.*
+011900*----------------------------------------------------------------*
+012000 1000-INITIALIZE.
+012100     OPEN INPUT  ACTIVITY-FILE.
+012200     OPEN INPUT  MAINT-FILE.
+012300     OPEN OUTPUT SWEEP-RECON-RPT.
+012400     WRITE SWEEP-RECON-RPT-LINE FROM WS-BLANK-LINE.
+012500     MOVE SPACES TO SWEEP-RECON-RPT-LINE.
+012600     MOVE WS-REPORT-TITLE TO SWEEP-RECON-RPT-LINE.
+012700     WRITE SWEEP-RECON-RPT-LINE.
+012800     WRITE SWEEP-RECON-RPT-LINE FROM WS-BLANK-LINE.
+012900     PERFORM 2100-READ-ACTIVITY THRU 2100-EXIT.
+013000 1000-EXIT. EXIT.
+013100     EJECT
+013200 2100-READ-ACTIVITY.
+013300     READ ACTIVITY-FILE
+013400         AT END
+013500             MOVE 'Y' TO WS-ACT-EOF-SW.
+013600 2100-EXIT. EXIT.
+013700     EJECT
+013800*----------------------------------------------------------------*
+013900*    2000-LOAD-ACTIVITY - TOTAL TODAY'S SWEEP/AUTOBORROW         *
+014000*    TRANSFERS INTO THE IN-STORAGE ACTIVITY TABLE.               *
+014100*----------------------------------------------------------------*
+014200 2000-LOAD-ACTIVITY.
+014300     ADD 1 TO WS-TOT-ACTIVITY.
+014400     IF  WS-ACT-LOADED LESS THAN 2000
+014500         MOVE IM-ACD-BANK-ID TO WS-LK-BANK-ID
+014600         MOVE IM-ACD-ACCT-NO TO WS-ACT-ACCT-EDIT
+014700         MOVE WS-ACT-ACCT-EDIT (6:10) TO WS-LK-ACCT-NO
+014800         PERFORM 2110-TALLY-ACTIVITY THRU 2110-EXIT.
+014900     PERFORM 2100-READ-ACTIVITY THRU 2100-EXIT.
+015000 2000-EXIT. EXIT.
+015100     EJECT
+015200 2110-TALLY-ACTIVITY.
+015300     SET WS-ACT-NDX TO 1.
+015400     SEARCH WS-ACT-ENTRY
+015500         AT END
+015600             ADD 1 TO WS-ACT-LOADED
+015700             MOVE WS-LK-BANK-ID  TO WS-ACT-BANK-ID (WS-ACT-LOADED)
+015800             MOVE WS-LK-ACCT-NO  TO WS-ACT-ACCT-NO (WS-ACT-LOADED)
+015900             MOVE IM-ACD-TRNSF-AMT
+016000                 TO WS-ACT-TRNSF-AMT (WS-ACT-LOADED)
+016100         WHEN WS-ACT-BANK-ID (WS-ACT-NDX) EQUAL WS-LK-BANK-ID
+016200           AND WS-ACT-ACCT-NO (WS-ACT-NDX) EQUAL WS-LK-ACCT-NO
+016300             ADD IM-ACD-TRNSF-AMT
+016400                 TO WS-ACT-TRNSF-AMT (WS-ACT-NDX)
+016500     END-SEARCH.
+016600 2110-EXIT. EXIT.
+016700     EJECT
+017400*----------------------------------------------------------------*
+017500*    3000-CHECK-ENROLLED - FOR EVERY ACCOUNT ENROLLED FOR SWEEP  *
+017600*    OR AUTOBORROW, CONFIRM TODAY'S ACTIVITY ACTUALLY POSTED.    *
+017700*----------------------------------------------------------------*
+017800 3000-CHECK-ENROLLED.
+017900     READ MAINT-FILE
+018000         AT END
+018100             MOVE 'Y' TO WS-MAINT-EOF-SW
+018200             GO TO 3000-EXIT.
+018300     IF  IM-ACF-SWEEP-IND EQUAL 'Y'
+018400       OR IM-ACF-ABM-IND  EQUAL 'Y'
+018500         PERFORM 3100-MATCH-ACTIVITY THRU 3100-EXIT.
+018600 3000-EXIT. EXIT.
+018700     EJECT
+018800 3100-MATCH-ACTIVITY.
+018900     ADD 1 TO WS-TOT-ENROLLED.
+019000     MOVE 'N' TO WS-ACTIVITY-FOUND-SW.
+019100     MOVE IM-ACF-BANK-ID  TO WS-LK-BANK-ID.
+019200     MOVE IM-ACF-ACCT-NO  TO WS-LK-ACCT-NO.
+019300     SET WS-ACT-NDX TO 1.
+019400     SEARCH WS-ACT-ENTRY
+019500         AT END
+019600             CONTINUE
+019700         WHEN WS-ACT-BANK-ID (WS-ACT-NDX) EQUAL WS-LK-BANK-ID
+019800           AND WS-ACT-ACCT-NO (WS-ACT-NDX) EQUAL WS-LK-ACCT-NO
+019900             MOVE 'Y' TO WS-ACTIVITY-FOUND-SW
+020000             MOVE 'Y' TO WS-ACT-MATCHED-SW (WS-ACT-NDX)
+020100     END-SEARCH.
+020200     MOVE WS-LK-BANK-ID  TO DTL-BANK-ID.
+020300     MOVE WS-LK-ACCT-NO  TO DTL-ACCT-NO.
+020400     MOVE 'SWEEP/ABM   ' TO DTL-ENROLL.
+020500     IF  WS-88-ACTIVITY-FOUND
+020600         ADD 1 TO WS-TOT-SETTLED
+020700         MOVE WS-ACT-TRNSF-AMT (WS-ACT-NDX) TO DTL-TRNSF-AMT
+020800         MOVE 'SETTLED' TO DTL-STATUS
+020900     ELSE
+021000         ADD 1 TO WS-TOT-NO-SETTLEMENT
+021100         MOVE 0 TO DTL-TRNSF-AMT
+021200         MOVE '*** NO SETTLEMENT TODAY ***' TO DTL-STATUS.
+021300     MOVE SPACES TO SWEEP-RECON-RPT-LINE.
+021400     MOVE WS-DETAIL-LINE TO SWEEP-RECON-RPT-LINE.
+021500     WRITE SWEEP-RECON-RPT-LINE.
+021600 3100-EXIT. EXIT.
+021700     EJECT
+021800*----------------------------------------------------------------*
+021900*    4000-CHECK-UNMATCHED - FLAG ANY POSTED ACTIVITY THAT DOES   *
+022000*    NOT BELONG TO AN ENROLLED ACCOUNT.                          *
+022100*----------------------------------------------------------------*
+022200 4000-CHECK-UNMATCHED.
+022300     IF  NOT WS-88-ACT-MATCHED (WS-ACT-NDX)
+022400         ADD 1 TO WS-TOT-UNMATCHED-ACTIVITY
+022500         MOVE WS-ACT-BANK-ID (WS-ACT-NDX) TO DTL-BANK-ID
+022600         MOVE WS-ACT-ACCT-NO (WS-ACT-NDX) TO DTL-ACCT-NO
+022700         MOVE SPACES TO DTL-ENROLL
+022800         MOVE WS-ACT-TRNSF-AMT (WS-ACT-NDX) TO DTL-TRNSF-AMT
+022900         MOVE '*** NOT ENROLLED ***    ' TO DTL-STATUS
+023000         MOVE SPACES TO SWEEP-RECON-RPT-LINE
+023100         MOVE WS-DETAIL-LINE TO SWEEP-RECON-RPT-LINE
+023200         WRITE SWEEP-RECON-RPT-LINE.
+023300 4000-EXIT. EXIT.
+023400     EJECT
+023500*----------------------------------------------------------------*
+023600*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE FILES.    *
+023700*----------------------------------------------------------------*
+023800 9000-TERMINATE.
+023900     WRITE SWEEP-RECON-RPT-LINE FROM WS-BLANK-LINE.
+024000     MOVE 'ACTIVITY RECORDS READ' TO SUM-LIT.
+024100     MOVE WS-TOT-ACTIVITY TO SUM-COUNT.
+024200     MOVE SPACES TO SWEEP-RECON-RPT-LINE.
+024300     MOVE WS-SUMMARY-LINE TO SWEEP-RECON-RPT-LINE.
+024400     WRITE SWEEP-RECON-RPT-LINE.
+024500     MOVE 'ACCOUNTS ENROLLED FOR SWEEP/ABM' TO SUM-LIT.
+024600     MOVE WS-TOT-ENROLLED TO SUM-COUNT.
+024700     MOVE SPACES TO SWEEP-RECON-RPT-LINE.
+024800     MOVE WS-SUMMARY-LINE TO SWEEP-RECON-RPT-LINE.
+024900     WRITE SWEEP-RECON-RPT-LINE.
+025000     MOVE 'ENROLLED ACCOUNTS SETTLED TODAY' TO SUM-LIT.
+025100     MOVE WS-TOT-SETTLED TO SUM-COUNT.
+025200     MOVE SPACES TO SWEEP-RECON-RPT-LINE.
+025300     MOVE WS-SUMMARY-LINE TO SWEEP-RECON-RPT-LINE.
+025400     WRITE SWEEP-RECON-RPT-LINE.
+025500     MOVE 'ENROLLED ACCOUNTS WITH NO SETTLEMENT' TO SUM-LIT.
+025600     MOVE WS-TOT-NO-SETTLEMENT TO SUM-COUNT.
+025700     MOVE SPACES TO SWEEP-RECON-RPT-LINE.
+025800     MOVE WS-SUMMARY-LINE TO SWEEP-RECON-RPT-LINE.
+025900     WRITE SWEEP-RECON-RPT-LINE.
+026000     MOVE 'ACTIVITY FOR UNENROLLED ACCOUNTS' TO SUM-LIT.
+026100     MOVE WS-TOT-UNMATCHED-ACTIVITY TO SUM-COUNT.
+026200     MOVE SPACES TO SWEEP-RECON-RPT-LINE.
+026300     MOVE WS-SUMMARY-LINE TO SWEEP-RECON-RPT-LINE.
+026400     WRITE SWEEP-RECON-RPT-LINE.
+026500     CLOSE ACTIVITY-FILE.
+026600     CLOSE MAINT-FILE.
+026700     CLOSE SWEEP-RECON-RPT.
+026800 9000-EXIT. EXIT.
