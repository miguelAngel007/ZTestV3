@@ -0,0 +1,243 @@
+*     * GN6022 * 08/09/26 JCTE ORPHANED/INVALID PLAN-KEY REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMG8VAL.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMG8VAL PAIRS WITH THE IM22G8 KEY EDITOR (COPYBOOK IMWSG8). *
+000900*    IT BROWSES THE ACCOUNT MASTER AND, FOR EVERY PLAN ACCOUNT,  *
+001000*    BUILDS THE SAME EDITED PLAN KEY IM22G8 BUILDS FROM          *
+001100*    WMS-PLN-TRLR-PLAN-KEY, EDITS ITS COMPONENTS, AND THEN       *
+001200*    CHECKS THAT THE PLAN'S EMPLOYER/SPONSOR ACCOUNT             *
+001300*    (WS-G8-EMP-PLAN-ID) ACTUALLY EXISTS ON THE MASTER UNDER THE *
+001400*    SAME BANK CONTROLS.  ANY PLAN KEY THAT FAILS TO EDIT        *
+001500*    CLEANLY, OR THAT RESOLVES TO NO SUCH ACCOUNT, IS REPORTED   *
+001600*    AS AN EXCEPTION SO PLAN SETUP ERRORS SURFACE IMMEDIATELY.   *
+001700*----------------------------------------------------------------*
+001800*               ** HISTORY OF REVISIONS **                      *
+001900* DESCRIPTION                                           CHNGID  *
+002000* ____________________________________________________ _______ *
+002100* 08/09/26 JCTE NEW PROGRAM - ORPHANED/INVALID PLAN KEY  GN6022 *
+002200*                REPORT                                         *
+002300*----------------------------------------------------------------*
+002400 ENVIRONMENT    DIVISION.
+002500 INPUT-OUTPUT   SECTION.
+002600 FILE-CONTROL.
+002700     SELECT PLAN-KEY-RPT ASSIGN TO "IMG8VRPT"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  PLAN-KEY-RPT
+003200     RECORD CONTAINS 133 CHARACTERS.
+003300 01  PLAN-KEY-RPT-LINE               PIC X(133).
+003400 WORKING-STORAGE SECTION.
+003500 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMG8VAL'.
+003600 01  WS-SWITCHES.
+003700     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+003800         88  WS-88-END-OF-FILE       VALUE 'Y'.
+003900     03  WS-EDIT-STATUS-SW           PIC X(1)    VALUE 'N'.
+004000         88  WS-88-EDIT-FAILED       VALUE 'Y'.
+004100     03  WS-PLAN-FOUND-SW            PIC X(1)    VALUE 'N'.
+004200         88  WS-88-PLAN-NOT-FOUND    VALUE 'Y'.
+004300 01  WS-SAVE-ACCOUNT                 PIC X(22).
+004400 01  WS-EXCEPTION-REASON             PIC X(30).
+004500     EJECT
+004600     COPY SIWSCNTL.
+004700     EJECT
+004800     COPY IMAWKMST.
+004900     EJECT
+005000     COPY IMWSENVO.
+005100     EJECT
+005200     COPY IMWSG8.
+005300     EJECT
+005400 01  WS-TOTALS.
+005500     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+005600     03  WS-TOT-EDIT-FAILED          PIC 9(7)    COMP VALUE 0.
+005700     03  WS-TOT-ORPHANED             PIC 9(7)    COMP VALUE 0.
+005800     EJECT
+005900 01  WS-REPORT-TITLE.
+006000     03  FILLER                      PIC X(46)   VALUE
+006100         'IMG8VAL - ORPHANED/INVALID PLAN KEY REPORT '.
+006200     03  FILLER                      PIC X(12)   VALUE SPACES.
+006300 01  WS-DETAIL-LINE.
+006400     03  FILLER                      PIC X(3)    VALUE SPACES.
+006500     03  DTL-ACCOUNT                 PIC X(22).
+006600     03  FILLER                      PIC X(2)    VALUE SPACES.
+006700     03  DTL-PLAN-ID                 PIC X(12).
+006800     03  FILLER                      PIC X(1)    VALUE SPACES.
+006900     03  DTL-SEQ-NO                  PIC X(3).
+007000     03  FILLER                      PIC X(1)    VALUE SPACES.
+007100     03  DTL-EMP-PLAN-ID             PIC X(12).
+007200     03  FILLER                      PIC X(2)    VALUE SPACES.
+007300     03  DTL-REASON                  PIC X(30).
+007400     03  FILLER                      PIC X(45)   VALUE SPACES.
+007500 01  WS-SUMMARY-LINE.
+007600     03  FILLER                      PIC X(4)    VALUE SPACES.
+007700     03  SUM-LIT                     PIC X(30).
+007800     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+007900     03  FILLER                      PIC X(93)   VALUE SPACES.
+008000 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+008100     EJECT
+008200 PROCEDURE DIVISION.
+008300*----------------------------------------------------------------*
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+008600     PERFORM 2000-PROCESS-ACCOUNT  THRU 2000-EXIT
+008700         UNTIL WS-88-END-OF-FILE.
+008800     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+008900     GOBACK.
+009000     EJECT
+009100*----------------------------------------------------------------*
+009200*    1000-INITIALIZE - OPEN THE REPORT FILE AND START THE        *
+009300*    ACCOUNT MASTER BROWSE.                                      *
+009400*----------------------------------------------------------------*
+009500 1000-INITIALIZE.
+009600     OPEN OUTPUT PLAN-KEY-RPT.
+009700     WRITE PLAN-KEY-RPT-LINE FROM WS-BLANK-LINE.
+009800     MOVE SPACES TO PLAN-KEY-RPT-LINE.
+009900     MOVE WS-REPORT-TITLE TO PLAN-KEY-RPT-LINE.
+010000     WRITE PLAN-KEY-RPT-LINE.
+010100     WRITE PLAN-KEY-RPT-LINE FROM WS-BLANK-LINE.
+010200     MOVE SPACES TO SI-ENVIRONMENT-AREA.
+010300     MOVE '1' TO SI-ENVIRONMENT-VSAM.
+010400     MOVE 'O' TO I-O-CONTROL-OPERATOR.
+010500     MOVE 'I' TO I-O-CONTROL-ACCESS.
+010600     MOVE -1  TO I-O-SEND-CODE.
+010700     CALL 'IMACTM' USING I-O-CONTROL-AREA
+010800                         MASTER-AREA
+010900                         SI-ENVIRONMENT-AREA.
+011000     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+011100 1000-EXIT. EXIT.
+011200     EJECT
+011300 2100-READ-MASTER.
+011400     MOVE 'R'  TO I-O-CONTROL-OPERATOR.
+011500     MOVE -1   TO I-O-SEND-CODE.
+011600     CALL 'IMACTM' USING I-O-CONTROL-AREA
+011700                         MASTER-AREA
+011800                         SI-ENVIRONMENT-AREA.
+011900     IF  I-O-88-END-OF-FILE
+012000         MOVE 'Y' TO WS-END-OF-FILE-SW.
+012100 2100-EXIT. EXIT.
+012200     EJECT
+012300*----------------------------------------------------------------*
+012400*    2000-PROCESS-ACCOUNT - FOR A PLAN ACCOUNT, EDIT ITS PLAN    *
+012500*    KEY AND, IF THE EDIT PASSES, CONFIRM THE PLAN SPONSOR       *
+012600*    ACCOUNT IT POINTS TO ACTUALLY EXISTS.                       *
+012700*----------------------------------------------------------------*
+012800 2000-PROCESS-ACCOUNT.
+012900     IF  WMS-PLN-TRLR-TYPE NOT EQUAL SPACES
+013000         ADD 1 TO WS-TOT-SCANNED
+013100         MOVE WMS-CONTROL-KEY TO WS-SAVE-ACCOUNT
+013200         PERFORM 2100-BUILD-EDITED-KEY THRU 2100-BUILD-EXIT
+013300         PERFORM 2200-EDIT-PLAN-KEY    THRU 2200-EXIT
+013400         IF  WS-88-EDIT-FAILED
+013500             ADD 1 TO WS-TOT-EDIT-FAILED
+013600             PERFORM 2500-PRINT-EXCEPTION THRU 2500-EXIT
+013700         ELSE
+013800             PERFORM 2300-CHECK-PLAN-SPONSOR THRU 2300-EXIT
+013900             IF  WS-88-PLAN-NOT-FOUND
+014000                 ADD 1 TO WS-TOT-ORPHANED
+014100                 PERFORM 2500-PRINT-EXCEPTION THRU 2500-EXIT.
+014200     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+014300 2000-EXIT. EXIT.
+014400     EJECT
+014500*----------------------------------------------------------------*
+014600*    2100-BUILD-EDITED-KEY - MIRROR IM22G8'S BUILD OF THE        *
+014700*    EDITED PLAN KEY FROM THE ACCOUNT'S PLAN TRAILER KEY.        *
+014800*----------------------------------------------------------------*
+014900 2100-BUILD-EDITED-KEY.
+015000     MOVE SPACES TO WS-G8-FIELDS.
+015100     MOVE WMS-PLN-TRLR-TYPE        TO WS-G8-PLN-TYPE.
+015200     MOVE WMS-PLN-TRLR-PK-PLAN-ID  TO WS-G8-PLN-PLAN-ID.
+015300     MOVE WMS-PLN-TRLR-PK-SEQ-NO   TO WS-G8-PLN-SEQ-NO.
+015400     MOVE WMS-PLN-TRLR-PK-EMP-PLAN-ID
+015500                                   TO WS-G8-EMP-PLAN-ID.
+015600     STRING WS-G8-PLN-TYPE WS-G8-PLAN-KEY DELIMITED BY SIZE
+015700         INTO WS-G8-EDITED-PLAN-KEY.
+015800 2100-BUILD-EXIT. EXIT.
+015900     EJECT
+016000*----------------------------------------------------------------*
+016100*    2200-EDIT-PLAN-KEY - VALIDATE EACH COMPONENT OF THE PLAN    *
+016200*    KEY THE WAY IM22G8'S EDITING PASS WOULD.                    *
+016300*----------------------------------------------------------------*
+016400 2200-EDIT-PLAN-KEY.
+016500     MOVE 'N' TO WS-EDIT-STATUS-SW.
+016600     MOVE SPACES TO WS-EXCEPTION-REASON.
+016700     IF  WS-G8-PLN-PLAN-ID EQUAL SPACES OR ZEROS
+016800         MOVE 'Y' TO WS-EDIT-STATUS-SW
+016900         MOVE 'MISSING PLAN ID' TO WS-EXCEPTION-REASON
+017000     ELSE
+017100     IF  WS-G8-PLN-SEQ-NO NOT NUMERIC
+017200         MOVE 'Y' TO WS-EDIT-STATUS-SW
+017300         MOVE 'INVALID PLAN SEQUENCE NO' TO WS-EXCEPTION-REASON
+017400     ELSE
+017500     IF  WS-G8-EMP-PLAN-ID EQUAL SPACES OR ZEROS
+017600         MOVE 'Y' TO WS-EDIT-STATUS-SW
+017700         MOVE 'MISSING EMPLOYER PLAN ID' TO WS-EXCEPTION-REASON.
+017800 2200-EXIT. EXIT.
+017900     EJECT
+018000*----------------------------------------------------------------*
+018100*    2300-CHECK-PLAN-SPONSOR - LOOK UP THE ACCOUNT THE PLAN'S    *
+018200*    EMPLOYER/SPONSOR ID POINTS TO, UNDER THE SAME BANK          *
+018300*    CONTROLS AS THE PLAN ACCOUNT ITSELF.                        *
+018400*----------------------------------------------------------------*
+018500 2300-CHECK-PLAN-SPONSOR.
+018600     MOVE 'N' TO WS-PLAN-FOUND-SW.
+018700     MOVE SPACES TO WMS-CONTROL-KEY.
+018800     MOVE WS-SAVE-ACCOUNT (1:8) TO WMS-CONTROL-KEY (1:8).
+018900     MOVE WS-G8-EMP-PLAN-ID     TO WMS-ACCT-12.
+019000     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+019100     MOVE '1'     TO SI-ENVIRONMENT-VSAM.
+019200     MOVE 'K'     TO I-O-CONTROL-OPERATOR.
+019300     MOVE 'I'     TO I-O-CONTROL-ACCESS.
+019400     MOVE -1      TO I-O-SEND-CODE.
+019500     CALL 'IMACTM' USING I-O-CONTROL-AREA
+019600                         MASTER-AREA
+019700                         SI-ENVIRONMENT-AREA.
+019800     IF  I-O-88-NOT-FOUND
+019900         MOVE 'Y' TO WS-PLAN-FOUND-SW
+020000         MOVE 'PLAN SPONSOR ACCT NOT FOUND'
+                                   TO WS-EXCEPTION-REASON.
+020100 2300-EXIT. EXIT.
+020200     EJECT
+020300 2500-PRINT-EXCEPTION.
+020400     MOVE WS-SAVE-ACCOUNT      TO DTL-ACCOUNT.
+020500     MOVE WS-G8-PLN-PLAN-ID    TO DTL-PLAN-ID.
+020600     MOVE WS-G8-PLN-SEQ-NO     TO DTL-SEQ-NO.
+020700     MOVE WS-G8-EMP-PLAN-ID    TO DTL-EMP-PLAN-ID.
+020800     MOVE WS-EXCEPTION-REASON  TO DTL-REASON.
+020900     MOVE SPACES TO PLAN-KEY-RPT-LINE.
+021000     MOVE WS-DETAIL-LINE TO PLAN-KEY-RPT-LINE.
+021100     WRITE PLAN-KEY-RPT-LINE.
+021200 2500-EXIT. EXIT.
+021300     EJECT
+021400*----------------------------------------------------------------*
+021500*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE MASTER    *
+021600*    AND REPORT FILE.                                            *
+021700*----------------------------------------------------------------*
+021800 9000-TERMINATE.
+021900     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+022000     MOVE -1  TO I-O-SEND-CODE.
+022100     CALL 'IMACTM' USING I-O-CONTROL-AREA
+022200                         MASTER-AREA
+022300                         SI-ENVIRONMENT-AREA.
+022400     WRITE PLAN-KEY-RPT-LINE FROM WS-BLANK-LINE.
+022500     MOVE 'PLAN ACCOUNTS SCANNED' TO SUM-LIT.
+022600     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+022700     MOVE SPACES TO PLAN-KEY-RPT-LINE.
+022800     MOVE WS-SUMMARY-LINE TO PLAN-KEY-RPT-LINE.
+022900     WRITE PLAN-KEY-RPT-LINE.
+023000     MOVE 'PLAN KEYS FAILING EDIT' TO SUM-LIT.
+023100     MOVE WS-TOT-EDIT-FAILED TO SUM-COUNT.
+023200     MOVE SPACES TO PLAN-KEY-RPT-LINE.
+023300     MOVE WS-SUMMARY-LINE TO PLAN-KEY-RPT-LINE.
+023400     WRITE PLAN-KEY-RPT-LINE.
+023500     MOVE 'ORPHANED PLAN KEYS' TO SUM-LIT.
+023600     MOVE WS-TOT-ORPHANED TO SUM-COUNT.
+023700     MOVE SPACES TO PLAN-KEY-RPT-LINE.
+023800     MOVE WS-SUMMARY-LINE TO PLAN-KEY-RPT-LINE.
+023900     WRITE PLAN-KEY-RPT-LINE.
+024000     CLOSE PLAN-KEY-RPT.
+024100 9000-EXIT. EXIT.
