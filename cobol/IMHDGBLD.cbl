@@ -0,0 +1,118 @@
+*     * GN6029 * 08/09/26 JCTE BRANDED STANDARD HEADING BUILDER
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMHDGBLD.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMHDGBLD LOADS THE INSTITUTION BRANDING PARAMETER MASTER    *
+000900*    (IMWSINST) AND, FOR EACH INSTITUTION, BUILDS SIWS-STANDARD- *
+001000*    HEADING (SIWSSTHD) WITH THAT INSTITUTION'S OWN SYSTEM NAME  *
+001100*    AND BANK NAME IN PLACE OF THE OLD COMPILED-IN "SYSTEMATICS  *
+001200*    SYSTEM NAME" LITERAL, THEN PRINTS THE RESULTING BANNER SO   *
+001300*    EACH BANK BRAND/SUBSIDIARY CAN BE PROOFED BEFORE ITS        *
+001400*    HEADING IS USED ON A PRODUCTION BATCH REPORT.               *
+001500*----------------------------------------------------------------*
+001600*               ** HISTORY OF REVISIONS **                      *
+001700* DESCRIPTION                                           CHNGID  *
+001800* ____________________________________________________ _______ *
+001900* 08/09/26 JCTE NEW PROGRAM - BRANDED STANDARD HEADING     GN6029 *
+002000*                BUILDER                                         *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT    DIVISION.
+002300 INPUT-OUTPUT   SECTION.
+002400 FILE-CONTROL.
+002500     SELECT INST-BRANDING-FILE ASSIGN TO "IMWSINST"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT HDG-PROOF-RPT      ASSIGN TO "IMHDGPRF"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  INST-BRANDING-FILE.
+003200     COPY IMWSINST.
+003300 FD  HDG-PROOF-RPT
+003400     RECORD CONTAINS 133 CHARACTERS.
+003500 01  HDG-PROOF-RPT-LINE              PIC X(133).
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMHDGBLD'.
+003800 01  WS-SWITCHES.
+003900     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004000         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004100     EJECT
+004200     COPY SIWSSTHD.
+004300     EJECT
+004400 01  WS-TOTALS.
+004500     03  WS-TOT-INSTITUTIONS         PIC 9(7)    COMP VALUE 0.
+004600     EJECT
+004700 01  WS-REPORT-TITLE.
+004800     03  FILLER                      PIC X(50)   VALUE
+004900         'IMHDGBLD - BRANDED STANDARD HEADING PROOF REPORT'.
+005000     03  FILLER                      PIC X(8)    VALUE SPACES.
+005100 01  WS-SUMMARY-LINE.
+005200     03  FILLER                      PIC X(4)    VALUE SPACES.
+005300     03  SUM-LIT                     PIC X(30).
+005400     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+005500     03  FILLER                      PIC X(93)   VALUE SPACES.
+005600 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+005700     EJECT
+005800 PROCEDURE DIVISION.
+005900*----------------------------------------------------------------*
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+006200     PERFORM 2000-PROCESS-INST      THRU 2000-EXIT
+006300         UNTIL WS-88-END-OF-FILE.
+006400     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+006500     GOBACK.
+006600     EJECT
+006700*----------------------------------------------------------------*
+006800*    1000-INITIALIZE - OPEN THE BRANDING AND REPORT FILES, PRINT *
+006900*    THE REPORT TITLE, AND PRIME THE FIRST READ.                 *
+007000*----------------------------------------------------------------*
+007100 1000-INITIALIZE.
+007200     OPEN INPUT  INST-BRANDING-FILE.
+007300     OPEN OUTPUT HDG-PROOF-RPT.
+007400     WRITE HDG-PROOF-RPT-LINE FROM WS-BLANK-LINE.
+007500     MOVE SPACES TO HDG-PROOF-RPT-LINE.
+007600     MOVE WS-REPORT-TITLE TO HDG-PROOF-RPT-LINE.
+007700     WRITE HDG-PROOF-RPT-LINE.
+007800     WRITE HDG-PROOF-RPT-LINE FROM WS-BLANK-LINE.
+007900     PERFORM 2100-READ-INST THRU 2100-EXIT.
+008000 1000-EXIT. EXIT.
+008100     EJECT
+008200 2100-READ-INST.
+008300     READ INST-BRANDING-FILE
+008400         AT END
+008500             MOVE 'Y' TO WS-END-OF-FILE-SW.
+008600 2100-EXIT. EXIT.
+008700     EJECT
+008800*----------------------------------------------------------------*
+008900*    2000-PROCESS-INST - BUILD THE STANDARD HEADING FOR THIS     *
+009000*    INSTITUTION AND PRINT THE RESULTING BANNER LINES.           *
+009100*----------------------------------------------------------------*
+009200 2000-PROCESS-INST.
+009300     ADD 1 TO WS-TOT-INSTITUTIONS.
+009400     MOVE INST-SYSTEM-NAME TO SIWS-SH1-SYS-NAME.
+009500     MOVE INST-BANK-NAME   TO SIWS-SH2-BANK-NAME.
+009600     MOVE SPACES TO HDG-PROOF-RPT-LINE.
+009700     MOVE SIWS-HDG1 TO HDG-PROOF-RPT-LINE.
+009800     WRITE HDG-PROOF-RPT-LINE.
+009900     MOVE SPACES TO HDG-PROOF-RPT-LINE.
+010000     MOVE SIWS-HDG2 TO HDG-PROOF-RPT-LINE.
+010100     WRITE HDG-PROOF-RPT-LINE.
+010200     WRITE HDG-PROOF-RPT-LINE FROM WS-BLANK-LINE.
+010300     PERFORM 2100-READ-INST THRU 2100-EXIT.
+010400 2000-EXIT. EXIT.
+010500     EJECT
+010600*----------------------------------------------------------------*
+010700*    9000-TERMINATE - PRINT THE FINAL TOTAL AND CLOSE THE FILES. *
+010800*----------------------------------------------------------------*
+010900 9000-TERMINATE.
+011000     MOVE 'INSTITUTIONS PROOFED' TO SUM-LIT.
+011100     MOVE WS-TOT-INSTITUTIONS TO SUM-COUNT.
+011200     MOVE SPACES TO HDG-PROOF-RPT-LINE.
+011300     MOVE WS-SUMMARY-LINE TO HDG-PROOF-RPT-LINE.
+011400     WRITE HDG-PROOF-RPT-LINE.
+011500     CLOSE INST-BRANDING-FILE.
+011600     CLOSE HDG-PROOF-RPT.
+011700 9000-EXIT. EXIT.
