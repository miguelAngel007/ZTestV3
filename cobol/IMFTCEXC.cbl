@@ -0,0 +1,212 @@
+*     * GN6032 * 08/09/26 JCTE FEE-CODE MAPPING EXCEPTION REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMFTCEXC.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMFTCEXC CHECKS EVERY ENTRY ON THE FEE NUMBER ASSIGNMENT    *
+000900*    TABLE (IMWKFTC) TO MAKE SURE THE FTC-FEE-TYPE/FTC-FEE-NUMBER*
+001000*    IT ROUTES A TRANSACTION TO IS ACTUALLY DEFINED ON THE       *
+001100*    MULTIPLE-PRICE-FEE-TABLE (IMWSFEEM), SO A TRANSACTION CODE  *
+001200*    CANNOT BE LEFT POINTING AT A FEE NUMBER THAT WAS RENAMED OR *
+001300*    REMOVED FROM THE FEE SCHEDULE WITHOUT ANYONE NOTICING.      *
+001400*----------------------------------------------------------------*
+001500*               ** HISTORY OF REVISIONS **                      *
+001600* DESCRIPTION                                           CHNGID  *
+001700* ____________________________________________________ _______ *
+001800* 08/09/26 JCTE NEW PROGRAM - FEE-CODE MAPPING EXCEPTION  GN6032 *
+001900*                REPORT                                          *
+002000*----------------------------------------------------------------*
+002100 ENVIRONMENT    DIVISION.
+002200 INPUT-OUTPUT   SECTION.
+002300 FILE-CONTROL.
+002400     SELECT FEE-TABLE-FILE ASSIGN TO "IMWSFEEM"
+002500         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT FEE-ASSIGN-FILE ASSIGN TO "IMWKFTC"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT FTC-EXC-RPT ASSIGN TO "IMFTCXRP"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  FEE-TABLE-FILE.
+003300     COPY IMWSFEEM.
+003400 FD  FEE-ASSIGN-FILE.
+003500     COPY IMWKFTC.
+003600 FD  FTC-EXC-RPT
+003700     RECORD CONTAINS 133 CHARACTERS.
+003800 01  FTC-EXC-RPT-LINE                PIC X(133).
+003900 WORKING-STORAGE SECTION.
+004000 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMFTCEXC'.
+004100 01  WS-SWITCHES.
+004200     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004300         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004400     03  WS-SCHED-EOF-SW             PIC X(1)    VALUE 'N'.
+004500         88  WS-88-SCHED-EOF         VALUE 'Y'.
+004600     03  WS-CODE-FOUND-SW            PIC X(1)    VALUE 'N'.
+004700         88  WS-88-CODE-FOUND        VALUE 'Y'.
+004800 77  WS-FEE-SUB                      PIC 9(3)    COMP VALUE 0.
+004900     EJECT
+005000*----------------------------------------------------------------*
+005100*    WS-CODE-TABLE-AREA - EVERY FEE-TYPE/FEE-NUMBER COMBINATION  *
+005200*    DEFINED ANYWHERE ON THE FEE SCHEDULE, FLATTENED OUT OF ITS  *
+005300*    PER-SCHEDULE OCCURS TABLE SO THE ASSIGNMENT TABLE CAN BE    *
+005400*    CHECKED AGAINST IT WITH A SINGLE SEARCH PER ENTRY.          *
+005500*----------------------------------------------------------------*
+005600 01  WS-CODE-TABLE-AREA.
+005700     03  WS-CODE-ENTRY     OCCURS 3000 TIMES
+005800                           INDEXED BY WS-CODE-NDX.
+005900         05  WS-CODE-FEE-TYPE        PIC X(01).
+006000         05  WS-CODE-FEE-NUMBER      PIC X(03).
+006100 77  WS-CODE-LOADED                  PIC 9(4)    COMP VALUE 0.
+006200     EJECT
+006300 01  WS-TOTALS.
+006400     03  WS-TOT-SCHEDULES            PIC 9(7)    COMP VALUE 0.
+006500     03  WS-TOT-FTC-ENTRIES          PIC 9(7)    COMP VALUE 0.
+006600     03  WS-TOT-EXCEPTIONS           PIC 9(7)    COMP VALUE 0.
+006700     EJECT
+006800 01  WS-REPORT-TITLE.
+006900     03  FILLER                      PIC X(40)   VALUE
+007000         'IMFTCEXC - FEE-CODE MAPPING EXCEPTIONS '.
+007100     03  FILLER                      PIC X(15)   VALUE SPACES.
+007200 01  WS-DETAIL-LINE.
+007300     03  FILLER                      PIC X(4)    VALUE SPACES.
+007400     03  DTL-CONTROL-1               PIC X(02).
+007500     03  FILLER                      PIC X(1)    VALUE '/'.
+007600     03  DTL-CONTROL-2               PIC X(03).
+007700     03  FILLER                      PIC X(1)    VALUE '/'.
+007800     03  DTL-CONTROL-3               PIC X(03).
+007900     03  FILLER                      PIC X(1)    VALUE '/'.
+008000     03  DTL-SOURCE-NUMBER           PIC X(03).
+008100     03  FILLER                      PIC X(1)    VALUE '/'.
+008200     03  DTL-TRAN-CODE               PIC X(04).
+008300     03  FILLER                      PIC X(3)    VALUE SPACES.
+008400     03  DTL-FEE-TYPE                PIC X(01).
+008500     03  FILLER                      PIC X(1)    VALUE SPACES.
+008600     03  DTL-FEE-NUMBER              PIC X(03).
+008700     03  FILLER                      PIC X(3)    VALUE SPACES.
+008800     03  DTL-STATUS                  PIC X(30).
+008900     03  FILLER                      PIC X(72)   VALUE SPACES.
+009000 01  WS-SUMMARY-LINE.
+009100     03  FILLER                      PIC X(4)    VALUE SPACES.
+009200     03  SUM-LIT                     PIC X(30).
+009300     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+009400     03  FILLER                      PIC X(93)   VALUE SPACES.
+009500 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+009600     EJECT
+009700 PROCEDURE DIVISION.
+009800*----------------------------------------------------------------*
+009900 0000-MAINLINE.
+010000     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+010100     PERFORM 2000-CHECK-ASSIGNMENT THRU 2000-EXIT
+010200         UNTIL WS-88-END-OF-FILE.
+010300     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+010400     GOBACK.
+010500     EJECT
+010600*----------------------------------------------------------------*
+010700*    1000-INITIALIZE - LOAD THE FEE SCHEDULE'S FEE CODES, OPEN   *
+010800*    THE ASSIGNMENT TABLE AND REPORT, AND PRIME THE FIRST READ.  *
+010900*----------------------------------------------------------------*
+011000 1000-INITIALIZE.
+011100     OPEN INPUT  FEE-TABLE-FILE.
+011200     PERFORM 1100-LOAD-SCHEDULE THRU 1100-EXIT
+011300         UNTIL WS-88-SCHED-EOF.
+011400     CLOSE FEE-TABLE-FILE.
+011500     OPEN INPUT  FEE-ASSIGN-FILE.
+011600     OPEN OUTPUT FTC-EXC-RPT.
+011700     WRITE FTC-EXC-RPT-LINE FROM WS-BLANK-LINE.
+011800     MOVE SPACES TO FTC-EXC-RPT-LINE.
+011900     MOVE WS-REPORT-TITLE TO FTC-EXC-RPT-LINE.
+012000     WRITE FTC-EXC-RPT-LINE.
+012100     WRITE FTC-EXC-RPT-LINE FROM WS-BLANK-LINE.
+012200     PERFORM 2100-READ-ASSIGNMENT THRU 2100-EXIT.
+012300 1000-EXIT. EXIT.
+012400     EJECT
+012500 1100-LOAD-SCHEDULE.
+012600     READ FEE-TABLE-FILE
+012700         AT END
+012800             MOVE 'Y' TO WS-SCHED-EOF-SW
+012900         NOT AT END
+013000             ADD 1 TO WS-TOT-SCHEDULES
+013100             PERFORM 1110-LOAD-FEE-CODE THRU 1110-EXIT
+013200                 VARYING WS-FEE-SUB FROM 1 BY 1
+013300                 UNTIL WS-FEE-SUB GREATER THAN 200.
+013400 1100-EXIT. EXIT.
+013500     EJECT
+013600 1110-LOAD-FEE-CODE.
+013700     IF  WMF-FEE-NUMBER (WS-FEE-SUB) NOT EQUAL SPACES
+013800       AND WS-CODE-LOADED LESS THAN 3000
+013900         ADD 1 TO WS-CODE-LOADED
+014000         MOVE WMF-FEE-TYPE   TO WS-CODE-FEE-TYPE (WS-CODE-LOADED)
+014100         MOVE WMF-FEE-NUMBER (WS-FEE-SUB)
+014200             TO WS-CODE-FEE-NUMBER (WS-CODE-LOADED).
+014300 1110-EXIT. EXIT.
+014400     EJECT
+014500*----------------------------------------------------------------*
+014600*    2100-READ-ASSIGNMENT - BROWSE THE NEXT FEE ASSIGNMENT ENTRY.*
+014700*----------------------------------------------------------------*
+014800 2100-READ-ASSIGNMENT.
+014900     READ FEE-ASSIGN-FILE
+015000         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.
+015100 2100-EXIT. EXIT.
+015200     EJECT
+015300*----------------------------------------------------------------*
+015400*    2000-CHECK-ASSIGNMENT - CONFIRM THE ROUTED FEE CODE IS      *
+015500*    STILL DEFINED ON THE FEE SCHEDULE, AND REPORT IT IF NOT.    *
+015600*----------------------------------------------------------------*
+015700 2000-CHECK-ASSIGNMENT.
+015800     ADD 1 TO WS-TOT-FTC-ENTRIES.
+015900     MOVE 'N' TO WS-CODE-FOUND-SW.
+016000     SET WS-CODE-NDX TO 1.
+016100     SEARCH WS-CODE-ENTRY
+016200         AT END
+016300             CONTINUE
+016400         WHEN WS-CODE-FEE-TYPE (WS-CODE-NDX) EQUAL FTC-FEE-TYPE
+016500           AND WS-CODE-FEE-NUMBER (WS-CODE-NDX)
+016550               EQUAL FTC-FEE-NUMBER
+016600             MOVE 'Y' TO WS-CODE-FOUND-SW
+016700     END-SEARCH.
+016800     IF  NOT WS-88-CODE-FOUND
+016900         ADD 1 TO WS-TOT-EXCEPTIONS
+017000         PERFORM 2200-PRINT-EXCEPTION THRU 2200-EXIT.
+017100     PERFORM 2100-READ-ASSIGNMENT THRU 2100-EXIT.
+017200 2000-EXIT. EXIT.
+017300     EJECT
+017400 2200-PRINT-EXCEPTION.
+017500     MOVE FTC-CONTROL-1      TO DTL-CONTROL-1.
+017600     MOVE FTC-CONTROL-2      TO DTL-CONTROL-2.
+017700     MOVE FTC-CONTROL-3      TO DTL-CONTROL-3.
+017800     MOVE FTC-SOURCE-NUMBER  TO DTL-SOURCE-NUMBER.
+017900     MOVE FTC-TRAN-CODE      TO DTL-TRAN-CODE.
+018000     MOVE FTC-FEE-TYPE       TO DTL-FEE-TYPE.
+018100     MOVE FTC-FEE-NUMBER     TO DTL-FEE-NUMBER.
+018200     MOVE '*** NOT ON FEE SCHEDULE ***' TO DTL-STATUS.
+018300     MOVE SPACES TO FTC-EXC-RPT-LINE.
+018400     MOVE WS-DETAIL-LINE TO FTC-EXC-RPT-LINE.
+018500     WRITE FTC-EXC-RPT-LINE.
+018600 2200-EXIT. EXIT.
+018700     EJECT
+018800*----------------------------------------------------------------*
+018900*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE FILES.    *
+019000*----------------------------------------------------------------*
+019100 9000-TERMINATE.
+019200     WRITE FTC-EXC-RPT-LINE FROM WS-BLANK-LINE.
+019300     MOVE 'FEE SCHEDULES LOADED' TO SUM-LIT.
+019400     MOVE WS-TOT-SCHEDULES TO SUM-COUNT.
+019500     MOVE SPACES TO FTC-EXC-RPT-LINE.
+019600     MOVE WS-SUMMARY-LINE TO FTC-EXC-RPT-LINE.
+019700     WRITE FTC-EXC-RPT-LINE.
+019800     MOVE 'FEE ASSIGNMENT ENTRIES CHECKED' TO SUM-LIT.
+019900     MOVE WS-TOT-FTC-ENTRIES TO SUM-COUNT.
+020000     MOVE SPACES TO FTC-EXC-RPT-LINE.
+020100     MOVE WS-SUMMARY-LINE TO FTC-EXC-RPT-LINE.
+020200     WRITE FTC-EXC-RPT-LINE.
+020300     MOVE 'MAPPING EXCEPTIONS FOUND' TO SUM-LIT.
+020400     MOVE WS-TOT-EXCEPTIONS TO SUM-COUNT.
+020500     MOVE SPACES TO FTC-EXC-RPT-LINE.
+020600     MOVE WS-SUMMARY-LINE TO FTC-EXC-RPT-LINE.
+020700     WRITE FTC-EXC-RPT-LINE.
+020800     CLOSE FEE-ASSIGN-FILE.
+020900     CLOSE FTC-EXC-RPT.
+021000 9000-EXIT. EXIT.
