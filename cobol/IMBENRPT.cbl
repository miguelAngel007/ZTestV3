@@ -0,0 +1,181 @@
+*     * GN6046 * 08/09/26 JCTE BENEFICIARY DATA COMPLETENESS REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMBENRPT.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMBENRPT BROWSES THE ACCOUNT MASTER FOR EVERY ACCOUNT       *
+000900*    CARRYING A RETIREMENT PLAN TRAILER (WMS-PLN-TRLR-INFO) AND  *
+001000*    FLAGS TWO KINDS OF BENEFICIARY-DATA EXCEPTIONS - A PLAN     *
+001100*    ACCOUNT WITH NO BENEFICIARY ON FILE (WMS-PLN-TRLR-BENE-FLAG *
+001200*    NOT EQUAL 'Y') AND A PLAN ACCOUNT THAT HAS A BENEFICIARY ON *
+001300*    FILE BUT WHOSE ALLOCATION PERCENTAGE (WMS-PLN-TRLR-BENE-PCT)*
+001400*    DOES NOT TOTAL 100 PERCENT.                                 *
+001500*----------------------------------------------------------------*
+001600*               ** HISTORY OF REVISIONS **                      *
+001700* DESCRIPTION                                           CHNGID  *
+001800* ____________________________________________________ _______ *
+001900* 08/09/26 JCTE NEW PROGRAM - BENEFICIARY DATA              GN6046 *
+002000*                COMPLETENESS REPORT                               *
+002050* 08/09/26 JCTE WIDENED THE EXCEPTION/SUMMARY LITERAL      GN6067 *
+002060*                FIELDS TO STOP TRUNCATION; MOVED SIWSCNTL/       *
+002070*                IMAWKMST/IMWSENVO FROM LINKAGE SECTION TO        *
+002080*                WORKING-STORAGE TO MATCH THE OTHER BROWSE        *
+002090*                PROGRAMS                                         *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT    DIVISION.
+002300 INPUT-OUTPUT   SECTION.
+002400 FILE-CONTROL.
+002500     SELECT BEN-COMPLETE-RPT ASSIGN TO "IMBENCRP"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  BEN-COMPLETE-RPT
+003000     RECORD CONTAINS 133 CHARACTERS.
+003100 01  BEN-COMPLETE-RPT-LINE           PIC X(133).
+003200 WORKING-STORAGE SECTION.
+003300 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMBENRPT'.
+003400     EJECT
+003500 01  WS-EXCEPTION-LIT                PIC X(27)   VALUE SPACES.
+003600     EJECT
+003700 01  WS-TOTALS.
+003800     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+003900     03  WS-TOT-PLAN-ACCTS           PIC 9(7)    COMP VALUE 0.
+004000     03  WS-TOT-NO-BENE              PIC 9(7)    COMP VALUE 0.
+004100     03  WS-TOT-PCT-INCOMPLETE       PIC 9(7)    COMP VALUE 0.
+004200     EJECT
+004300 01  WS-REPORT-TITLE.
+004400     03  FILLER                      PIC X(40)   VALUE
+004500         'IMBENRPT - BENEFICIARY DATA COMPLETENE'.
+004600     03  FILLER                      PIC X(15) VALUE 'SS REPORT'.
+004700 01  WS-DETAIL-LINE.
+004800     03  FILLER                      PIC X(4)    VALUE SPACES.
+004900     03  DTL-ACCOUNT                 PIC X(22).
+005000     03  FILLER                      PIC X(2)    VALUE SPACES.
+005100     03  DTL-PLAN-ID                 PIC X(12).
+005200     03  FILLER                      PIC X(2)    VALUE SPACES.
+005300     03  DTL-BENE-PCT                PIC ZZ9.99.
+005400     03  FILLER                      PIC X(2)    VALUE SPACES.
+005500     03  DTL-EXCEPTION               PIC X(27).
+005600     03  FILLER                      PIC X(52)   VALUE SPACES.
+005700 01  WS-SUMMARY-LINE.
+005800     03  FILLER                      PIC X(4)    VALUE SPACES.
+005900     03  SUM-LIT                     PIC X(33).
+006000     03  SUM-COUNT                   PIC ZZ,ZZ9.
+006100     03  FILLER                      PIC X(90)   VALUE SPACES.
+006200 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+006300     EJECT
+006350     COPY SIWSCNTL.
+006360     EJECT
+006370     COPY IMAWKMST.
+006380     EJECT
+006390     COPY IMWSENVO.
+007000     EJECT
+007100 PROCEDURE DIVISION.
+007200*----------------------------------------------------------------*
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007500     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+007600         UNTIL I-O-88-END-OF-FILE.
+007700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007800     GOBACK.
+007900     EJECT
+008000*----------------------------------------------------------------*
+008100*    1000-INITIALIZE - OPEN THE MASTER FOR A SEQUENTIAL BROWSE   *
+008200*    AND THE REPORT FOR OUTPUT.                                  *
+008300*----------------------------------------------------------------*
+008400 1000-INITIALIZE.
+008500     MOVE SPACES  TO MASTER-AREA.
+008600     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+008700     MOVE '0'     TO SI-ENVIRONMENT-VSAM.
+008800     OPEN OUTPUT BEN-COMPLETE-RPT.
+008900     WRITE BEN-COMPLETE-RPT-LINE FROM WS-BLANK-LINE.
+009000     MOVE SPACES TO BEN-COMPLETE-RPT-LINE.
+009100     MOVE WS-REPORT-TITLE TO BEN-COMPLETE-RPT-LINE.
+009200     WRITE BEN-COMPLETE-RPT-LINE.
+009300     WRITE BEN-COMPLETE-RPT-LINE FROM WS-BLANK-LINE.
+009400     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+009500 1000-EXIT. EXIT.
+009600     EJECT
+009700 2100-READ-MASTER.
+009800     MOVE 'R'     TO I-O-CONTROL-OPERATOR.
+009900     MOVE -1      TO I-O-SEND-CODE.
+010000     CALL 'IMACTM' USING I-O-CONTROL-AREA
+010100                         MASTER-AREA
+010200                         SI-ENVIRONMENT-AREA.
+010300     IF  NOT I-O-88-END-OF-FILE
+010400         ADD 1 TO WS-TOT-SCANNED.
+010500 2100-EXIT. EXIT.
+010600     EJECT
+010700*----------------------------------------------------------------*
+010800*    2000-PROCESS-ACCOUNT - CHECK ONE PLAN ACCOUNT FOR A         *
+010900*    BENEFICIARY-DATA COMPLETENESS EXCEPTION.                    *
+011000*----------------------------------------------------------------*
+011100 2000-PROCESS-ACCOUNT.
+011200     IF  WMS-PLN-TRLR-TYPE NOT EQUAL SPACES
+011300         ADD 1 TO WS-TOT-PLAN-ACCTS
+011400         PERFORM 2200-CHECK-BENE-PRESENT THRU 2200-EXIT.
+011500     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+011600 2000-EXIT. EXIT.
+011700     EJECT
+011800*----------------------------------------------------------------*
+011900*    2200-CHECK-BENE-PRESENT - FLAG A PLAN ACCOUNT WITH NO       *
+012000*    BENEFICIARY ON FILE, OR ONE WHOSE BENEFICIARY ALLOCATION    *
+012100*    PERCENTAGE DOES NOT TOTAL 100 PERCENT.                      *
+012200*----------------------------------------------------------------*
+012300 2200-CHECK-BENE-PRESENT.
+012400     IF  WMS-PLN-TRLR-BENE-FLAG NOT EQUAL 'Y'
+012500         ADD 1 TO WS-TOT-NO-BENE
+012600         MOVE 'NO BENEFICIARY ON FILE' TO WS-EXCEPTION-LIT
+012700         PERFORM 2400-PRINT-DETAIL THRU 2400-EXIT
+012800     ELSE
+012900         IF  WMS-PLN-TRLR-BENE-PCT NOT EQUAL 100
+013000             ADD 1 TO WS-TOT-PCT-INCOMPLETE
+013100             MOVE 'BENE PERCENTAGE INCOMPLETE' TO WS-EXCEPTION-LIT
+013200             PERFORM 2400-PRINT-DETAIL THRU 2400-EXIT.
+013300 2200-EXIT. EXIT.
+013400     EJECT
+013500 2400-PRINT-DETAIL.
+013600     MOVE WMS-CONTROL-KEY           TO DTL-ACCOUNT.
+013700     MOVE WMS-PLN-TRLR-PK-PLAN-ID   TO DTL-PLAN-ID.
+013800     MOVE WMS-PLN-TRLR-BENE-PCT     TO DTL-BENE-PCT.
+013900     MOVE WS-EXCEPTION-LIT          TO DTL-EXCEPTION.
+014000     MOVE SPACES TO BEN-COMPLETE-RPT-LINE.
+014100     MOVE WS-DETAIL-LINE TO BEN-COMPLETE-RPT-LINE.
+014200     WRITE BEN-COMPLETE-RPT-LINE.
+014300 2400-EXIT. EXIT.
+014400     EJECT
+014500*----------------------------------------------------------------*
+014600*    9000-TERMINATE - CLOSE THE MASTER AND PRINT FINAL TOTALS.   *
+014700*----------------------------------------------------------------*
+014800 9000-TERMINATE.
+014900     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+015000     MOVE -1  TO I-O-SEND-CODE.
+015100     CALL 'IMACTM' USING I-O-CONTROL-AREA
+015200                         MASTER-AREA
+015300                         SI-ENVIRONMENT-AREA.
+015400     WRITE BEN-COMPLETE-RPT-LINE FROM WS-BLANK-LINE.
+015500     MOVE 'ACCOUNTS SCANNED' TO SUM-LIT.
+015600     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+015700     MOVE SPACES TO BEN-COMPLETE-RPT-LINE.
+015800     MOVE WS-SUMMARY-LINE TO BEN-COMPLETE-RPT-LINE.
+015900     WRITE BEN-COMPLETE-RPT-LINE.
+016000     MOVE 'ACCOUNTS WITH A PLAN TRAILER' TO SUM-LIT.
+016100     MOVE WS-TOT-PLAN-ACCTS TO SUM-COUNT.
+016200     MOVE SPACES TO BEN-COMPLETE-RPT-LINE.
+016300     MOVE WS-SUMMARY-LINE TO BEN-COMPLETE-RPT-LINE.
+016400     WRITE BEN-COMPLETE-RPT-LINE.
+016500     MOVE 'NO BENEFICIARY ON FILE' TO SUM-LIT.
+016600     MOVE WS-TOT-NO-BENE TO SUM-COUNT.
+016700     MOVE SPACES TO BEN-COMPLETE-RPT-LINE.
+016800     MOVE WS-SUMMARY-LINE TO BEN-COMPLETE-RPT-LINE.
+016900     WRITE BEN-COMPLETE-RPT-LINE.
+017000     MOVE 'BENEFICIARY PERCENTAGE INCOMPLETE' TO SUM-LIT.
+017100     MOVE WS-TOT-PCT-INCOMPLETE TO SUM-COUNT.
+017200     MOVE SPACES TO BEN-COMPLETE-RPT-LINE.
+017300     MOVE WS-SUMMARY-LINE TO BEN-COMPLETE-RPT-LINE.
+017400     WRITE BEN-COMPLETE-RPT-LINE.
+017500     CLOSE BEN-COMPLETE-RPT.
+017600 9000-EXIT. EXIT.
