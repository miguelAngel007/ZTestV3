@@ -0,0 +1,237 @@
+*     * GN6005 * 08/09/26 JCTE HOLD AGING AND EXPIRATION REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMHOLDAG.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMHOLDAG AGES EVERY ACTIVE RECORD ON THE HOLD DETAIL FILE   *
+000900*    (IMWSHLDD), BUCKETS IT BY THE NUMBER OF DAYS IT HAS BEEN    *
+001000*    OUTSTANDING, FLAGS ANY HOLD PAST ITS EXPIRATION DATE, AND   *
+001100*    RECONCILES EACH ONE BACK TO THE ACCOUNT'S CURRENT           *
+001200*    WMS-HOLD-AMT ON THE MASTER SO A HOLD THE MASTER NO LONGER   *
+001300*    CARRIES BUT THE DETAIL FILE STILL SHOWS ACTIVE IS CAUGHT.   *
+001400*----------------------------------------------------------------*
+001500*               ** HISTORY OF REVISIONS **                      *
+001600* DESCRIPTION                                           CHNGID  *
+001700* ____________________________________________________ _______ *
+001800* 08/09/26 JCTE NEW PROGRAM - HOLD AGING/EXPIRATION RPT  GN6005 *
+001850* 08/09/26 JCTE WIDENED THE STATUS FIELDS TO STOP A     GN6057 *
+001860*                TRUNCATED LITERAL                              *
+001900*----------------------------------------------------------------*
+002000 ENVIRONMENT    DIVISION.
+002100 INPUT-OUTPUT   SECTION.
+002200 FILE-CONTROL.
+002300     SELECT HOLD-DETAIL-FILE ASSIGN TO "IMHOLDDT"
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT HOLD-AGING-RPT ASSIGN TO "IMHOLDAR"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  HOLD-DETAIL-FILE.
+003000     COPY IMWSHLDD.
+003100 FD  HOLD-AGING-RPT
+003200     RECORD CONTAINS 133 CHARACTERS.
+003300 01  HOLD-AGING-RPT-LINE             PIC X(133).
+003400 WORKING-STORAGE SECTION.
+003500 77  WS-PROGRAM-ID                   PIC X(8)  VALUE 'IMHOLDAG'.
+003600     EJECT
+003700     COPY SIWSDTAR.
+003800     EJECT
+003900 01  WS-RUN-DATE-YYMMDD              PIC 9(6).
+004000 01  WS-RUN-DATE REDEFINES WS-RUN-DATE-YYMMDD.
+004100     03  WS-RUN-YR                   PIC 99.
+004200     03  WS-RUN-MO                   PIC 99.
+004300     03  WS-RUN-DA                   PIC 99.
+004400     EJECT
+004500 01  WS-SWITCHES.
+004600     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004700         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004800 01  WS-AGE-DAYS                     PIC S9(5)   COMP-3.
+004900 01  WS-HOLD-STATUS-LIT              PIC X(26)   VALUE SPACES.
+005000     EJECT
+005100 01  WS-AGE-BUCKET-TOTALS.
+005200     03  WS-BKT-0-7                  PIC 9(5)    COMP VALUE 0.
+005300     03  WS-BKT-8-15                 PIC 9(5)    COMP VALUE 0.
+005400     03  WS-BKT-16-30                PIC 9(5)    COMP VALUE 0.
+005500     03  WS-BKT-31-60                PIC 9(5)    COMP VALUE 0.
+005600     03  WS-BKT-OVER-60              PIC 9(5)    COMP VALUE 0.
+005700     03  WS-BKT-EXPIRED              PIC 9(5)    COMP VALUE 0.
+005800     03  WS-BKT-STALE-DETAIL         PIC 9(5)    COMP VALUE 0.
+005900     EJECT
+006000 01  WS-REPORT-TITLE.
+006100     03  FILLER                      PIC X(40)   VALUE
+006200         'IMHOLDAG - HOLD AGING AND EXPIRATION RE'.
+006300     03  FILLER                      PIC X(15)   VALUE 'PORT'.
+006400 01  WS-DETAIL-LINE.
+006500     03  FILLER                      PIC X(4)    VALUE SPACES.
+006600     03  DTL-ACCOUNT                 PIC X(22).
+006700     03  FILLER                      PIC X(2)    VALUE SPACES.
+006800     03  DTL-AMOUNT                  PIC Z,ZZZ,ZZZ,ZZ9.99.
+006900     03  FILLER                      PIC X(2)    VALUE SPACES.
+007000     03  DTL-AGE-DAYS                PIC ZZ,ZZ9.
+007100     03  FILLER                      PIC X(2)    VALUE SPACES.
+007200     03  DTL-STATUS                  PIC X(26).
+007300     03  FILLER                      PIC X(26)   VALUE SPACES.
+007400 01  WS-SUMMARY-LINE.
+007500     03  FILLER                      PIC X(4)    VALUE SPACES.
+007600     03  SUM-LIT                     PIC X(26).
+007700     03  SUM-COUNT                   PIC ZZ,ZZ9.
+007800     03  FILLER                      PIC X(97)   VALUE SPACES.
+007900 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+008000     EJECT
+008100 LINKAGE SECTION.
+008200     COPY SIWSCNTL.
+008300     EJECT
+008400     COPY IMAWKMST.
+008500     EJECT
+008600     COPY IMWSENVO.
+008700     EJECT
+008800 PROCEDURE DIVISION.
+008900*----------------------------------------------------------------*
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009200     PERFORM 2000-PROCESS-HOLD THRU 2000-EXIT
+009300         UNTIL WS-88-END-OF-FILE.
+009400     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+009500     GOBACK.
+009600     EJECT
+009700 1000-INITIALIZE.
+009800     ACCEPT WS-RUN-DATE-YYMMDD FROM DATE.
+009900     MOVE WS-RUN-MO TO DT-H-MO.
+010000     MOVE WS-RUN-DA TO DT-H-DA.
+010100     MOVE WS-RUN-YR TO DT-H-YR.
+010200     OPEN INPUT  HOLD-DETAIL-FILE.
+010300     OPEN OUTPUT HOLD-AGING-RPT.
+010400     WRITE HOLD-AGING-RPT-LINE FROM WS-BLANK-LINE.
+010500     MOVE SPACES TO HOLD-AGING-RPT-LINE.
+010600     MOVE WS-REPORT-TITLE TO HOLD-AGING-RPT-LINE.
+010700     WRITE HOLD-AGING-RPT-LINE.
+010800     WRITE HOLD-AGING-RPT-LINE FROM WS-BLANK-LINE.
+010900     PERFORM 2100-READ-HOLD THRU 2100-EXIT.
+011000 1000-EXIT. EXIT.
+011100     EJECT
+011200*----------------------------------------------------------------*
+011300*    2000-PROCESS-HOLD - AGE ONE ACTIVE HOLD AND RECONCILE IT    *
+011400*    AGAINST THE ACCOUNT'S CURRENT WMS-HOLD-AMT.                 *
+011500*----------------------------------------------------------------*
+011600 2000-PROCESS-HOLD.
+011700     IF  HLD-88-ACTIVE
+011800         PERFORM 2200-AGE-HOLD THRU 2200-EXIT
+011900         PERFORM 2300-CHECK-MASTER THRU 2300-EXIT
+012000         PERFORM 2400-PRINT-DETAIL THRU 2400-EXIT.
+012100     PERFORM 2100-READ-HOLD THRU 2100-EXIT.
+012200 2000-EXIT. EXIT.
+012300     EJECT
+012400 2100-READ-HOLD.
+012500     READ HOLD-DETAIL-FILE
+012600         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.
+012700 2100-EXIT. EXIT.
+012800     EJECT
+012900*----------------------------------------------------------------*
+013000*    2200-AGE-HOLD - COMPUTE DAYS OUTSTANDING SINCE HLD-DATE-    *
+013100*    PLACED AND BUCKET IT; FLAG IF PAST HLD-DATE-EXPIRES.        *
+013200*----------------------------------------------------------------*
+013300 2200-AGE-HOLD.
+013400     MOVE HLD-PL-MO TO DT-L-MO.
+013500     MOVE HLD-PL-DA TO DT-L-DA.
+013600     MOVE HLD-PL-YR TO DT-L-YR.
+013700     CALL 'SIDIF1' USING DATE-AREA.
+013800     MOVE RET-DAYS TO WS-AGE-DAYS.
+013900     IF  WS-AGE-DAYS NOT GREATER THAN 7
+014000         ADD 1 TO WS-BKT-0-7
+014100     ELSE
+014200     IF  WS-AGE-DAYS NOT GREATER THAN 15
+014300         ADD 1 TO WS-BKT-8-15
+014400     ELSE
+014500     IF  WS-AGE-DAYS NOT GREATER THAN 30
+014600         ADD 1 TO WS-BKT-16-30
+014700     ELSE
+014800     IF  WS-AGE-DAYS NOT GREATER THAN 60
+014900         ADD 1 TO WS-BKT-31-60
+015000     ELSE
+015100         ADD 1 TO WS-BKT-OVER-60.
+015200     MOVE 'OUTSTANDING' TO WS-HOLD-STATUS-LIT.
+015300     MOVE HLD-EX-MO TO DT-L-MO.
+015400     MOVE HLD-EX-DA TO DT-L-DA.
+015500     MOVE HLD-EX-YR TO DT-L-YR.
+015600     CALL 'SIDIF1' USING DATE-AREA.
+015700     IF  RET-DAYS NOT LESS THAN 0
+015800         MOVE 'EXPIRED - RELEASE REVIEW' TO WS-HOLD-STATUS-LIT
+015900         ADD 1 TO WS-BKT-EXPIRED.
+016000 2200-EXIT. EXIT.
+016100     EJECT
+016200*----------------------------------------------------------------*
+016300*    2300-CHECK-MASTER - CONFIRM THE ACCOUNT'S CURRENT MASTER    *
+016400*    STILL CARRIES A NON-ZERO WMS-HOLD-AMT FOR THIS HOLD.        *
+016500*----------------------------------------------------------------*
+016600 2300-CHECK-MASTER.
+016700     MOVE SPACES TO WMS-CONTROL-KEY.
+016800     MOVE HLD-ACCOUNT TO WMS-CONTROL-KEY.
+016900     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+017000     MOVE '1'     TO SI-ENVIRONMENT-VSAM.
+017100     MOVE 'K'     TO I-O-CONTROL-OPERATOR.
+017200     MOVE 'I'     TO I-O-CONTROL-ACCESS.
+017300     MOVE -1      TO I-O-SEND-CODE.
+017400     CALL 'IMACTM' USING I-O-CONTROL-AREA
+017500                         MASTER-AREA
+017600                         SI-ENVIRONMENT-AREA.
+017700     IF  I-O-88-NOT-FOUND OR WMS-HOLD-AMT EQUAL ZERO
+017800         MOVE 'RELEASED ON MASTER - STALE' TO WS-HOLD-STATUS-LIT
+017900         ADD 1 TO WS-BKT-STALE-DETAIL.
+018000 2300-EXIT. EXIT.
+018100     EJECT
+018200 2400-PRINT-DETAIL.
+018300     MOVE HLD-ACCOUNT     TO DTL-ACCOUNT.
+018400     MOVE HLD-AMOUNT      TO DTL-AMOUNT.
+018500     MOVE WS-AGE-DAYS     TO DTL-AGE-DAYS.
+018600     MOVE WS-HOLD-STATUS-LIT TO DTL-STATUS.
+018700     MOVE SPACES TO HOLD-AGING-RPT-LINE.
+018800     MOVE WS-DETAIL-LINE TO HOLD-AGING-RPT-LINE.
+018900     WRITE HOLD-AGING-RPT-LINE.
+019000 2400-EXIT. EXIT.
+019100     EJECT
+019200*----------------------------------------------------------------*
+019300*    3000-TERMINATE - PRINT THE AGING-BUCKET SUMMARY TOTALS.     *
+019400*----------------------------------------------------------------*
+019500 3000-TERMINATE.
+019600     WRITE HOLD-AGING-RPT-LINE FROM WS-BLANK-LINE.
+019700     MOVE '0-7 DAYS                 ' TO SUM-LIT.
+019800     MOVE WS-BKT-0-7    TO SUM-COUNT.
+019900     MOVE SPACES TO HOLD-AGING-RPT-LINE.
+020000     MOVE WS-SUMMARY-LINE TO HOLD-AGING-RPT-LINE.
+020100     WRITE HOLD-AGING-RPT-LINE.
+020200     MOVE '8-15 DAYS                ' TO SUM-LIT.
+020300     MOVE WS-BKT-8-15   TO SUM-COUNT.
+020400     MOVE SPACES TO HOLD-AGING-RPT-LINE.
+020500     MOVE WS-SUMMARY-LINE TO HOLD-AGING-RPT-LINE.
+020600     WRITE HOLD-AGING-RPT-LINE.
+020700     MOVE '16-30 DAYS               ' TO SUM-LIT.
+020800     MOVE WS-BKT-16-30  TO SUM-COUNT.
+020900     MOVE SPACES TO HOLD-AGING-RPT-LINE.
+021000     MOVE WS-SUMMARY-LINE TO HOLD-AGING-RPT-LINE.
+021100     WRITE HOLD-AGING-RPT-LINE.
+021200     MOVE '31-60 DAYS               ' TO SUM-LIT.
+021300     MOVE WS-BKT-31-60  TO SUM-COUNT.
+021400     MOVE SPACES TO HOLD-AGING-RPT-LINE.
+021500     MOVE WS-SUMMARY-LINE TO HOLD-AGING-RPT-LINE.
+021600     WRITE HOLD-AGING-RPT-LINE.
+021700     MOVE 'OVER 60 DAYS             ' TO SUM-LIT.
+021800     MOVE WS-BKT-OVER-60 TO SUM-COUNT.
+021900     MOVE SPACES TO HOLD-AGING-RPT-LINE.
+022000     MOVE WS-SUMMARY-LINE TO HOLD-AGING-RPT-LINE.
+022100     WRITE HOLD-AGING-RPT-LINE.
+022200     MOVE 'EXPIRED - RELEASE REVIEW ' TO SUM-LIT.
+022300     MOVE WS-BKT-EXPIRED TO SUM-COUNT.
+022400     MOVE SPACES TO HOLD-AGING-RPT-LINE.
+022500     MOVE WS-SUMMARY-LINE TO HOLD-AGING-RPT-LINE.
+022600     WRITE HOLD-AGING-RPT-LINE.
+022700     MOVE 'STALE DETAIL / MASTER OFF' TO SUM-LIT.
+022800     MOVE WS-BKT-STALE-DETAIL TO SUM-COUNT.
+022900     MOVE SPACES TO HOLD-AGING-RPT-LINE.
+023000     MOVE WS-SUMMARY-LINE TO HOLD-AGING-RPT-LINE.
+023100     WRITE HOLD-AGING-RPT-LINE.
+023200     CLOSE HOLD-DETAIL-FILE.
+023300     CLOSE HOLD-AGING-RPT.
+023400 3000-EXIT. EXIT.
