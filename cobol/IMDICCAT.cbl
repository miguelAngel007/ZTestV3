@@ -0,0 +1,154 @@
+*     * GN6034 * 08/09/26 JCTE DATA ELEMENT CATALOG FROM DICCAREA
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMDICCAT.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMDICCAT BROWSES THE DATA DICTIONARY THROUGH THE DICTIONARY *
+000900*    COMMON AREA (DICCAREA, COPYBOOK SADSCMAC) AND PRODUCES A    *
+001000*    FLAT, PRINTABLE CATALOG OF EVERY DATA ELEMENT THE DICTIONARY*
+001100*    KNOWS ABOUT - ELEMENT NAME, ITS ALIAS/DESCRIPTION, AND THE  *
+001200*    OWNING FILE - SO A BUSINESS ANALYST CAN LOOK UP WHAT A      *
+001300*    FIELD MEANS WITHOUT TRACING DICCAREA THROUGH A PROGRAM.     *
+001400*----------------------------------------------------------------*
+001500*               ** HISTORY OF REVISIONS **                      *
+001600* DESCRIPTION                                           CHNGID  *
+001700* ____________________________________________________ _______ *
+001800* 08/09/26 JCTE NEW PROGRAM - DATA ELEMENT CATALOG        GN6034 *
+001900*----------------------------------------------------------------*
+002000 ENVIRONMENT    DIVISION.
+002100 INPUT-OUTPUT   SECTION.
+002200 FILE-CONTROL.
+002300     SELECT DICTIONARY-CATALOG-RPT ASSIGN TO "IMDICCRP"
+002400         ORGANIZATION IS SEQUENTIAL.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  DICTIONARY-CATALOG-RPT
+002800     RECORD CONTAINS 133 CHARACTERS.
+002900 01  CATALOG-RPT-LINE                PIC X(133).
+003000 WORKING-STORAGE SECTION.
+003100 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMDICCAT'.
+003200 01  WS-MORE-SW                      PIC X(01)   VALUE 'Y'.
+003300     88  WS-88-MORE-DATA             VALUE 'Y'.
+003400     EJECT
+003500 01  WS-TOTALS.
+003600     03  WS-TOT-CATALOGED            PIC 9(7)    COMP VALUE 0.
+003700     EJECT
+003800 01  WS-REPORT-TITLE.
+003900     03  FILLER                      PIC X(40)   VALUE
+004000         'IMDICCAT - DATA ELEMENT CATALOG       '.
+004100     03  FILLER                      PIC X(15)   VALUE SPACES.
+004200 01  WS-COLUMN-HEADING.
+004300     03  FILLER                      PIC X(4)    VALUE SPACES.
+004400     03  FILLER                      PIC X(3)    VALUE 'APP'.
+004500     03  FILLER                      PIC X(4)    VALUE SPACES.
+004600     03  FILLER                      PIC X(3)    VALUE 'FMT'.
+004700     03  FILLER                      PIC X(4)    VALUE SPACES.
+004800     03  FILLER                      PIC X(20)   VALUE 'ENTITY'.
+004900     03  FILLER                      PIC X(2)    VALUE SPACES.
+005000     03  FILLER                      PIC X(20)   VALUE 'ELEMENT'.
+005100     03  FILLER                      PIC X(2)    VALUE SPACES.
+005200     03  FILLER                      PIC X(20)   VALUE 'DESC'.
+005300     03  FILLER                      PIC X(2)    VALUE SPACES.
+005400     03  FILLER                      PIC X(8)    VALUE 'OWN FILE'.
+005500     03  FILLER                      PIC X(41)   VALUE SPACES.
+005600 01  WS-DETAIL-LINE.
+005700     03  FILLER                      PIC X(4)    VALUE SPACES.
+005800     03  DTL-APPL                    PIC X(2).
+005900     03  FILLER                      PIC X(5)    VALUE SPACES.
+006000     03  DTL-FORMAT                  PIC X(3).
+006100     03  FILLER                      PIC X(4)    VALUE SPACES.
+006200     03  DTL-ENTITY                  PIC X(20).
+006300     03  FILLER                      PIC X(2)    VALUE SPACES.
+006400     03  DTL-ELEMENT                 PIC X(20).
+006500     03  FILLER                      PIC X(2)    VALUE SPACES.
+006600     03  DTL-DESCRIPTION             PIC X(20).
+006700     03  FILLER                      PIC X(2)    VALUE SPACES.
+006800     03  DTL-OWNING-FILE             PIC X(8).
+006900     03  FILLER                      PIC X(41)   VALUE SPACES.
+007000 01  WS-SUMMARY-LINE.
+007100     03  FILLER                      PIC X(4)    VALUE SPACES.
+007200     03  SUM-LIT                     PIC X(30).
+007300     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+007400     03  FILLER                      PIC X(93)   VALUE SPACES.
+007500 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+007600     EJECT
+007700     COPY SADSCMAC.
+007800     EJECT
+007900 PROCEDURE DIVISION.
+008000*----------------------------------------------------------------*
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008300     PERFORM 2000-PROCESS-ELEMENT THRU 2000-EXIT
+008400         UNTIL NOT WS-88-MORE-DATA.
+008500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008600     GOBACK.
+008700     EJECT
+008800*----------------------------------------------------------------*
+008900*    1000-INITIALIZE - OPEN THE DICTIONARY AT ITS FIRST ENTRY    *
+009000*    AND PRIME THE BROWSE WITH THE FIRST ELEMENT.                *
+009100*----------------------------------------------------------------*
+009200 1000-INITIALIZE.
+009300     MOVE SPACES TO DICCAREA.
+009400     MOVE LOW-VALUES TO DI-DICTIONARY-KEY.
+009500     MOVE 'INIT  ' TO DI-COMMAND.
+009600     CALL 'SADSDRVR' USING DICCAREA.
+009700     OPEN OUTPUT DICTIONARY-CATALOG-RPT.
+009800     WRITE CATALOG-RPT-LINE FROM WS-BLANK-LINE.
+009900     MOVE SPACES TO CATALOG-RPT-LINE.
+010000     MOVE WS-REPORT-TITLE TO CATALOG-RPT-LINE.
+010100     WRITE CATALOG-RPT-LINE.
+010200     WRITE CATALOG-RPT-LINE FROM WS-BLANK-LINE.
+010300     MOVE SPACES TO CATALOG-RPT-LINE.
+010400     MOVE WS-COLUMN-HEADING TO CATALOG-RPT-LINE.
+010500     WRITE CATALOG-RPT-LINE.
+010600     WRITE CATALOG-RPT-LINE FROM WS-BLANK-LINE.
+010700     PERFORM 2100-READ-DICTIONARY THRU 2100-EXIT.
+010800 1000-EXIT. EXIT.
+010900     EJECT
+011000*----------------------------------------------------------------*
+011100*    2100-READ-DICTIONARY - FETCH THE NEXT DICTIONARY ELEMENT.   *
+011200*----------------------------------------------------------------*
+011300 2100-READ-DICTIONARY.
+011400     MOVE 'GETNXT' TO DI-COMMAND.
+011500     CALL 'SADSDRVR' USING DICCAREA.
+011600     MOVE DI-DICTIONARY-MORE TO WS-MORE-SW.
+011700 2100-EXIT. EXIT.
+011800     EJECT
+011900*----------------------------------------------------------------*
+012000*    2000-PROCESS-ELEMENT - CATALOG ONE DICTIONARY ELEMENT.      *
+012100*----------------------------------------------------------------*
+012200 2000-PROCESS-ELEMENT.
+012300     ADD 1 TO WS-TOT-CATALOGED.
+012400     PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT.
+012500     PERFORM 2100-READ-DICTIONARY THRU 2100-EXIT.
+012600 2000-EXIT. EXIT.
+012700     EJECT
+012800 2200-PRINT-DETAIL.
+012900     MOVE DI-CURRENT-APPLICATION TO DTL-APPL.
+013000     MOVE DI-CURRENT-FORMAT      TO DTL-FORMAT.
+013100     MOVE DI-CURRENT-ENTITY      TO DTL-ENTITY.
+013200     MOVE DI-CURRENT-NAME        TO DTL-ELEMENT.
+013300     MOVE DI-ENTITY-ALIAS (1)    TO DTL-DESCRIPTION.
+013400     MOVE DI-DICTIONARY-DDNAME   TO DTL-OWNING-FILE.
+013500     MOVE SPACES TO CATALOG-RPT-LINE.
+013600     MOVE WS-DETAIL-LINE TO CATALOG-RPT-LINE.
+013700     WRITE CATALOG-RPT-LINE.
+013800 2200-EXIT. EXIT.
+013900     EJECT
+014000*----------------------------------------------------------------*
+014100*    9000-TERMINATE - CLOSE THE DICTIONARY AND PRINT TOTALS.     *
+014200*----------------------------------------------------------------*
+014300 9000-TERMINATE.
+014400     MOVE 'END   ' TO DI-COMMAND.
+014500     CALL 'SADSDRVR' USING DICCAREA.
+014600     WRITE CATALOG-RPT-LINE FROM WS-BLANK-LINE.
+014700     MOVE 'DATA ELEMENTS CATALOGED' TO SUM-LIT.
+014800     MOVE WS-TOT-CATALOGED TO SUM-COUNT.
+014900     MOVE SPACES TO CATALOG-RPT-LINE.
+015000     MOVE WS-SUMMARY-LINE TO CATALOG-RPT-LINE.
+015100     WRITE CATALOG-RPT-LINE.
+015200     CLOSE DICTIONARY-CATALOG-RPT.
+015300 9000-EXIT. EXIT.
