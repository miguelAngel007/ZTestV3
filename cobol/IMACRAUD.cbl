@@ -0,0 +1,242 @@
+*     * GN6016 * 08/09/26 JCTE INTEREST ACCRUAL AUDIT TRAIL REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMACRAUD.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMACRAUD BROWSES THE INTEREST ACCRUAL ADJUSTMENT LOG        *
+000900*    (IMWSACAJ) AND LISTS EVERY ACCRUAL THAT WAS NOT A NORMAL    *
+001000*    DAILY ACCRUAL (INTEREST-ADJUST-CODE OF 1, PER IMWSACCR'S    *
+001100*    OWN COMMENTS), PRINTING THE ACCOUNT, DATE, REASON AND       *
+001200*    AMOUNT FOR EACH ONE, AND SUMMARIZES THE ADJUSTMENTS BY      *
+001300*    ADJUST-CODE/SUBCODE SO AN AUDITOR CAN SEE AT A GLANCE HOW   *
+001400*    MANY OF EACH KIND OF ADJUSTMENT RAN AND FOR HOW MUCH.       *
+001500*----------------------------------------------------------------*
+001600*               ** HISTORY OF REVISIONS **                      *
+001700* DESCRIPTION                                           CHNGID  *
+001800* ____________________________________________________ _______ *
+001900* 08/09/26 JCTE NEW PROGRAM - INTEREST ACCRUAL AUDIT      GN6016 *
+002000*                TRAIL REPORT                                   *
+002050* 08/09/26 JCTE MADE THE ADJUSTMENT LOG OPTIONAL SO THE        GN6069*
+002060*                FIRST-EVER RUN DOES NOT ABEND ON THE OPEN       *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT    DIVISION.
+002300 INPUT-OUTPUT   SECTION.
+002400 FILE-CONTROL.
+002500     SELECT OPTIONAL ACCRUAL-ADJUST-LOG ASSIGN TO "IMWSACAJ"      GN6069
+002550         ORGANIZATION IS SEQUENTIAL                               GN6069
+002560         FILE STATUS IS WS-ADJUST-LOG-STATUS.                     GN6069
+002700     SELECT ACCR-AUDIT-RPT ASSIGN TO "IMACRARP"
+002800         ORGANIZATION IS SEQUENTIAL.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  ACCRUAL-ADJUST-LOG.
+003200     COPY IMWSACAJ.
+003300 FD  ACCR-AUDIT-RPT
+003400     RECORD CONTAINS 133 CHARACTERS.
+003500 01  ACCR-AUDIT-RPT-LINE             PIC X(133).
+003600 WORKING-STORAGE SECTION.
+003700 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMACRAUD'.
+003750 77  WS-ADJUST-LOG-STATUS            PIC X(2)    VALUE SPACES.    GN6069
+003760     88  WS-88-ADJUST-LOG-NOT-FOUND  VALUE '05' '35'.             GN6069
+003800 01  WS-SWITCHES.
+003900     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004000         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004100 01  WS-REASON-TEXT-HOLD             PIC X(38)   VALUE SPACES.
+004200*----------------------------------------------------------------*
+004300*    WS-REASON-TABLE-AREA - ADJUSTMENT COUNT AND AMOUNT, TALLIED *
+004400*    BY ADJUST-CODE/SUBCODE COMBINATION.                        *
+004500*----------------------------------------------------------------*
+004600 01  WS-REASON-TABLE-AREA.
+004700     03  WS-REASON-ENTRY   OCCURS 20 TIMES
+004800                           INDEXED BY WS-REASON-NDX.
+004900         05  WS-REASON-CODE          PIC X       VALUE SPACES.
+005000         05  WS-REASON-SUBCODE       PIC X       VALUE SPACES.
+005100         05  WS-REASON-COUNT         PIC 9(7)    COMP VALUE 0.
+005200         05  WS-REASON-AMT           PIC S9(13)V99 COMP-3 VALUE 0.
+005300 77  WS-REASON-USED                  PIC 9(3)    COMP VALUE 0.
+005400     EJECT
+005500 01  WS-TOTALS.
+005600     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+005700     03  WS-TOT-ADJUSTMENTS          PIC 9(7)    COMP VALUE 0.
+005800     EJECT
+005900 01  WS-REPORT-TITLE.
+006000     03  FILLER                      PIC X(45)   VALUE
+006100         'IMACRAUD - INTEREST ACCRUAL AUDIT TRAIL     '.
+006200 01  WS-DETAIL-LINE.
+006300     03  FILLER                      PIC X(3)    VALUE SPACES.
+006400     03  DTL-ACCOUNT                 PIC X(10).
+006500     03  FILLER                      PIC X(2)    VALUE SPACES.
+006600     03  DTL-DATE                    PIC X(8).
+006700     03  FILLER                      PIC X(2)    VALUE SPACES.
+006800     03  DTL-CODE                    PIC X.
+006900     03  FILLER                      PIC X(1)    VALUE SPACES.
+007000     03  DTL-SUBCODE                 PIC X.
+007100     03  FILLER                      PIC X(2)    VALUE SPACES.
+007200     03  DTL-REASON-TEXT             PIC X(38).
+007300     03  FILLER                      PIC X(2)    VALUE SPACES.
+007400     03  DTL-AMOUNT                  PIC Z,ZZZ,ZZ9.999999-.
+007500     03  FILLER                      PIC X(30)   VALUE SPACES.
+007600 01  WS-SUMMARY-DETAIL-LINE.
+007700     03  FILLER                      PIC X(3)    VALUE SPACES.
+007800     03  SDL-CODE                    PIC X.
+007900     03  FILLER                      PIC X(1)    VALUE SPACES.
+008000     03  SDL-SUBCODE                 PIC X.
+008100     03  FILLER                      PIC X(3)    VALUE SPACES.
+008200     03  SDL-COUNT                   PIC ZZZ,ZZ9.
+008300     03  FILLER                      PIC X(4)    VALUE SPACES.
+008400     03  SDL-AMOUNT                  PIC Z,ZZZ,ZZZ,ZZ9.99-.
+008500     03  FILLER                      PIC X(80)   VALUE SPACES.
+008600 01  WS-SUMMARY-LINE.
+008700     03  FILLER                      PIC X(4)    VALUE SPACES.
+008800     03  SUM-LIT                     PIC X(30).
+008900     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+009000     03  FILLER                      PIC X(93)   VALUE SPACES.
+009100 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+009200     EJECT
+009300 PROCEDURE DIVISION.
+009400*----------------------------------------------------------------*
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+009700     PERFORM 2000-PROCESS-LOG      THRU 2000-EXIT
+009800         UNTIL WS-88-END-OF-FILE.
+009900     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+010000     GOBACK.
+010100     EJECT
+010200*----------------------------------------------------------------*
+010300*    1000-INITIALIZE - OPEN THE FILES AND PRINT THE REPORT       *
+010400*    TITLE.                                                      *
+010500*----------------------------------------------------------------*
+010600 1000-INITIALIZE.
+010700     OPEN INPUT  ACCRUAL-ADJUST-LOG.
+010800     OPEN OUTPUT ACCR-AUDIT-RPT.
+010900     MOVE SPACES TO ACCR-AUDIT-RPT-LINE.
+011000     MOVE WS-REPORT-TITLE TO ACCR-AUDIT-RPT-LINE.
+011100     WRITE ACCR-AUDIT-RPT-LINE.
+011200     WRITE ACCR-AUDIT-RPT-LINE FROM WS-BLANK-LINE.
+011300     PERFORM 2100-READ-LOG THRU 2100-EXIT.
+011400 1000-EXIT. EXIT.
+011500     EJECT
+011600 2100-READ-LOG.
+011700     READ ACCRUAL-ADJUST-LOG
+011800         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.
+011900 2100-EXIT. EXIT.
+012000     EJECT
+012100*----------------------------------------------------------------*
+012200*    2000-PROCESS-LOG - FOR EACH ADJUSTMENT ENTRY, PRINT A       *
+012300*    DETAIL LINE AND TALLY IT BY REASON.                         *
+012400*----------------------------------------------------------------*
+012500 2000-PROCESS-LOG.
+012600     ADD 1 TO WS-TOT-SCANNED.
+012700     IF  AAJ-ADJUST-CODE NOT EQUAL '1'
+012800         ADD 1 TO WS-TOT-ADJUSTMENTS
+012900         PERFORM 2200-SET-REASON-TEXT THRU 2200-EXIT
+013000         PERFORM 2300-PRINT-DETAIL    THRU 2300-EXIT
+013100         PERFORM 2400-TALLY-REASON    THRU 2400-EXIT.
+013200     PERFORM 2100-READ-LOG THRU 2100-EXIT.
+013300 2000-EXIT. EXIT.
+013400     EJECT
+013500*----------------------------------------------------------------*
+013600*    2200-SET-REASON-TEXT - TRANSLATE THE ADJUST CODE TO THE     *
+013700*    REASON TEXT DOCUMENTED ON IMWSACCR.                         *
+013800*----------------------------------------------------------------*
+013900 2200-SET-REASON-TEXT.
+014000     EVALUATE AAJ-ADJUST-CODE
+014100         WHEN '2'
+014200             MOVE 'BACK-DATED TRANSACTION ADJUSTMENT'
+014300                 TO WS-REASON-TEXT-HOLD
+014400         WHEN '3'
+014500             MOVE 'PAST ACCRUAL AT PREVIOUS RATE'
+014600                 TO WS-REASON-TEXT-HOLD
+014700         WHEN '4'
+014800             MOVE 'RATE CLASS BACKDATED - REACCRUED'
+014900                 TO WS-REASON-TEXT-HOLD
+015000         WHEN '5'
+015100             MOVE 'RATE CORRECTED/DELETED - CUR OLDER'
+015200                 TO WS-REASON-TEXT-HOLD
+015300         WHEN '6'
+015400             MOVE 'RATE CORRECTED/DELETED - DEL OLDER'
+015500                 TO WS-REASON-TEXT-HOLD
+015600         WHEN '7'
+015700             MOVE 'HIFI/SUPER HIFI ELIGIBILITY CHECK'
+015800                 TO WS-REASON-TEXT-HOLD
+015900         WHEN OTHER
+016000             MOVE 'UNKNOWN ADJUSTMENT REASON'
+016100                 TO WS-REASON-TEXT-HOLD
+016200     END-EVALUATE.
+016300 2200-EXIT. EXIT.
+016400     EJECT
+016500 2300-PRINT-DETAIL.
+016600     MOVE AAJ-ACCT          TO DTL-ACCOUNT.
+016700     MOVE AAJ-MO            TO DTL-DATE (1:2).
+016800     MOVE '/'               TO DTL-DATE (3:1).
+016900     MOVE AAJ-DA            TO DTL-DATE (4:2).
+017000     MOVE '/'               TO DTL-DATE (6:1).
+017100     MOVE AAJ-YY            TO DTL-DATE (7:2).
+017200     MOVE AAJ-ADJUST-CODE   TO DTL-CODE.
+017300     MOVE AAJ-ADJ-SUBCODE   TO DTL-SUBCODE.
+017400     MOVE WS-REASON-TEXT-HOLD TO DTL-REASON-TEXT.
+017500     MOVE AAJ-ACCRUAL-AMOUNT TO DTL-AMOUNT.
+017600     MOVE SPACES TO ACCR-AUDIT-RPT-LINE.
+017700     MOVE WS-DETAIL-LINE TO ACCR-AUDIT-RPT-LINE.
+017800     WRITE ACCR-AUDIT-RPT-LINE.
+017900 2300-EXIT. EXIT.
+018000     EJECT
+018100 2400-TALLY-REASON.
+018200     SET WS-REASON-NDX TO 1.
+018300     SEARCH WS-REASON-ENTRY
+018400         AT END
+018500             CONTINUE
+018600         WHEN WS-REASON-CODE (WS-REASON-NDX) EQUAL AAJ-ADJUST-CODE
+018700             AND WS-REASON-SUBCODE (WS-REASON-NDX)
+018800                 EQUAL AAJ-ADJ-SUBCODE
+018900             ADD 1 TO WS-REASON-COUNT (WS-REASON-NDX)
+018950             ADD AAJ-ACCRUAL-AMOUNT
+018960                 TO WS-REASON-AMT (WS-REASON-NDX)
+019100         WHEN WS-REASON-CODE (WS-REASON-NDX) EQUAL SPACES
+019200             MOVE AAJ-ADJUST-CODE
+019210                 TO WS-REASON-CODE (WS-REASON-NDX)
+019300             MOVE AAJ-ADJ-SUBCODE
+019400                 TO WS-REASON-SUBCODE (WS-REASON-NDX)
+019500             MOVE 1 TO WS-REASON-COUNT (WS-REASON-NDX)
+019550             MOVE AAJ-ACCRUAL-AMOUNT
+019560                 TO WS-REASON-AMT (WS-REASON-NDX)
+019700             ADD 1 TO WS-REASON-USED
+019800     END-SEARCH.
+019900 2400-EXIT. EXIT.
+020000     EJECT
+020100*----------------------------------------------------------------*
+020200*    9000-TERMINATE - PRINT THE REASON SUMMARY AND FINAL TOTALS, *
+020300*    THEN CLOSE THE FILES.                                       *
+020400*----------------------------------------------------------------*
+020500 9000-TERMINATE.
+020600     WRITE ACCR-AUDIT-RPT-LINE FROM WS-BLANK-LINE.
+020700     PERFORM 9100-PRINT-REASON THRU 9100-EXIT
+020800         VARYING WS-REASON-NDX FROM 1 BY 1
+020900         UNTIL WS-REASON-NDX GREATER THAN WS-REASON-USED.
+021000     WRITE ACCR-AUDIT-RPT-LINE FROM WS-BLANK-LINE.
+021100     MOVE 'ACCRUAL LOG ENTRIES SCANNED' TO SUM-LIT.
+021200     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+021300     MOVE SPACES TO ACCR-AUDIT-RPT-LINE.
+021400     MOVE WS-SUMMARY-LINE TO ACCR-AUDIT-RPT-LINE.
+021500     WRITE ACCR-AUDIT-RPT-LINE.
+021600     MOVE 'NON-NORMAL ADJUSTMENTS FOUND' TO SUM-LIT.
+021700     MOVE WS-TOT-ADJUSTMENTS TO SUM-COUNT.
+021800     MOVE SPACES TO ACCR-AUDIT-RPT-LINE.
+021900     MOVE WS-SUMMARY-LINE TO ACCR-AUDIT-RPT-LINE.
+022000     WRITE ACCR-AUDIT-RPT-LINE.
+022100     CLOSE ACCRUAL-ADJUST-LOG.
+022200     CLOSE ACCR-AUDIT-RPT.
+022300 9000-EXIT. EXIT.
+022400     EJECT
+022500 9100-PRINT-REASON.
+022600     MOVE WS-REASON-CODE    (WS-REASON-NDX) TO SDL-CODE.
+022700     MOVE WS-REASON-SUBCODE (WS-REASON-NDX) TO SDL-SUBCODE.
+022800     MOVE WS-REASON-COUNT   (WS-REASON-NDX) TO SDL-COUNT.
+022900     MOVE WS-REASON-AMT     (WS-REASON-NDX) TO SDL-AMOUNT.
+023000     MOVE SPACES TO ACCR-AUDIT-RPT-LINE.
+023100     MOVE WS-SUMMARY-DETAIL-LINE TO ACCR-AUDIT-RPT-LINE.
+023200     WRITE ACCR-AUDIT-RPT-LINE.
+023300 9100-EXIT. EXIT.
