@@ -0,0 +1,127 @@
+*     * GN6071 * 08/09/26 JCTE APPLICATION CODE LISTING FOR OPEBSAPL
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    OPEBAPLR.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    OPEBAPLR READS THE OPEBSAPL APPLICATION TABLE FILE - THE    *
+000900*    SAME DATA-DRIVEN CODE LIST OPEBSYS VALIDATES AGAINST - AND  *
+001000*    PRINTS A SIMPLE LISTING OF THE APPLICATION CODES CURRENTLY  *
+001100*    AUTHORIZED, SO OPERATIONS CAN CONFIRM WHAT OPEBSYS WILL     *
+001200*    ACCEPT WITHOUT READING THE RAW CONTROL FILE.                *
+001300*----------------------------------------------------------------*
+001400*               ** HISTORY OF REVISIONS **                      *
+001500* DESCRIPTION                                           CHNGID  *
+001600* ____________________________________________________ _______ *
+001700* 08/09/26 JCTE NEW PROGRAM - AUTHORIZED APPLICATION CODE GN6071 *
+001800*                LISTING REPORT                                 *
+001900*----------------------------------------------------------------*
+002000 ENVIRONMENT    DIVISION.
+002100 INPUT-OUTPUT   SECTION.
+002200 FILE-CONTROL.
+002300     SELECT APLIC-TABLE-FILE ASSIGN TO "OPEBSAPL"
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT APLIC-LIST-RPT ASSIGN TO "OPEBAPRP"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  APLIC-TABLE-FILE.
+003000 01  APLIC-TABLE-REC                 PIC X(03).
+003100 FD  APLIC-LIST-RPT
+003200     RECORD CONTAINS 133 CHARACTERS.
+003300 01  APLIC-LIST-RPT-LINE             PIC X(133).
+003400 WORKING-STORAGE SECTION.
+003500 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'OPEBAPLR'.
+003600 01  WS-EOF-SW                       PIC X(01)   VALUE 'N'.
+003700     88  WS-88-EOF                   VALUE 'Y'.
+003800     EJECT
+003900 01  WS-TOTALS.
+004000     03  WS-TOT-LISTED               PIC 9(7)    COMP VALUE 0.
+004100     EJECT
+004200 01  WS-REPORT-TITLE.
+004300     03  FILLER                      PIC X(40)   VALUE
+004400         'OPEBAPLR - AUTHORIZED APPLICATION CODES'.
+004500     03  FILLER                      PIC X(15)   VALUE SPACES.
+004600 01  WS-COLUMN-HEADING.
+004700     03  FILLER                      PIC X(4)    VALUE SPACES.
+004800     03  FILLER                      PIC X(3)    VALUE 'APP'.
+004900     03  FILLER                      PIC X(126)  VALUE SPACES.
+005000 01  WS-DETAIL-LINE.
+005100     03  FILLER                      PIC X(4)    VALUE SPACES.
+005200     03  DTL-APPL-CODE               PIC X(03).
+005300     03  FILLER                      PIC X(126)  VALUE SPACES.
+005400 01  WS-SUMMARY-LINE.
+005500     03  FILLER                      PIC X(4)    VALUE SPACES.
+005600     03  SUM-LIT                     PIC X(30).
+005700     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+005800     03  FILLER                      PIC X(93)   VALUE SPACES.
+005900 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+006000     EJECT
+006100 PROCEDURE DIVISION.
+006200*----------------------------------------------------------------*
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006500     PERFORM 2000-PROCESS-CODE THRU 2000-EXIT
+006600         UNTIL WS-88-EOF.
+006700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006800     GOBACK.
+006900     EJECT
+007000*----------------------------------------------------------------*
+007100*    1000-INITIALIZE - OPEN THE FILES AND PRINT THE REPORT       *
+007200*    HEADINGS.                                                    *
+007300*----------------------------------------------------------------*
+007400 1000-INITIALIZE.
+007500     OPEN INPUT  APLIC-TABLE-FILE.
+007600     OPEN OUTPUT APLIC-LIST-RPT.
+007700     WRITE APLIC-LIST-RPT-LINE FROM WS-BLANK-LINE.
+007800     MOVE SPACES TO APLIC-LIST-RPT-LINE.
+007900     MOVE WS-REPORT-TITLE TO APLIC-LIST-RPT-LINE.
+008000     WRITE APLIC-LIST-RPT-LINE.
+008100     WRITE APLIC-LIST-RPT-LINE FROM WS-BLANK-LINE.
+008200     MOVE SPACES TO APLIC-LIST-RPT-LINE.
+008300     MOVE WS-COLUMN-HEADING TO APLIC-LIST-RPT-LINE.
+008400     WRITE APLIC-LIST-RPT-LINE.
+008500     WRITE APLIC-LIST-RPT-LINE FROM WS-BLANK-LINE.
+008600     PERFORM 2100-READ-APLIC THRU 2100-EXIT.
+008700 1000-EXIT. EXIT.
+008800     EJECT
+008900*----------------------------------------------------------------*
+009000*    2100-READ-APLIC - FETCH THE NEXT APPLICATION CODE.          *
+009100*----------------------------------------------------------------*
+009200 2100-READ-APLIC.
+009300     READ APLIC-TABLE-FILE
+009400         AT END
+009500             MOVE 'Y' TO WS-EOF-SW.
+009600 2100-EXIT. EXIT.
+009700     EJECT
+009800*----------------------------------------------------------------*
+009900*    2000-PROCESS-CODE - LIST ONE AUTHORIZED APPLICATION CODE.   *
+010000*----------------------------------------------------------------*
+010100 2000-PROCESS-CODE.
+010200     ADD 1 TO WS-TOT-LISTED.
+010300     PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT.
+010400     PERFORM 2100-READ-APLIC THRU 2100-EXIT.
+010500 2000-EXIT. EXIT.
+010600     EJECT
+010700 2200-PRINT-DETAIL.
+010800     MOVE APLIC-TABLE-REC TO DTL-APPL-CODE.
+010900     MOVE SPACES TO APLIC-LIST-RPT-LINE.
+011000     MOVE WS-DETAIL-LINE TO APLIC-LIST-RPT-LINE.
+011100     WRITE APLIC-LIST-RPT-LINE.
+011200 2200-EXIT. EXIT.
+011300     EJECT
+011400*----------------------------------------------------------------*
+011500*    9000-TERMINATE - PRINT THE FINAL COUNT AND CLOSE THE FILES. *
+011600*----------------------------------------------------------------*
+011700 9000-TERMINATE.
+011800     WRITE APLIC-LIST-RPT-LINE FROM WS-BLANK-LINE.
+011900     MOVE 'APPLICATION CODES LISTED' TO SUM-LIT.
+012000     MOVE WS-TOT-LISTED TO SUM-COUNT.
+012100     MOVE SPACES TO APLIC-LIST-RPT-LINE.
+012200     MOVE WS-SUMMARY-LINE TO APLIC-LIST-RPT-LINE.
+012300     WRITE APLIC-LIST-RPT-LINE.
+012400     CLOSE APLIC-TABLE-FILE.
+012500     CLOSE APLIC-LIST-RPT.
+012600 9000-EXIT. EXIT.
