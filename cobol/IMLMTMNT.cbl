@@ -0,0 +1,270 @@
+*     * GN6047 * 08/09/26 JCTE OD LIMIT MAINTENANCE/AUDIT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMLMTMNT.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMLMTMNT APPLIES EACH OVERDRAFT LIMIT MAINTENANCE           *
+000900*    TRANSACTION (IMLMTMT) TO THE TARGET ACCOUNT'S OD LIMIT      *
+001000*    RECORD (IMWSLMTM), CHANGING THE REQUESTED OCCURRENCE'S      *
+001100*    LIMIT AMOUNT (OD-LIMIT-AMT), AND FOR EVERY AMOUNT THAT      *
+001200*    ACTUALLY CHANGES VALUE, WRITES A DATED BEFORE/AFTER RECORD  *
+001300*    TO THE OD LIMIT CHANGE HISTORY FILE (IMLMTMH) CARRYING WHO  *
+001400*    ASKED FOR THE CHANGE AND WHY.  A TRANSACTION REQUESTING AN  *
+001500*    OCCURRENCE NUMBER OUTSIDE THE ACCOUNT'S ACTIVE OCCURRENCE   *
+001600*    COUNT (OD-LIMIT-OCCURRENCES) OR AN UNKNOWN ACCOUNT KEY IS   *
+001700*    REJECTED AND LISTED, NOT APPLIED.                           *
+001800*----------------------------------------------------------------*
+001900*               ** HISTORY OF REVISIONS **                      *
+002000* DESCRIPTION                                           CHNGID  *
+002100* ____________________________________________________ _______ *
+002200* 08/09/26 JCTE NEW PROGRAM - OD LIMIT MAINT/AUDIT         GN6047 *
+002300*                AUDIT                                           *
+002350* 08/09/26 JCTE WIDENED DTL-STATUS AND SUM-LIT TO STOP   GN6068 *
+002360*                TRUNCATED LITERALS                              *
+002370* 08/09/26 JCTE MADE THE CHANGE HISTORY FILE OPTIONAL AND      GN6069*
+002380*                FALL BACK TO OPEN OUTPUT WHEN EXTEND FINDS NO   *
+002390*                FILE, SO THE FIRST-EVER RUN DOES NOT ABEND       *
+002400*----------------------------------------------------------------*
+002500 ENVIRONMENT    DIVISION.
+002600 INPUT-OUTPUT   SECTION.
+002700 FILE-CONTROL.
+002800     SELECT MAINT-TRANS-FILE  ASSIGN TO "IMLMTMT"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT OD-LIMIT-FILE     ASSIGN TO "IMLMTM"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS RANDOM
+003300         RECORD KEY IS OD-LIMIT-KEY.
+003400     SELECT OPTIONAL CHANGE-HIST-FILE  ASSIGN TO "IMLMTMH"        GN6069
+003450         ORGANIZATION IS SEQUENTIAL                               GN6069
+003460         FILE STATUS IS WS-HIST-FILE-STATUS.                      GN6069
+003600     SELECT LIMIT-MAINT-RPT   ASSIGN TO "IMLMTMR"
+003700         ORGANIZATION IS SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  MAINT-TRANS-FILE.
+004100     COPY IMLMTMT.
+004200 FD  OD-LIMIT-FILE.
+004300     COPY IMWSLMTM.
+004400 FD  CHANGE-HIST-FILE.
+004500     COPY IMLMTMH.
+004600 FD  LIMIT-MAINT-RPT
+004700     RECORD CONTAINS 133 CHARACTERS.
+004800 01  LIMIT-MAINT-RPT-LINE            PIC X(133).
+004900 WORKING-STORAGE SECTION.
+005000 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMLMTMNT'.
+005050 77  WS-HIST-FILE-STATUS             PIC X(2)    VALUE SPACES.    GN6069
+005060     88  WS-88-HIST-NOT-FOUND        VALUE '05' '35'.             GN6069
+005100 01  WS-SWITCHES.
+005200     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+005300         88  WS-88-END-OF-FILE       VALUE 'Y'.
+005400     03  WS-ACCT-FOUND-SW            PIC X(1)    VALUE 'N'.
+005500         88  WS-88-ACCT-FOUND        VALUE 'Y'.
+005600 01  WS-RUN-DATE-YYMMDD              PIC 9(6).
+005700 01  WS-RUN-DATE REDEFINES WS-RUN-DATE-YYMMDD.
+005800     03  WS-RUN-YR                   PIC 99.
+005900     03  WS-RUN-MO                   PIC 99.
+006000     03  WS-RUN-DA                   PIC 99.
+006100 01  WS-OLD-AMT                      PIC S9(13)V99.
+006200     EJECT
+006300 01  WS-TOTALS.
+006400     03  WS-TOT-TRANS                PIC 9(7)    COMP VALUE 0.
+006500     03  WS-TOT-APPLIED              PIC 9(7)    COMP VALUE 0.
+006600     03  WS-TOT-UNCHANGED            PIC 9(7)    COMP VALUE 0.
+006700     03  WS-TOT-INVALID-KEY          PIC 9(7)    COMP VALUE 0.
+006800     03  WS-TOT-INVALID-OCC          PIC 9(7)    COMP VALUE 0.
+006900     EJECT
+007000 01  WS-REPORT-TITLE.
+007100     03  FILLER                      PIC X(48)   VALUE
+007200         'IMLMTMNT - OD LIMIT MAINTENANCE/AUDIT RUN     '.
+007300     03  FILLER                      PIC X(10)   VALUE SPACES.
+007400 01  WS-DETAIL-LINE.
+007500     03  FILLER                      PIC X(2)    VALUE SPACES.
+007600     03  DTL-ACCOUNT                 PIC X(22).
+007700     03  FILLER                      PIC X(2)    VALUE SPACES.
+007800     03  FILLER                      PIC X(4)    VALUE 'OCC '.
+007900     03  DTL-OCC-NO                  PIC 9(02).
+008000     03  FILLER                      PIC X(2)    VALUE SPACES.
+008100     03  DTL-OLD-AMT                 PIC -Z,ZZZ,ZZ9.99.
+008200     03  FILLER                      PIC X(4)    VALUE ' -> '.
+008300     03  DTL-NEW-AMT                 PIC -Z,ZZZ,ZZ9.99.
+008400     03  FILLER                      PIC X(2)    VALUE SPACES.
+008500     03  DTL-STATUS                  PIC X(22).
+008600     03  FILLER                      PIC X(39)   VALUE SPACES.
+008700 01  WS-SUMMARY-LINE.
+008800     03  FILLER                      PIC X(4)    VALUE SPACES.
+008900     03  SUM-LIT                     PIC X(34).
+009000     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+009100     03  FILLER                      PIC X(89)   VALUE SPACES.
+009200 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+009300     EJECT
+009400 PROCEDURE DIVISION.
+009500*----------------------------------------------------------------*
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+009800     PERFORM 2000-PROCESS-TRANS   THRU 2000-EXIT
+009900         UNTIL WS-88-END-OF-FILE.
+010000     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+010100     GOBACK.
+010200     EJECT
+010300*----------------------------------------------------------------*
+010400*    1000-INITIALIZE - OPEN THE FILES, PRINT THE REPORT TITLE,   *
+010500*    AND PRIME THE FIRST READ.                                   *
+010600*----------------------------------------------------------------*
+010700 1000-INITIALIZE.
+010800     ACCEPT WS-RUN-DATE-YYMMDD FROM DATE.
+010900     OPEN INPUT  MAINT-TRANS-FILE.
+011000     OPEN I-O    OD-LIMIT-FILE.
+011100     OPEN EXTEND CHANGE-HIST-FILE.
+011150     IF  WS-88-HIST-NOT-FOUND                                     GN6069
+011160         OPEN OUTPUT CHANGE-HIST-FILE                             GN6069
+011170     END-IF.                                                      GN6069
+011200     OPEN OUTPUT LIMIT-MAINT-RPT.
+011300     WRITE LIMIT-MAINT-RPT-LINE FROM WS-BLANK-LINE.
+011400     MOVE SPACES TO LIMIT-MAINT-RPT-LINE.
+011500     MOVE WS-REPORT-TITLE TO LIMIT-MAINT-RPT-LINE.
+011600     WRITE LIMIT-MAINT-RPT-LINE.
+011700     WRITE LIMIT-MAINT-RPT-LINE FROM WS-BLANK-LINE.
+011800     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+011900 1000-EXIT. EXIT.
+012000     EJECT
+012100 2100-READ-TRANS.
+012200     READ MAINT-TRANS-FILE
+012300         AT END
+012400             MOVE 'Y' TO WS-END-OF-FILE-SW.
+012500 2100-EXIT. EXIT.
+012600     EJECT
+012700*----------------------------------------------------------------*
+012800*    2000-PROCESS-TRANS - LOOK UP THE TARGET ACCOUNT'S OD LIMIT  *
+012900*    RECORD AND APPLY THE REQUESTED CHANGE.                      *
+013000*----------------------------------------------------------------*
+013100 2000-PROCESS-TRANS.
+013200     ADD 1 TO WS-TOT-TRANS.
+013300     MOVE LMT-CTL1 TO OD-LIMIT-CTL1.
+013400     MOVE LMT-CTL2 TO OD-LIMIT-CTL2.
+013500     MOVE LMT-CTL3 TO OD-LIMIT-CTL3.
+013600     MOVE LMT-CTL4 TO OD-LIMIT-CTL4.
+013700     MOVE LMT-ACCT TO OD-LIMIT-ACCT.
+013800     MOVE 'N' TO WS-ACCT-FOUND-SW.
+013900     READ OD-LIMIT-FILE
+014000         INVALID KEY
+014100             CONTINUE
+014200         NOT INVALID KEY
+014300             MOVE 'Y' TO WS-ACCT-FOUND-SW.
+014400     IF  WS-88-ACCT-FOUND
+014500         IF  LMT-OCC-NO GREATER THAN ZERO
+014600         AND LMT-OCC-NO NOT GREATER THAN OD-LIMIT-OCCURRENCES
+014700             PERFORM 2200-APPLY-CHANGE THRU 2200-EXIT
+014800         ELSE
+014900             ADD 1 TO WS-TOT-INVALID-OCC
+015000             PERFORM 2260-PRINT-INVALID-OCC THRU 2260-EXIT
+015100     ELSE
+015200         ADD 1 TO WS-TOT-INVALID-KEY
+015300         PERFORM 2250-PRINT-INVALID-KEY THRU 2250-EXIT.
+015400     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+015500 2000-EXIT. EXIT.
+015600     EJECT
+015700*----------------------------------------------------------------*
+015800*    2200-APPLY-CHANGE - UPDATE THE LIMIT AMOUNT, REWRITE THE    *
+015900*    OD LIMIT RECORD, AND AUDIT THE CHANGE IF THE AMOUNT ACTUALLY*
+016000*    MOVED.                                                      *
+016100*----------------------------------------------------------------*
+016200 2200-APPLY-CHANGE.
+016300     MOVE OD-LIMIT-AMT (LMT-OCC-NO) TO WS-OLD-AMT.
+016400     MOVE LMT-NEW-AMT TO OD-LIMIT-AMT (LMT-OCC-NO).
+016500     REWRITE OD-LIMIT-DETAIL-REC.
+016600     MOVE OD-LIMIT-KEY    TO DTL-ACCOUNT.
+016700     MOVE LMT-OCC-NO      TO DTL-OCC-NO.
+016800     MOVE WS-OLD-AMT      TO DTL-OLD-AMT.
+016900     MOVE LMT-NEW-AMT     TO DTL-NEW-AMT.
+017000     IF  WS-OLD-AMT EQUAL LMT-NEW-AMT
+017100         ADD 1 TO WS-TOT-UNCHANGED
+017200         MOVE 'NO CHANGE' TO DTL-STATUS
+017300     ELSE
+017400         ADD 1 TO WS-TOT-APPLIED
+017500         MOVE 'AUDITED' TO DTL-STATUS
+017600         PERFORM 2210-WRITE-HISTORY THRU 2210-EXIT.
+017700     MOVE SPACES TO LIMIT-MAINT-RPT-LINE.
+017800     MOVE WS-DETAIL-LINE TO LIMIT-MAINT-RPT-LINE.
+017900     WRITE LIMIT-MAINT-RPT-LINE.
+018000 2200-EXIT. EXIT.
+018100     EJECT
+018200*----------------------------------------------------------------*
+018300*    2210-WRITE-HISTORY - WRITE THE DATED BEFORE/AFTER AUDIT     *
+018400*    RECORD TO THE OD LIMIT CHANGE HISTORY FILE.                 *
+018500*----------------------------------------------------------------*
+018600 2210-WRITE-HISTORY.
+018700     MOVE SPACES TO LMCH-HISTORY-RECORD.
+018800     MOVE WS-RUN-YR       TO LMCH-CHANGE-YR.
+018900     MOVE WS-RUN-MO       TO LMCH-CHANGE-MO.
+019000     MOVE WS-RUN-DA       TO LMCH-CHANGE-DA.
+019100     MOVE LMT-CTL1        TO LMCH-CTL1.
+019200     MOVE LMT-CTL2        TO LMCH-CTL2.
+019300     MOVE LMT-CTL3        TO LMCH-CTL3.
+019400     MOVE LMT-CTL4        TO LMCH-CTL4.
+019500     MOVE LMT-ACCT        TO LMCH-ACCT.
+019600     MOVE LMT-OCC-NO      TO LMCH-OCC-NO.
+019700     MOVE WS-OLD-AMT      TO LMCH-OLD-AMT.
+019800     MOVE LMT-NEW-AMT     TO LMCH-NEW-AMT.
+019900     MOVE LMT-CHANGED-BY  TO LMCH-CHANGED-BY.
+020000     MOVE LMT-REASON      TO LMCH-REASON.
+020100     WRITE LMCH-HISTORY-RECORD.
+020200 2210-EXIT. EXIT.
+020300     EJECT
+020400 2250-PRINT-INVALID-KEY.
+020500     MOVE OD-LIMIT-KEY        TO DTL-ACCOUNT.
+020600     MOVE LMT-OCC-NO          TO DTL-OCC-NO.
+020700     MOVE ZEROS               TO DTL-OLD-AMT DTL-NEW-AMT.
+020800     MOVE 'INVALID ACCOUNT KEY' TO DTL-STATUS.
+020900     MOVE SPACES TO LIMIT-MAINT-RPT-LINE.
+021000     MOVE WS-DETAIL-LINE TO LIMIT-MAINT-RPT-LINE.
+021100     WRITE LIMIT-MAINT-RPT-LINE.
+021200 2250-EXIT. EXIT.
+021300     EJECT
+021400 2260-PRINT-INVALID-OCC.
+021500     MOVE OD-LIMIT-KEY        TO DTL-ACCOUNT.
+021600     MOVE LMT-OCC-NO          TO DTL-OCC-NO.
+021700     MOVE ZEROS               TO DTL-OLD-AMT DTL-NEW-AMT.
+021800     MOVE 'INVALID OCCURRENCE NO' TO DTL-STATUS.
+021900     MOVE SPACES TO LIMIT-MAINT-RPT-LINE.
+022000     MOVE WS-DETAIL-LINE TO LIMIT-MAINT-RPT-LINE.
+022100     WRITE LIMIT-MAINT-RPT-LINE.
+022200 2260-EXIT. EXIT.
+022300     EJECT
+022400*----------------------------------------------------------------*
+022500*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE FILES.    *
+022600*----------------------------------------------------------------*
+022700 9000-TERMINATE.
+022800     WRITE LIMIT-MAINT-RPT-LINE FROM WS-BLANK-LINE.
+022900     MOVE 'TRANSACTIONS READ' TO SUM-LIT.
+023000     MOVE WS-TOT-TRANS TO SUM-COUNT.
+023100     MOVE SPACES TO LIMIT-MAINT-RPT-LINE.
+023200     MOVE WS-SUMMARY-LINE TO LIMIT-MAINT-RPT-LINE.
+023300     WRITE LIMIT-MAINT-RPT-LINE.
+023400     MOVE 'LIMITS CHANGED AND AUDITED' TO SUM-LIT.
+023500     MOVE WS-TOT-APPLIED TO SUM-COUNT.
+023600     MOVE SPACES TO LIMIT-MAINT-RPT-LINE.
+023700     MOVE WS-SUMMARY-LINE TO LIMIT-MAINT-RPT-LINE.
+023800     WRITE LIMIT-MAINT-RPT-LINE.
+023900     MOVE 'TRANSACTIONS WITH NO ACTUAL CHANGE' TO SUM-LIT.
+024000     MOVE WS-TOT-UNCHANGED TO SUM-COUNT.
+024100     MOVE SPACES TO LIMIT-MAINT-RPT-LINE.
+024200     MOVE WS-SUMMARY-LINE TO LIMIT-MAINT-RPT-LINE.
+024300     WRITE LIMIT-MAINT-RPT-LINE.
+024400     MOVE 'INVALID ACCOUNT KEYS REJECTED' TO SUM-LIT.
+024500     MOVE WS-TOT-INVALID-KEY TO SUM-COUNT.
+024600     MOVE SPACES TO LIMIT-MAINT-RPT-LINE.
+024700     MOVE WS-SUMMARY-LINE TO LIMIT-MAINT-RPT-LINE.
+024800     WRITE LIMIT-MAINT-RPT-LINE.
+024900     MOVE 'INVALID OCCURRENCE NOS REJECTED' TO SUM-LIT.
+025000     MOVE WS-TOT-INVALID-OCC TO SUM-COUNT.
+025100     MOVE SPACES TO LIMIT-MAINT-RPT-LINE.
+025200     MOVE WS-SUMMARY-LINE TO LIMIT-MAINT-RPT-LINE.
+025300     WRITE LIMIT-MAINT-RPT-LINE.
+025400     CLOSE MAINT-TRANS-FILE.
+025500     CLOSE OD-LIMIT-FILE.
+025600     CLOSE CHANGE-HIST-FILE.
+025700     CLOSE LIMIT-MAINT-RPT.
+025800 9000-EXIT. EXIT.
