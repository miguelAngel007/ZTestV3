@@ -0,0 +1,104 @@
+*     * GN6039 * 08/09/26 JCTE SWEEP-CURRENCY NX FILE LINK DRIVER
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMNXSWP.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMNXSWP BRACKETS THE MULTI-CURRENCY SWEEP PROCESSING RUN BY *
+000900*    OPENING THE RELATIONSHIP-PRICING NX FILES (COPYBOOK         *
+001000*    IMPD31SC) AT START AND CLOSING THEM AGAIN AT END            *
+001100*    (COPYBOOK IMPD31EN).  BOTH COPYBOOKS NOW RETRY THE 'SILINK' *
+001200*    CALL UP TO SC-LINK-MAX-RETRY TIMES (COPYBOOK IMNL31WS)      *
+001300*    BEFORE ESCALATING TO THE OPERATOR VIA 'SIMESS', SO THIS     *
+001400*    PROGRAM REPORTS WHETHER EACH LINK ATTEMPT ENDED UP OPEN OR  *
+001500*    CLOSED WHEN ITS COPYBOOK RETURNED CONTROL.                  *
+001600*----------------------------------------------------------------*
+001700*               ** HISTORY OF REVISIONS **                      *
+001800* DESCRIPTION                                           CHNGID  *
+001900* ____________________________________________________ _______ *
+002000* 08/09/26 JCTE NEW PROGRAM - SWEEP-CURRENCY NX FILE LINK GN6039 *
+002100*                DRIVER WITH RETRY/ESCALATION                   *
+002150* 08/09/26 JCTE WIDENED WS-RPT-TEXT TO STOP A TRUNCATED  GN6059 *
+002160*                LITERAL                                        *
+002200*----------------------------------------------------------------*
+002300 ENVIRONMENT    DIVISION.
+002400 INPUT-OUTPUT   SECTION.
+002500 FILE-CONTROL.
+002600     SELECT NX-LINK-RPT ASSIGN TO "IMNXSWRP"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  NX-LINK-RPT
+003100     RECORD CONTAINS 80 CHARACTERS.
+003200 01  NX-LINK-RPT-LINE                PIC X(80).
+003300 WORKING-STORAGE SECTION.
+003400 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMNXSWP'.
+003500     EJECT
+003600     COPY IMWRKBC1.
+003700     EJECT
+003800     COPY IMNL31WS.
+003900     EJECT
+004000     COPY SIWSMESS.
+004100     EJECT
+004200 01  WS-REPORT-LINE.
+004300     03  FILLER                      PIC X(20)   VALUE SPACES.
+004400     03  WS-RPT-TEXT                 PIC X(43).
+004500     03  FILLER                      PIC X(17)   VALUE SPACES.
+004600 LINKAGE SECTION.
+004700 PROCEDURE DIVISION.
+004800*----------------------------------------------------------------*
+004900 0000-MAINLINE.
+005000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005100     PERFORM 5000-SWEEP-BODY THRU 5000-EXIT.
+005200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005300     GOBACK.
+005400     EJECT
+005500*----------------------------------------------------------------*
+005600*    1000-INITIALIZE - OPEN THE REPORT FILE AND OPEN THE NX      *
+005700*    RELATIONSHIP-PRICING FILES FOR THE SWEEP RUN.               *
+005800*----------------------------------------------------------------*
+005900 1000-INITIALIZE.
+006000     OPEN OUTPUT NX-LINK-RPT.
+006100     COPY IMPD31SC.
+006200     IF  NX-OPEN EQUAL 'Y'
+006300         MOVE 'NX RELATIONSHIP PRICING FILES - OPENED'
+006400             TO WS-RPT-TEXT
+006500     ELSE
+006600         MOVE 'NX RELATIONSHIP PRICING FILES - NOT OPEN'
+006700             TO WS-RPT-TEXT
+006800     END-IF.
+006900     PERFORM 1100-WRITE-REPORT-LINE THRU 1100-EXIT.
+007000 1000-EXIT. EXIT.
+007100     EJECT
+007200 1100-WRITE-REPORT-LINE.
+007300     MOVE SPACES TO NX-LINK-RPT-LINE.
+007400     MOVE WS-REPORT-LINE TO NX-LINK-RPT-LINE.
+007500     WRITE NX-LINK-RPT-LINE.
+007600 1100-EXIT. EXIT.
+007700     EJECT
+007800*----------------------------------------------------------------*
+007900*    5000-SWEEP-BODY - PLACEHOLDER FOR THE MULTI-CURRENCY SWEEP  *
+008000*    PROCESSING ITSELF, WHICH RUNS WHILE THE NX FILES ARE OPEN.  *
+008100*----------------------------------------------------------------*
+008200 5000-SWEEP-BODY.
+008300     CONTINUE.
+008400 5000-EXIT. EXIT.
+008500     EJECT
+008600*----------------------------------------------------------------*
+008700*    9000-TERMINATE - CLOSE THE NX RELATIONSHIP-PRICING FILES    *
+008800*    AND THE REPORT FILE.                                        *
+008900*----------------------------------------------------------------*
+009000 9000-TERMINATE.
+009100     COPY IMPD31EN.
+009200     IF  NX-OPEN EQUAL 'N'
+009300         MOVE 'NX RELATIONSHIP PRICING FILES - CLOSED'
+009400             TO WS-RPT-TEXT
+009500     ELSE
+009600         MOVE 'NX RELATIONSHIP PRICING FILES - STILL OPEN'
+009700             TO WS-RPT-TEXT
+009800     END-IF.
+009900     PERFORM 1100-WRITE-REPORT-LINE THRU 1100-EXIT.
+010000     CLOSE NX-LINK-RPT.
+010100 9000-EXIT. EXIT.
