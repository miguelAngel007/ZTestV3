@@ -0,0 +1,280 @@
+*     * GN6017 * 08/09/26 JCTE RATE-CHANGE IMPACT SIMULATION REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMRATESM.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMRATESM SIMULATES THE DOLLAR IMPACT OF A TIERED-RATE       *
+000900*    CHANGE ALREADY CAPTURED ON THE RATE MASTER (RATE-MASTER-    *
+001000*    AREA, COPYBOOK IMWSRTEM) BY COMPARING EACH TIER'S CURRENT   *
+001100*    ANNUAL RATE AGAINST ITS PRIOR ANNUAL RATE AND APPLYING THE  *
+001200*    DIFFERENCE TO THAT TIER'S OWN LIMIT AMOUNT, THE SAME        *
+001300*    CURRENT-VERSUS-PREVIOUS, TIER-BY-TIER SHAPE IMWSRTHH'S      *
+001400*    RATE-HIST-HOLD CARRIES IN WORKING STORAGE FOR THE ONLINE    *
+001500*    ACCRUAL ENGINE (RHH-FND-ANN/RHH-FND-LMT). RATE-HIST-HOLD    *
+001600*    ITSELF HAS NO KEY OF ITS OWN AND IS BUILT ONLY INSIDE THE   *
+001700*    CALL 'SILINK' ACCRUAL PHASE, SO THIS REPORT IS DRIVEN OFF   *
+001800*    ITS FILE-BACKED COUNTERPART, THE RATE MASTER, INSTEAD.      *
+001900*----------------------------------------------------------------*
+002000*               ** HISTORY OF REVISIONS **                      *
+002100* DESCRIPTION                                           CHNGID  *
+002200* ____________________________________________________ _______ *
+002300* 08/09/26 JCTE NEW PROGRAM - RATE-CHANGE IMPACT          GN6017 *
+002400*                SIMULATION REPORT                               *
+002450* 08/09/26 JCTE WIDENED DTL-FLAG TO STOP A TRUNCATED      GN6060 *
+002460*                LITERAL                                        *
+002500*----------------------------------------------------------------*
+002600 ENVIRONMENT    DIVISION.
+002700 INPUT-OUTPUT   SECTION.
+002800 FILE-CONTROL.
+002900     SELECT RATE-MASTER-FILE ASSIGN TO "IMWSRTEM"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT RATE-SIM-RPT ASSIGN TO "IMRATESR"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RATE-MASTER-FILE.
+003600     COPY IMWSRTEM.
+003700 FD  RATE-SIM-RPT
+003800     RECORD CONTAINS 133 CHARACTERS.
+003900 01  RATE-SIM-RPT-LINE               PIC X(133).
+004000 WORKING-STORAGE SECTION.
+004100 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMRATESM'.
+004150 01  RATE-MASTER-EOF-SW              PIC X(1)    VALUE 'N'.
+004200 01  WS-TIER-SUB                     PIC S9(4)   COMP.
+004300 01  WS-CUR-ANN-HOLD                 PIC S9V9(8)   COMP-3.
+004400 01  WS-PREV-ANN-HOLD                PIC S9V9(8)   COMP-3.
+004500 01  WS-RATE-DELTA                   PIC S9V9(8)   COMP-3.
+004600 01  WS-TIER-LMT-HOLD                PIC S9(13)V99 COMP-3.
+004700 01  WS-IMPACT-AMT                   PIC S9(13)V99 COMP-3.
+004800 01  WS-OPEN-TIER-SW                 PIC X(1)    VALUE 'N'.
+004900     88  WS-88-OPEN-TIER             VALUE 'Y'.
+005000     EJECT
+005100 01  WS-TOTALS.
+005200     03  WS-TOT-SCANNED              PIC 9(7)   COMP VALUE 0.
+005300     03  WS-TOT-TIERED               PIC 9(7)   COMP VALUE 0.
+005400     03  WS-TOT-CHANGED              PIC 9(7)   COMP VALUE 0.
+005500     03  WS-TOT-INCREASED            PIC 9(7)   COMP VALUE 0.
+005600     03  WS-TOT-DECREASED            PIC 9(7)   COMP VALUE 0.
+005700     03  WS-TOT-IMPACT-AMT           PIC S9(13)V99 COMP-3 VALUE 0.
+005800     EJECT
+005900 01  WS-REPORT-TITLE.
+006000     03  FILLER                      PIC X(40)   VALUE
+006100         'IMRATESM - RATE-CHANGE IMPACT SIMULATION'.
+006200     03  FILLER                      PIC X(15)   VALUE SPACES.
+006300 01  WS-COLUMN-HDG.
+006400     03  FILLER                      PIC X(12)   VALUE
+006500         'PRODUCT/RGN'.
+006600     03  FILLER                      PIC X(5)    VALUE SPACES.
+006700     03  FILLER                      PIC X(4)    VALUE 'TIER'.
+006800     03  FILLER                      PIC X(4)    VALUE SPACES.
+006900     03  FILLER                      PIC X(8)    VALUE 'PREV RT'.
+007000     03  FILLER                      PIC X(4)    VALUE SPACES.
+007100     03  FILLER                      PIC X(8)    VALUE 'CUR RT'.
+007200     03  FILLER                      PIC X(5)    VALUE SPACES.
+007300     03  FILLER                      PIC X(16)   VALUE
+007400         'SIMULATED IMPACT'.
+007500 01  WS-DETAIL-LINE.
+007600     03  FILLER                      PIC X(4)    VALUE SPACES.
+007700     03  DTL-PRODUCT                 PIC X(3).
+007800     03  FILLER                      PIC X(1)    VALUE '/'.
+007900     03  DTL-REGION                  PIC X(10).
+008000     03  FILLER                      PIC X(2)    VALUE SPACES.
+008100     03  DTL-TIER                    PIC 9.
+008200     03  FILLER                      PIC X(4)    VALUE SPACES.
+008300     03  DTL-PREV-ANN                PIC Z9.99999999.
+008400     03  FILLER                      PIC X(2)    VALUE SPACES.
+008500     03  DTL-CUR-ANN                 PIC Z9.99999999.
+008600     03  FILLER                      PIC X(2)    VALUE SPACES.
+008700     03  DTL-IMPACT                  PIC -(11)9.99.
+008800     03  FILLER                      PIC X(2)    VALUE SPACES.
+008900     03  DTL-FLAG                    PIC X(19).
+009000 01  WS-SUMMARY-LINE.
+009100     03  FILLER                      PIC X(4)    VALUE SPACES.
+009200     03  SUM-LIT                     PIC X(35).
+009300     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+009400     03  FILLER                      PIC X(88)   VALUE SPACES.
+009500 01  WS-SUMMARY-AMT-LINE.
+009600     03  FILLER                      PIC X(4)    VALUE SPACES.
+009700     03  SUM-AMT-LIT                 PIC X(35).
+009800     03  SUM-AMT                     PIC -(11)9.99.
+009900     03  FILLER                      PIC X(79)   VALUE SPACES.
+010000 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+010100     EJECT
+010200 PROCEDURE DIVISION.
+010300*----------------------------------------------------------------*
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010600     PERFORM 2000-PROCESS-RATE THRU 2000-EXIT
+010700         UNTIL RATE-MASTER-EOF-SW EQUAL 'Y'.
+010800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010900     GOBACK.
+011000     EJECT
+011100*----------------------------------------------------------------*
+011200*    1000-INITIALIZE - OPEN THE RATE MASTER EXTRACT AND THE      *
+011300*    REPORT, AND PRINT THE REPORT HEADINGS.                      *
+011400*----------------------------------------------------------------*
+011500 1000-INITIALIZE.
+011600     MOVE 'N' TO RATE-MASTER-EOF-SW.
+011700     OPEN INPUT  RATE-MASTER-FILE.
+011800     OPEN OUTPUT RATE-SIM-RPT.
+011900     WRITE RATE-SIM-RPT-LINE FROM WS-BLANK-LINE.
+012000     MOVE SPACES TO RATE-SIM-RPT-LINE.
+012100     MOVE WS-REPORT-TITLE TO RATE-SIM-RPT-LINE.
+012200     WRITE RATE-SIM-RPT-LINE.
+012300     WRITE RATE-SIM-RPT-LINE FROM WS-BLANK-LINE.
+012400     MOVE SPACES TO RATE-SIM-RPT-LINE.
+012500     MOVE WS-COLUMN-HDG TO RATE-SIM-RPT-LINE.
+012600     WRITE RATE-SIM-RPT-LINE.
+012700     WRITE RATE-SIM-RPT-LINE FROM WS-BLANK-LINE.
+012800     PERFORM 2100-READ-RATE-MASTER THRU 2100-EXIT.
+012900 1000-EXIT. EXIT.
+013000     EJECT
+013100 2100-READ-RATE-MASTER.
+013200     READ RATE-MASTER-FILE
+013300         AT END
+013400             MOVE 'Y' TO RATE-MASTER-EOF-SW.
+013500     IF  RATE-MASTER-EOF-SW NOT EQUAL 'Y'
+013600         ADD 1 TO WS-TOT-SCANNED.
+013700 2100-EXIT. EXIT.
+013800     EJECT
+013900*----------------------------------------------------------------*
+014000*    2000-PROCESS-RATE - FOR EVERY TIERED-RATE RECORD, SIMULATE  *
+014100*    THE DOLLAR IMPACT OF THE RATE CHANGE ALREADY ON FILE, TIER  *
+014200*    BY TIER.                                                    *
+014300*----------------------------------------------------------------*
+014400 2000-PROCESS-RATE.
+014500     IF  RMA-TIERED
+014600         ADD 1 TO WS-TOT-TIERED
+014700         PERFORM 2200-SIMULATE-TIER THRU 2200-EXIT
+014800             VARYING WS-TIER-SUB FROM 1 BY 1
+014900             UNTIL WS-TIER-SUB GREATER THAN 9.
+015000     PERFORM 2100-READ-RATE-MASTER THRU 2100-EXIT.
+015100 2000-EXIT. EXIT.
+015200     EJECT
+015300 2200-SIMULATE-TIER.
+015400     MOVE 'N' TO WS-OPEN-TIER-SW.
+015500     PERFORM 2210-GET-CUR-ANN THRU 2210-EXIT.
+015600     PERFORM 2220-GET-PREV-ANN THRU 2220-EXIT.
+015700     COMPUTE WS-RATE-DELTA = WS-CUR-ANN-HOLD - WS-PREV-ANN-HOLD.
+015800     IF  WS-RATE-DELTA NOT EQUAL ZERO
+015900         ADD 1 TO WS-TOT-CHANGED
+016000         IF  WS-RATE-DELTA GREATER THAN ZERO
+016100             ADD 1 TO WS-TOT-INCREASED
+016200         ELSE
+016300             ADD 1 TO WS-TOT-DECREASED
+016400         END-IF
+016500         IF  WS-TIER-SUB GREATER THAN 8
+016600             MOVE 'Y' TO WS-OPEN-TIER-SW
+016700             MOVE ZERO TO WS-IMPACT-AMT
+016800         ELSE
+016900             PERFORM 2230-GET-TIER-LMT THRU 2230-EXIT
+017000             COMPUTE WS-IMPACT-AMT ROUNDED =
+017100                 WS-RATE-DELTA * WS-TIER-LMT-HOLD
+017200             ADD WS-IMPACT-AMT TO WS-TOT-IMPACT-AMT
+017300         END-IF
+017400         PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT.
+017500 2200-EXIT. EXIT.
+017600     EJECT
+017700 2210-GET-CUR-ANN.
+017800     EVALUATE WS-TIER-SUB
+017900         WHEN 1  MOVE RMA-CUR-TIERED-ANN (1) TO WS-CUR-ANN-HOLD
+018000         WHEN 2  MOVE RMA-CUR-TIERED-ANN (2) TO WS-CUR-ANN-HOLD
+018100         WHEN 3  MOVE RMA-CUR-TIERED-ANN (3) TO WS-CUR-ANN-HOLD
+018200         WHEN 4  MOVE RMA-CUR-TIERED-ANN (4) TO WS-CUR-ANN-HOLD
+018300         WHEN 5  MOVE RMA-CUR-TIERED-ANN (5) TO WS-CUR-ANN-HOLD
+018400         WHEN 6  MOVE RMA-CUR-TIERED-ANN (6) TO WS-CUR-ANN-HOLD
+018500         WHEN 7  MOVE RMA-CUR-TIERED-ANN (7) TO WS-CUR-ANN-HOLD
+018600         WHEN 8  MOVE RMA-CUR-TIERED-ANN (8) TO WS-CUR-ANN-HOLD
+018700         WHEN 9  MOVE RMA-CUR-TIERED-ANN (9) TO WS-CUR-ANN-HOLD
+018800     END-EVALUATE.
+018900 2210-EXIT. EXIT.
+019000     EJECT
+019100 2220-GET-PREV-ANN.
+019200     EVALUATE WS-TIER-SUB
+019300         WHEN 1  MOVE RMA-PREV-TIERED-ANN (1) TO WS-PREV-ANN-HOLD
+019400         WHEN 2  MOVE RMA-PREV-TIERED-ANN (2) TO WS-PREV-ANN-HOLD
+019500         WHEN 3  MOVE RMA-PREV-TIERED-ANN (3) TO WS-PREV-ANN-HOLD
+019600         WHEN 4  MOVE RMA-PREV-TIERED-ANN (4) TO WS-PREV-ANN-HOLD
+019700         WHEN 5  MOVE RMA-PREV-TIERED-ANN (5) TO WS-PREV-ANN-HOLD
+019800         WHEN 6  MOVE RMA-PREV-TIERED-ANN (6) TO WS-PREV-ANN-HOLD
+019900         WHEN 7  MOVE RMA-PREV-TIERED-ANN (7) TO WS-PREV-ANN-HOLD
+020000         WHEN 8  MOVE RMA-PREV-TIERED-ANN (8) TO WS-PREV-ANN-HOLD
+020100         WHEN 9  MOVE RMA-PREV-TIERED-ANN (9) TO WS-PREV-ANN-HOLD
+020200     END-EVALUATE.
+020300 2220-EXIT. EXIT.
+020400     EJECT
+020500 2230-GET-TIER-LMT.
+020600     EVALUATE WS-TIER-SUB
+020700         WHEN 1  MOVE RMA-CUR-TIERED-LMT (1) TO WS-TIER-LMT-HOLD
+020800         WHEN 2  MOVE RMA-CUR-TIERED-LMT (2) TO WS-TIER-LMT-HOLD
+020900         WHEN 3  MOVE RMA-CUR-TIERED-LMT (3) TO WS-TIER-LMT-HOLD
+021000         WHEN 4  MOVE RMA-CUR-TIERED-LMT (4) TO WS-TIER-LMT-HOLD
+021100         WHEN 5  MOVE RMA-CUR-TIERED-LMT (5) TO WS-TIER-LMT-HOLD
+021200         WHEN 6  MOVE RMA-CUR-TIERED-LMT (6) TO WS-TIER-LMT-HOLD
+021300         WHEN 7  MOVE RMA-CUR-TIERED-LMT (7) TO WS-TIER-LMT-HOLD
+021400         WHEN 8  MOVE RMA-CUR-TIERED-LMT (8) TO WS-TIER-LMT-HOLD
+021500     END-EVALUATE.
+021600 2230-EXIT. EXIT.
+021700     EJECT
+021800 2300-PRINT-DETAIL.
+021900     MOVE RMA-PRODUCT            TO DTL-PRODUCT.
+022000     MOVE RMA-REGION             TO DTL-REGION.
+022100     MOVE WS-TIER-SUB            TO DTL-TIER.
+022200     MOVE WS-PREV-ANN-HOLD       TO DTL-PREV-ANN.
+022300     MOVE WS-CUR-ANN-HOLD        TO DTL-CUR-ANN.
+022400     IF  WS-88-OPEN-TIER
+022500         MOVE ZERO TO DTL-IMPACT
+022600         MOVE 'OPEN-ENDED - NO LMT' TO DTL-FLAG
+022700     ELSE
+022800         MOVE WS-IMPACT-AMT TO DTL-IMPACT
+022900         IF  WS-RATE-DELTA GREATER THAN ZERO
+023000             MOVE 'RATE INCREASE' TO DTL-FLAG
+023100         ELSE
+023200             MOVE 'RATE DECREASE' TO DTL-FLAG
+023300         END-IF
+023400     END-IF.
+023500     MOVE SPACES TO RATE-SIM-RPT-LINE.
+023600     MOVE WS-DETAIL-LINE TO RATE-SIM-RPT-LINE.
+023700     WRITE RATE-SIM-RPT-LINE.
+023800 2300-EXIT. EXIT.
+023900     EJECT
+024000*----------------------------------------------------------------*
+024100*    9000-TERMINATE - CLOSE THE FILES AND PRINT FINAL TOTALS.    *
+024200*----------------------------------------------------------------*
+024300 9000-TERMINATE.
+024400     WRITE RATE-SIM-RPT-LINE FROM WS-BLANK-LINE.
+024500     MOVE 'RATE MASTER RECORDS SCANNED' TO SUM-LIT.
+024600     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+024700     MOVE SPACES TO RATE-SIM-RPT-LINE.
+024800     MOVE WS-SUMMARY-LINE TO RATE-SIM-RPT-LINE.
+024900     WRITE RATE-SIM-RPT-LINE.
+025000     MOVE 'TIERED-RATE RECORDS' TO SUM-LIT.
+025100     MOVE WS-TOT-TIERED TO SUM-COUNT.
+025200     MOVE SPACES TO RATE-SIM-RPT-LINE.
+025300     MOVE WS-SUMMARY-LINE TO RATE-SIM-RPT-LINE.
+025400     WRITE RATE-SIM-RPT-LINE.
+025500     MOVE 'TIER RATES CHANGED' TO SUM-LIT.
+025600     MOVE WS-TOT-CHANGED TO SUM-COUNT.
+025700     MOVE SPACES TO RATE-SIM-RPT-LINE.
+025800     MOVE WS-SUMMARY-LINE TO RATE-SIM-RPT-LINE.
+025900     WRITE RATE-SIM-RPT-LINE.
+026000     MOVE 'TIER RATES INCREASED' TO SUM-LIT.
+026100     MOVE WS-TOT-INCREASED TO SUM-COUNT.
+026200     MOVE SPACES TO RATE-SIM-RPT-LINE.
+026300     MOVE WS-SUMMARY-LINE TO RATE-SIM-RPT-LINE.
+026400     WRITE RATE-SIM-RPT-LINE.
+026500     MOVE 'TIER RATES DECREASED' TO SUM-LIT.
+026600     MOVE WS-TOT-DECREASED TO SUM-COUNT.
+026700     MOVE SPACES TO RATE-SIM-RPT-LINE.
+026800     MOVE WS-SUMMARY-LINE TO RATE-SIM-RPT-LINE.
+026900     WRITE RATE-SIM-RPT-LINE.
+027000     MOVE 'TOTAL SIMULATED ANNUAL IMPACT' TO SUM-AMT-LIT.
+027100     MOVE WS-TOT-IMPACT-AMT TO SUM-AMT.
+027200     MOVE SPACES TO RATE-SIM-RPT-LINE.
+027300     MOVE WS-SUMMARY-AMT-LINE TO RATE-SIM-RPT-LINE.
+027400     WRITE RATE-SIM-RPT-LINE.
+027500     CLOSE RATE-MASTER-FILE RATE-SIM-RPT.
+027600 9000-EXIT. EXIT.
