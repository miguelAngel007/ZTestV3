@@ -0,0 +1,393 @@
+*     * GN6010 * 08/09/26 JCTE BCR PARAMETER CARD AUDIT TRAIL
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMBCRAUD.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMBCRAUD COMPARES THE CURRENT BCR PARAMETER CARD (THE BCR-1 *
+000900*    CONTROL RECORD, COPYBOOK IMABCRB1) AGAINST A SNAPSHOT OF    *
+001000*    THE SAME FIELDS TAKEN ON THE PREVIOUS RUN, AND LISTS EVERY  *
+001100*    OPERATIONAL CONTROL FIELD THAT HAS CHANGED SINCE THEN.      *
+001200*    THE CARD'S OWN LAST-MAINTENANCE STAMP (BC-LAST-MAINT) IS    *
+001300*    PRINTED WITH EACH RUN SO THE LISTED CHANGES CAN BE TIED     *
+001400*    BACK TO THE OPERATOR, BRANCH, TERMINAL AND DATE THAT MADE   *
+001500*    THEM.  AFTER REPORTING, THE CURRENT VALUES ARE WRITTEN OUT  *
+001600*    AS THE NEW SNAPSHOT FOR THE NEXT RUN TO COMPARE AGAINST.    *
+001700*    ONLY THE HANDFUL OF FIELDS THAT DRIVE DAY-TO-DAY PROCESSING *
+001800*    ARE TRACKED - NOT EVERY BYTE OF THE CARD.                   *
+001900*----------------------------------------------------------------*
+002000*               ** HISTORY OF REVISIONS **                      *
+002100* DESCRIPTION                                           CHNGID  *
+002200* ____________________________________________________ _______ *
+002300* 08/09/26 JCTE NEW PROGRAM - BCR PARM CARD AUDIT TRAIL  GN6010 *
+002350* 08/09/26 JCTE MADE THE SNAPSHOT FILE OPTIONAL AND TESTED   GN6069*
+002360*                ITS OPEN STATUS SO A FIRST-EVER RUN ESTABLISHES *
+002370*                THE BASELINE INSTEAD OF ABENDING                *
+002400*----------------------------------------------------------------*
+002500 ENVIRONMENT    DIVISION.
+002600 INPUT-OUTPUT   SECTION.
+002700 FILE-CONTROL.
+002800     SELECT BCR-CARD-FILE ASSIGN TO "IMBCRM"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT OPTIONAL BCR-SNAPSHOT-FILE ASSIGN TO "IMBCRSNP"
+003050         ORGANIZATION IS SEQUENTIAL
+003060         FILE STATUS IS WS-SNAPSHOT-FILE-STATUS.
+003200     SELECT BCR-AUDIT-RPT ASSIGN TO "IMBCRRPT"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  BCR-CARD-FILE.
+003700     COPY IMABCRB1.
+003800*----------------------------------------------------------------*
+003900*    BCR-SNAPSHOT-RECORD - ONLY THE FIELDS THIS JOB TRACKS, IN   *
+004000*    THE SAME ORDER THEY ARE MOVED IN 8000-SAVE-SNAPSHOT.        *
+004100*----------------------------------------------------------------*
+004200 FD  BCR-SNAPSHOT-FILE.
+004300 01  BCR-SNAPSHOT-RECORD.
+004400     03  SNP-RUN-FLAG                PIC X.
+004500     03  SNP-PROCESS-FLAG            PIC X.
+004600     03  SNP-PURGE-ON-SCHED          PIC X.
+004700     03  SNP-BACKDATE-LIMIT          PIC S999    COMP-3.
+004800     03  SNP-NON-DOL-RETENTION       PIC S999    COMP-3.
+004900     03  SNP-ACCUM-TRAN-RET          PIC S999    COMP-3.
+005000     03  SNP-REG-E                   PIC X.
+005100     03  SNP-REG-CC                  PIC X.
+005200     03  SNP-REG-DD                  PIC X.
+005300     03  SNP-REG-Z                   PIC X.
+005400     03  SNP-LEAP-YEAR               PIC X.
+005500     03  SNP-YEAR-END-INT-CODE       PIC X.
+005600     03  SNP-LM-TELLER               PIC X(5).
+005700     03  SNP-LM-BRANCH               PIC X(3).
+005800     03  SNP-LM-TERM-ID              PIC X(4).
+005900     03  SNP-LM-DATE.
+006000         05  SNP-LM-DT-YY            PIC XX.
+006100         05  SNP-LM-DT-MM            PIC XX.
+006200         05  SNP-LM-DT-DD            PIC XX.
+006300 FD  BCR-AUDIT-RPT
+006400     RECORD CONTAINS 133 CHARACTERS.
+006500 01  BCR-AUDIT-RPT-LINE              PIC X(133).
+006600 WORKING-STORAGE SECTION.
+006700 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMBCRAUD'.
+006750 77  WS-SNAPSHOT-FILE-STATUS         PIC X(2)    VALUE SPACES.    GN6069
+006760     88  WS-88-SNAPSHOT-NOT-FOUND    VALUE '05' '35'.             GN6069
+006800 01  WS-SWITCHES.
+006900     03  WS-CARD-FOUND-SW            PIC X(1)    VALUE 'N'.
+007000         88  WS-88-CARD-FOUND        VALUE 'Y'.
+007100     03  WS-PRIOR-FOUND-SW           PIC X(1)    VALUE 'N'.
+007200         88  WS-88-PRIOR-FOUND       VALUE 'Y'.
+007300     03  WS-CHANGE-SW                PIC X(1)    VALUE 'N'.
+007400         88  WS-88-ANY-CHANGE        VALUE 'Y'.
+007500     EJECT
+007600 01  WS-TOTALS.
+007700     03  WS-TOT-FIELDS-CHANGED       PIC 9(3)    COMP VALUE 0.
+007800 01  WS-DISP-NUM                     PIC ZZZ9.
+007900 01  WS-REPORT-TITLE.
+008000     03  FILLER                      PIC X(40)   VALUE
+008100         'IMBCRAUD - BCR PARAMETER CARD AUDIT TRA'.
+008200     03  FILLER                      PIC X(15)   VALUE 'IL'.
+008300     EJECT
+008400 01  WS-MAINT-LINE.
+008500     03  FILLER                      PIC X(4)    VALUE SPACES.
+008600     03  FILLER                      PIC X(19)   VALUE
+008700         'LAST MAINTAINED BY '.
+008800     03  MNT-TELLER                  PIC X(5).
+008900     03  FILLER                      PIC X(9)    VALUE ' BRANCH '.
+009000     03  MNT-BRANCH                  PIC X(3).
+009100     03  FILLER                      PIC X(7)    VALUE ' TERM '.
+009200     03  MNT-TERM                    PIC X(4).
+009300     03  FILLER                      PIC X(7)    VALUE ' DATE '.
+009400     03  MNT-DATE-MM                 PIC XX.
+009410     03  FILLER                      PIC X       VALUE '/'.
+009420     03  MNT-DATE-DD                 PIC XX.
+009430     03  FILLER                      PIC X       VALUE '/'.
+009440     03  MNT-DATE-YY                 PIC XX.
+009500     03  FILLER                      PIC X(67)   VALUE SPACES.
+009600 01  WS-DETAIL-LINE.
+009700     03  FILLER                      PIC X(4)    VALUE SPACES.
+009800     03  DTL-FIELD                   PIC X(24).
+009900     03  FILLER                      PIC X(2)    VALUE SPACES.
+010000     03  DTL-OLD-VAL                 PIC X(10).
+010100     03  FILLER                      PIC X(2)    VALUE SPACES.
+010200     03  DTL-NEW-VAL                 PIC X(10).
+010300     03  FILLER                      PIC X(81)   VALUE SPACES.
+010400 01  WS-NOCHANGE-LINE.
+010500     03  FILLER                      PIC X(4)    VALUE SPACES.
+010600     03  FILLER                      PIC X(46)   VALUE
+010700         'NO FIELD CHANGES DETECTED SINCE LAST AUDIT RU'.
+010800     03  FILLER                      PIC X(83)   VALUE 'N'.
+010900 01  WS-NOCARD-LINE.
+011000     03  FILLER                      PIC X(4)    VALUE SPACES.
+011100     03  FILLER                      PIC X(40)   VALUE
+011200         'BCR PARAMETER CARD NOT FOUND ON IMBCRM'.
+011300     03  FILLER                      PIC X(89)   VALUE SPACES.
+011400 01  WS-BASELINE-LINE.
+011500     03  FILLER                      PIC X(4)    VALUE SPACES.
+011600     03  FILLER                      PIC X(50)   VALUE
+011700         'NO PRIOR SNAPSHOT - ESTABLISHING AUDIT BASELINE'.
+011800     03  FILLER                      PIC X(79)   VALUE SPACES.
+011900 01  WS-SUMMARY-LINE.
+012000     03  FILLER                      PIC X(4)    VALUE SPACES.
+012100     03  SUM-LIT                     PIC X(30).
+012200     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+012300     03  FILLER                      PIC X(93)   VALUE SPACES.
+012400 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+012500     EJECT
+012600 PROCEDURE DIVISION.
+012700*----------------------------------------------------------------*
+012800 0000-MAINLINE.
+012900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013000     IF  WS-88-CARD-FOUND
+013100         PERFORM 2000-COMPARE-CARD THRU 2000-EXIT
+013200         PERFORM 8000-SAVE-SNAPSHOT THRU 8000-EXIT
+013300     ELSE
+013400         PERFORM 2950-PRINT-CARD-NOT-FOUND THRU 2950-EXIT.
+013500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013600     GOBACK.
+013700     EJECT
+013800*----------------------------------------------------------------*
+013900*    1000-INITIALIZE - READ THE CURRENT BCR CARD AND THE PRIOR   *
+014000*    SNAPSHOT, OPEN THE REPORT AND WRITE THE HEADING.            *
+014100*----------------------------------------------------------------*
+014200 1000-INITIALIZE.
+014300     OPEN INPUT  BCR-CARD-FILE.
+014400     OPEN INPUT  BCR-SNAPSHOT-FILE.
+014500     OPEN OUTPUT BCR-AUDIT-RPT.
+014600     WRITE BCR-AUDIT-RPT-LINE FROM WS-BLANK-LINE.
+014700     MOVE SPACES TO BCR-AUDIT-RPT-LINE.
+014800     MOVE WS-REPORT-TITLE TO BCR-AUDIT-RPT-LINE.
+014900     WRITE BCR-AUDIT-RPT-LINE.
+015000     WRITE BCR-AUDIT-RPT-LINE FROM WS-BLANK-LINE.
+015100     READ BCR-CARD-FILE
+015200         AT END
+015300             CONTINUE
+015400         NOT AT END
+015500             MOVE 'Y' TO WS-CARD-FOUND-SW.
+015550     IF  NOT WS-88-SNAPSHOT-NOT-FOUND                               GN6069
+015600         READ BCR-SNAPSHOT-FILE
+015700             AT END
+015800                 CONTINUE
+015900             NOT AT END
+016000                 MOVE 'Y' TO WS-PRIOR-FOUND-SW
+016050         END-READ.                                                  GN6069
+016100     CLOSE BCR-SNAPSHOT-FILE.
+016200 1000-EXIT. EXIT.
+016300     EJECT
+016400*----------------------------------------------------------------*
+016500*    2000-COMPARE-CARD - PRINT THE LAST-MAINTENANCE STAMP, THEN  *
+016600*    CHECK EACH TRACKED FIELD AGAINST THE PRIOR SNAPSHOT.        *
+016700*----------------------------------------------------------------*
+016800 2000-COMPARE-CARD.
+016900     IF  NOT WS-88-PRIOR-FOUND
+017000         PERFORM 2050-PRINT-BASELINE-MSG THRU 2050-EXIT
+017100     ELSE
+017200         PERFORM 2060-PRINT-MAINT-STAMP  THRU 2060-EXIT
+017300         PERFORM 2100-CHECK-RUN-FLAG     THRU 2100-EXIT
+017400         PERFORM 2110-CHECK-PROCESS-FLAG THRU 2110-EXIT
+017500         PERFORM 2120-CHECK-PURGE-SCHED  THRU 2120-EXIT
+017600         PERFORM 2130-CHECK-BACKDATE-LMT THRU 2130-EXIT
+017700         PERFORM 2140-CHECK-NONDOL-RETEN THRU 2140-EXIT
+017800         PERFORM 2150-CHECK-ACCUM-RETEN  THRU 2150-EXIT
+017900         PERFORM 2160-CHECK-REG-E        THRU 2160-EXIT
+018000         PERFORM 2170-CHECK-REG-CC       THRU 2170-EXIT
+018100         PERFORM 2180-CHECK-REG-DD       THRU 2180-EXIT
+018200         PERFORM 2190-CHECK-REG-Z        THRU 2190-EXIT
+018300         PERFORM 2200-CHECK-LEAP-YEAR    THRU 2200-EXIT
+018400         PERFORM 2210-CHECK-YREND-CODE   THRU 2210-EXIT
+018500         IF  NOT WS-88-ANY-CHANGE
+018600             PERFORM 2900-PRINT-NO-CHANGE THRU 2900-EXIT.
+018700 2000-EXIT. EXIT.
+018800     EJECT
+018900 2050-PRINT-BASELINE-MSG.
+019000     MOVE SPACES TO BCR-AUDIT-RPT-LINE.
+019100     MOVE WS-BASELINE-LINE TO BCR-AUDIT-RPT-LINE.
+019200     WRITE BCR-AUDIT-RPT-LINE.
+019300 2050-EXIT. EXIT.
+019400     EJECT
+019500*----------------------------------------------------------------*
+019600*    2060-PRINT-MAINT-STAMP - SHOW WHO/WHERE/WHEN LAST CHANGED    *
+019700*    THE CARD, FROM THE CARD'S OWN BC-LAST-MAINT GROUP.          *
+019800*----------------------------------------------------------------*
+019900 2060-PRINT-MAINT-STAMP.
+020000     MOVE BC-LM-TS-TELLER TO MNT-TELLER.
+020100     MOVE BC-LM-BRANCH    TO MNT-BRANCH.
+020200     MOVE BC-LM-TERM-ID   TO MNT-TERM.
+020300     MOVE BC-LM-DT-MM     TO MNT-DATE-MM.
+020400     MOVE BC-LM-DT-DD     TO MNT-DATE-DD.
+020500     MOVE BC-LM-DT-YY     TO MNT-DATE-YY.
+020600     MOVE SPACES TO BCR-AUDIT-RPT-LINE.
+020700     MOVE WS-MAINT-LINE TO BCR-AUDIT-RPT-LINE.
+020800     WRITE BCR-AUDIT-RPT-LINE.
+020900     WRITE BCR-AUDIT-RPT-LINE FROM WS-BLANK-LINE.
+021000 2060-EXIT. EXIT.
+021100     EJECT
+021200 2100-CHECK-RUN-FLAG.
+021300     IF  SNP-RUN-FLAG NOT EQUAL BC-RUN-FLAG
+021400         MOVE 'RUN FLAG'        TO DTL-FIELD
+021500         MOVE SNP-RUN-FLAG      TO DTL-OLD-VAL
+021600         MOVE BC-RUN-FLAG       TO DTL-NEW-VAL
+021700         PERFORM 2400-PRINT-CHANGE-LINE THRU 2400-EXIT.
+021800 2100-EXIT. EXIT.
+021900     EJECT
+022000 2110-CHECK-PROCESS-FLAG.
+022100     IF  SNP-PROCESS-FLAG NOT EQUAL BC-PROCESS-FLAG
+022200         MOVE 'PROCESS FLAG'    TO DTL-FIELD
+022300         MOVE SNP-PROCESS-FLAG  TO DTL-OLD-VAL
+022400         MOVE BC-PROCESS-FLAG   TO DTL-NEW-VAL
+022500         PERFORM 2400-PRINT-CHANGE-LINE THRU 2400-EXIT.
+022600 2110-EXIT. EXIT.
+022700     EJECT
+022800 2120-CHECK-PURGE-SCHED.
+022900     IF  SNP-PURGE-ON-SCHED NOT EQUAL BC-PURGE-ON-SCHED
+023000         MOVE 'PURGE ON SCHEDULE'   TO DTL-FIELD
+023100         MOVE SNP-PURGE-ON-SCHED    TO DTL-OLD-VAL
+023200         MOVE BC-PURGE-ON-SCHED     TO DTL-NEW-VAL
+023300         PERFORM 2400-PRINT-CHANGE-LINE THRU 2400-EXIT.
+023400 2120-EXIT. EXIT.
+023500     EJECT
+023600 2130-CHECK-BACKDATE-LMT.
+023700     IF  SNP-BACKDATE-LIMIT NOT EQUAL BC-BACKDATE-LIMIT
+023800         MOVE 'BACKDATE LIMIT'      TO DTL-FIELD
+023900         MOVE SNP-BACKDATE-LIMIT    TO WS-DISP-NUM
+024000         MOVE WS-DISP-NUM           TO DTL-OLD-VAL
+024100         MOVE BC-BACKDATE-LIMIT     TO WS-DISP-NUM
+024200         MOVE WS-DISP-NUM           TO DTL-NEW-VAL
+024300         PERFORM 2400-PRINT-CHANGE-LINE THRU 2400-EXIT.
+024400 2130-EXIT. EXIT.
+024500     EJECT
+024600 2140-CHECK-NONDOL-RETEN.
+024700     IF  SNP-NON-DOL-RETENTION NOT EQUAL BC-NON-DOL-RETENTION
+024800         MOVE 'NON-DOLLAR RETENTION'  TO DTL-FIELD
+024900         MOVE SNP-NON-DOL-RETENTION   TO WS-DISP-NUM
+025000         MOVE WS-DISP-NUM             TO DTL-OLD-VAL
+025100         MOVE BC-NON-DOL-RETENTION    TO WS-DISP-NUM
+025200         MOVE WS-DISP-NUM             TO DTL-NEW-VAL
+025300         PERFORM 2400-PRINT-CHANGE-LINE THRU 2400-EXIT.
+025400 2140-EXIT. EXIT.
+025500     EJECT
+025600 2150-CHECK-ACCUM-RETEN.
+025700     IF  SNP-ACCUM-TRAN-RET NOT EQUAL BC-ACCUM-TRAN-RET
+025800         MOVE 'ACCUM TRAN RETENTION'  TO DTL-FIELD
+025900         MOVE SNP-ACCUM-TRAN-RET      TO WS-DISP-NUM
+026000         MOVE WS-DISP-NUM             TO DTL-OLD-VAL
+026100         MOVE BC-ACCUM-TRAN-RET       TO WS-DISP-NUM
+026200         MOVE WS-DISP-NUM             TO DTL-NEW-VAL
+026300         PERFORM 2400-PRINT-CHANGE-LINE THRU 2400-EXIT.
+026400 2150-EXIT. EXIT.
+026500     EJECT
+026600 2160-CHECK-REG-E.
+026700     IF  SNP-REG-E NOT EQUAL BC-REG-E
+026800         MOVE 'REG E FLAG'      TO DTL-FIELD
+026900         MOVE SNP-REG-E         TO DTL-OLD-VAL
+027000         MOVE BC-REG-E          TO DTL-NEW-VAL
+027100         PERFORM 2400-PRINT-CHANGE-LINE THRU 2400-EXIT.
+027200 2160-EXIT. EXIT.
+027300     EJECT
+027400 2170-CHECK-REG-CC.
+027500     IF  SNP-REG-CC NOT EQUAL BC-REG-CC
+027600         MOVE 'REG CC FLAG'     TO DTL-FIELD
+027700         MOVE SNP-REG-CC        TO DTL-OLD-VAL
+027800         MOVE BC-REG-CC         TO DTL-NEW-VAL
+027900         PERFORM 2400-PRINT-CHANGE-LINE THRU 2400-EXIT.
+028000 2170-EXIT. EXIT.
+028100     EJECT
+028200 2180-CHECK-REG-DD.
+028300     IF  SNP-REG-DD NOT EQUAL BC-REG-DD
+028400         MOVE 'REG DD FLAG'     TO DTL-FIELD
+028500         MOVE SNP-REG-DD        TO DTL-OLD-VAL
+028600         MOVE BC-REG-DD         TO DTL-NEW-VAL
+028700         PERFORM 2400-PRINT-CHANGE-LINE THRU 2400-EXIT.
+028800 2180-EXIT. EXIT.
+028900     EJECT
+029000 2190-CHECK-REG-Z.
+029100     IF  SNP-REG-Z NOT EQUAL BC-REG-Z
+029200         MOVE 'REG Z FLAG'      TO DTL-FIELD
+029300         MOVE SNP-REG-Z         TO DTL-OLD-VAL
+029400         MOVE BC-REG-Z          TO DTL-NEW-VAL
+029500         PERFORM 2400-PRINT-CHANGE-LINE THRU 2400-EXIT.
+029600 2190-EXIT. EXIT.
+029700     EJECT
+029800 2200-CHECK-LEAP-YEAR.
+029900     IF  SNP-LEAP-YEAR NOT EQUAL BC-LEAP-YEAR
+030000         MOVE 'LEAP YEAR FLAG'  TO DTL-FIELD
+030100         MOVE SNP-LEAP-YEAR     TO DTL-OLD-VAL
+030200         MOVE BC-LEAP-YEAR      TO DTL-NEW-VAL
+030300         PERFORM 2400-PRINT-CHANGE-LINE THRU 2400-EXIT.
+030400 2200-EXIT. EXIT.
+030500     EJECT
+030600 2210-CHECK-YREND-CODE.
+030700     IF  SNP-YEAR-END-INT-CODE NOT EQUAL BC-YEAR-END-INT-CODE
+030800         MOVE 'YEAR-END INT CODE'  TO DTL-FIELD
+030900         MOVE SNP-YEAR-END-INT-CODE TO DTL-OLD-VAL
+031000         MOVE BC-YEAR-END-INT-CODE  TO DTL-NEW-VAL
+031100         PERFORM 2400-PRINT-CHANGE-LINE THRU 2400-EXIT.
+031200 2210-EXIT. EXIT.
+031300     EJECT
+031400*----------------------------------------------------------------*
+031500*    2400-PRINT-CHANGE-LINE - WRITE ONE CHANGED-FIELD DETAIL      *
+031600*    LINE; THE CALLER HAS ALREADY LOADED DTL-FIELD/OLD-VAL/       *
+031700*    NEW-VAL.                                                     *
+031800*----------------------------------------------------------------*
+031900 2400-PRINT-CHANGE-LINE.
+032000     MOVE 'Y' TO WS-CHANGE-SW.
+032100     MOVE SPACES TO BCR-AUDIT-RPT-LINE.
+032200     MOVE WS-DETAIL-LINE TO BCR-AUDIT-RPT-LINE.
+032300     WRITE BCR-AUDIT-RPT-LINE.
+032400     ADD 1 TO WS-TOT-FIELDS-CHANGED.
+032500 2400-EXIT. EXIT.
+032600     EJECT
+032700 2900-PRINT-NO-CHANGE.
+032800     MOVE SPACES TO BCR-AUDIT-RPT-LINE.
+032900     MOVE WS-NOCHANGE-LINE TO BCR-AUDIT-RPT-LINE.
+033000     WRITE BCR-AUDIT-RPT-LINE.
+033100 2900-EXIT. EXIT.
+033200     EJECT
+033300 2950-PRINT-CARD-NOT-FOUND.
+033400     MOVE SPACES TO BCR-AUDIT-RPT-LINE.
+033500     MOVE WS-NOCARD-LINE TO BCR-AUDIT-RPT-LINE.
+033600     WRITE BCR-AUDIT-RPT-LINE.
+033700 2950-EXIT. EXIT.
+033800     EJECT
+033900*----------------------------------------------------------------*
+034000*    8000-SAVE-SNAPSHOT - WRITE THE CURRENT VALUES OF EVERY      *
+034100*    TRACKED FIELD AS THE BASELINE THE NEXT RUN WILL COMPARE     *
+034200*    AGAINST.                                                     *
+034300*----------------------------------------------------------------*
+034400 8000-SAVE-SNAPSHOT.
+034500     OPEN OUTPUT BCR-SNAPSHOT-FILE.
+034600     MOVE BC-RUN-FLAG           TO SNP-RUN-FLAG.
+034700     MOVE BC-PROCESS-FLAG       TO SNP-PROCESS-FLAG.
+034800     MOVE BC-PURGE-ON-SCHED     TO SNP-PURGE-ON-SCHED.
+034900     MOVE BC-BACKDATE-LIMIT     TO SNP-BACKDATE-LIMIT.
+035000     MOVE BC-NON-DOL-RETENTION  TO SNP-NON-DOL-RETENTION.
+035100     MOVE BC-ACCUM-TRAN-RET     TO SNP-ACCUM-TRAN-RET.
+035200     MOVE BC-REG-E              TO SNP-REG-E.
+035300     MOVE BC-REG-CC             TO SNP-REG-CC.
+035400     MOVE BC-REG-DD             TO SNP-REG-DD.
+035500     MOVE BC-REG-Z              TO SNP-REG-Z.
+035600     MOVE BC-LEAP-YEAR          TO SNP-LEAP-YEAR.
+035700     MOVE BC-YEAR-END-INT-CODE  TO SNP-YEAR-END-INT-CODE.
+035800     MOVE BC-LM-TS-TELLER       TO SNP-LM-TELLER.
+035900     MOVE BC-LM-BRANCH          TO SNP-LM-BRANCH.
+036000     MOVE BC-LM-TERM-ID         TO SNP-LM-TERM-ID.
+036100     MOVE BC-LM-DT-YY           TO SNP-LM-DT-YY.
+036200     MOVE BC-LM-DT-MM           TO SNP-LM-DT-MM.
+036300     MOVE BC-LM-DT-DD           TO SNP-LM-DT-DD.
+036400     WRITE BCR-SNAPSHOT-RECORD.
+036500     CLOSE BCR-SNAPSHOT-FILE.
+036600 8000-EXIT. EXIT.
+036700     EJECT
+036800*----------------------------------------------------------------*
+036900*    9000-TERMINATE - CLOSE THE FILES AND PRINT FINAL TOTALS.    *
+037000*----------------------------------------------------------------*
+037100 9000-TERMINATE.
+037200     WRITE BCR-AUDIT-RPT-LINE FROM WS-BLANK-LINE.
+037300     MOVE 'FIELDS CHANGED THIS RUN' TO SUM-LIT.
+037400     MOVE WS-TOT-FIELDS-CHANGED TO SUM-COUNT.
+037500     MOVE SPACES TO BCR-AUDIT-RPT-LINE.
+037600     MOVE WS-SUMMARY-LINE TO BCR-AUDIT-RPT-LINE.
+037700     WRITE BCR-AUDIT-RPT-LINE.
+037800     CLOSE BCR-CARD-FILE.
+037900     CLOSE BCR-AUDIT-RPT.
+038000 9000-EXIT. EXIT.
