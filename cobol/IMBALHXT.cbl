@@ -0,0 +1,324 @@
+*     * GN6048 * 08/09/26 JCTE AD HOC BALANCE HISTORY EXTRACT UTILITY
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMBALHXT.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMBALHXT LOADS UP TO 20 AD HOC EXTRACT REQUESTS FROM THE    *
+000900*    REQUEST FILE (IMWSBHRQ), EACH NAMING AN OPTIONAL ACCOUNT    *
+001000*    FILTER AND A FROM/TO DATE RANGE, THEN MAKES ONE PASS OVER   *
+001100*    THE BALANCE HISTORY FILE (IMBALHST).  EVERY DAILY ENTRY, OF *
+001200*    WHATEVER BH-TYPE, THAT FALLS INSIDE A REQUEST'S DATE RANGE  *
+001300*    AND MATCHES ITS ACCOUNT FILTER (OR THE FILTER IS SPACES,    *
+001400*    MEANING EVERY ACCOUNT) IS PRINTED TO THE EXTRACT REPORT     *
+001500*    UNDER THAT REQUEST'S ID.  THIS LETS SOMEONE PULL A SLICE OF *
+001600*    HISTORY FOR A SPECIFIC ACCOUNT AND DATE RANGE WITHOUT       *
+001700*    WAITING FOR A FULL IMBALCSV EXPORT AND FILTERING IT         *
+001800*    DOWNSTREAM.                                                 *
+001900*----------------------------------------------------------------*
+002000*               ** HISTORY OF REVISIONS **                      *
+002100* DESCRIPTION                                           CHNGID  *
+002200* ____________________________________________________ _______ *
+002300* 08/09/26 JCTE NEW PROGRAM - AD HOC BALANCE HISTORY     GN6048 *
+002400*                EXTRACT UTILITY                                *
+002500*----------------------------------------------------------------*
+002600 ENVIRONMENT    DIVISION.
+002700 INPUT-OUTPUT   SECTION.
+002800 FILE-CONTROL.
+002900     SELECT BH-EXTRACT-REQUEST ASSIGN TO "IMWSBHRQ"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT BALANCE-HISTORY-FILE ASSIGN TO "IMBALHST"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT BH-EXTRACT-RPT ASSIGN TO "IMBALXRP"
+003400         ORGANIZATION IS SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  BH-EXTRACT-REQUEST.
+003800     COPY IMWSBHRQ.
+003900 FD  BALANCE-HISTORY-FILE.
+004000     COPY IMBALHST.
+004100 FD  BH-EXTRACT-RPT
+004200     RECORD CONTAINS 133 CHARACTERS.
+004300 01  BH-EXTRACT-RPT-LINE             PIC X(133).
+004400 WORKING-STORAGE SECTION.
+004500 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMBALHXT'.
+004600 01  WS-SWITCHES.
+004700     03  WS-REQ-EOF-SW               PIC X(1)    VALUE 'N'.
+004800         88  WS-88-REQ-EOF           VALUE 'Y'.
+004900     03  WS-HIST-EOF-SW              PIC X(1)    VALUE 'N'.
+005000         88  WS-88-HIST-EOF          VALUE 'Y'.
+005100 01  WS-SUB                          PIC S9(4)   COMP.
+005200 01  WS-REQ-SUB                      PIC S9(4)   COMP.
+005300     EJECT
+005400 01  WS-REQUEST-TABLE.
+005500     03  WS-REQUEST-ENTRY OCCURS 20 TIMES.
+005600         05  WS-REQ-ID               PIC X(08).
+005700         05  WS-REQ-ACCT             PIC X(10).
+005800         05  WS-REQ-FROM             PIC X(08).
+005900         05  WS-REQ-TO               PIC X(08).
+006000 01  WS-REQUEST-COUNT                PIC S9(4)   COMP VALUE 0.
+006100     EJECT
+006200 01  WS-SCAN-DATE                    PIC X(08).
+006300 01  WS-SCAN-ACCOUNT                 PIC X(14).
+006400 01  WS-SCAN-PROD                    PIC X(03).
+006500 01  WS-SCAN-TYPE                    PIC X(04).
+006600 01  WS-SCAN-BALANCE                 PIC S9(13)V99 COMP-3.
+006700     EJECT
+006800 01  WS-TOTALS.
+006900     03  WS-TOT-REQUESTS-LOADED      PIC 9(7)    COMP VALUE 0.
+007000     03  WS-TOT-HIST-SCANNED         PIC 9(7)    COMP VALUE 0.
+007100     03  WS-TOT-ENTRIES-SCANNED      PIC 9(7)    COMP VALUE 0.
+007200     03  WS-TOT-EXTRACTED           PIC 9(7)    COMP VALUE 0.
+007300     EJECT
+007400 01  WS-REPORT-TITLE.
+007500     03  FILLER                      PIC X(40)   VALUE
+007600         'IMBALHXT - AD HOC BALANCE HISTORY EXTR'.
+007700     03  FILLER                      PIC X(15)   VALUE 'ACT'.
+007800 01  WS-COLUMN-HEADING.
+007900     03  FILLER                      PIC X(8)    VALUE 'REQUEST'.
+008000     03  FILLER                      PIC X(4)    VALUE SPACES.
+008100     03  FILLER                      PIC X(14)   VALUE 'ACCOUNT'.
+008200     03  FILLER                      PIC X(4)    VALUE SPACES.
+008300     03  FILLER                      PIC X(4)    VALUE 'TYPE'.
+008400     03  FILLER                      PIC X(4)    VALUE SPACES.
+008500     03  FILLER                      PIC X(10)   VALUE 'DATE'.
+008600     03  FILLER                      PIC X(3)    VALUE SPACES.
+008700     03  FILLER                      PIC X(3)    VALUE 'PRD'.
+008800     03  FILLER                      PIC X(4)    VALUE SPACES.
+008900     03  FILLER                      PIC X(14)   VALUE 'BALANCE'.
+009000 01  WS-DETAIL-LINE.
+009100     03  FILLER                      PIC X(3)    VALUE SPACES.
+009200     03  DTL-REQUEST-ID              PIC X(08).
+009300     03  FILLER                      PIC X(3)    VALUE SPACES.
+009400     03  DTL-ACCOUNT                 PIC X(14).
+009500     03  FILLER                      PIC X(3)    VALUE SPACES.
+009600     03  DTL-TYPE                    PIC X(04).
+009700     03  FILLER                      PIC X(3)    VALUE SPACES.
+009800     03  DTL-DATE                    PIC XX/XX/XX/XX.
+009900     03  FILLER                      PIC X(3)    VALUE SPACES.
+010000     03  DTL-PROD                    PIC X(03).
+010100     03  FILLER                      PIC X(3)    VALUE SPACES.
+010200     03  DTL-BALANCE                 PIC -(14)9.99.
+010300     03  FILLER                      PIC X(48)   VALUE SPACES.
+010400 01  WS-SUMMARY-LINE.
+010500     03  FILLER                      PIC X(4)    VALUE SPACES.
+010600     03  SUM-LIT                     PIC X(30).
+010700     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+010800     03  FILLER                      PIC X(93)   VALUE SPACES.
+010900 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+011000     EJECT
+011100 LINKAGE SECTION.
+011200 PROCEDURE DIVISION.
+011300*----------------------------------------------------------------*
+011400 0000-MAINLINE.
+011500     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+011600     PERFORM 2000-PROCESS-HISTORY THRU 2000-EXIT
+011700         UNTIL WS-88-HIST-EOF.
+011800     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+011900     GOBACK.
+012000     EJECT
+012100*----------------------------------------------------------------*
+012200*    1000-INITIALIZE - LOAD UP TO 20 EXTRACT REQUESTS, THEN OPEN *
+012300*    THE HISTORY FILE AND THE EXTRACT REPORT.                    *
+012400*----------------------------------------------------------------*
+012500 1000-INITIALIZE.
+012600     OPEN INPUT  BH-EXTRACT-REQUEST.
+012700     PERFORM 1100-LOAD-REQUEST THRU 1100-EXIT
+012800         UNTIL WS-88-REQ-EOF
+012900         OR WS-REQUEST-COUNT NOT LESS THAN 20.
+013000     CLOSE BH-EXTRACT-REQUEST.
+013100     OPEN INPUT  BALANCE-HISTORY-FILE.
+013200     OPEN OUTPUT BH-EXTRACT-RPT.
+013300     WRITE BH-EXTRACT-RPT-LINE FROM WS-BLANK-LINE.
+013400     MOVE SPACES TO BH-EXTRACT-RPT-LINE.
+013500     MOVE WS-REPORT-TITLE TO BH-EXTRACT-RPT-LINE.
+013600     WRITE BH-EXTRACT-RPT-LINE.
+013700     WRITE BH-EXTRACT-RPT-LINE FROM WS-BLANK-LINE.
+013800     MOVE SPACES TO BH-EXTRACT-RPT-LINE.
+013900     MOVE WS-COLUMN-HEADING TO BH-EXTRACT-RPT-LINE.
+014000     WRITE BH-EXTRACT-RPT-LINE.
+014100     PERFORM 1200-READ-HISTORY THRU 1200-EXIT.
+014200 1000-EXIT. EXIT.
+014300     EJECT
+014400*----------------------------------------------------------------*
+014500*    1100-LOAD-REQUEST - APPEND ONE EXTRACT REQUEST TO THE       *
+014600*    REQUEST TABLE.                                              *
+014700*----------------------------------------------------------------*
+014800 1100-LOAD-REQUEST.
+014900     READ BH-EXTRACT-REQUEST
+015000         AT END
+015100             MOVE 'Y' TO WS-REQ-EOF-SW
+015200         NOT AT END
+015300             ADD 1 TO WS-REQUEST-COUNT
+015400             ADD 1 TO WS-TOT-REQUESTS-LOADED
+015500             MOVE BHRQ-REQUEST-ID
+015600                 TO WS-REQ-ID (WS-REQUEST-COUNT)
+015700             MOVE BHRQ-ACCT-FILTER
+015800                 TO WS-REQ-ACCT (WS-REQUEST-COUNT)
+015900             MOVE BHRQ-FROM-DATE
+016000                 TO WS-REQ-FROM (WS-REQUEST-COUNT)
+016100             MOVE BHRQ-TO-DATE
+016200                 TO WS-REQ-TO (WS-REQUEST-COUNT).
+016300 1100-EXIT. EXIT.
+016400     EJECT
+016500 1200-READ-HISTORY.
+016600     READ BALANCE-HISTORY-FILE
+016700         AT END MOVE 'Y' TO WS-HIST-EOF-SW.
+016800 1200-EXIT. EXIT.
+016900     EJECT
+017000*----------------------------------------------------------------*
+017100*    2000-PROCESS-HISTORY - DISPATCH ON BH-TYPE TO THE PARAGRAPH *
+017200*    THAT KNOWS THAT TYPE'S OCCURS-60 DAILY ENTRY LAYOUT.        *
+017300*----------------------------------------------------------------*
+017400 2000-PROCESS-HISTORY.
+017500     ADD 1 TO WS-TOT-HIST-SCANNED.
+017600     MOVE BH-CTL4-ACCT TO WS-SCAN-ACCOUNT.
+017700     EVALUATE TRUE
+017800         WHEN BH-MMDA
+017900             MOVE 'MMDA' TO WS-SCAN-TYPE
+018000             PERFORM 2100-SCAN-MMDA THRU 2100-EXIT
+018100                 VARYING WS-SUB FROM 1 BY 1
+018200                 UNTIL WS-SUB GREATER THAN BH-ENTRIES
+018300         WHEN BH-IOD
+018400             MOVE 'IOD ' TO WS-SCAN-TYPE
+018500             PERFORM 2200-SCAN-IOD THRU 2200-EXIT
+018600                 VARYING WS-SUB FROM 1 BY 1
+018700                 UNTIL WS-SUB GREATER THAN BH-ENTRIES
+018800         WHEN BH-SAV
+018900             MOVE 'SAV ' TO WS-SCAN-TYPE
+019000             PERFORM 2300-SCAN-SAV THRU 2300-EXIT
+019100                 VARYING WS-SUB FROM 1 BY 1
+019200                 UNTIL WS-SUB GREATER THAN BH-ENTRIES
+019300         WHEN BH-ODAC
+019400             MOVE 'ODAC' TO WS-SCAN-TYPE
+019500             PERFORM 2400-SCAN-ODAC THRU 2400-EXIT
+019600                 VARYING WS-SUB FROM 1 BY 1
+019700                 UNTIL WS-SUB GREATER THAN BH-ENTRIES
+019800         WHEN BH-SAVT
+019900             MOVE 'SAVT' TO WS-SCAN-TYPE
+020000             PERFORM 2500-SCAN-SAVT THRU 2500-EXIT
+020100                 VARYING WS-SUB FROM 1 BY 1
+020200                 UNTIL WS-SUB GREATER THAN BH-ENTRIES
+020300         WHEN BH-ADB
+020400             MOVE 'ADB ' TO WS-SCAN-TYPE
+020500             PERFORM 2600-SCAN-ADB THRU 2600-EXIT
+020600                 VARYING WS-SUB FROM 1 BY 1
+020700                 UNTIL WS-SUB GREATER THAN BH-ENTRIES
+020800         WHEN OTHER
+020900             CONTINUE
+021000     END-EVALUATE.
+021100     PERFORM 1200-READ-HISTORY THRU 1200-EXIT.
+021200 2000-EXIT. EXIT.
+021300     EJECT
+021400 2100-SCAN-MMDA.
+021500     STRING BHM-CC (WS-SUB) BHM-YY (WS-SUB)
+021600            BHM-MM (WS-SUB) BHM-DD (WS-SUB)
+021700         DELIMITED BY SIZE INTO WS-SCAN-DATE.
+021800     MOVE BHM-MMDA-PROD (WS-SUB) TO WS-SCAN-PROD.
+021900     MOVE BHM-MMDA-BAL  (WS-SUB) TO WS-SCAN-BALANCE.
+022000     PERFORM 2900-CHECK-REQUESTS THRU 2900-EXIT.
+022100 2100-EXIT. EXIT.
+022200     EJECT
+022300 2200-SCAN-IOD.
+022400     STRING BHI-CC (WS-SUB) BHI-YY (WS-SUB)
+022500            BHI-MM (WS-SUB) BHI-DD (WS-SUB)
+022600         DELIMITED BY SIZE INTO WS-SCAN-DATE.
+022700     MOVE BHI-IOD-PROD (WS-SUB) TO WS-SCAN-PROD.
+022800     MOVE BHI-IOD-BAL  (WS-SUB) TO WS-SCAN-BALANCE.
+022900     PERFORM 2900-CHECK-REQUESTS THRU 2900-EXIT.
+023000 2200-EXIT. EXIT.
+023100     EJECT
+023200 2300-SCAN-SAV.
+023300     STRING BHS-CC (WS-SUB) BHS-YY (WS-SUB)
+023400            BHS-MM (WS-SUB) BHS-DD (WS-SUB)
+023500         DELIMITED BY SIZE INTO WS-SCAN-DATE.
+023600     MOVE BHS-SAV-PROD (WS-SUB) TO WS-SCAN-PROD.
+023700     MOVE BHS-SAV-BAL  (WS-SUB) TO WS-SCAN-BALANCE.
+023800     PERFORM 2900-CHECK-REQUESTS THRU 2900-EXIT.
+023900 2300-EXIT. EXIT.
+024000     EJECT
+024100 2400-SCAN-ODAC.
+024200     STRING BHO-CC (WS-SUB) BHO-YY (WS-SUB)
+024300            BHO-MM (WS-SUB) BHO-DD (WS-SUB)
+024400         DELIMITED BY SIZE INTO WS-SCAN-DATE.
+024500     MOVE SPACES TO WS-SCAN-PROD.
+024600     MOVE BHO-ODAC-BAL (WS-SUB) TO WS-SCAN-BALANCE.
+024700     PERFORM 2900-CHECK-REQUESTS THRU 2900-EXIT.
+024800 2400-EXIT. EXIT.
+024900     EJECT
+025000 2500-SCAN-SAVT.
+025100     STRING BHT-CC (WS-SUB) BHT-YY (WS-SUB)
+025200            BHT-MM (WS-SUB) BHT-DD (WS-SUB)
+025300         DELIMITED BY SIZE INTO WS-SCAN-DATE.
+025400     MOVE BHT-SAVT-PROD (WS-SUB) TO WS-SCAN-PROD.
+025500     MOVE BHT-SAVT-BAL  (WS-SUB) TO WS-SCAN-BALANCE.
+025600     PERFORM 2900-CHECK-REQUESTS THRU 2900-EXIT.
+025700 2500-EXIT. EXIT.
+025800     EJECT
+025900 2600-SCAN-ADB.
+026000     STRING BHD-CC (WS-SUB) BHD-YY (WS-SUB)
+026100            BHD-MM (WS-SUB) BHD-DD (WS-SUB)
+026200         DELIMITED BY SIZE INTO WS-SCAN-DATE.
+026300     MOVE BHD-ADB-PROD    (WS-SUB) TO WS-SCAN-PROD.
+026400     MOVE BHD-ADB-AVG-BAL (WS-SUB) TO WS-SCAN-BALANCE.
+026500     PERFORM 2900-CHECK-REQUESTS THRU 2900-EXIT.
+026600 2600-EXIT. EXIT.
+026700     EJECT
+026800*----------------------------------------------------------------*
+026900*    2900-CHECK-REQUESTS - TEST THE ENTRY JUST SCANNED AGAINST   *
+027000*    EVERY LOADED REQUEST'S ACCOUNT FILTER AND DATE RANGE.       *
+027100*----------------------------------------------------------------*
+027200 2900-CHECK-REQUESTS.
+027300     ADD 1 TO WS-TOT-ENTRIES-SCANNED.
+027400     PERFORM 2950-TEST-ONE-REQUEST THRU 2950-EXIT
+027500         VARYING WS-REQ-SUB FROM 1 BY 1
+027600         UNTIL WS-REQ-SUB GREATER THAN WS-REQUEST-COUNT.
+027700 2900-EXIT. EXIT.
+027800     EJECT
+027900 2950-TEST-ONE-REQUEST.
+028000     IF  (WS-REQ-ACCT (WS-REQ-SUB) EQUAL SPACES
+028100         OR WS-REQ-ACCT (WS-REQ-SUB) EQUAL BH-ACCT)
+028200     AND WS-SCAN-DATE NOT LESS THAN WS-REQ-FROM (WS-REQ-SUB)
+028300     AND WS-SCAN-DATE NOT GREATER THAN WS-REQ-TO (WS-REQ-SUB)
+028400         ADD 1 TO WS-TOT-EXTRACTED
+028500         MOVE WS-REQ-ID (WS-REQ-SUB) TO DTL-REQUEST-ID
+028600         MOVE WS-SCAN-ACCOUNT        TO DTL-ACCOUNT
+028700         MOVE WS-SCAN-TYPE           TO DTL-TYPE
+028800         MOVE WS-SCAN-DATE           TO DTL-DATE
+028900         MOVE WS-SCAN-PROD           TO DTL-PROD
+029000         MOVE WS-SCAN-BALANCE        TO DTL-BALANCE
+029100         MOVE SPACES TO BH-EXTRACT-RPT-LINE
+029200         MOVE WS-DETAIL-LINE TO BH-EXTRACT-RPT-LINE
+029300         WRITE BH-EXTRACT-RPT-LINE.
+029400 2950-EXIT. EXIT.
+029500     EJECT
+029600*----------------------------------------------------------------*
+029700*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE FILES.    *
+029800*----------------------------------------------------------------*
+029900 9000-TERMINATE.
+030000     WRITE BH-EXTRACT-RPT-LINE FROM WS-BLANK-LINE.
+030100     MOVE 'EXTRACT REQUESTS LOADED' TO SUM-LIT.
+030200     MOVE WS-TOT-REQUESTS-LOADED TO SUM-COUNT.
+030300     MOVE SPACES TO BH-EXTRACT-RPT-LINE.
+030400     MOVE WS-SUMMARY-LINE TO BH-EXTRACT-RPT-LINE.
+030500     WRITE BH-EXTRACT-RPT-LINE.
+030600     MOVE 'HISTORY RECORDS SCANNED' TO SUM-LIT.
+030700     MOVE WS-TOT-HIST-SCANNED TO SUM-COUNT.
+030800     MOVE SPACES TO BH-EXTRACT-RPT-LINE.
+030900     MOVE WS-SUMMARY-LINE TO BH-EXTRACT-RPT-LINE.
+031000     WRITE BH-EXTRACT-RPT-LINE.
+031100     MOVE 'DAILY ENTRIES SCANNED' TO SUM-LIT.
+031200     MOVE WS-TOT-ENTRIES-SCANNED TO SUM-COUNT.
+031300     MOVE SPACES TO BH-EXTRACT-RPT-LINE.
+031400     MOVE WS-SUMMARY-LINE TO BH-EXTRACT-RPT-LINE.
+031500     WRITE BH-EXTRACT-RPT-LINE.
+031600     MOVE 'ENTRIES EXTRACTED' TO SUM-LIT.
+031700     MOVE WS-TOT-EXTRACTED TO SUM-COUNT.
+031800     MOVE SPACES TO BH-EXTRACT-RPT-LINE.
+031900     MOVE WS-SUMMARY-LINE TO BH-EXTRACT-RPT-LINE.
+032000     WRITE BH-EXTRACT-RPT-LINE.
+032100     CLOSE BALANCE-HISTORY-FILE.
+032200     CLOSE BH-EXTRACT-RPT.
+032300 9000-EXIT. EXIT.
