@@ -0,0 +1,299 @@
+*     * GN6013 * 08/09/26 JCTE FEE-WAIVER EFFECTIVENESS REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMFEEWVR.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMFEEWVR REPORTS, BY WMF-FEE-NUMBER, HOW OFTEN AND FOR HOW  *
+000900*    MUCH EACH FEE ON THE MULTIPLE-PRICE-FEE-TABLE (IMWSFEEM)    *
+001000*    WAS ACTUALLY CHARGED (THE TIER COUNTERS/AMOUNTS ALREADY     *
+001100*    CARRIED ON THE FEE SCHEDULE ITSELF) VERSUS WAIVED (THE      *
+001200*    MONTHLY WAIVER LOG, COPYBOOK IMWSFEAC), SO PRICING/PRODUCT  *
+001300*    CAN SEE WHETHER THE FEE SCHEDULE AND WAIVER RULES ARE       *
+001400*    WORKING AS INTENDED.                                       *
+001500*----------------------------------------------------------------*
+001600*               ** HISTORY OF REVISIONS **                      *
+001700* DESCRIPTION                                           CHNGID  *
+001800* ____________________________________________________ _______ *
+001900* 08/09/26 JCTE NEW PROGRAM - FEE-WAIVER EFFECTIVENESS   GN6013 *
+002000*                REPORT                                         *
+002050* 08/09/26 JCTE MADE THE WAIVER LOG OPTIONAL SO THE FIRST-     GN6069*
+002060*                EVER RUN DOES NOT ABEND ON THE OPEN              *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT    DIVISION.
+002300 INPUT-OUTPUT   SECTION.
+002400 FILE-CONTROL.
+002500     SELECT FEE-TABLE-FILE ASSIGN TO "IMWSFEEM"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT OPTIONAL FEE-WAIVER-FILE ASSIGN TO "IMWSFEAC"         GN6069
+002750         ORGANIZATION IS SEQUENTIAL                               GN6069
+002760         FILE STATUS IS WS-WAIVER-FILE-STATUS.                    GN6069
+002900     SELECT FEE-WVR-RPT ASSIGN TO "IMFEEWRP"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  FEE-TABLE-FILE.
+003400     COPY IMWSFEEM.
+003500 FD  FEE-WAIVER-FILE.
+003600     COPY IMWSFEAC.
+003700 FD  FEE-WVR-RPT
+003800     RECORD CONTAINS 133 CHARACTERS.
+003900 01  FEE-WVR-RPT-LINE                PIC X(133).
+004000 WORKING-STORAGE SECTION.
+004100 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMFEEWVR'.
+004150 77  WS-WAIVER-FILE-STATUS           PIC X(2)    VALUE SPACES.    GN6069
+004160     88  WS-88-WAIVER-NOT-FOUND      VALUE '05' '35'.             GN6069
+004200 01  WS-SWITCHES.
+004300     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004400         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004500     03  WS-WVR-EOF-SW               PIC X(1)    VALUE 'N'.
+004600         88  WS-88-WVR-EOF           VALUE 'Y'.
+004700     03  WS-WVR-FOUND-SW             PIC X(1)    VALUE 'N'.
+004800         88  WS-88-WVR-FOUND         VALUE 'Y'.
+004900 77  WS-FEE-SUB                      PIC 9(3)    COMP VALUE 0.
+005000 77  WS-TIER-SUB                     PIC 9(1)    COMP VALUE 0.
+005100     EJECT
+005200*----------------------------------------------------------------*
+005300*    WS-WVR-TABLE-AREA - THE MONTHLY WAIVER LOG LOADED INTO      *
+005400*    STORAGE SO EACH FEE CAN BE MATCHED TO ITS WAIVED ACTIVITY   *
+005500*    WITHOUT A RANDOM READ PER FEE.                              *
+005600*----------------------------------------------------------------*
+005700 01  WS-WVR-TABLE-AREA.
+005800     03  WS-WVR-ENTRY      OCCURS 500 TIMES
+005900                           INDEXED BY WS-WVR-NDX.
+006000         05  WS-WVR-KEY.
+006100             10  WS-WVR-CONTROL-1    PIC X(02).
+006200             10  WS-WVR-CURRENCY     PIC X(03).
+006300             10  WS-WVR-SC-REGION    PIC X(10).
+006400             10  WS-WVR-CHG-TYPE     PIC X(03).
+006500             10  WS-WVR-FEE-TYPE     PIC X.
+006600             10  WS-WVR-FEE-NUMBER   PIC X(03).
+006700         05  WS-WVR-COUNT            PIC S9(7)     COMP-3.
+006800         05  WS-WVR-AMT              PIC S9(13)V99 COMP-3.
+006900 77  WS-WVR-LOADED                   PIC 9(4)    COMP VALUE 0.
+007000 01  WS-LOOKUP-KEY.
+007100     03  WS-LK-SCHED-KEY.
+007200         05  WS-LK-CONTROL-1         PIC X(02).
+007300         05  WS-LK-CURRENCY          PIC X(03).
+007400         05  WS-LK-SC-REGION         PIC X(10).
+007500         05  WS-LK-CHG-TYPE          PIC X(03).
+007600         05  WS-LK-FEE-TYPE          PIC X.
+007700     03  WS-LK-FEE-NUMBER            PIC X(03).
+007700     EJECT
+007800 01  WS-CHG-COUNT-HOLD               PIC S9(9)     COMP-3.
+007900 01  WS-CHG-AMT-HOLD                 PIC S9(15)V99 COMP-3.
+008000 01  WS-WVE-COUNT-HOLD               PIC S9(9)     COMP-3.
+008100 01  WS-WVE-AMT-HOLD                 PIC S9(15)V99 COMP-3.
+008200     EJECT
+008300 01  WS-TOTALS.
+008400     03  WS-TOT-SCHEDULES            PIC 9(7)    COMP VALUE 0.
+008500     03  WS-TOT-FEES-SCANNED         PIC 9(7)    COMP VALUE 0.
+008600     03  WS-TOT-CHARGED-COUNT        PIC 9(9)    COMP VALUE 0.
+008700     03  WS-TOT-WAIVED-COUNT         PIC 9(9)    COMP VALUE 0.
+008800     EJECT
+008900 01  WS-REPORT-TITLE.
+009000     03  FILLER                      PIC X(40)   VALUE
+009100         'IMFEEWVR - FEE-WAIVER EFFECTIVENESS RPT'.
+009200     03  FILLER                      PIC X(15)   VALUE SPACES.
+009300 01  WS-SCHEDULE-LINE.
+009400     03  FILLER                      PIC X(4)    VALUE SPACES.
+009500     03  FILLER                      PIC X(16)   VALUE
+009600         'FEE SCHEDULE -  '.
+009700     03  SCH-CONTROL-1               PIC X(02).
+009800     03  FILLER                      PIC X(1)    VALUE '/'.
+009900     03  SCH-CURRENCY                PIC X(03).
+010000     03  FILLER                      PIC X(1)    VALUE '/'.
+010100     03  SCH-REGION                  PIC X(10).
+010200     03  FILLER                      PIC X(1)    VALUE '/'.
+010300     03  SCH-CHG-TYPE                PIC X(03).
+010400     03  FILLER                      PIC X(1)    VALUE '/'.
+010500     03  SCH-FEE-TYPE                PIC X(01).
+010600     03  FILLER                      PIC X(86)   VALUE SPACES.
+010700     EJECT
+010800 01  WS-DETAIL-LINE.
+010900     03  FILLER                      PIC X(4)    VALUE SPACES.
+011000     03  DTL-FEE-NUMBER              PIC X(03).
+011100     03  FILLER                      PIC X(1)    VALUE SPACES.
+011200     03  DTL-FEE-DESC                PIC X(24).
+011300     03  FILLER                      PIC X(1)    VALUE SPACES.
+011400     03  DTL-CHG-FLAG                PIC X(01).
+011500     03  FILLER                      PIC X(1)    VALUE SPACES.
+011600     03  DTL-WVE-FLAG                PIC X(01).
+011700     03  FILLER                      PIC X(2)    VALUE SPACES.
+011800     03  DTL-CHG-COUNT               PIC ZZZ,ZZ9.
+011900     03  FILLER                      PIC X(1)    VALUE SPACES.
+012000     03  DTL-CHG-AMT                 PIC Z,ZZZ,ZZZ,ZZ9.99.
+012100     03  FILLER                      PIC X(1)    VALUE SPACES.
+012200     03  DTL-WVE-COUNT               PIC ZZZ,ZZ9.
+012300     03  FILLER                      PIC X(1)    VALUE SPACES.
+012400     03  DTL-WVE-AMT                 PIC Z,ZZZ,ZZZ,ZZ9.99.
+012500     03  FILLER                      PIC X(22)   VALUE SPACES.
+012600 01  WS-SUMMARY-LINE.
+012700     03  FILLER                      PIC X(4)    VALUE SPACES.
+012800     03  SUM-LIT                     PIC X(30).
+012900     03  SUM-COUNT                   PIC ZZZ,ZZZ,ZZ9.
+013000     03  FILLER                      PIC X(90)   VALUE SPACES.
+013100 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+013200     EJECT
+013300 PROCEDURE DIVISION.
+013400*----------------------------------------------------------------*
+013500 0000-MAINLINE.
+013600     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+013700     PERFORM 2000-PROCESS-SCHEDULE THRU 2000-EXIT
+013800         UNTIL WS-88-END-OF-FILE.
+013900     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+014000     GOBACK.
+014100     EJECT
+014200*----------------------------------------------------------------*
+014300*    1000-INITIALIZE - LOAD THE WAIVER LOG AND OPEN THE FEE      *
+014400*    SCHEDULE FOR A SEQUENTIAL BROWSE.                           *
+014500*----------------------------------------------------------------*
+014600 1000-INITIALIZE.
+014700     OPEN INPUT  FEE-WAIVER-FILE.
+014800     PERFORM 1100-LOAD-WAIVER THRU 1100-EXIT
+014900         UNTIL WS-88-WVR-EOF.
+015000     CLOSE FEE-WAIVER-FILE.
+015100     OPEN INPUT  FEE-TABLE-FILE.
+015200     OPEN OUTPUT FEE-WVR-RPT.
+015300     WRITE FEE-WVR-RPT-LINE FROM WS-BLANK-LINE.
+015400     MOVE SPACES TO FEE-WVR-RPT-LINE.
+015500     MOVE WS-REPORT-TITLE TO FEE-WVR-RPT-LINE.
+015600     WRITE FEE-WVR-RPT-LINE.
+015700     WRITE FEE-WVR-RPT-LINE FROM WS-BLANK-LINE.
+015800     PERFORM 2100-READ-SCHEDULE THRU 2100-EXIT.
+015900 1000-EXIT. EXIT.
+016000     EJECT
+016100 1100-LOAD-WAIVER.
+016200     READ FEE-WAIVER-FILE
+016300         AT END
+016400             MOVE 'Y' TO WS-WVR-EOF-SW
+016500         NOT AT END
+016600             ADD 1 TO WS-WVR-LOADED
+016700             MOVE FWA-CONTROL-KEY TO WS-WVR-KEY(WS-WVR-LOADED)
+016800             MOVE FWA-WAIVED-COUNT TO
+016900                 WS-WVR-COUNT(WS-WVR-LOADED)
+017000             MOVE FWA-WAIVED-AMT TO
+017100                 WS-WVR-AMT(WS-WVR-LOADED).
+017200 1100-EXIT. EXIT.
+017300     EJECT
+017400*----------------------------------------------------------------*
+017500*    2100-READ-SCHEDULE - BROWSE THE NEXT FEE SCHEDULE RECORD.   *
+017600*----------------------------------------------------------------*
+017700 2100-READ-SCHEDULE.
+017800     READ FEE-TABLE-FILE
+017900         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.
+018000 2100-EXIT. EXIT.
+018100     EJECT
+018200*----------------------------------------------------------------*
+018300*    2000-PROCESS-SCHEDULE - PRINT THE SCHEDULE HEADER, THEN     *
+018400*    EVERY FEE NUMBER DEFINED UNDER IT.                          *
+018500*----------------------------------------------------------------*
+018600 2000-PROCESS-SCHEDULE.
+018700     ADD 1 TO WS-TOT-SCHEDULES.
+018800     MOVE WMF-CONTROL-1 TO SCH-CONTROL-1.
+018900     MOVE WMF-CURRENCY  TO SCH-CURRENCY.
+019000     MOVE WMF-SC-REGION TO SCH-REGION.
+019100     MOVE WMF-CHG-TYPE  TO SCH-CHG-TYPE.
+019200     MOVE WMF-FEE-TYPE  TO SCH-FEE-TYPE.
+019300     MOVE SPACES TO FEE-WVR-RPT-LINE.
+019400     MOVE WS-SCHEDULE-LINE TO FEE-WVR-RPT-LINE.
+019500     WRITE FEE-WVR-RPT-LINE.
+019600     PERFORM 2200-CHECK-FEE THRU 2200-EXIT
+019700         VARYING WS-FEE-SUB FROM 1 BY 1
+019800         UNTIL WS-FEE-SUB GREATER THAN 200.
+019900     PERFORM 2100-READ-SCHEDULE THRU 2100-EXIT.
+020000 2000-EXIT. EXIT.
+020100     EJECT
+020200*----------------------------------------------------------------*
+020300*    2200-CHECK-FEE - SKIP UNUSED SLOTS, OTHERWISE SUM THE       *
+020400*    CHARGED TIERS, LOOK UP THE WAIVED ACTIVITY, AND PRINT.      *
+020500*----------------------------------------------------------------*
+020600 2200-CHECK-FEE.
+020700     IF  WMF-FEE-NUMBER (WS-FEE-SUB) NOT EQUAL SPACES
+020800         ADD 1 TO WS-TOT-FEES-SCANNED
+020900         PERFORM 2210-SUM-CHARGED THRU 2210-EXIT
+021000         PERFORM 2220-LOOKUP-WAIVED THRU 2220-EXIT
+021100         PERFORM 2230-PRINT-FEE-LINE THRU 2230-EXIT.
+021200 2200-EXIT. EXIT.
+021300     EJECT
+021400 2210-SUM-CHARGED.
+021500     MOVE 0 TO WS-CHG-COUNT-HOLD.
+021600     MOVE 0 TO WS-CHG-AMT-HOLD.
+021700     PERFORM 2211-ADD-TIER THRU 2211-EXIT
+021800         VARYING WS-TIER-SUB FROM 1 BY 1
+021900         UNTIL WS-TIER-SUB GREATER THAN 4.
+022000     ADD WS-CHG-COUNT-HOLD TO WS-TOT-CHARGED-COUNT.
+022100 2210-EXIT. EXIT.
+022200     EJECT
+022300 2211-ADD-TIER.
+022400     ADD WMF-TIER-CTR (WS-FEE-SUB WS-TIER-SUB)
+022410         TO WS-CHG-COUNT-HOLD.
+022500     ADD WMF-TIER-AMT (WS-FEE-SUB WS-TIER-SUB) TO WS-CHG-AMT-HOLD.
+022600 2211-EXIT. EXIT.
+022700     EJECT
+022800*----------------------------------------------------------------*
+022900*    2220-LOOKUP-WAIVED - SEARCH THE IN-STORAGE WAIVER LOG FOR   *
+023000*    THIS SCHEDULE/FEE-NUMBER COMBINATION.                       *
+023100*----------------------------------------------------------------*
+023200 2220-LOOKUP-WAIVED.
+023300     MOVE 'N' TO WS-WVR-FOUND-SW.
+023400     MOVE 0   TO WS-WVE-COUNT-HOLD.
+023500     MOVE 0   TO WS-WVE-AMT-HOLD.
+023600     MOVE WMF-CONTROL-KEY       TO WS-LK-SCHED-KEY.
+023700     MOVE WMF-FEE-NUMBER (WS-FEE-SUB) TO WS-LK-FEE-NUMBER.
+023800     SET WS-WVR-NDX TO 1.
+023900     SEARCH WS-WVR-ENTRY
+024000         AT END
+024100             CONTINUE
+024200         WHEN WS-WVR-KEY (WS-WVR-NDX) EQUAL WS-LOOKUP-KEY
+024300             MOVE 'Y' TO WS-WVR-FOUND-SW
+024400             MOVE WS-WVR-COUNT (WS-WVR-NDX) TO WS-WVE-COUNT-HOLD
+024500             MOVE WS-WVR-AMT (WS-WVR-NDX)   TO WS-WVE-AMT-HOLD
+024600     END-SEARCH.
+024700     ADD WS-WVE-COUNT-HOLD TO WS-TOT-WAIVED-COUNT.
+024800 2220-EXIT. EXIT.
+024900     EJECT
+025000 2230-PRINT-FEE-LINE.
+025100     MOVE WMF-FEE-NUMBER (WS-FEE-SUB) TO DTL-FEE-NUMBER.
+025200     MOVE WMF-FEE-DESC   (WS-FEE-SUB) TO DTL-FEE-DESC.
+025300     MOVE WMF-CHG-FLAG   (WS-FEE-SUB) TO DTL-CHG-FLAG.
+025400     MOVE WMF-WVE-FLAG   (WS-FEE-SUB) TO DTL-WVE-FLAG.
+025500     MOVE WS-CHG-COUNT-HOLD TO DTL-CHG-COUNT.
+025600     MOVE WS-CHG-AMT-HOLD   TO DTL-CHG-AMT.
+025700     MOVE WS-WVE-COUNT-HOLD TO DTL-WVE-COUNT.
+025800     MOVE WS-WVE-AMT-HOLD   TO DTL-WVE-AMT.
+025900     MOVE SPACES TO FEE-WVR-RPT-LINE.
+026000     MOVE WS-DETAIL-LINE TO FEE-WVR-RPT-LINE.
+026100     WRITE FEE-WVR-RPT-LINE.
+026200 2230-EXIT. EXIT.
+026300     EJECT
+026400*----------------------------------------------------------------*
+026500*    9000-TERMINATE - CLOSE THE FILES AND PRINT FINAL TOTALS.    *
+026600*----------------------------------------------------------------*
+026700 9000-TERMINATE.
+026800     WRITE FEE-WVR-RPT-LINE FROM WS-BLANK-LINE.
+026900     MOVE 'FEE SCHEDULES SCANNED' TO SUM-LIT.
+027000     MOVE WS-TOT-SCHEDULES TO SUM-COUNT.
+027100     MOVE SPACES TO FEE-WVR-RPT-LINE.
+027200     MOVE WS-SUMMARY-LINE TO FEE-WVR-RPT-LINE.
+027300     WRITE FEE-WVR-RPT-LINE.
+027400     MOVE 'FEE NUMBERS SCANNED' TO SUM-LIT.
+027500     MOVE WS-TOT-FEES-SCANNED TO SUM-COUNT.
+027600     MOVE SPACES TO FEE-WVR-RPT-LINE.
+027700     MOVE WS-SUMMARY-LINE TO FEE-WVR-RPT-LINE.
+027800     WRITE FEE-WVR-RPT-LINE.
+027900     MOVE 'TOTAL TIMES CHARGED' TO SUM-LIT.
+028000     MOVE WS-TOT-CHARGED-COUNT TO SUM-COUNT.
+028100     MOVE SPACES TO FEE-WVR-RPT-LINE.
+028200     MOVE WS-SUMMARY-LINE TO FEE-WVR-RPT-LINE.
+028300     WRITE FEE-WVR-RPT-LINE.
+028400     MOVE 'TOTAL TIMES WAIVED' TO SUM-LIT.
+028500     MOVE WS-TOT-WAIVED-COUNT TO SUM-COUNT.
+028600     MOVE SPACES TO FEE-WVR-RPT-LINE.
+028700     MOVE WS-SUMMARY-LINE TO FEE-WVR-RPT-LINE.
+028800     WRITE FEE-WVR-RPT-LINE.
+028900     CLOSE FEE-TABLE-FILE.
+029000     CLOSE FEE-WVR-RPT.
+029100 9000-EXIT. EXIT.
