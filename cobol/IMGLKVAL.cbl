@@ -0,0 +1,329 @@
+*     * GN6044 * 08/09/26 JCTE GL KEY VALIDATION/RECONCILIATION RPT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMGLKVAL.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMGLKVAL BROWSES THE ACCOUNT MASTER AND VALIDATES EACH      *
+000900*    ACCOUNT'S GL KEY (WMS-GL-KEY/WMS-GL-CODE) DIRECTLY, RATHER  *
+001000*    THAN THE DERIVED BANK REPORTING EXTRACT IMGLRECN ALREADY    *
+001100*    RECONCILES.  AN ACCOUNT WITH A SPACES GL CODE IS FLAGGED AS *
+001200*    MISSING ITS GL KEY, AND AN ACCOUNT WHOSE GL CODE DOES NOT   *
+001300*    APPEAR ANYWHERE IN THE GENERAL LEDGER EXTRACT (IMWSGLTS)    *
+001400*    RECAP CODES IS FLAGGED AS CARRYING AN INVALID/ORPHANED GL   *
+001500*    CODE.  EVERY ACCOUNT WITH A VALID GL CODE HAS ITS CURRENT   *
+001600*    BALANCE TOTALLED UNDER THAT CODE, AND THE MASTER'S TOTALS   *
+001700*    ARE THEN PRINTED SIDE BY SIDE WITH THE GL EXTRACT'S OWN     *
+001800*    RECAP TOTALS SO AN OUT OF BALANCE GL CODE STANDS OUT.       *
+001900*----------------------------------------------------------------*
+002000*               ** HISTORY OF REVISIONS **                      *
+002100* DESCRIPTION                                           CHNGID  *
+002200* ____________________________________________________ _______ *
+002300* 08/09/26 JCTE NEW PROGRAM - GL KEY VALIDATION/          GN6044 *
+002400*                RECONCILIATION REPORT                           *
+002450* 08/09/26 JCTE WIDENED RCN-OUT-OF-BAL TO STOP A        GN6055 *
+002460*                TRUNCATED LITERAL                               *
+002500*----------------------------------------------------------------*
+002600 ENVIRONMENT    DIVISION.
+002700 INPUT-OUTPUT   SECTION.
+002800 FILE-CONTROL.
+002900     SELECT GL-EXTRACT-FILE ASSIGN TO "IMGLTT"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT GLKVAL-RPT      ASSIGN TO "IMGLKVRP"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  GL-EXTRACT-FILE.
+003600     COPY IMWSGLTS.
+003700 FD  GLKVAL-RPT
+003800     RECORD CONTAINS 133 CHARACTERS.
+003900 01  GLKVAL-RPT-LINE                 PIC X(133).
+004000 WORKING-STORAGE SECTION.
+004100 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMGLKVAL'.
+004200 01  WS-SWITCHES.
+004300     03  WS-GL-EOF-SW                PIC X(1)    VALUE 'N'.
+004400         88  WS-88-GL-EOF            VALUE 'Y'.
+004500     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004600         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004700     EJECT
+004800     COPY SIWSCNTL.
+004900     EJECT
+005000     COPY IMAWKMST.
+005100     EJECT
+005200     COPY IMWSENVO.
+005300     EJECT
+005400 77  WS-RECAP-SUB                    PIC 9(3)    COMP VALUE 0.
+005500*----------------------------------------------------------------*
+005600*    WS-GL-TABLE-AREA - ONE ENTRY PER GL CODE SEEN ON THE GL     *
+005700*    EXTRACT, CARRYING THE EXTRACT'S OWN RECAP TOTAL AND THE     *
+005800*    MATCHING TOTAL ACCUMULATED FROM THE ACCOUNT MASTER.         *
+005900*----------------------------------------------------------------*
+006000 01  WS-GL-TABLE-AREA.
+006100     03  WS-GL-ENTRY       OCCURS 50 TIMES
+006200                           INDEXED BY WS-GL-NDX.
+006300         05  WS-GL-CODE              PIC XX      VALUE SPACES.
+006400         05  WS-GL-BOOK-AMT          PIC S9(13)V99 COMP-3 VALUE 0.
+006500         05  WS-GL-EXTR-AMT          PIC S9(13)V99 COMP-3 VALUE 0.
+006600 77  WS-GL-USED                      PIC 9(3)    COMP VALUE 0.
+006700     EJECT
+006800 01  WS-TOTALS.
+006900     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+007000     03  WS-TOT-VALID                PIC 9(7)    COMP VALUE 0.
+007100     03  WS-TOT-MISSING-KEY          PIC 9(7)    COMP VALUE 0.
+007200     03  WS-TOT-INVALID-CODE         PIC 9(7)    COMP VALUE 0.
+007300     03  WS-TOT-IN-BALANCE           PIC 9(5)    COMP VALUE 0.
+007400     03  WS-TOT-OUT-OF-BALANCE       PIC 9(5)    COMP VALUE 0.
+007500     EJECT
+007600 01  WS-REPORT-TITLE.
+007700     03  FILLER                      PIC X(48)   VALUE
+007800         'IMGLKVAL - GL KEY VALIDATION/RECONCILIATION RPT'.
+007900     03  FILLER                      PIC X(10)   VALUE SPACES.
+008000 01  WS-EXC-COLUMN-HDG.
+008100     03  FILLER                      PIC X(3)    VALUE SPACES.
+008200     03  FILLER                      PIC X(22)   VALUE 'ACCOUNT'.
+008300     03  FILLER                      PIC X(3)    VALUE SPACES.
+008400     03  FILLER                      PIC X(7)    VALUE 'GL CODE'.
+008500     03  FILLER                      PIC X(3)    VALUE SPACES.
+008600     03  FILLER              PIC X(30)   VALUE 'EXCEPTION'.
+008700 01  WS-EXC-LINE.
+008800     03  FILLER                      PIC X(3)    VALUE SPACES.
+008900     03  DTL-ACCOUNT                 PIC X(22).
+009000     03  FILLER                      PIC X(3)    VALUE SPACES.
+009100     03  DTL-GL-CODE                 PIC XX.
+009200     03  FILLER                      PIC X(8)    VALUE SPACES.
+009300     03  DTL-STATUS                  PIC X(30).
+009400     03  FILLER                      PIC X(65)   VALUE SPACES.
+009500 01  WS-RCN-COLUMN-HDG.
+009600     03  FILLER                      PIC X(10)   VALUE
+009700         'GL CODE   '.
+009800     03  FILLER                      PIC X(20)   VALUE
+009900         'MASTER BOOK AMOUNT  '.
+010000     03  FILLER                      PIC X(20)   VALUE
+010100         'GL EXTRACT AMOUNT   '.
+010200     03  FILLER                      PIC X(15)   VALUE
+010300         'VARIANCE'.
+010400 01  WS-RCN-LINE.
+010500     03  FILLER                      PIC X(3)    VALUE SPACES.
+010600     03  RCN-GL-CODE                 PIC XX.
+010700     03  FILLER                      PIC X(5)    VALUE SPACES.
+010800     03  RCN-BOOK-AMT                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+010900     03  FILLER                      PIC X(4)    VALUE SPACES.
+011000     03  RCN-EXTR-AMT                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+011100     03  FILLER                      PIC X(4)    VALUE SPACES.
+011200     03  RCN-VARIANCE                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+011300     03  FILLER                      PIC X(3)    VALUE SPACES.
+011400     03  RCN-OUT-OF-BAL              PIC X(16).
+011500 01  WS-SUMMARY-LINE.
+011600     03  FILLER                      PIC X(4)    VALUE SPACES.
+011700     03  SUM-LIT                     PIC X(30).
+011800     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+011900     03  FILLER                      PIC X(93)   VALUE SPACES.
+012000 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+012100     EJECT
+012200 PROCEDURE DIVISION.
+012300*----------------------------------------------------------------*
+012400 0000-MAINLINE.
+012500     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+012600     PERFORM 2000-LOAD-GL-EXTRACT   THRU 2000-EXIT
+012700         UNTIL WS-88-GL-EOF.
+012800     PERFORM 3000-VALIDATE-ACCOUNT  THRU 3000-EXIT
+012900         UNTIL WS-88-END-OF-FILE.
+013000     PERFORM 4000-PRODUCE-RECON     THRU 4000-EXIT.
+013100     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+013200     GOBACK.
+013300     EJECT
+013400*----------------------------------------------------------------*
+013500*    1000-INITIALIZE - OPEN THE GL EXTRACT AND REPORT FILES,     *
+013600*    START THE ACCOUNT MASTER BROWSE, AND PRINT THE EXCEPTION    *
+013700*    SECTION'S TITLE AND COLUMN HEADING.                         *
+013800*----------------------------------------------------------------*
+013900 1000-INITIALIZE.
+014000     OPEN INPUT  GL-EXTRACT-FILE.
+014100     OPEN OUTPUT GLKVAL-RPT.
+014200     WRITE GLKVAL-RPT-LINE FROM WS-BLANK-LINE.
+014300     MOVE SPACES TO GLKVAL-RPT-LINE.
+014400     MOVE WS-REPORT-TITLE TO GLKVAL-RPT-LINE.
+014500     WRITE GLKVAL-RPT-LINE.
+014600     WRITE GLKVAL-RPT-LINE FROM WS-BLANK-LINE.
+014700     MOVE SPACES TO GLKVAL-RPT-LINE.
+014800     MOVE WS-EXC-COLUMN-HDG TO GLKVAL-RPT-LINE.
+014900     WRITE GLKVAL-RPT-LINE.
+015000     WRITE GLKVAL-RPT-LINE FROM WS-BLANK-LINE.
+015100     MOVE SPACES TO SI-ENVIRONMENT-AREA.
+015200     MOVE '1' TO SI-ENVIRONMENT-VSAM.
+015300     MOVE 'O' TO I-O-CONTROL-OPERATOR.
+015400     MOVE 'I' TO I-O-CONTROL-ACCESS.
+015500     MOVE -1  TO I-O-SEND-CODE.
+015600     CALL 'IMACTM' USING I-O-CONTROL-AREA
+015700                         MASTER-AREA
+015800                         SI-ENVIRONMENT-AREA.
+015900     PERFORM 3100-READ-MASTER THRU 3100-EXIT.
+016000 1000-EXIT. EXIT.
+016100     EJECT
+016200*----------------------------------------------------------------*
+016300*    2000-LOAD-GL-EXTRACT - BROWSE THE GL EXTRACT FILE, BUILDING *
+016400*    THE VALID GL CODE TABLE AND EACH CODE'S EXTRACT TOTAL FROM  *
+016500*    ITS RECAP ENTRIES.                                          *
+016600*----------------------------------------------------------------*
+016700 2000-LOAD-GL-EXTRACT.
+016800     READ GL-EXTRACT-FILE
+016900         AT END
+017000             MOVE 'Y' TO WS-GL-EOF-SW
+017100             GO TO 2000-EXIT.
+017200     PERFORM 2100-TALLY-RECAPS THRU 2100-EXIT
+017300         VARYING WS-RECAP-SUB FROM 1 BY 1
+017400         UNTIL WS-RECAP-SUB GREATER THAN 50.
+017500 2000-EXIT. EXIT.
+017600     EJECT
+017700 2100-TALLY-RECAPS.
+017800     SET RECAP-IND TO WS-RECAP-SUB.
+017900     IF  GL-RECAP-CODE (RECAP-IND) NOT EQUAL SPACES
+018000         PERFORM 2110-TALLY-EXTRACT THRU 2110-EXIT.
+018100 2100-EXIT. EXIT.
+018200     EJECT
+018300 2110-TALLY-EXTRACT.
+018400     SET WS-GL-NDX TO 1.
+018500     SEARCH WS-GL-ENTRY
+018600         AT END
+018700             CONTINUE
+018800         WHEN WS-GL-CODE (WS-GL-NDX)
+018900                 EQUAL GL-RECAP-CODE (RECAP-IND) (1:2)
+019000             ADD GL-RECAP-AMT (RECAP-IND)
+019100                 TO WS-GL-EXTR-AMT (WS-GL-NDX)
+019200         WHEN WS-GL-CODE (WS-GL-NDX) EQUAL SPACES
+019300             MOVE GL-RECAP-CODE (RECAP-IND) (1:2)
+019400                 TO WS-GL-CODE (WS-GL-NDX)
+019500             MOVE GL-RECAP-AMT (RECAP-IND)
+019600                 TO WS-GL-EXTR-AMT (WS-GL-NDX)
+019700             ADD 1 TO WS-GL-USED
+019800     END-SEARCH.
+019900 2110-EXIT. EXIT.
+020000     EJECT
+020100*----------------------------------------------------------------*
+020200*    3100-READ-MASTER - FETCH THE NEXT ACCOUNT MASTER RECORD.    *
+020300*----------------------------------------------------------------*
+020400 3100-READ-MASTER.
+020500     MOVE 'R'  TO I-O-CONTROL-OPERATOR.
+020600     MOVE -1   TO I-O-SEND-CODE.
+020700     CALL 'IMACTM' USING I-O-CONTROL-AREA
+020800                         MASTER-AREA
+020900                         SI-ENVIRONMENT-AREA.
+021000     IF  I-O-88-END-OF-FILE
+021100         MOVE 'Y' TO WS-END-OF-FILE-SW.
+021200 3100-EXIT. EXIT.
+021300     EJECT
+021400*----------------------------------------------------------------*
+021500*    3000-VALIDATE-ACCOUNT - VALIDATE THIS ACCOUNT'S GL CODE,    *
+021600*    TALLYING ITS CURRENT BALANCE UNDER A VALID CODE.            *
+021700*----------------------------------------------------------------*
+021800 3000-VALIDATE-ACCOUNT.
+021900     ADD 1 TO WS-TOT-SCANNED.
+022000     IF  WMS-GL-CODE EQUAL SPACES
+022100         ADD 1 TO WS-TOT-MISSING-KEY
+022200         MOVE 'MISSING GL KEY' TO DTL-STATUS
+022300         PERFORM 3200-PRINT-EXCEPTION THRU 3200-EXIT
+022400     ELSE
+022500         SET WS-GL-NDX TO 1
+022600         SEARCH WS-GL-ENTRY
+022700             AT END
+022800                 ADD 1 TO WS-TOT-INVALID-CODE
+022900                 MOVE 'GL CODE NOT ON EXTRACT' TO DTL-STATUS
+023000                 PERFORM 3200-PRINT-EXCEPTION THRU 3200-EXIT
+023100             WHEN WS-GL-CODE (WS-GL-NDX) EQUAL WMS-GL-CODE
+023200                 ADD 1 TO WS-TOT-VALID
+023300                 ADD WMS-CURR-BAL
+023400                     TO WS-GL-BOOK-AMT (WS-GL-NDX)
+023500         END-SEARCH.
+023600     PERFORM 3100-READ-MASTER THRU 3100-EXIT.
+023700 3000-EXIT. EXIT.
+023800     EJECT
+023900*----------------------------------------------------------------*
+024000*    3200-PRINT-EXCEPTION - LIST ONE GL KEY VALIDATION FAILURE.  *
+024100*----------------------------------------------------------------*
+024200 3200-PRINT-EXCEPTION.
+024300     MOVE WMS-CONTROL-KEY TO DTL-ACCOUNT.
+024400     MOVE WMS-GL-CODE     TO DTL-GL-CODE.
+024500     MOVE SPACES TO GLKVAL-RPT-LINE.
+024600     MOVE WS-EXC-LINE TO GLKVAL-RPT-LINE.
+024700     WRITE GLKVAL-RPT-LINE.
+024800 3200-EXIT. EXIT.
+024900     EJECT
+025000*----------------------------------------------------------------*
+025100*    4000-PRODUCE-RECON - PRINT EACH GL CODE'S MASTER AND        *
+025200*    EXTRACT TOTALS SIDE BY SIDE, FLAGGING ANY VARIANCE.         *
+025300*----------------------------------------------------------------*
+025400 4000-PRODUCE-RECON.
+025500     WRITE GLKVAL-RPT-LINE FROM WS-BLANK-LINE.
+025600     MOVE SPACES TO GLKVAL-RPT-LINE.
+025700     MOVE WS-RCN-COLUMN-HDG TO GLKVAL-RPT-LINE.
+025800     WRITE GLKVAL-RPT-LINE.
+025900     WRITE GLKVAL-RPT-LINE FROM WS-BLANK-LINE.
+026000     PERFORM 4100-PRINT-GL-CODE THRU 4100-EXIT
+026100         VARYING WS-GL-NDX FROM 1 BY 1
+026200         UNTIL WS-GL-NDX GREATER THAN WS-GL-USED.
+026300 4000-EXIT. EXIT.
+026400     EJECT
+026500 4100-PRINT-GL-CODE.
+026600     MOVE WS-GL-CODE (WS-GL-NDX) TO RCN-GL-CODE.
+026700     MOVE WS-GL-BOOK-AMT (WS-GL-NDX) TO RCN-BOOK-AMT.
+026800     MOVE WS-GL-EXTR-AMT (WS-GL-NDX) TO RCN-EXTR-AMT.
+026900     COMPUTE RCN-VARIANCE =
+027000         WS-GL-BOOK-AMT (WS-GL-NDX) - WS-GL-EXTR-AMT (WS-GL-NDX).
+027100     IF  WS-GL-BOOK-AMT (WS-GL-NDX)
+027150             EQUAL WS-GL-EXTR-AMT (WS-GL-NDX)
+027200         MOVE SPACES TO RCN-OUT-OF-BAL
+027300         ADD 1 TO WS-TOT-IN-BALANCE
+027400     ELSE
+027500         MOVE '** OUT OF BAL **' TO RCN-OUT-OF-BAL
+027600         ADD 1 TO WS-TOT-OUT-OF-BALANCE.
+027700     MOVE SPACES TO GLKVAL-RPT-LINE.
+027800     MOVE WS-RCN-LINE TO GLKVAL-RPT-LINE.
+027900     WRITE GLKVAL-RPT-LINE.
+028000 4100-EXIT. EXIT.
+028100     EJECT
+028200*----------------------------------------------------------------*
+028300*    9000-TERMINATE - CLOSE THE ACCOUNT MASTER AND THE REMAINING *
+028400*    FILES, AND PRINT FINAL TOTALS.                              *
+028500*----------------------------------------------------------------*
+028600 9000-TERMINATE.
+028700     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+028800     MOVE -1  TO I-O-SEND-CODE.
+028900     CALL 'IMACTM' USING I-O-CONTROL-AREA
+029000                         MASTER-AREA
+029100                         SI-ENVIRONMENT-AREA.
+029200     WRITE GLKVAL-RPT-LINE FROM WS-BLANK-LINE.
+029300     MOVE 'ACCOUNTS SCANNED' TO SUM-LIT.
+029400     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+029500     MOVE SPACES TO GLKVAL-RPT-LINE.
+029600     MOVE WS-SUMMARY-LINE TO GLKVAL-RPT-LINE.
+029700     WRITE GLKVAL-RPT-LINE.
+029800     MOVE 'ACCOUNTS WITH VALID GL KEY' TO SUM-LIT.
+029900     MOVE WS-TOT-VALID TO SUM-COUNT.
+030000     MOVE SPACES TO GLKVAL-RPT-LINE.
+030100     MOVE WS-SUMMARY-LINE TO GLKVAL-RPT-LINE.
+030200     WRITE GLKVAL-RPT-LINE.
+030300     MOVE 'ACCOUNTS WITH MISSING GL KEY' TO SUM-LIT.
+030400     MOVE WS-TOT-MISSING-KEY TO SUM-COUNT.
+030500     MOVE SPACES TO GLKVAL-RPT-LINE.
+030600     MOVE WS-SUMMARY-LINE TO GLKVAL-RPT-LINE.
+030700     WRITE GLKVAL-RPT-LINE.
+030800     MOVE 'ACCOUNTS WITH INVALID GL CODE' TO SUM-LIT.
+030900     MOVE WS-TOT-INVALID-CODE TO SUM-COUNT.
+031000     MOVE SPACES TO GLKVAL-RPT-LINE.
+031100     MOVE WS-SUMMARY-LINE TO GLKVAL-RPT-LINE.
+031200     WRITE GLKVAL-RPT-LINE.
+031300     MOVE 'GL CODES IN BALANCE' TO SUM-LIT.
+031400     MOVE WS-TOT-IN-BALANCE TO SUM-COUNT.
+031500     MOVE SPACES TO GLKVAL-RPT-LINE.
+031600     MOVE WS-SUMMARY-LINE TO GLKVAL-RPT-LINE.
+031700     WRITE GLKVAL-RPT-LINE.
+031800     MOVE 'GL CODES OUT OF BALANCE' TO SUM-LIT.
+031900     MOVE WS-TOT-OUT-OF-BALANCE TO SUM-COUNT.
+032000     MOVE SPACES TO GLKVAL-RPT-LINE.
+032100     MOVE WS-SUMMARY-LINE TO GLKVAL-RPT-LINE.
+032200     WRITE GLKVAL-RPT-LINE.
+032300     CLOSE GL-EXTRACT-FILE.
+032400     CLOSE GLKVAL-RPT.
+032500 9000-EXIT. EXIT.
