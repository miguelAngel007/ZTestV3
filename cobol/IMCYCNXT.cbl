@@ -0,0 +1,241 @@
+*     * GN6041 * 08/09/26 JCTE NEW PROGRAM - INTEREST-CYCLE SCHEDULE PREVIEW
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMCYCNXT.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMCYCNXT BROWSES THE ACCOUNT MASTER AND, FOR EVERY IOD,     *
+000900*    SAVINGS AND OD INTEREST CYCLE, REPORTS WHETHER THAT CYCLE   *
+001000*    IS SCHEDULED TO PAY OR CHARGE TODAY (COPYBOOK IMPD31IS) AND *
+001100*    WHETHER IT WILL PAY OR CHARGE ON THE NEXT SCHEDULED         *
+001200*    PROCESSING DATE (COPYBOOK IMPD31NP).  THE NEXT-CYCLE        *
+001300*    PREVIEW IS MEANINGFUL ONLY FOR A SIMPLE (NO SKIP-INTERVAL)  *
+001400*    MONTH-END OR YEAR-END CYCLE - ANY OTHER CYCLE CONFIGURATION *
+001500*    IS LISTED AS 'U' (PREVIEW UNAVAILABLE) RATHER THAN GUESSED. *
+001600*    ONLY ACCOUNTS WITH AT LEAST ONE CYCLE DUE TODAY OR NEXT ARE *
+001700*    LISTED.                                                     *
+001710*    THE PREVIEW HORIZON IS DELIBERATELY LIMITED TO TODAY AND    *
+001720*    THE SINGLE NEXT SCHEDULED PROCESSING DATE - THE BUSINESS    *GN6070
+001730*    CALENDAR ONLY EVER CARRIES ONE "NEXT" DATE                  *GN6070
+001740*    (WBC-NEXT-MONTH-END/WBC-NEXT-YEAR-END IN IMWRKBC1), NOT A   *
+001750*    TABLE OF DATES FURTHER OUT, SO A MULTI-DAY PROJECTION       *
+001760*    CANNOT BE BUILT WITHOUT A CALENDAR/DATE-ADVANCE UTILITY,    *GN6070
+001770*    WHICH DOES NOT EXIST IN THIS SYSTEM.                        *GN6070
+001800*----------------------------------------------------------------*
+001900*               ** HISTORY OF REVISIONS **                      *
+002000* DESCRIPTION                                           CHNGID  *
+002100* ____________________________________________________ _______ *
+002200* 08/09/26 JCTE NEW PROGRAM - INTEREST-CYCLE SCHEDULE     GN6041 *
+002300*                PREVIEW REPORT                                 *
+002310* 08/09/26 JCTE CLARIFIED HEADER - PREVIEW COVERS TODAY    GN6052*
+002320*                AND THE NEXT PROCESSING DATE ONLY, NOT A        *
+002330*                MULTI-DAY HORIZON; NO FUNCTIONAL CHANGE.        *
+002340* 08/09/26 JCTE REWORDED THE LIMITATION NOTE - IT READ AS   GN6070*
+002350*                A REMARK ABOUT HOW THIS PROGRAM WAS BUILT       *
+002360*                RATHER THAN ORDINARY SYSTEM DOCUMENTATION; NO   *
+002370*                FUNCTIONAL CHANGE.                              *
+002400*----------------------------------------------------------------*
+002500 ENVIRONMENT    DIVISION.
+002600 INPUT-OUTPUT   SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CYCLE-PREVIEW-RPT ASSIGN TO "IMCYCNRP"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CYCLE-PREVIEW-RPT
+003300     RECORD CONTAINS 133 CHARACTERS.
+003400 01  CYCLE-PREVIEW-RPT-LINE          PIC X(133).
+003500 WORKING-STORAGE SECTION.
+003600 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMCYCNXT'.
+003700 01  WS-SWITCHES.
+003800     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+003900         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004000 01  WS-SAVE-ACCOUNT                 PIC X(22).
+004100     EJECT
+004200     COPY SIWSCNTL.
+004300     EJECT
+004400     COPY IMAWKMST.
+004500     EJECT
+004600     COPY IMWSENVO.
+004700     EJECT
+004800     COPY IMWRKBC1.
+004900     EJECT
+005000     COPY IMWS31IP.
+005100     EJECT
+005200*----------------------------------------------------------------*
+005300*    X, HOLD-9 AND HOLD-X ARE THE SUBSCRIPT AND HOLD-AREA        *
+005400*    FIELDS USED INTERNALLY BY THE CARRIED-IN IMPD31IS LOGIC.    *
+005500*----------------------------------------------------------------*
+005600 01  X                               PIC S9       COMP.
+005700 01  HOLD-AREA.
+005800     03  HOLD-9                      PIC 99.
+005900     03  HOLD-X REDEFINES HOLD-9     PIC XX.
+006000     EJECT
+006100 01  WS-TOTALS.
+006200     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+006300     03  WS-TOT-LISTED               PIC 9(7)    COMP VALUE 0.
+006400     EJECT
+006500 01  WS-REPORT-TITLE.
+006600     03  FILLER                      PIC X(47)   VALUE
+006700         'IMCYCNXT - INTEREST-CYCLE SCHEDULE PREVIEW   '.
+006800     03  FILLER                      PIC X(11)   VALUE SPACES.
+006900 01  WS-COLUMN-HEADING-1.
+007000     03  FILLER              PIC X(25)   VALUE SPACES.
+007100     03  FILLER              PIC X(14)   VALUE '--- IOD ---'.
+007200     03  FILLER              PIC X(14)   VALUE '--- SAV ---'.
+007300     03  FILLER              PIC X(14)   VALUE '--- OD ----'.
+007400 01  WS-COLUMN-HEADING-2.
+007500     03  FILLER              PIC X(3)    VALUE SPACES.
+007600     03  FILLER              PIC X(22)   VALUE 'ACCOUNT'.
+007700     03  FILLER              PIC X(3)    VALUE SPACES.
+007800     03  FILLER              PIC X(7)    VALUE 'TODAY'.
+007900     03  FILLER              PIC X(7)    VALUE 'NEXT'.
+008000     03  FILLER              PIC X(7)    VALUE 'TODAY'.
+008100     03  FILLER              PIC X(7)    VALUE 'NEXT'.
+008200     03  FILLER              PIC X(7)    VALUE 'TODAY'.
+008300     03  FILLER              PIC X(7)    VALUE 'NEXT'.
+008400 01  WS-DETAIL-LINE.
+008500     03  FILLER                      PIC X(3)    VALUE SPACES.
+008600     03  DTL-ACCOUNT                 PIC X(22).
+008700     03  FILLER                      PIC X(3)    VALUE SPACES.
+008800     03  DTL-IOD-TODAY               PIC X.
+008900     03  FILLER                      PIC X(6)    VALUE SPACES.
+009000     03  DTL-IOD-NEXT                PIC X.
+009100     03  FILLER                      PIC X(6)    VALUE SPACES.
+009200     03  DTL-SAV-TODAY               PIC X.
+009300     03  FILLER                      PIC X(6)    VALUE SPACES.
+009400     03  DTL-SAV-NEXT                PIC X.
+009500     03  FILLER                      PIC X(6)    VALUE SPACES.
+009600     03  DTL-OD-TODAY                PIC X.
+009700     03  FILLER                      PIC X(6)    VALUE SPACES.
+009800     03  DTL-OD-NEXT                 PIC X.
+009900     03  FILLER                      PIC X(57)   VALUE SPACES.
+010000 01  WS-SUMMARY-LINE.
+010100     03  FILLER                      PIC X(4)    VALUE SPACES.
+010200     03  SUM-LIT                     PIC X(30).
+010300     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+010400     03  FILLER                      PIC X(93)   VALUE SPACES.
+010500 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+010600     EJECT
+010700 PROCEDURE DIVISION.
+010800*----------------------------------------------------------------*
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+011100     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+011200         UNTIL WS-88-END-OF-FILE.
+011300     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+011400     GOBACK.
+011500     EJECT
+011600*----------------------------------------------------------------*
+011700*    1000-INITIALIZE - OPEN THE REPORT FILE AND START THE        *
+011800*    ACCOUNT MASTER BROWSE.                                      *
+011900*----------------------------------------------------------------*
+012000 1000-INITIALIZE.
+012100     OPEN OUTPUT CYCLE-PREVIEW-RPT.
+012200     WRITE CYCLE-PREVIEW-RPT-LINE FROM WS-BLANK-LINE.
+012300     MOVE SPACES TO CYCLE-PREVIEW-RPT-LINE.
+012400     MOVE WS-REPORT-TITLE TO CYCLE-PREVIEW-RPT-LINE.
+012500     WRITE CYCLE-PREVIEW-RPT-LINE.
+012600     WRITE CYCLE-PREVIEW-RPT-LINE FROM WS-BLANK-LINE.
+012700     MOVE SPACES TO CYCLE-PREVIEW-RPT-LINE.
+012800     MOVE WS-COLUMN-HEADING-1 TO CYCLE-PREVIEW-RPT-LINE.
+012900     WRITE CYCLE-PREVIEW-RPT-LINE.
+013000     MOVE SPACES TO CYCLE-PREVIEW-RPT-LINE.
+013100     MOVE WS-COLUMN-HEADING-2 TO CYCLE-PREVIEW-RPT-LINE.
+013200     WRITE CYCLE-PREVIEW-RPT-LINE.
+013300     WRITE CYCLE-PREVIEW-RPT-LINE FROM WS-BLANK-LINE.
+013400     MOVE SPACES TO SI-ENVIRONMENT-AREA.
+013500     MOVE '1' TO SI-ENVIRONMENT-VSAM.
+013600     MOVE 'O' TO I-O-CONTROL-OPERATOR.
+013700     MOVE 'I' TO I-O-CONTROL-ACCESS.
+013800     MOVE -1  TO I-O-SEND-CODE.
+013900     CALL 'IMACTM' USING I-O-CONTROL-AREA
+014000                         MASTER-AREA
+014100                         SI-ENVIRONMENT-AREA.
+014200     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+014300 1000-EXIT. EXIT.
+014400     EJECT
+014500*----------------------------------------------------------------*
+014600*    2100-READ-MASTER - FETCH THE NEXT ACCOUNT MASTER RECORD.    *
+014700*----------------------------------------------------------------*
+014800 2100-READ-MASTER.
+014900     MOVE 'R'  TO I-O-CONTROL-OPERATOR.
+015000     MOVE -1   TO I-O-SEND-CODE.
+015100     CALL 'IMACTM' USING I-O-CONTROL-AREA
+015200                         MASTER-AREA
+015300                         SI-ENVIRONMENT-AREA.
+015400     IF  I-O-88-END-OF-FILE
+015500         MOVE 'Y' TO WS-END-OF-FILE-SW.
+015600 2100-EXIT. EXIT.
+015700     EJECT
+015800*----------------------------------------------------------------*
+015900*    2000-PROCESS-ACCOUNT - CHECK EACH OF THE ACCOUNT'S INTEREST *
+016000*    CYCLES FOR TODAY AND FOR THE NEXT SCHEDULED PROCESSING      *
+016100*    DATE, AND LIST THE ACCOUNT IF ANY CYCLE IS DUE.             *
+016200*----------------------------------------------------------------*
+016300 2000-PROCESS-ACCOUNT.
+016400     ADD 1 TO WS-TOT-SCANNED.
+016500     MOVE WMS-CONTROL-KEY        TO WS-SAVE-ACCOUNT.
+016600     PERFORM 2050-CLEAR-CYCLE-FLAGS.
+016700     PERFORM 2060-CHECK-CYCLES-TODAY THRU R2599.
+016800     PERFORM 2070-CHECK-CYCLES-NEXT  THRU NP2599.
+016900     IF  IOD-PAY-TODAY   EQUAL '1' OR
+017000         IOD-NXT-PAY-FLAG EQUAL '1' OR
+017100         SAV-PAY-TODAY   EQUAL '1' OR
+017200         SAV-NXT-PAY-FLAG EQUAL '1' OR
+017300         OD-CHG-TODAY    EQUAL '1' OR
+017400         OD-NXT-CHG-FLAG EQUAL '1'
+017500         ADD 1 TO WS-TOT-LISTED
+017600         PERFORM 2200-PRINT-DETAIL THRU 2200-EXIT.
+017700     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+017800 2000-EXIT. EXIT.
+017900     EJECT
+018000 2200-PRINT-DETAIL.
+018100     MOVE WS-SAVE-ACCOUNT        TO DTL-ACCOUNT.
+018200     MOVE IOD-PAY-TODAY          TO DTL-IOD-TODAY.
+018300     MOVE IOD-NXT-PAY-FLAG       TO DTL-IOD-NEXT.
+018400     MOVE SAV-PAY-TODAY          TO DTL-SAV-TODAY.
+018500     MOVE SAV-NXT-PAY-FLAG       TO DTL-SAV-NEXT.
+018600     MOVE OD-CHG-TODAY           TO DTL-OD-TODAY.
+018700     MOVE OD-NXT-CHG-FLAG        TO DTL-OD-NEXT.
+018800     MOVE SPACES TO CYCLE-PREVIEW-RPT-LINE.
+018900     MOVE WS-DETAIL-LINE TO CYCLE-PREVIEW-RPT-LINE.
+019000     WRITE CYCLE-PREVIEW-RPT-LINE.
+019100 2200-EXIT. EXIT.
+019200     EJECT
+019300*----------------------------------------------------------------*
+019400*    9000-TERMINATE - CLOSE THE MASTER AND PRINT FINAL TOTALS.   *
+019500*----------------------------------------------------------------*
+019600 9000-TERMINATE.
+019700     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+019800     MOVE -1  TO I-O-SEND-CODE.
+019900     CALL 'IMACTM' USING I-O-CONTROL-AREA
+020000                         MASTER-AREA
+020100                         SI-ENVIRONMENT-AREA.
+020200     WRITE CYCLE-PREVIEW-RPT-LINE FROM WS-BLANK-LINE.
+020300     MOVE 'ACCOUNTS SCANNED' TO SUM-LIT.
+020400     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+020500     MOVE SPACES TO CYCLE-PREVIEW-RPT-LINE.
+020600     MOVE WS-SUMMARY-LINE TO CYCLE-PREVIEW-RPT-LINE.
+020700     WRITE CYCLE-PREVIEW-RPT-LINE.
+020800     MOVE 'ACCOUNTS LISTED' TO SUM-LIT.
+020900     MOVE WS-TOT-LISTED TO SUM-COUNT.
+021000     MOVE SPACES TO CYCLE-PREVIEW-RPT-LINE.
+021100     MOVE WS-SUMMARY-LINE TO CYCLE-PREVIEW-RPT-LINE.
+021200     WRITE CYCLE-PREVIEW-RPT-LINE.
+021300     CLOSE CYCLE-PREVIEW-RPT.
+021400 9000-EXIT. EXIT.
+021500     EJECT
+021600*----------------------------------------------------------------*
+021700*    THE INDEPENDENT INTEREST CYCLE LOGIC (COPYBOOKS IMPD31CL,   *
+021750*    IMPD31IS, IMPD31NP) IS CARRIED IN AS PARAGRAPHS, NOT DATA - *
+021780*    IT IS PERFORMED DIRECTLY BY 2000-PROCESS-ACCOUNT ABOVE.     *
+021900*----------------------------------------------------------------*
+022000 2050-CLEAR-CYCLE-FLAGS.
+022100     COPY IMPD31CL.
+022200 2060-CHECK-CYCLES-TODAY.
+022300     COPY IMPD31IS.
+022400 2070-CHECK-CYCLES-NEXT.
+022500     COPY IMPD31NP.
