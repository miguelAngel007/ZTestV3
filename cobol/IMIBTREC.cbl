@@ -0,0 +1,179 @@
+*     * GN6007 * 08/09/26 JCTE DAILY IBT RECONCILIATION REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMIBTREC.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMIBTREC BROWSES THE ACCOUNT MASTER FILE SEQUENTIALLY AND   *
+000900*    REPORTS EVERY ACCOUNT CARRYING AN OPEN INTERBANK TRANSFER   *
+001000*    (WMS-IBT-INFO).  IT IS RUN DAILY SO OPERATIONS CAN CONFIRM  *
+001100*    THAT EVERY ACCOUNT FLAGGED AS TRANSFERRED OR AWAITING A NEW *
+001200*    BANK NUMBER ON A NON-PROCESS DAY HAS BEEN PICKED UP BY THE  *
+001300*    RECEIVING BANK, AND THAT THE OLD/NEW ACCOUNT CROSS-         *
+001400*    REFERENCE STILL AGREES WITH THE MASTER.                     *
+001500*----------------------------------------------------------------*
+001600*               ** HISTORY OF REVISIONS **                      *
+001700* DESCRIPTION                                           CHNGID  *
+001800* ____________________________________________________ _______ *
+001900* 08/09/26 JCTE NEW PROGRAM - DAILY IBT RECONCILIATION   GN6007 *
+002000*                RPT                                             *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT    DIVISION.
+002300 INPUT-OUTPUT   SECTION.
+002400 FILE-CONTROL.
+002500     SELECT IBT-RECON-RPT ASSIGN TO "IMIBTRPT"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  IBT-RECON-RPT
+003000     RECORD CONTAINS 133 CHARACTERS.
+003100 01  IBT-RECON-RPT-LINE              PIC X(133).
+003200 WORKING-STORAGE SECTION.
+003300 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMIBTREC'.
+003400 01  WS-IBT-FLAG-LIT                 PIC X(30)   VALUE SPACES.
+003500     EJECT
+003600 01  WS-IBT-TOTALS.
+003700     03  WS-TOT-TRANSFERRED          PIC 9(5)    COMP VALUE 0.
+003800     03  WS-TOT-NEW-ACCT             PIC 9(5)    COMP VALUE 0.
+003900     03  WS-TOT-OTHER                PIC 9(5)    COMP VALUE 0.
+004000     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+004100     EJECT
+004200 01  WS-REPORT-TITLE.
+004300     03  FILLER                      PIC X(40)   VALUE
+004400         'IMIBTREC - DAILY IBT RECONCILIATION REP'.
+004500     03  FILLER                      PIC X(15)   VALUE 'ORT'.
+004600 01  WS-DETAIL-LINE.
+004700     03  FILLER                      PIC X(4)    VALUE SPACES.
+004800     03  DTL-ACCOUNT                 PIC X(22).
+004900     03  FILLER                      PIC X(2)    VALUE SPACES.
+005000     03  DTL-STATUS                  PIC X(30).
+005100     03  FILLER                      PIC X(2)    VALUE SPACES.
+005200     03  DTL-REROUTE                 PIC X(1).
+005300     03  FILLER                      PIC X(2)    VALUE SPACES.
+005400     03  DTL-RETEN-DAYS              PIC ZZ9.
+005500     03  FILLER                      PIC X(2)    VALUE SPACES.
+005600     03  DTL-OLD-NEW-ACCT            PIC X(20).
+005700     03  FILLER                      PIC X(26)   VALUE SPACES.
+005800 01  WS-SUMMARY-LINE.
+005900     03  FILLER                      PIC X(4)    VALUE SPACES.
+006000     03  SUM-LIT                     PIC X(30).
+006100     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+006200     03  FILLER                      PIC X(93)   VALUE SPACES.
+006300 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+006400     EJECT
+006500 LINKAGE SECTION.
+006600     COPY SIWSCNTL.
+006700     EJECT
+006800     COPY IMAWKMST.
+006900     EJECT
+007000     COPY IMWSENVO.
+007100     EJECT
+007200 PROCEDURE DIVISION.
+007300*----------------------------------------------------------------*
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007600     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+007700         UNTIL I-O-88-END-OF-FILE.
+007800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007900     GOBACK.
+008000     EJECT
+008100 1000-INITIALIZE.
+008200     MOVE SPACES  TO MASTER-AREA.
+008300     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+008400     MOVE '0'     TO SI-ENVIRONMENT-VSAM.
+008500     OPEN OUTPUT IBT-RECON-RPT.
+008600     WRITE IBT-RECON-RPT-LINE FROM WS-BLANK-LINE.
+008700     MOVE SPACES TO IBT-RECON-RPT-LINE.
+008800     MOVE WS-REPORT-TITLE TO IBT-RECON-RPT-LINE.
+008900     WRITE IBT-RECON-RPT-LINE.
+009000     WRITE IBT-RECON-RPT-LINE FROM WS-BLANK-LINE.
+009100     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+009200 1000-EXIT. EXIT.
+009300     EJECT
+009400*----------------------------------------------------------------*
+009500*    2100-READ-MASTER - BROWSE THE MASTER FILE SEQUENTIALLY BY   *
+009600*    WAY OF THE PUBLISHED IMACTM INTERFACE.                      *
+009700*----------------------------------------------------------------*
+009800 2100-READ-MASTER.
+009900     MOVE 'R'     TO I-O-CONTROL-OPERATOR.
+010000     MOVE -1      TO I-O-SEND-CODE.
+010100     CALL 'IMACTM' USING I-O-CONTROL-AREA
+010200                         MASTER-AREA
+010300                         SI-ENVIRONMENT-AREA.
+010400     IF  NOT I-O-88-END-OF-FILE
+010500         ADD 1 TO WS-TOT-SCANNED.
+010600 2100-EXIT. EXIT.
+010700     EJECT
+010800*----------------------------------------------------------------*
+010900*    2000-PROCESS-ACCOUNT - REPORT ONE ACCOUNT IF IT CARRIES AN  *
+011000*    OPEN INTERBANK TRANSFER, THEN ADVANCE TO THE NEXT RECORD.   *
+011100*----------------------------------------------------------------*
+011200 2000-PROCESS-ACCOUNT.
+011300     IF  WMS-IBT-FLAG NOT EQUAL SPACES
+011400     AND WMS-IBT-FLAG NOT EQUAL '0'
+011500         PERFORM 2200-CLASSIFY-IBT THRU 2200-EXIT
+011600         PERFORM 2300-PRINT-DETAIL THRU 2300-EXIT.
+011700     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+011800 2000-EXIT. EXIT.
+011900     EJECT
+012000 2200-CLASSIFY-IBT.
+012100     EVALUATE WMS-IBT-FLAG
+012200         WHEN '1'
+012250             MOVE 'TRANSFERRED - PENDING PICKUP'
+012260                 TO WS-IBT-FLAG-LIT
+012400             ADD 1 TO WS-TOT-TRANSFERRED
+012500         WHEN '3'
+012550             MOVE 'NEW ACCT - NON-PROCESS BANK'
+012560                 TO WS-IBT-FLAG-LIT
+012700             ADD 1 TO WS-TOT-NEW-ACCT
+012800         WHEN OTHER
+012900             MOVE 'OTHER IBT STATUS' TO WS-IBT-FLAG-LIT
+013000             ADD 1 TO WS-TOT-OTHER
+013100     END-EVALUATE.
+013200 2200-EXIT. EXIT.
+013300     EJECT
+013400 2300-PRINT-DETAIL.
+013500     MOVE WMS-CONTROL-KEY          TO DTL-ACCOUNT.
+013600     MOVE WS-IBT-FLAG-LIT          TO DTL-STATUS.
+013700     MOVE WMS-IBT-REROUTE-FLAG     TO DTL-REROUTE.
+013800     MOVE WMS-IBT-RETENTION-DAYS   TO DTL-RETEN-DAYS.
+013900     MOVE WMS-IBT-OLD-NEW-ACCOUNT  TO DTL-OLD-NEW-ACCT.
+014000     MOVE SPACES TO IBT-RECON-RPT-LINE.
+014100     MOVE WS-DETAIL-LINE TO IBT-RECON-RPT-LINE.
+014200     WRITE IBT-RECON-RPT-LINE.
+014300 2300-EXIT. EXIT.
+014400     EJECT
+014500*----------------------------------------------------------------*
+014600*    9000-TERMINATE - CLOSE THE MASTER AND PRINT FINAL TOTALS.   *
+014700*----------------------------------------------------------------*
+014800 9000-TERMINATE.
+014900     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+015000     MOVE -1  TO I-O-SEND-CODE.
+015100     CALL 'IMACTM' USING I-O-CONTROL-AREA
+015200                         MASTER-AREA
+015300                         SI-ENVIRONMENT-AREA.
+015400     WRITE IBT-RECON-RPT-LINE FROM WS-BLANK-LINE.
+015500     MOVE 'ACCOUNTS SCANNED' TO SUM-LIT.
+015600     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+015700     MOVE SPACES TO IBT-RECON-RPT-LINE.
+015800     MOVE WS-SUMMARY-LINE TO IBT-RECON-RPT-LINE.
+015900     WRITE IBT-RECON-RPT-LINE.
+016000     MOVE 'TRANSFERRED - PENDING PICKUP' TO SUM-LIT.
+016100     MOVE WS-TOT-TRANSFERRED TO SUM-COUNT.
+016200     MOVE SPACES TO IBT-RECON-RPT-LINE.
+016300     MOVE WS-SUMMARY-LINE TO IBT-RECON-RPT-LINE.
+016400     WRITE IBT-RECON-RPT-LINE.
+016500     MOVE 'NEW ACCT - NON-PROCESS BANK' TO SUM-LIT.
+016600     MOVE WS-TOT-NEW-ACCT TO SUM-COUNT.
+016700     MOVE SPACES TO IBT-RECON-RPT-LINE.
+016800     MOVE WS-SUMMARY-LINE TO IBT-RECON-RPT-LINE.
+016900     WRITE IBT-RECON-RPT-LINE.
+017000     MOVE 'OTHER IBT STATUS' TO SUM-LIT.
+017100     MOVE WS-TOT-OTHER TO SUM-COUNT.
+017200     MOVE SPACES TO IBT-RECON-RPT-LINE.
+017300     MOVE WS-SUMMARY-LINE TO IBT-RECON-RPT-LINE.
+017400     WRITE IBT-RECON-RPT-LINE.
+017500     CLOSE IBT-RECON-RPT.
+017600 9000-EXIT. EXIT.
