@@ -0,0 +1,247 @@
+*     * GN6014 * 08/09/26 JCTE EXTENDED FLOAT AGING/EXCEPTION REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMFLTAGE.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMFLTAGE SCANS THE EXTENDED FLOAT FILE (IMAFF, COPYBOOK     *
+000900*    IMWSAFF) AND FLAGS EVERY ACCOUNT WHOSE FF-FLOAT-AMT BUCKETS *
+001000*    CARRY FLOAT OLDER THAN WS-AGE-THRESHOLD-DAYS (EACH BUCKET   *
+001100*    POSITION IS THE NUMBER OF DAYS THE AMOUNT IN IT HAS BEEN    *
+001200*    OUTSTANDING).  EACH FLAGGED ACCOUNT IS LOOKED UP ON THE     *
+001300*    ACCOUNT MASTER SO THE EXCEPTION CAN BE BROKEN OUT BY        *
+001400*    PRODUCT (WMS-ACCT-TYPE) FOR THE SUMMARY TOTALS, SINCE       *
+001500*    THERE IS NOTHING ON THE FLOAT RECORD ITSELF TO GROUP BY.    *
+001600*----------------------------------------------------------------*
+001700*               ** HISTORY OF REVISIONS **                      *
+001800* DESCRIPTION                                           CHNGID  *
+001900* ____________________________________________________ _______ *
+002000* 08/09/26 JCTE NEW PROGRAM - EXTENDED FLOAT AGING/       GN6014 *
+002100*                EXCEPTION REPORT                                *
+002200*----------------------------------------------------------------*
+002300 ENVIRONMENT    DIVISION.
+002400 INPUT-OUTPUT   SECTION.
+002500 FILE-CONTROL.
+002600     SELECT EXTENDED-FLOAT-FILE ASSIGN TO "IMAFF"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT FLOAT-AGING-RPT ASSIGN TO "IMAFFRPT"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  EXTENDED-FLOAT-FILE.
+003300     COPY IMWSAFF.
+003400 FD  FLOAT-AGING-RPT
+003500     RECORD CONTAINS 133 CHARACTERS.
+003600 01  FLOAT-AGING-RPT-LINE            PIC X(133).
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMFLTAGE'.
+003900*    NUMBER OF DAYS A FLOAT ENTRY MAY REMAIN OUTSTANDING BEFORE
+004000*    IT IS FLAGGED ON THIS REPORT.
+004100 77  WS-AGE-THRESHOLD-DAYS           PIC S9(3)   COMP-3 VALUE +30.
+004200 01  WS-SWITCHES.
+004300     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004400         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004500 77  WS-BKT-SUB                      PIC 9(3)    COMP VALUE 0.
+004600 01  WS-OVER-AMT-HOLD                PIC S9(13)V99 COMP-3.
+004700 01  WS-OLDEST-DAY-HOLD              PIC S9(3)   COMP-3.
+004800     EJECT
+004900     COPY SIWSCNTL.
+005000     EJECT
+005100     COPY IMAWKMST.
+005200     EJECT
+005300     COPY IMWSENVO.
+005400     EJECT
+005500*----------------------------------------------------------------*
+005600*    WS-PRODUCT-TABLE-AREA - FLAGGED-ACCOUNT COUNT AND OVER-     *
+005700*    THRESHOLD AMOUNT, TALLIED BY PRODUCT (WMS-ACCT-TYPE).       *
+005800*----------------------------------------------------------------*
+005900 01  WS-PRODUCT-TABLE-AREA.
+006000     03  WS-PROD-ENTRY     OCCURS 50 TIMES
+006100                           INDEXED BY WS-PROD-NDX.
+006200         05  WS-PROD-TYPE            PIC XXX     VALUE SPACES.
+006300         05  WS-PROD-COUNT           PIC 9(7)    COMP VALUE 0.
+006400         05  WS-PROD-AMT             PIC S9(13)V99 COMP-3 VALUE 0.
+006500 77  WS-PROD-USED                    PIC 9(3)    COMP VALUE 0.
+006600     EJECT
+006700 01  WS-TOTALS.
+006800     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+006900     03  WS-TOT-FLAGGED              PIC 9(7)    COMP VALUE 0.
+007000     EJECT
+007100 01  WS-REPORT-TITLE.
+007200     03  FILLER                      PIC X(40)   VALUE
+007300         'IMFLTAGE - EXTENDED FLOAT AGING REPORT '.
+007400     03  FILLER                      PIC X(15)   VALUE SPACES.
+007500 01  WS-DETAIL-LINE.
+007600     03  FILLER                      PIC X(4)    VALUE SPACES.
+007700     03  DTL-ACCOUNT                 PIC X(22).
+007800     03  FILLER                      PIC X(2)    VALUE SPACES.
+007900     03  DTL-PRODUCT                 PIC XXX.
+008000     03  FILLER                      PIC X(2)    VALUE SPACES.
+008100     03  DTL-OLDEST-DAYS             PIC ZZ9.
+008200     03  FILLER                      PIC X(2)    VALUE SPACES.
+008300     03  DTL-OVER-AMT                PIC Z,ZZZ,ZZZ,ZZ9.99.
+008400     03  FILLER                      PIC X(72)   VALUE SPACES.
+008500 01  WS-PRODUCT-LINE.
+008600     03  FILLER                      PIC X(4)    VALUE SPACES.
+008700     03  FILLER                      PIC X(10)   VALUE
+008800         'PRODUCT - '.
+008900     03  PRL-PRODUCT                 PIC XXX.
+009000     03  FILLER                      PIC X(6)    VALUE
+009100         ' COUNT'.
+009200     03  PRL-COUNT                   PIC ZZZ,ZZ9.
+009300     03  FILLER                      PIC X(9)    VALUE
+009400         '   AMOUNT'.
+009500     03  PRL-AMT                     PIC Z,ZZZ,ZZZ,ZZ9.99.
+009600     03  FILLER                      PIC X(78)   VALUE SPACES.
+009700 01  WS-SUMMARY-LINE.
+009800     03  FILLER                      PIC X(4)    VALUE SPACES.
+009900     03  SUM-LIT                     PIC X(30).
+010000     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+010100     03  FILLER                      PIC X(93)   VALUE SPACES.
+010200 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+010300     EJECT
+010400 PROCEDURE DIVISION.
+010500*----------------------------------------------------------------*
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+010800     PERFORM 2000-PROCESS-FLOAT    THRU 2000-EXIT
+010900         UNTIL WS-88-END-OF-FILE.
+011000     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+011100     GOBACK.
+011200     EJECT
+011300*----------------------------------------------------------------*
+011400*    1000-INITIALIZE - OPEN THE FLOAT FILE FOR A SEQUENTIAL      *
+011500*    BROWSE.                                                     *
+011600*----------------------------------------------------------------*
+011700 1000-INITIALIZE.
+011800     OPEN INPUT  EXTENDED-FLOAT-FILE.
+011900     OPEN OUTPUT FLOAT-AGING-RPT.
+012000     WRITE FLOAT-AGING-RPT-LINE FROM WS-BLANK-LINE.
+012100     MOVE SPACES TO FLOAT-AGING-RPT-LINE.
+012200     MOVE WS-REPORT-TITLE TO FLOAT-AGING-RPT-LINE.
+012300     WRITE FLOAT-AGING-RPT-LINE.
+012400     WRITE FLOAT-AGING-RPT-LINE FROM WS-BLANK-LINE.
+012500     PERFORM 2100-READ-FLOAT THRU 2100-EXIT.
+012600 1000-EXIT. EXIT.
+012700     EJECT
+012800 2100-READ-FLOAT.
+012900     READ EXTENDED-FLOAT-FILE
+013000         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.
+013100 2100-EXIT. EXIT.
+013200     EJECT
+013300*----------------------------------------------------------------*
+013400*    2000-PROCESS-FLOAT - FOR EACH FLOAT DETAIL RECORD, SUM THE  *
+013500*    AMOUNT OUTSTANDING PAST THE THRESHOLD AND, IF ANY, LOOK UP  *
+013600*    THE ACCOUNT'S PRODUCT AND PRINT THE EXCEPTION.              *
+013700*----------------------------------------------------------------*
+013800 2000-PROCESS-FLOAT.
+013900     IF  FF-TYPE-FLT
+014000         ADD 1 TO WS-TOT-SCANNED
+014100         PERFORM 2200-AGE-BUCKETS THRU 2200-EXIT
+014200         IF  WS-OVER-AMT-HOLD NOT EQUAL ZERO
+014300             ADD 1 TO WS-TOT-FLAGGED
+014400             PERFORM 2300-LOOKUP-PRODUCT THRU 2300-EXIT
+014500             PERFORM 2400-PRINT-DETAIL   THRU 2400-EXIT.
+014600     PERFORM 2100-READ-FLOAT THRU 2100-EXIT.
+014700 2000-EXIT. EXIT.
+014800     EJECT
+014900*----------------------------------------------------------------*
+015000*    2200-AGE-BUCKETS - SUM ALL BUCKET AMOUNTS AGED PAST THE     *
+015100*    THRESHOLD AND REMEMBER THE OLDEST POPULATED BUCKET.         *
+015200*----------------------------------------------------------------*
+015300 2200-AGE-BUCKETS.
+015400     MOVE 0 TO WS-OVER-AMT-HOLD.
+015500     MOVE 0 TO WS-OLDEST-DAY-HOLD.
+015600     PERFORM 2210-CHECK-BUCKET THRU 2210-EXIT
+015700         VARYING WS-BKT-SUB FROM 1 BY 1
+015800         UNTIL WS-BKT-SUB GREATER THAN 99.
+015900 2200-EXIT. EXIT.
+016000     EJECT
+016100 2210-CHECK-BUCKET.
+016200     IF  FF-FLOAT-AMT (WS-BKT-SUB) NOT EQUAL ZERO
+016300         MOVE WS-BKT-SUB TO WS-OLDEST-DAY-HOLD
+016400         IF  WS-BKT-SUB GREATER THAN WS-AGE-THRESHOLD-DAYS
+016450             ADD FF-FLOAT-AMT (WS-BKT-SUB) TO WS-OVER-AMT-HOLD.
+016500 2210-EXIT. EXIT.
+016600     EJECT
+016700*----------------------------------------------------------------*
+016800*    2300-LOOKUP-PRODUCT - READ THE ACCOUNT MASTER FOR THIS      *
+016900*    ACCOUNT'S PRODUCT CODE AND TALLY THE EXCEPTION UNDER IT.    *
+017000*----------------------------------------------------------------*
+017100 2300-LOOKUP-PRODUCT.
+017200     MOVE SPACES TO WMS-CONTROL-KEY.
+017300     MOVE FF-KEY  TO WMS-CONTROL-KEY.
+017400     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+017500     MOVE '1'     TO SI-ENVIRONMENT-VSAM.
+017600     MOVE 'K'     TO I-O-CONTROL-OPERATOR.
+017700     MOVE 'I'     TO I-O-CONTROL-ACCESS.
+017800     MOVE -1      TO I-O-SEND-CODE.
+017900     CALL 'IMACTM' USING I-O-CONTROL-AREA
+018000                         MASTER-AREA
+018100                         SI-ENVIRONMENT-AREA.
+018200     IF  I-O-88-NOT-FOUND
+018300         MOVE '???' TO WMS-ACCT-TYPE.
+018400     PERFORM 2310-TALLY-PRODUCT THRU 2310-EXIT.
+018500 2300-EXIT. EXIT.
+018600     EJECT
+018700 2310-TALLY-PRODUCT.
+018800     SET WS-PROD-NDX TO 1.
+018900     SEARCH WS-PROD-ENTRY
+019000         AT END
+019100             CONTINUE
+019200         WHEN WS-PROD-TYPE (WS-PROD-NDX) EQUAL WMS-ACCT-TYPE
+019300             ADD 1 TO WS-PROD-COUNT (WS-PROD-NDX)
+019400             ADD WS-OVER-AMT-HOLD TO WS-PROD-AMT (WS-PROD-NDX)
+019500         WHEN WS-PROD-TYPE (WS-PROD-NDX) EQUAL SPACES
+019600             MOVE WMS-ACCT-TYPE TO WS-PROD-TYPE (WS-PROD-NDX)
+019700             MOVE 1             TO WS-PROD-COUNT (WS-PROD-NDX)
+019800             MOVE WS-OVER-AMT-HOLD TO WS-PROD-AMT (WS-PROD-NDX)
+019900             ADD 1              TO WS-PROD-USED
+020000     END-SEARCH.
+020100 2310-EXIT. EXIT.
+020200     EJECT
+020300 2400-PRINT-DETAIL.
+020400     MOVE FF-KEY          TO DTL-ACCOUNT.
+020500     MOVE WMS-ACCT-TYPE   TO DTL-PRODUCT.
+020600     MOVE WS-OLDEST-DAY-HOLD TO DTL-OLDEST-DAYS.
+020700     MOVE WS-OVER-AMT-HOLD TO DTL-OVER-AMT.
+020800     MOVE SPACES TO FLOAT-AGING-RPT-LINE.
+020900     MOVE WS-DETAIL-LINE TO FLOAT-AGING-RPT-LINE.
+021000     WRITE FLOAT-AGING-RPT-LINE.
+021100 2400-EXIT. EXIT.
+021200     EJECT
+021300*----------------------------------------------------------------*
+021400*    9000-TERMINATE - PRINT THE PRODUCT BREAKOUT AND FINAL       *
+021500*    TOTALS, THEN CLOSE THE FILES.                              *
+021600*----------------------------------------------------------------*
+021700 9000-TERMINATE.
+021800     WRITE FLOAT-AGING-RPT-LINE FROM WS-BLANK-LINE.
+021900     PERFORM 9100-PRINT-PRODUCT THRU 9100-EXIT
+022000         VARYING WS-BKT-SUB FROM 1 BY 1
+022100         UNTIL WS-BKT-SUB GREATER THAN WS-PROD-USED.
+022200     WRITE FLOAT-AGING-RPT-LINE FROM WS-BLANK-LINE.
+022300     MOVE 'FLOAT DETAIL RECORDS SCANNED' TO SUM-LIT.
+022400     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+022500     MOVE SPACES TO FLOAT-AGING-RPT-LINE.
+022600     MOVE WS-SUMMARY-LINE TO FLOAT-AGING-RPT-LINE.
+022700     WRITE FLOAT-AGING-RPT-LINE.
+022800     MOVE 'ACCOUNTS FLAGGED - AGED FLOAT' TO SUM-LIT.
+022900     MOVE WS-TOT-FLAGGED TO SUM-COUNT.
+023000     MOVE SPACES TO FLOAT-AGING-RPT-LINE.
+023100     MOVE WS-SUMMARY-LINE TO FLOAT-AGING-RPT-LINE.
+023200     WRITE FLOAT-AGING-RPT-LINE.
+023300     CLOSE EXTENDED-FLOAT-FILE.
+023400     CLOSE FLOAT-AGING-RPT.
+023500 9000-EXIT. EXIT.
+023600     EJECT
+023700 9100-PRINT-PRODUCT.
+023800     SET WS-PROD-NDX TO WS-BKT-SUB.
+023900     MOVE WS-PROD-TYPE  (WS-PROD-NDX) TO PRL-PRODUCT.
+024000     MOVE WS-PROD-COUNT (WS-PROD-NDX) TO PRL-COUNT.
+024100     MOVE WS-PROD-AMT   (WS-PROD-NDX) TO PRL-AMT.
+024200     MOVE SPACES TO FLOAT-AGING-RPT-LINE.
+024300     MOVE WS-PRODUCT-LINE TO FLOAT-AGING-RPT-LINE.
+024400     WRITE FLOAT-AGING-RPT-LINE.
+024500 9100-EXIT. EXIT.
