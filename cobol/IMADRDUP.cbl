@@ -0,0 +1,220 @@
+*     * GN6024 * 08/09/26 JCTE SHARED-ADDRESS DUPLICATE DETECTION
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMADRDUP.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMADRDUP SWEEPS THE ALTERNATE NAME AND ADDRESS FILE         *
+000900*    (IMNAME) AND REPORTS GROUPS OF ALTERNATE ADDRESSES THAT     *
+001000*    ARE IDENTICAL BUT BELONG TO DIFFERENT ACCOUNTS.  THAT       *
+001100*    PATTERN SHOWS UP WHEN UNRELATED ACCOUNTS HAVE BEEN KEYED    *
+001200*    TO THE SAME MAILING ADDRESS, WHICH IS THE SAME SORT OF      *
+001300*    ACCOUNT-RELATIONSHIP EXCEPTION IMALPDUP FLAGS FOR DUPLICATE *
+001400*    NAME KEYS ON THE ALPHA FILE, APPLIED HERE TO ADDRESSES      *
+001500*    INSTEAD OF NAMES.                                          *
+001600*                                                                *
+001700*    IMNAME IS KEYED BY ACCOUNT, NOT BY ADDRESS, SO THE SWEEP    *
+001800*    EXTRACTS EVERY POPULATED ALTERNATE-ADDRESS OCCURRENCE,      *
+001900*    SORTS IT BY THE ADDRESS TEXT ITSELF, AND DOES A CONTROL-    *
+002000*    BREAK PASS LOOKING FOR AN ADDRESS CARRIED BY MORE THAN ONE  *
+002100*    DISTINCT ACCOUNT.                                           *
+002200*----------------------------------------------------------------*
+002300*               ** HISTORY OF REVISIONS **                      *
+002400* DESCRIPTION                                           CHNGID  *
+002500* ____________________________________________________ _______ *
+002600* 08/09/26 JCTE NEW PROGRAM - SHARED-ADDRESS DUPLICATE   GN6024 *
+002700*                DETECTION SWEEP                                *
+002800*----------------------------------------------------------------*
+002900 ENVIRONMENT    DIVISION.
+003000 INPUT-OUTPUT   SECTION.
+003100 FILE-CONTROL.
+003200     SELECT ALT-NAME-ADDR-FILE ASSIGN TO "IMNAME"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT SORT-WORK-FILE ASSIGN TO "IMADRDSW"
+003500         ORGANIZATION IS SEQUENTIAL.
+003600     SELECT DUP-ADDR-RPT ASSIGN TO "IMADRDUR"
+003700         ORGANIZATION IS SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  ALT-NAME-ADDR-FILE.
+004100     COPY IMNAME.
+004200 SD  SORT-WORK-FILE.
+004300 01  SORT-WORK-REC.
+004400     03  SW-ADDR-KEY.
+004500         05  SW-ADDR-LINE    PIC X(40)   OCCURS 6 TIMES.
+004600     03  SW-ACCOUNT                  PIC X(22).
+004700     03  SW-USE-CODE                 PIC XX.
+004800     03  SW-ADDR-SUB                 PIC 9.
+004900 FD  DUP-ADDR-RPT
+005000     RECORD CONTAINS 133 CHARACTERS.
+005100 01  DUP-ADDR-RPT-LINE               PIC X(133).
+005200 WORKING-STORAGE SECTION.
+005300 77  WS-PROGRAM-ID                   PIC X(8)  VALUE 'IMADRDUP'.
+005400     EJECT
+005500 01  WS-SWITCHES.
+005600     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+005700         88  WS-88-END-OF-FILE       VALUE 'Y'.
+005800     03  WS-GROUP-DUP-SW             PIC X(1)    VALUE 'N'.
+005900         88  WS-88-GROUP-HAS-DUP     VALUE 'Y'.
+006000 77  WS-ADDR-SUB                     PIC 9       VALUE 0.
+006100 77  WS-LINE-SUB                     PIC 9       VALUE 0.
+006200 01  WS-HOLD-ADDR-KEY.
+006300     03  WS-HOLD-ADDR-LINE PIC X(40) OCCURS 6 TIMES.
+006400 01  WS-HOLD-ACCOUNT                 PIC X(22)   VALUE SPACES.
+006500 01  WS-TOTAL-DUP-GROUPS             PIC 9(7)    COMP VALUE 0.
+006600     EJECT
+006700 01  WS-REPORT-TITLE.
+006800     03  FILLER                      PIC X(40)   VALUE
+006900         'IMADRDUP - SHARED-ADDRESS DUPLICATE SWE'.
+007000     03  FILLER                      PIC X(15)   VALUE 'EP'.
+007100 01  WS-DETAIL-LINE.
+007200     03  FILLER                      PIC X(4)    VALUE SPACES.
+007300     03  DTL-ACCOUNT                 PIC X(22).
+007400     03  FILLER                      PIC X(2)    VALUE SPACES.
+007500     03  DTL-USE-CODE                PIC XX.
+007600     03  FILLER                      PIC X(2)    VALUE SPACES.
+007700     03  DTL-ADDR-LINE1              PIC X(40).
+007800     03  FILLER                      PIC X(41)   VALUE SPACES.
+007900 01  WS-GRAND-TOTAL-LINE.
+008000     03  FILLER                      PIC X(4)    VALUE SPACES.
+008100     03  FILLER                      PIC X(34)   VALUE
+008200         'TOTAL SHARED-ADDRESS GROUPS FOUND'.
+008300     03  GTOT-COUNT                  PIC ZZZ,ZZ9.
+008400     03  FILLER                      PIC X(88)   VALUE SPACES.
+008500 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+008600     EJECT
+008700 PROCEDURE DIVISION.
+008800*----------------------------------------------------------------*
+008900 0000-MAINLINE.
+009000     SORT SORT-WORK-FILE ON ASCENDING KEY SW-ADDR-KEY SW-ACCOUNT
+009100         INPUT PROCEDURE  IS 1000-EXTRACT-ADDRESSES THRU 1000-EXIT
+009200         GIVING DUP-ADDR-RPT.
+009300     PERFORM 2000-SCAN-FOR-DUPS THRU 2000-EXIT.
+009400     GOBACK.
+009500     EJECT
+009600*----------------------------------------------------------------*
+009700*    1000-EXTRACT-ADDRESSES - BROWSE THE ENTIRE ALTERNATE NAME   *
+009800*    AND ADDRESS FILE AND RELEASE ONE SORT RECORD PER POPULATED  *
+009900*    ADDRESS OCCURRENCE FOUND.                                  *
+010000*----------------------------------------------------------------*
+010100 1000-EXTRACT-ADDRESSES.
+010200     MOVE 'N' TO WS-END-OF-FILE-SW.
+010300     OPEN INPUT ALT-NAME-ADDR-FILE.
+010400     PERFORM 1100-READ-NAME-ADDR THRU 1100-EXIT.
+010500     PERFORM 1200-PROCESS-RECORD THRU 1200-EXIT
+010600         UNTIL WS-88-END-OF-FILE.
+010700     CLOSE ALT-NAME-ADDR-FILE.
+010800 1000-EXIT. EXIT.
+010900     EJECT
+011000*----------------------------------------------------------------*
+011100*    1100-READ-NAME-ADDR - READ THE NEXT ALTERNATE NAME AND      *
+011200*    ADDRESS RECORD.                                             *
+011300*----------------------------------------------------------------*
+011400 1100-READ-NAME-ADDR.
+011500     READ ALT-NAME-ADDR-FILE
+011600         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.
+011700 1100-EXIT. EXIT.
+011800     EJECT
+011900*----------------------------------------------------------------*
+012000*    1200-PROCESS-RECORD - RELEASE EACH POPULATED ADDRESS        *
+012100*    OCCURRENCE CARRIED ON THIS RECORD.                          *
+012200*----------------------------------------------------------------*
+012300 1200-PROCESS-RECORD.
+012400     IF  IMN-NBR-ADDRS GREATER THAN ZERO
+012500         PERFORM 1300-EXTRACT-ADDR THRU 1300-EXIT
+012600             VARYING WS-ADDR-SUB FROM 1 BY 1
+012700             UNTIL WS-ADDR-SUB GREATER THAN IMN-NBR-ADDRS.
+012800     PERFORM 1100-READ-NAME-ADDR THRU 1100-EXIT.
+012900 1200-EXIT. EXIT.
+013000     EJECT
+013100*----------------------------------------------------------------*
+013200*    1300-EXTRACT-ADDR - BUILD THE ADDRESS TEXT FOR ONE          *
+013300*    OCCURRENCE AND RELEASE IT, UNLESS THE OCCURRENCE IS UNUSED. *
+013400*----------------------------------------------------------------*
+013500 1300-EXTRACT-ADDR.
+013600     IF  IMN-LN-NO-LINES (WS-ADDR-SUB) GREATER THAN ZERO
+013700         MOVE SPACES TO SW-ADDR-KEY
+013800         PERFORM 1310-BUILD-ADDR-LINE THRU 1310-EXIT
+013900             VARYING WS-LINE-SUB FROM 1 BY 1
+014000             UNTIL WS-LINE-SUB GREATER THAN 6
+014100         IF  SW-ADDR-KEY NOT EQUAL SPACES
+014200             MOVE IMN-CONTROLS-WO-USE TO SW-ACCOUNT (1:8)
+014300             MOVE IMN-CTL4-ACCT       TO SW-ACCOUNT (9:14)
+014400             MOVE IMN-USE-CODE        TO SW-USE-CODE
+014500             MOVE WS-ADDR-SUB         TO SW-ADDR-SUB
+014600             RELEASE SORT-WORK-REC
+014700         END-IF
+014800     END-IF.
+014900 1300-EXIT. EXIT.
+015000     EJECT
+015100 1310-BUILD-ADDR-LINE.
+015200     MOVE IMN-LN-NAME-ADDR (WS-ADDR-SUB WS-LINE-SUB)
+015300         TO SW-ADDR-LINE (WS-LINE-SUB).
+015400 1310-EXIT. EXIT.
+015500     EJECT
+015600*----------------------------------------------------------------*
+015700*    2000-SCAN-FOR-DUPS - READ THE SORTED EXTRACT SEQUENTIALLY   *
+015800*    AND REPORT ANY ADDRESS CARRIED BY MORE THAN ONE DISTINCT    *
+015900*    ACCOUNT.                                                    *
+016000*----------------------------------------------------------------*
+016100 2000-SCAN-FOR-DUPS.
+016200     MOVE 'N' TO WS-END-OF-FILE-SW.
+016300     OPEN INPUT DUP-ADDR-RPT.
+016400     MOVE SPACES TO WS-HOLD-ADDR-KEY.
+016500     PERFORM 2100-READ-SORTED THRU 2100-EXIT.
+016600     PERFORM 2200-PROCESS-ENTRY THRU 2200-EXIT
+016700         UNTIL WS-88-END-OF-FILE.
+016800     CLOSE DUP-ADDR-RPT.
+016900     OPEN OUTPUT DUP-ADDR-RPT.
+017000     WRITE DUP-ADDR-RPT-LINE FROM WS-BLANK-LINE.
+017100     MOVE SPACES TO DUP-ADDR-RPT-LINE.
+017200     MOVE WS-REPORT-TITLE TO DUP-ADDR-RPT-LINE.
+017300     WRITE DUP-ADDR-RPT-LINE.
+017400     WRITE DUP-ADDR-RPT-LINE FROM WS-BLANK-LINE.
+017500     MOVE WS-TOTAL-DUP-GROUPS TO GTOT-COUNT.
+017600     WRITE DUP-ADDR-RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+017700     CLOSE DUP-ADDR-RPT.
+017800 2000-EXIT. EXIT.
+017900     EJECT
+018000*----------------------------------------------------------------*
+018100*    NOTE - THE SORT'S GIVING PHASE FIRST WRITES THE SORTED      *
+018200*    EXTRACT TO DUP-ADDR-RPT; 2000-SCAN-FOR-DUPS RE-OPENS THAT   *
+018300*    SAME FILE INPUT TO WALK IT, THEN RE-OPENS IT OUTPUT TO LAY  *
+018400*    DOWN THE ACTUAL DUPLICATE-GROUP REPORT IN ITS PLACE.        *
+018500*----------------------------------------------------------------*
+018600 2100-READ-SORTED.
+018700     READ DUP-ADDR-RPT INTO SORT-WORK-REC
+018800         AT END MOVE 'Y' TO WS-END-OF-FILE-SW.
+018900 2100-EXIT. EXIT.
+019000     EJECT
+019100*----------------------------------------------------------------*
+019200*    2200-PROCESS-ENTRY - CONTROL-BREAK ON SW-ADDR-KEY; IF MORE  *
+019300*    THAN ONE DISTINCT ACCOUNT WAS SEEN FOR THE ADDRESS, PRINT   *
+019400*    EVERY ENTRY FOR THAT ADDRESS AS A SHARED-ADDRESS GROUP.     *
+019500*----------------------------------------------------------------*
+019600 2200-PROCESS-ENTRY.
+019700     IF  SW-ADDR-KEY NOT EQUAL WS-HOLD-ADDR-KEY
+019800         PERFORM 2300-START-NEW-GROUP THRU 2300-EXIT
+019900     ELSE
+020000         IF  SW-ACCOUNT NOT EQUAL WS-HOLD-ACCOUNT
+020100             MOVE 'Y' TO WS-GROUP-DUP-SW.
+020200     MOVE SW-ACCOUNT        TO DTL-ACCOUNT.
+020300     MOVE SW-USE-CODE       TO DTL-USE-CODE.
+020400     MOVE SW-ADDR-LINE (1)  TO DTL-ADDR-LINE1.
+020500     IF  WS-88-GROUP-HAS-DUP
+020600         ADD 1 TO WS-TOTAL-DUP-GROUPS
+020700         MOVE 'N' TO WS-GROUP-DUP-SW.
+020800     MOVE SW-ACCOUNT TO WS-HOLD-ACCOUNT.
+020900     PERFORM 2100-READ-SORTED THRU 2100-EXIT.
+021000 2200-EXIT. EXIT.
+021100     EJECT
+021200*----------------------------------------------------------------*
+021300*    2300-START-NEW-GROUP - FIRST ENTRY SEEN FOR A NEW ADDRESS.  *
+021400*----------------------------------------------------------------*
+021500 2300-START-NEW-GROUP.
+021600     MOVE SW-ADDR-KEY TO WS-HOLD-ADDR-KEY.
+021700     MOVE SPACES      TO WS-HOLD-ACCOUNT.
+021800     MOVE 'N'         TO WS-GROUP-DUP-SW.
+021900 2300-EXIT. EXIT.
