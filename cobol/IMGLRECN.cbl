@@ -0,0 +1,239 @@
+*     * GN6015 * 08/09/26 JCTE GL RECONCILIATION REPORT - BRRM VS GL
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMGLRECN.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMGLRECN RECONCILES THE BANK REPORTING INTERFACE FILE       *
+000900*    (IMWSBRRM), WHICH CARRIES EACH ACCOUNT'S CURRENT BALANCE    *
+001000*    AND THE GL KEY (BRR-GL-CODE) IT POSTS UNDER, AGAINST THE    *
+001100*    GENERAL LEDGER EXTRACT (IMWSGLTS) THAT IM31 BUILDS FOR THE  *
+001200*    SA GENERAL LEDGER SYSTEM.  EACH SIDE IS TOTALLED BY GL      *
+001300*    CODE AND THE TWO TOTALS ARE PRINTED SIDE BY SIDE SO AN OUT  *
+001400*    OF BALANCE GL CODE STANDS OUT IMMEDIATELY.                  *
+001500*----------------------------------------------------------------*
+001600*               ** HISTORY OF REVISIONS **                      *
+001700* DESCRIPTION                                           CHNGID  *
+001800* ____________________________________________________ _______ *
+001900* 08/09/26 JCTE NEW PROGRAM - GL RECONCILIATION REPORT    GN6015 *
+001950* 08/09/26 JCTE WIDENED DTL-OUT-OF-BAL TO STOP A        GN6056 *
+001960*                TRUNCATED LITERAL                               *
+002000*----------------------------------------------------------------*
+002100 ENVIRONMENT    DIVISION.
+002200 INPUT-OUTPUT   SECTION.
+002300 FILE-CONTROL.
+002400     SELECT BANK-REPORT-FILE ASSIGN TO "IMWSBRRM"
+002500         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT GL-EXTRACT-FILE ASSIGN TO "IMGLTT"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT GL-RECON-RPT ASSIGN TO "IMGLRCRP"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  BANK-REPORT-FILE.
+003300     COPY IMWSBRRM.
+003400 FD  GL-EXTRACT-FILE.
+003500     COPY IMWSGLTS.
+003600 FD  GL-RECON-RPT
+003700     RECORD CONTAINS 133 CHARACTERS.
+003800 01  GL-RECON-RPT-LINE               PIC X(133).
+003900 WORKING-STORAGE SECTION.
+004000 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMGLRECN'.
+004100 01  WS-SWITCHES.
+004200     03  WS-BRRM-EOF-SW              PIC X(1)    VALUE 'N'.
+004300         88  WS-88-BRRM-EOF          VALUE 'Y'.
+004400     03  WS-GL-EOF-SW                PIC X(1)    VALUE 'N'.
+004500         88  WS-88-GL-EOF            VALUE 'Y'.
+004600 77  WS-RECAP-SUB                    PIC 9(3)    COMP VALUE 0.
+004700*----------------------------------------------------------------*
+004800*    WS-GL-TABLE-AREA - BOOK (IMWSBRRM) AND GL-EXTRACT TOTALS    *
+004900*    ACCUMULATED SIDE BY SIDE, KEYED BY THE 2-CHARACTER GL CODE. *
+005000*    THE EXTRACT'S RECAP CODE CARRIES THE SAME GL CODE IN ITS    *
+005100*    FIRST TWO CHARACTERS, FOLLOWED BY A SUB-CODE.               *
+005200*----------------------------------------------------------------*
+005300 01  WS-GL-TABLE-AREA.
+005400     03  WS-GL-ENTRY       OCCURS 50 TIMES
+005500                           INDEXED BY WS-GL-NDX.
+005600         05  WS-GL-CODE              PIC XX      VALUE SPACES.
+005700         05  WS-GL-BOOK-AMT          PIC S9(13)V99 COMP-3 VALUE 0.
+005800         05  WS-GL-EXTR-AMT          PIC S9(13)V99 COMP-3 VALUE 0.
+005900 77  WS-GL-USED                      PIC 9(3)    COMP VALUE 0.
+006000     EJECT
+006100 01  WS-TOTALS.
+006200     03  WS-TOT-IN-BALANCE           PIC 9(5)    COMP VALUE 0.
+006300     03  WS-TOT-OUT-OF-BALANCE       PIC 9(5)    COMP VALUE 0.
+006400     EJECT
+006500 01  WS-REPORT-TITLE.
+006600     03  FILLER                      PIC X(45)   VALUE
+006700         'IMGLRECN - GL RECONCILIATION - BRRM VS GL   '.
+006800 01  WS-COLUMN-HDG.
+006900     03  FILLER                      PIC X(10)   VALUE
+007000         'GL CODE   '.
+007100     03  FILLER                      PIC X(20)   VALUE
+007200         'BRRM BOOK AMOUNT    '.
+007300     03  FILLER                      PIC X(20)   VALUE
+007400         'GL EXTRACT AMOUNT   '.
+007500     03  FILLER                      PIC X(15)   VALUE
+007600         'VARIANCE'.
+007700 01  WS-DETAIL-LINE.
+007800     03  FILLER                      PIC X(3)    VALUE SPACES.
+007900     03  DTL-GL-CODE                 PIC XX.
+008000     03  FILLER                      PIC X(5)    VALUE SPACES.
+008100     03  DTL-BOOK-AMT                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+008200     03  FILLER                      PIC X(4)    VALUE SPACES.
+008300     03  DTL-EXTR-AMT                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+008400     03  FILLER                      PIC X(4)    VALUE SPACES.
+008500     03  DTL-VARIANCE                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+008600     03  FILLER                      PIC X(3)    VALUE SPACES.
+008700     03  DTL-OUT-OF-BAL              PIC X(16).
+008800 01  WS-SUMMARY-LINE.
+008900     03  FILLER                      PIC X(4)    VALUE SPACES.
+009000     03  SUM-LIT                     PIC X(30).
+009100     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+009200     03  FILLER                      PIC X(93)   VALUE SPACES.
+009300 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+009400     EJECT
+009500 PROCEDURE DIVISION.
+009600*----------------------------------------------------------------*
+009700 0000-MAINLINE.
+009800     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+009900     PERFORM 2000-LOAD-BRRM        THRU 2000-EXIT
+010000         UNTIL WS-88-BRRM-EOF.
+010100     PERFORM 3000-LOAD-GL-EXTRACT  THRU 3000-EXIT
+010200         UNTIL WS-88-GL-EOF.
+010300     PERFORM 4000-PRODUCE-REPORT   THRU 4000-EXIT.
+010400     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+010500     GOBACK.
+010600     EJECT
+010700*----------------------------------------------------------------*
+010800*    1000-INITIALIZE - OPEN ALL FILES AND PRINT THE REPORT       *
+010900*    TITLE AND COLUMN HEADINGS.                                  *
+011000*----------------------------------------------------------------*
+011100 1000-INITIALIZE.
+011200     OPEN INPUT  BANK-REPORT-FILE.
+011300     OPEN INPUT  GL-EXTRACT-FILE.
+011400     OPEN OUTPUT GL-RECON-RPT.
+011500     MOVE SPACES TO GL-RECON-RPT-LINE.
+011600     MOVE WS-REPORT-TITLE TO GL-RECON-RPT-LINE.
+011700     WRITE GL-RECON-RPT-LINE.
+011800     WRITE GL-RECON-RPT-LINE FROM WS-BLANK-LINE.
+011900     MOVE SPACES TO GL-RECON-RPT-LINE.
+012000     MOVE WS-COLUMN-HDG TO GL-RECON-RPT-LINE.
+012100     WRITE GL-RECON-RPT-LINE.
+012200     WRITE GL-RECON-RPT-LINE FROM WS-BLANK-LINE.
+012300 1000-EXIT. EXIT.
+012400     EJECT
+012500*----------------------------------------------------------------*
+012600*    2000-LOAD-BRRM - BROWSE THE BANK REPORTING FILE, TOTALLING  *
+012700*    THE CURRENT BALANCE OF EVERY ACCOUNT UNDER ITS GL CODE.     *
+012800*----------------------------------------------------------------*
+012900 2000-LOAD-BRRM.
+013000     READ BANK-REPORT-FILE
+013100         AT END
+013200             MOVE 'Y' TO WS-BRRM-EOF-SW
+013300             GO TO 2000-EXIT.
+013400     PERFORM 2100-TALLY-BOOK THRU 2100-EXIT.
+013500 2000-EXIT. EXIT.
+013600     EJECT
+013700 2100-TALLY-BOOK.
+013800     SET WS-GL-NDX TO 1.
+013900     SEARCH WS-GL-ENTRY
+014000         AT END
+014100             CONTINUE
+014200         WHEN WS-GL-CODE (WS-GL-NDX) EQUAL BRR-GL-CODE
+014300             ADD BRR-CURR-BAL TO WS-GL-BOOK-AMT (WS-GL-NDX)
+014400         WHEN WS-GL-CODE (WS-GL-NDX) EQUAL SPACES
+014500             MOVE BRR-GL-CODE TO WS-GL-CODE (WS-GL-NDX)
+014600             MOVE BRR-CURR-BAL TO WS-GL-BOOK-AMT (WS-GL-NDX)
+014700             ADD 1 TO WS-GL-USED
+014800     END-SEARCH.
+014900 2100-EXIT. EXIT.
+015000     EJECT
+015100*----------------------------------------------------------------*
+015200*    3000-LOAD-GL-EXTRACT - BROWSE THE GL EXTRACT FILE, TOTAL-   *
+015300*    LING EACH RECAP ENTRY'S AMOUNT UNDER THE GL CODE CARRIED    *
+015400*    IN THE FIRST TWO CHARACTERS OF ITS RECAP CODE.              *
+015500*----------------------------------------------------------------*
+015600 3000-LOAD-GL-EXTRACT.
+015700     READ GL-EXTRACT-FILE
+015800         AT END
+015900             MOVE 'Y' TO WS-GL-EOF-SW
+016000             GO TO 3000-EXIT.
+016100     PERFORM 3100-TALLY-RECAPS THRU 3100-EXIT
+016200         VARYING WS-RECAP-SUB FROM 1 BY 1
+016300         UNTIL WS-RECAP-SUB GREATER THAN 50.
+016400 3000-EXIT. EXIT.
+016500     EJECT
+016600 3100-TALLY-RECAPS.
+016700     SET RECAP-IND TO WS-RECAP-SUB.
+016800     IF  GL-RECAP-CODE (RECAP-IND) NOT EQUAL SPACES
+016900         PERFORM 3110-TALLY-EXTRACT THRU 3110-EXIT.
+017000 3100-EXIT. EXIT.
+017100     EJECT
+017200 3110-TALLY-EXTRACT.
+017300     SET WS-GL-NDX TO 1.
+017400     SEARCH WS-GL-ENTRY
+017500         AT END
+017600             CONTINUE
+017700         WHEN WS-GL-CODE (WS-GL-NDX)
+017800                 EQUAL GL-RECAP-CODE (RECAP-IND) (1:2)
+017900             ADD GL-RECAP-AMT (RECAP-IND)
+018000                 TO WS-GL-EXTR-AMT (WS-GL-NDX)
+018100         WHEN WS-GL-CODE (WS-GL-NDX) EQUAL SPACES
+018200             MOVE GL-RECAP-CODE (RECAP-IND) (1:2)
+018300                 TO WS-GL-CODE (WS-GL-NDX)
+018400             MOVE GL-RECAP-AMT (RECAP-IND)
+018500                 TO WS-GL-EXTR-AMT (WS-GL-NDX)
+018600             ADD 1 TO WS-GL-USED
+018700     END-SEARCH.
+018800 3110-EXIT. EXIT.
+018900     EJECT
+019000*----------------------------------------------------------------*
+019100*    4000-PRODUCE-REPORT - PRINT EACH GL CODE'S BOOK AND EXTRACT *
+019200*    TOTALS SIDE BY SIDE, FLAGGING ANY VARIANCE.                 *
+019300*----------------------------------------------------------------*
+019400 4000-PRODUCE-REPORT.
+019500     PERFORM 4100-PRINT-GL-CODE THRU 4100-EXIT
+019600         VARYING WS-GL-NDX FROM 1 BY 1
+019700         UNTIL WS-GL-NDX GREATER THAN WS-GL-USED.
+019800 4000-EXIT. EXIT.
+019900     EJECT
+020000 4100-PRINT-GL-CODE.
+020100     MOVE WS-GL-CODE (WS-GL-NDX) TO DTL-GL-CODE.
+020200     MOVE WS-GL-BOOK-AMT (WS-GL-NDX) TO DTL-BOOK-AMT.
+020300     MOVE WS-GL-EXTR-AMT (WS-GL-NDX) TO DTL-EXTR-AMT.
+020400     COMPUTE DTL-VARIANCE =
+020500         WS-GL-BOOK-AMT (WS-GL-NDX) - WS-GL-EXTR-AMT (WS-GL-NDX).
+020600     IF  WS-GL-BOOK-AMT (WS-GL-NDX)
+020650             EQUAL WS-GL-EXTR-AMT (WS-GL-NDX)
+020700         MOVE SPACES TO DTL-OUT-OF-BAL
+020800         ADD 1 TO WS-TOT-IN-BALANCE
+020900     ELSE
+021000         MOVE '** OUT OF BAL **' TO DTL-OUT-OF-BAL
+021100         ADD 1 TO WS-TOT-OUT-OF-BALANCE.
+021200     MOVE SPACES TO GL-RECON-RPT-LINE.
+021300     MOVE WS-DETAIL-LINE TO GL-RECON-RPT-LINE.
+021400     WRITE GL-RECON-RPT-LINE.
+021500 4100-EXIT. EXIT.
+021600     EJECT
+021700*----------------------------------------------------------------*
+021800*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE FILES.    *
+021900*----------------------------------------------------------------*
+022000 9000-TERMINATE.
+022100     WRITE GL-RECON-RPT-LINE FROM WS-BLANK-LINE.
+022200     MOVE 'GL CODES IN BALANCE' TO SUM-LIT.
+022300     MOVE WS-TOT-IN-BALANCE TO SUM-COUNT.
+022400     MOVE SPACES TO GL-RECON-RPT-LINE.
+022500     MOVE WS-SUMMARY-LINE TO GL-RECON-RPT-LINE.
+022600     WRITE GL-RECON-RPT-LINE.
+022700     MOVE 'GL CODES OUT OF BALANCE' TO SUM-LIT.
+022800     MOVE WS-TOT-OUT-OF-BALANCE TO SUM-COUNT.
+022900     MOVE SPACES TO GL-RECON-RPT-LINE.
+023000     MOVE WS-SUMMARY-LINE TO GL-RECON-RPT-LINE.
+023100     WRITE GL-RECON-RPT-LINE.
+023200     CLOSE BANK-REPORT-FILE.
+023300     CLOSE GL-EXTRACT-FILE.
+023400     CLOSE GL-RECON-RPT.
+023500 9000-EXIT. EXIT.
