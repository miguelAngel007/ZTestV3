@@ -1,5 +1,10 @@
       ****************************************************************
       * 200570 18/10/23 AEGM DETERMINA TIP COBOL (4.2 O 6.3)         *
+      * 200815 09/08/26 JCTE TABLA DE APLICACIONES DATA-DRIVEN, YA   *
+      *                 NO SE CARGA DESDE LITERAL FIJO DE 5 SLOTS    *
+      * 200816 09/08/26 JCTE TOPA LA CARGA EN 200 ENTRADAS, IGUAL    *
+      *                 QUE EL LIMITE DE TABLA-APLIC, Y CUENTA LAS   *
+      *                 QUE SOBRAN EN VEZ DE INDEXAR FUERA DE RANGO  *
       ****************************************************************
        IDENTIFICATION  DIVISION.
       *-------------------------*
@@ -11,19 +16,26 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT  SECTION.
        FILE-CONTROL.
+           SELECT APLIC-TABLE-FILE ASSIGN TO "OPEBSAPL"
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
       *--------------*
        FILE SECTION.
-
+       FD  APLIC-TABLE-FILE.
+       01  APLIC-TABLE-REC           PIC X(03).
 
        WORKING-STORAGE SECTION.
       *------------------------*
        01  SW-FOUND              PIC X(01) VALUE SPACES.
+       01  SW-EOF-APLIC          PIC X(01) VALUE SPACES.
        01  WS-APL                PIC X(03) VALUE SPACES.
-       01  TBL-APLIC             PIC X(15) VALUE 'AAABBBCCCDDDEEE'.
+       01  WS-APLIC-COUNT        PIC 9(03) VALUE 0.
+       01  WS-APLIC-DROPPED      PIC 9(03) VALUE 0.
        01  TABLA-APLIC.
-           05 WS-APLIC OCCURS 5 TIMES INDEXED BY INDX-TBL.
+           05 WS-APLIC OCCURS 1 TO 200 TIMES
+              DEPENDING ON WS-APLIC-COUNT
+              INDEXED BY INDX-TBL.
               07 WS-APLIC-C42    PIC X(03).
 
        LINKAGE SECTION.
@@ -35,7 +47,8 @@
       *---------------------------------*
        PROCEDURE DIVISION USING COM-DATA.
       *---------------------------------*
-           MOVE TBL-APLIC TO TABLA-APLIC.
+           PERFORM LOAD-APLIC-TABLE.
+
            UNSTRING COM-PARAMETR
            DELIMITED BY ','
            INTO WS-APL
@@ -53,4 +66,31 @@
               MOVE 4 TO RETURN-CODE
            END-IF.
 
-           GOBACK.
\ No newline at end of file
+           GOBACK.
+
+      *---------------------------------*
+       LOAD-APLIC-TABLE.
+      *---------------------------------*
+           MOVE SPACES TO SW-EOF-APLIC.
+           MOVE 0 TO WS-APLIC-COUNT.
+           MOVE 0 TO WS-APLIC-DROPPED.
+           OPEN INPUT APLIC-TABLE-FILE.
+           PERFORM READ-APLIC-RECORD
+               UNTIL SW-EOF-APLIC = 'Y'.
+           CLOSE APLIC-TABLE-FILE.
+
+      *---------------------------------*
+       READ-APLIC-RECORD.
+      *---------------------------------*
+           READ APLIC-TABLE-FILE
+               AT END
+                   MOVE 'Y' TO SW-EOF-APLIC
+               NOT AT END
+                   IF WS-APLIC-COUNT < 200
+                       ADD 1 TO WS-APLIC-COUNT
+                       MOVE APLIC-TABLE-REC TO
+                           WS-APLIC-C42 (WS-APLIC-COUNT)
+                   ELSE
+                       ADD 1 TO WS-APLIC-DROPPED
+                   END-IF
+           END-READ.
