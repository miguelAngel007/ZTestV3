@@ -0,0 +1,326 @@
+*     * GN6035 * 08/09/26 JCTE PLAN-CODE VALIDATION DETAIL REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMPLEDRP.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMPLEDRP RUNS THE PLAN-CODE EDITS (COPYBOOK IMPDPLED) THAT  *
+000900*    IM80 PLAN-CODE VALIDATES A DEPOSIT TRANSACTION AGAINST ITS  *
+001000*    ACCOUNT MASTER, BUT REPORTS EVERY REJECTION WITH THE        *
+001100*    SPECIFIC REASON THE EDITS ALREADY DETECTED (WK-PE-ERR-CD)   *
+001200*    INSTEAD OF THE SINGLE GENERIC REJECT CODE '038' THAT        *
+001300*    PL-ERR-CD-PROC (COPYBOOK IMPD31PE) COLLAPSES ALL TWENTY     *
+001400*    DISTINCT EDIT FAILURES DOWN TO.  FOR EACH TRANSACTION       *
+001500*    CARRYING A PLAN CODE, THE ACCOUNT MASTER IS LOOKED UP BY    *
+001600*    KEY, THE MASTER'S PLAN TRAILER IS FED INTO THE EDITS, AND   *
+001700*    ANY FAILURES ARE LISTED WITH THEIR OWN REASON TEXT.         *
+001800*----------------------------------------------------------------*
+001900*               ** HISTORY OF REVISIONS **                      *
+002000* DESCRIPTION                                           CHNGID  *
+002100* ____________________________________________________ _______ *
+002200* 08/09/26 JCTE NEW PROGRAM - PLAN-CODE VALIDATION        GN6035 *
+002300*                DETAIL REPORT                                  *
+002400*----------------------------------------------------------------*
+002500 ENVIRONMENT    DIVISION.
+002600 INPUT-OUTPUT   SECTION.
+002700 FILE-CONTROL.
+002800     SELECT TRANSACTION-FILE ASSIGN TO "IMWSTRAN"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT PLAN-EDIT-RPT ASSIGN TO "IMPLERPT"
+003100         ORGANIZATION IS SEQUENTIAL.
+003150     SELECT PLAN-CODE-TABLE-FILE ASSIGN TO "IMPLCDTB"
+003160         ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  TRANSACTION-FILE.
+003500     COPY IMWSTRAN.
+003600 FD  PLAN-EDIT-RPT
+003700     RECORD CONTAINS 133 CHARACTERS.
+003800 01  PLAN-EDIT-RPT-LINE              PIC X(133).
+003810 FD  PLAN-CODE-TABLE-FILE.
+003820 01  PLAN-CODE-TABLE-REC.
+003830     05  PCT-COMBINED-CODES         PIC X(04).
+003840     05  PCT-NAME                   PIC X(36).
+003900 WORKING-STORAGE SECTION.
+004000 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMPLEDRP'.
+004100 01  WS-SWITCHES.
+004200     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004300         88  WS-88-END-OF-FILE       VALUE 'Y'.
+004400     03  WS-MASTER-FOUND-SW          PIC X(1)    VALUE 'N'.
+004500         88  WS-88-MASTER-NOT-FOUND  VALUE 'Y'.
+004550     03  WS-PLCD-EOF-SW              PIC X(1)    VALUE 'N'.
+004560         88  WS-88-PLCD-EOF          VALUE 'Y'.
+004600 01  WS-SAVE-ACCOUNT                 PIC X(22).
+004700 01  WS-ERR-COUNT                    PIC S9(4)   COMP VALUE 0.
+004800 01  WS-ERR-SUB                      PIC S9(4)   COMP VALUE 0.
+004810 77  REJRESN                         PIC X(03)   VALUE SPACES.
+004900     EJECT
+005000     COPY SIWSCNTL.
+005100     EJECT
+005200     COPY IMAWKMST.
+005300     EJECT
+005400     COPY IMWSENVO.
+005500     EJECT
+005600     COPY IMWSPLTB.
+005700     EJECT
+005800     COPY IMWSPLED.
+005900     EJECT
+005910     COPY IMWRKBC1.
+005920     EJECT
+006000 01  WS-PLAN-REASON-TABLE.
+006100     03  FILLER  PIC X(30) VALUE 'CUSTOMER NOT DISABLED'.
+006200     03  FILLER  PIC X(30) VALUE 'CUSTOMER IS DISABLED'.
+006300     03  FILLER  PIC X(30) VALUE 'DEATH DATE REQUIRED'.
+006400     03  FILLER  PIC X(30) VALUE 'PL CD INVALID ON BENE'.
+006500     03  FILLER  PIC X(30) VALUE 'PL CD/DEATH YEAR INVALID'.
+006600     03  FILLER  PIC X(30) VALUE 'SECONDARY PL CODE INVALID'.
+006700     03  FILLER  PIC X(30) VALUE 'PL CD/BENE INCONSISTENT'.
+006800     03  FILLER  PIC X(30) VALUE 'INVALID FOR CONTR'.
+006900     03  FILLER  PIC X(30) VALUE 'INV PL CD FOR TAX ADJ'.
+007000     03  FILLER  PIC X(30) VALUE 'INVALID PLAN CODE'.
+007100     03  FILLER  PIC X(30) VALUE 'PL CD NOT VALID WITH TR OPT'.
+007200     03  FILLER  PIC X(30) VALUE
+007300         'SEC PL CODE INVALID ON CONTR'.
+007400     03  FILLER  PIC X(30) VALUE 'PL CODE INVALID FOR HSA'.
+007500     03  FILLER  PIC X(30) VALUE 'INT DIST TYP INVALID HSA'.
+007600     03  FILLER  PIC X(30) VALUE 'PLAN ACCOUNT OWNER IS DECEASED'.
+007700     03  FILLER  PIC X(30) VALUE 'PL DIST/PART EXC FLAG INVALID'.
+007800     03  FILLER  PIC X(30) VALUE 'INVALID SEC CODE/TYPE COMBO'.
+007900     03  FILLER  PIC X(30) VALUE
+008000         'INV PL CD/SEC PL CD COMBO'.
+008100     03  FILLER  PIC X(30) VALUE 'INVALID COMBINATION CREDIT'.
+008200     03  FILLER  PIC X(30) VALUE 'INVALID COMBINATION DEBIT'.
+008300 01  WS-PLAN-REASON-TEXT REDEFINES WS-PLAN-REASON-TABLE.
+008400     03  REASON-TEXT             PIC X(30) OCCURS 20 TIMES
+008500                                 INDEXED BY WS-REASON-NDX.
+008600     EJECT
+008700 01  WS-TOTALS.
+008800     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+008900     03  WS-TOT-REJECTED             PIC 9(7)    COMP VALUE 0.
+009000     03  WS-TOT-REJECTIONS           PIC 9(7)    COMP VALUE 0.
+009100     EJECT
+009200 01  WS-REPORT-TITLE.
+009300     03  FILLER                      PIC X(46)   VALUE
+009400         'IMPLEDRP - PLAN-CODE VALIDATION DETAIL REPORT'.
+009500     03  FILLER                      PIC X(12)   VALUE SPACES.
+009600 01  WS-COLUMN-HEADING.
+009700     03  FILLER                      PIC X(3)    VALUE SPACES.
+009800     03  FILLER                      PIC X(22)   VALUE 'ACCOUNT'.
+009900     03  FILLER                      PIC X(2)    VALUE SPACES.
+010000     03  FILLER                      PIC X(1)    VALUE 'T'.
+010100     03  FILLER                      PIC X(3)    VALUE SPACES.
+010200     03  FILLER                      PIC X(4)    VALUE 'PLCD'.
+010300     03  FILLER                      PIC X(2)    VALUE SPACES.
+010400     03  FILLER                      PIC X(5)    VALUE 'PLCD2'.
+010500     03  FILLER                      PIC X(2)    VALUE SPACES.
+010600     03  FILLER                      PIC X(3)    VALUE 'ERR'.
+010700     03  FILLER                      PIC X(2)    VALUE SPACES.
+010800     03  FILLER                      PIC X(6)    VALUE 'REASON'.
+010900     03  FILLER                      PIC X(78)   VALUE SPACES.
+011000 01  WS-DETAIL-LINE.
+011100     03  FILLER                      PIC X(3)    VALUE SPACES.
+011200     03  DTL-ACCOUNT                 PIC X(22).
+011300     03  FILLER                      PIC X(2)    VALUE SPACES.
+011400     03  DTL-TRAN-TYPE               PIC X(1).
+011500     03  FILLER                      PIC X(3)    VALUE SPACES.
+011600     03  DTL-PL-CD                   PIC X(2).
+011700     03  FILLER                      PIC X(4)    VALUE SPACES.
+011800     03  DTL-PL-CD2                  PIC X(2).
+011900     03  FILLER                      PIC X(4)    VALUE SPACES.
+012000     03  DTL-ERR-CD                  PIC Z9.
+012100     03  FILLER                      PIC X(3)    VALUE SPACES.
+012200     03  DTL-REASON                  PIC X(30).
+012300     03  FILLER                      PIC X(41)   VALUE SPACES.
+012400 01  WS-SUMMARY-LINE.
+012500     03  FILLER                      PIC X(4)    VALUE SPACES.
+012600     03  SUM-LIT                     PIC X(30).
+012700     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+012800     03  FILLER                      PIC X(93)   VALUE SPACES.
+012900 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+013000     EJECT
+013100 PROCEDURE DIVISION.
+013200*----------------------------------------------------------------*
+013300 0000-MAINLINE.
+013400     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+013500     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+013600         UNTIL WS-88-END-OF-FILE.
+013700     PERFORM 9000-TERMINATE           THRU 9000-EXIT.
+013800     GOBACK.
+013900     EJECT
+014000*----------------------------------------------------------------*
+014100*    1000-INITIALIZE - OPEN THE TRANSACTION FILE, THE ACCOUNT    *
+014200*    MASTER, AND THE REPORT, AND PRIME THE TRANSACTION READ.     *
+014300*----------------------------------------------------------------*
+014400 1000-INITIALIZE.
+014410     PERFORM 1100-LOAD-PLAN-CODE-TABLE THRU 1100-EXIT.
+014500     OPEN INPUT TRANSACTION-FILE.
+014600     OPEN OUTPUT PLAN-EDIT-RPT.
+014700     MOVE SPACES TO SI-ENVIRONMENT-AREA.
+014800     MOVE '1' TO SI-ENVIRONMENT-VSAM.
+014900     MOVE 'O' TO I-O-CONTROL-OPERATOR.
+015000     MOVE 'I' TO I-O-CONTROL-ACCESS.
+015100     MOVE -1  TO I-O-SEND-CODE.
+015200     CALL 'IMACTM' USING I-O-CONTROL-AREA
+015300                         MASTER-AREA
+015400                         SI-ENVIRONMENT-AREA.
+015500     WRITE PLAN-EDIT-RPT-LINE FROM WS-BLANK-LINE.
+015600     MOVE SPACES TO PLAN-EDIT-RPT-LINE.
+015700     MOVE WS-REPORT-TITLE TO PLAN-EDIT-RPT-LINE.
+015800     WRITE PLAN-EDIT-RPT-LINE.
+015900     WRITE PLAN-EDIT-RPT-LINE FROM WS-BLANK-LINE.
+016000     MOVE SPACES TO PLAN-EDIT-RPT-LINE.
+016100     MOVE WS-COLUMN-HEADING TO PLAN-EDIT-RPT-LINE.
+016200     WRITE PLAN-EDIT-RPT-LINE.
+016300     WRITE PLAN-EDIT-RPT-LINE FROM WS-BLANK-LINE.
+016400     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+016500 1000-EXIT. EXIT.
+016600     EJECT
+016610*----------------------------------------------------------------*
+016620*    1100-LOAD-PLAN-CODE-TABLE - LOAD THE PLAN-CODE TABLE FROM   *
+016630*    ITS EXTERNAL FILE SO IT CAN BE MAINTAINED (SEE IMPLTMNT)    *
+016640*    WITHOUT A RECOMPILE OF THIS PROGRAM.                        *
+016650*----------------------------------------------------------------*
+016660 1100-LOAD-PLAN-CODE-TABLE.
+016670     MOVE 'N' TO WS-PLCD-EOF-SW.
+016680     MOVE 0   TO PL-CODE-COUNT.
+016690     OPEN INPUT PLAN-CODE-TABLE-FILE.
+016700     PERFORM 1110-READ-PLAN-CODE THRU 1110-EXIT
+016710         UNTIL WS-88-PLCD-EOF.
+016720     CLOSE PLAN-CODE-TABLE-FILE.
+016730 1100-EXIT. EXIT.
+016740     EJECT
+016750*----------------------------------------------------------------*
+016760*    1110-READ-PLAN-CODE - FETCH ONE PLAN-CODE TABLE RECORD.     *
+016770*----------------------------------------------------------------*
+016780 1110-READ-PLAN-CODE.
+016790     READ PLAN-CODE-TABLE-FILE
+016800         AT END
+016810             MOVE 'Y' TO WS-PLCD-EOF-SW
+016820         NOT AT END
+016830             ADD 1 TO PL-CODE-COUNT
+016840             SET PL-CODE-IND TO PL-CODE-COUNT
+016850             MOVE PCT-COMBINED-CODES
+016860                          TO PL-COMBINED-CODES (PL-CODE-IND)
+016870             MOVE PCT-NAME TO PL-NAME (PL-CODE-IND)
+016880     END-READ.
+016890 1110-EXIT. EXIT.
+016900     EJECT
+016910*----------------------------------------------------------------*
+016920*    2100-READ-TRANSACTION - FETCH THE NEXT TRANSACTION.         *
+016930*----------------------------------------------------------------*
+017000 2100-READ-TRANSACTION.
+017100     READ TRANSACTION-FILE
+017200         AT END
+017300             MOVE 'Y' TO WS-END-OF-FILE-SW.
+017400 2100-EXIT. EXIT.
+017500     EJECT
+017600*----------------------------------------------------------------*
+017700*    2000-PROCESS-TRANSACTION - FOR A TRANSACTION CARRYING A     *
+017800*    PLAN CODE, LOOK UP ITS ACCOUNT AND RUN THE PLAN-CODE        *
+017900*    EDITS, THEN LIST ANY REJECTIONS WITH THEIR REASON.          *
+018000*----------------------------------------------------------------*
+018100 2000-PROCESS-TRANSACTION.
+018200     IF  TR-PLN-CODE NOT EQUAL SPACES
+018300         ADD 1 TO WS-TOT-SCANNED
+018400         MOVE TR-KEY TO WS-SAVE-ACCOUNT
+018500         PERFORM 2200-LOOKUP-MASTER THRU 2200-EXIT
+018600         IF  NOT WS-88-MASTER-NOT-FOUND
+018700             PERFORM 2300-RUN-PLAN-EDITS THRU 2300-EXIT
+018800             IF  WS-ERR-COUNT GREATER THAN 0
+018900                 ADD 1 TO WS-TOT-REJECTED
+019000                 PERFORM 2400-PRINT-REJECTION THRU 2400-EXIT
+019100                     VARYING WS-ERR-SUB FROM 1 BY 1
+019200                     UNTIL WS-ERR-SUB GREATER THAN WS-ERR-COUNT.
+019300     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+019400 2000-EXIT. EXIT.
+019500     EJECT
+019600*----------------------------------------------------------------*
+019700*    2200-LOOKUP-MASTER - FIND THE TRANSACTION'S ACCOUNT ON THE  *
+019800*    MASTER BY ITS CONTROL KEY.                                  *
+019900*----------------------------------------------------------------*
+020000 2200-LOOKUP-MASTER.
+020100     MOVE 'N' TO WS-MASTER-FOUND-SW.
+020200     MOVE TR-KEY TO WMS-CONTROL-KEY.
+020300     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+020400     MOVE '1'     TO SI-ENVIRONMENT-VSAM.
+020500     MOVE 'K'     TO I-O-CONTROL-OPERATOR.
+020600     MOVE 'I'     TO I-O-CONTROL-ACCESS.
+020700     MOVE -1      TO I-O-SEND-CODE.
+020800     CALL 'IMACTM' USING I-O-CONTROL-AREA
+020900                         MASTER-AREA
+021000                         SI-ENVIRONMENT-AREA.
+021100     IF  I-O-88-NOT-FOUND
+021200         MOVE 'Y' TO WS-MASTER-FOUND-SW.
+021300 2200-EXIT. EXIT.
+021400     EJECT
+021500*----------------------------------------------------------------*
+021600*    2300-RUN-PLAN-EDITS - DRIVE THE PLAN-CODE EDITS FOR THIS    *
+021700*    TRANSACTION AGAINST THE PLAN TRAILER JUST READ.             *
+021800*----------------------------------------------------------------*
+021900 2300-RUN-PLAN-EDITS.
+022000     PERFORM PLAN-EDITS-SETUP      THRU PLAN-EDITS-SETUP-EXIT.
+022100     PERFORM PLAN-EDITS-SETUP-TRAN
+022150         THRU PLAN-EDITS-SETUP-TRAN-EXIT.
+022200     MOVE TR-COMB-PLN-CODES TO WK-PE-PL-CODES.
+022300     PERFORM PL-CD-EDITS THRU PL-CD-EDITS-EXIT.
+022400     SET WS-ERR-COUNT TO PE-IDX.
+022500     SUBTRACT 1 FROM WS-ERR-COUNT.
+022600 2300-EXIT. EXIT.
+022700     EJECT
+022800*----------------------------------------------------------------*
+022900*    2400-PRINT-REJECTION - LIST ONE PLAN-CODE EDIT FAILURE      *
+023000*    WITH ITS OWN REASON TEXT, NOT A GENERIC REJECT CODE.        *
+023100*----------------------------------------------------------------*
+023200 2400-PRINT-REJECTION.
+023300     ADD 1 TO WS-TOT-REJECTIONS.
+023400     SET PE-IDX TO WS-ERR-SUB.
+023500     MOVE WS-SAVE-ACCOUNT     TO DTL-ACCOUNT.
+023600     MOVE TR-TRAN-TYPE        TO DTL-TRAN-TYPE.
+023700     MOVE WK-PE-PL-CD         TO DTL-PL-CD.
+023800     MOVE WK-PE-PL-CD2        TO DTL-PL-CD2.
+023900     MOVE WK-PE-ERR-CD (PE-IDX) TO DTL-ERR-CD.
+024000     MOVE REASON-TEXT (WK-PE-ERR-CD (PE-IDX)) TO DTL-REASON.
+024100     MOVE SPACES TO PLAN-EDIT-RPT-LINE.
+024200     MOVE WS-DETAIL-LINE TO PLAN-EDIT-RPT-LINE.
+024300     WRITE PLAN-EDIT-RPT-LINE.
+024400 2400-EXIT. EXIT.
+024500     EJECT
+024600*----------------------------------------------------------------*
+024700*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE MASTER,   *
+024800*    TRANSACTION, AND REPORT FILES.                              *
+024900*----------------------------------------------------------------*
+025000 9000-TERMINATE.
+025100     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+025200     MOVE -1  TO I-O-SEND-CODE.
+025300     CALL 'IMACTM' USING I-O-CONTROL-AREA
+025400                         MASTER-AREA
+025500                         SI-ENVIRONMENT-AREA.
+025600     WRITE PLAN-EDIT-RPT-LINE FROM WS-BLANK-LINE.
+025700     MOVE 'TRANSACTIONS SCANNED' TO SUM-LIT.
+025800     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+025900     MOVE SPACES TO PLAN-EDIT-RPT-LINE.
+026000     MOVE WS-SUMMARY-LINE TO PLAN-EDIT-RPT-LINE.
+026100     WRITE PLAN-EDIT-RPT-LINE.
+026200     MOVE 'TRANSACTIONS REJECTED' TO SUM-LIT.
+026300     MOVE WS-TOT-REJECTED TO SUM-COUNT.
+026400     MOVE SPACES TO PLAN-EDIT-RPT-LINE.
+026500     MOVE WS-SUMMARY-LINE TO PLAN-EDIT-RPT-LINE.
+026600     WRITE PLAN-EDIT-RPT-LINE.
+026700     MOVE 'TOTAL REJECTIONS' TO SUM-LIT.
+026800     MOVE WS-TOT-REJECTIONS TO SUM-COUNT.
+026900     MOVE SPACES TO PLAN-EDIT-RPT-LINE.
+027000     MOVE WS-SUMMARY-LINE TO PLAN-EDIT-RPT-LINE.
+027100     WRITE PLAN-EDIT-RPT-LINE.
+027200     CLOSE TRANSACTION-FILE PLAN-EDIT-RPT.
+027300 9000-EXIT. EXIT.
+027400     EJECT
+027500*----------------------------------------------------------------*
+027600*    THE PLAN-CODE EDITS THEMSELVES (COPYBOOKS IMPD31PE AND      *
+027700*    IMPDPLED) ARE CARRIED IN AS PARAGRAPHS, NOT DATA - THEY ARE *
+027800*    PERFORMED DIRECTLY BY 2300-RUN-PLAN-EDITS ABOVE.            *
+027900*----------------------------------------------------------------*
+028000     COPY IMPD31PE.
+028100     EJECT
+028200     COPY IMPDPLED.
