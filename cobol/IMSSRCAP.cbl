@@ -0,0 +1,179 @@
+*     * GN6028 * 08/09/26 JCTE SSR TABLE CAPACITY MONITORING REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMSSRCAP.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMSSRCAP READS ONE SSR TABLE CAPACITY SNAPSHOT (IMWSSBLX)   *
+000900*    PER RUN OF THE SISSLOP/SISSRTN SSR TABLE BUILD AND REPORTS  *
+001000*    HOW MANY OF SIWSSBLD'S 200 SEGMENTS WERE IN USE, SO A       *
+001100*    CAPACITY INCREASE CAN BE PLANNED BEFORE SIWSBL-88-SSRMAX    *
+001200*    STARTS FIRING IN PRODUCTION.                               *
+001300*----------------------------------------------------------------*
+001400*               ** HISTORY OF REVISIONS **                      *
+001500* DESCRIPTION                                           CHNGID  *
+001600* ____________________________________________________ _______ *
+001700* 08/09/26 JCTE NEW PROGRAM - SSR TABLE CAPACITY          GN6028 *
+001800*                MONITORING REPORT                               *
+001850* 08/09/26 JCTE MADE THE SNAPSHOT FILE OPTIONAL SO THE FIRST-  GN6069*
+001860*                EVER RUN DOES NOT ABEND ON THE OPEN              *
+001900*----------------------------------------------------------------*
+002000 ENVIRONMENT    DIVISION.
+002100 INPUT-OUTPUT   SECTION.
+002200 FILE-CONTROL.
+002300     SELECT OPTIONAL SSR-SNAPSHOT-FILE ASSIGN TO "IMWSSBLX"       GN6069
+002350         ORGANIZATION IS SEQUENTIAL                               GN6069
+002360         FILE STATUS IS WS-SNAPSHOT-FILE-STATUS.                  GN6069
+002500     SELECT SSR-CAP-RPT      ASSIGN TO "IMSSRCRP"
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  SSR-SNAPSHOT-FILE.
+003000     COPY IMWSSBLX.
+003100 FD  SSR-CAP-RPT
+003200     RECORD CONTAINS 133 CHARACTERS.
+003300 01  SSR-CAP-RPT-LINE                PIC X(133).
+003400 WORKING-STORAGE SECTION.
+003500 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMSSRCAP'.
+003550 77  WS-SNAPSHOT-FILE-STATUS         PIC X(2)    VALUE SPACES.    GN6069
+003560     88  WS-88-SNAPSHOT-NOT-FOUND    VALUE '05' '35'.             GN6069
+003600 01  WS-SWITCHES.
+003700     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+003800         88  WS-88-END-OF-FILE       VALUE 'Y'.
+003900     EJECT
+004000 01  WS-CAPACITY-CONSTANTS.
+004100     03  WS-SEG-CEILING              PIC 9(3)    VALUE 200.
+004200     03  WS-WARN-PCT                 PIC 9(3)    VALUE 090.
+004300 01  WS-CAPACITY-WORK.
+004400     03  WS-SEG-PCT-USED             PIC 9(3)    VALUE 0.
+004500         88  WS-88-NEAR-CEILING      VALUE 090 THRU 999.
+004700     03  WS-WARN-LIT                 PIC X(7).
+004800 01  WS-TOTALS.
+004900     03  WS-TOT-SNAPSHOTS            PIC 9(7)    COMP VALUE 0.
+005000     03  WS-TOT-WARNINGS             PIC 9(7)    COMP VALUE 0.
+005100     EJECT
+005200 01  WS-REPORT-TITLE.
+005300     03  FILLER                      PIC X(50)   VALUE
+005400         'IMSSRCAP - SSR TABLE CAPACITY MONITORING REPORT'.
+005500     03  FILLER                      PIC X(8)    VALUE SPACES.
+005600 01  WS-COLUMN-HEADING.
+005700     03  FILLER                      PIC X(12)   VALUE
+005800         'RUN DATE'.
+005900     03  FILLER                      PIC X(5)    VALUE SPACES.
+006000     03  FILLER                      PIC X(7)    VALUE
+006100         'APPL ID'.
+006200     03  FILLER                      PIC X(5)    VALUE SPACES.
+006300     03  FILLER                      PIC X(9)    VALUE
+006400         'SEGMENTS'.
+006500     03  FILLER                      PIC X(4)    VALUE SPACES.
+006600     03  FILLER                      PIC X(8)    VALUE
+006700         'PCT USED'.
+006800     03  FILLER                      PIC X(4)    VALUE SPACES.
+006900     03  FILLER                      PIC X(7)    VALUE
+007000         'WARNING'.
+007100     03  FILLER                      PIC X(72)   VALUE SPACES.
+007200 01  WS-DETAIL-LINE.
+007300     03  FILLER                      PIC X(2)    VALUE SPACES.
+007400     03  DTL-RUN-DATE                PIC X(8).
+007500     03  FILLER                      PIC X(5)    VALUE SPACES.
+007600     03  DTL-APPL-ID                 PIC X(2).
+007700     03  FILLER                      PIC X(9)    VALUE SPACES.
+007800     03  DTL-SEG-COUNT               PIC ZZ9.
+007900     03  FILLER                      PIC X(2)    VALUE '/'.
+008000     03  DTL-SEG-CEILING             PIC ZZ9.
+008100     03  FILLER                      PIC X(3)    VALUE SPACES.
+008200     03  DTL-SEG-PCT                 PIC ZZ9.
+008300     03  FILLER                      PIC X(1)    VALUE '%'.
+008400     03  FILLER                      PIC X(3)    VALUE SPACES.
+008500     03  DTL-WARN-LIT                PIC X(7).
+008600     03  FILLER                      PIC X(81)   VALUE SPACES.
+008700 01  WS-SUMMARY-LINE.
+008800     03  FILLER                      PIC X(4)    VALUE SPACES.
+008900     03  SUM-LIT                     PIC X(30).
+009000     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+009100     03  FILLER                      PIC X(93)   VALUE SPACES.
+009200 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+009300     EJECT
+009400 PROCEDURE DIVISION.
+009500*----------------------------------------------------------------*
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+009800     PERFORM 2000-PROCESS-SNAPSHOT  THRU 2000-EXIT
+009900         UNTIL WS-88-END-OF-FILE.
+010000     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+010100     GOBACK.
+010200     EJECT
+010300*----------------------------------------------------------------*
+010400*    1000-INITIALIZE - OPEN THE SNAPSHOT AND REPORT FILES, PRINT *
+010500*    THE REPORT TITLE/HEADING, AND PRIME THE FIRST READ.         *
+010600*----------------------------------------------------------------*
+010700 1000-INITIALIZE.
+010800     OPEN INPUT  SSR-SNAPSHOT-FILE.
+010900     OPEN OUTPUT SSR-CAP-RPT.
+011000     WRITE SSR-CAP-RPT-LINE FROM WS-BLANK-LINE.
+011100     MOVE SPACES TO SSR-CAP-RPT-LINE.
+011200     MOVE WS-REPORT-TITLE TO SSR-CAP-RPT-LINE.
+011300     WRITE SSR-CAP-RPT-LINE.
+011400     WRITE SSR-CAP-RPT-LINE FROM WS-BLANK-LINE.
+011500     MOVE SPACES TO SSR-CAP-RPT-LINE.
+011600     MOVE WS-COLUMN-HEADING TO SSR-CAP-RPT-LINE.
+011700     WRITE SSR-CAP-RPT-LINE.
+011800     WRITE SSR-CAP-RPT-LINE FROM WS-BLANK-LINE.
+011900     PERFORM 2100-READ-SNAPSHOT THRU 2100-EXIT.
+012000 1000-EXIT. EXIT.
+012100     EJECT
+012200 2100-READ-SNAPSHOT.
+012300     READ SSR-SNAPSHOT-FILE
+012400         AT END
+012500             MOVE 'Y' TO WS-END-OF-FILE-SW.
+012600 2100-EXIT. EXIT.
+012700     EJECT
+012800*----------------------------------------------------------------*
+012900*    2000-PROCESS-SNAPSHOT - COMPUTE THE PERCENTAGE OF THE       *
+013000*    200-SEGMENT CEILING IN USE AND PRINT THE DETAIL LINE,       *
+013100*    FLAGGING A WARNING WHEN USAGE REACHES WS-WARN-PCT.          *
+013200*----------------------------------------------------------------*
+013300 2000-PROCESS-SNAPSHOT.
+013400     ADD 1 TO WS-TOT-SNAPSHOTS.
+013800     COMPUTE WS-SEG-PCT-USED ROUNDED =
+013900         (SBLX-SEG-COUNT * 100) / WS-SEG-CEILING.
+014000     MOVE SPACES TO WS-WARN-LIT.
+014100     IF  WS-88-NEAR-CEILING
+014200         ADD 1 TO WS-TOT-WARNINGS
+014300         MOVE '*** YES' TO WS-WARN-LIT
+014400     ELSE
+014500         MOVE 'NO' TO WS-WARN-LIT.
+014600     MOVE SPACES TO WS-DETAIL-LINE.
+014700     STRING SBLX-RUN-CENT SBLX-RUN-YEAR SBLX-RUN-MONTH
+014800             SBLX-RUN-DAY DELIMITED BY SIZE INTO DTL-RUN-DATE.
+014900     MOVE SBLX-APPL-ID      TO DTL-APPL-ID.
+015000     MOVE SBLX-SEG-COUNT    TO DTL-SEG-COUNT.
+015100     MOVE WS-SEG-CEILING    TO DTL-SEG-CEILING.
+015200     MOVE WS-SEG-PCT-USED   TO DTL-SEG-PCT.
+015300     MOVE WS-WARN-LIT       TO DTL-WARN-LIT.
+015400     MOVE SPACES TO SSR-CAP-RPT-LINE.
+015500     MOVE WS-DETAIL-LINE TO SSR-CAP-RPT-LINE.
+015600     WRITE SSR-CAP-RPT-LINE.
+015700     PERFORM 2100-READ-SNAPSHOT THRU 2100-EXIT.
+015800 2000-EXIT. EXIT.
+015900     EJECT
+016000*----------------------------------------------------------------*
+016100*    9000-TERMINATE - PRINT FINAL TOTALS AND CLOSE THE FILES.    *
+016200*----------------------------------------------------------------*
+016300 9000-TERMINATE.
+016400     WRITE SSR-CAP-RPT-LINE FROM WS-BLANK-LINE.
+016500     MOVE 'SNAPSHOTS PROCESSED' TO SUM-LIT.
+016600     MOVE WS-TOT-SNAPSHOTS TO SUM-COUNT.
+016700     MOVE SPACES TO SSR-CAP-RPT-LINE.
+016800     MOVE WS-SUMMARY-LINE TO SSR-CAP-RPT-LINE.
+016900     WRITE SSR-CAP-RPT-LINE.
+017000     MOVE 'CAPACITY WARNINGS RAISED' TO SUM-LIT.
+017100     MOVE WS-TOT-WARNINGS TO SUM-COUNT.
+017200     MOVE SPACES TO SSR-CAP-RPT-LINE.
+017300     MOVE WS-SUMMARY-LINE TO SSR-CAP-RPT-LINE.
+017400     WRITE SSR-CAP-RPT-LINE.
+017500     CLOSE SSR-SNAPSHOT-FILE.
+017600     CLOSE SSR-CAP-RPT.
+017700 9000-EXIT. EXIT.
