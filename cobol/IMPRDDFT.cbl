@@ -0,0 +1,274 @@
+*     * GN6008 * 08/09/26 JCTE PRODUCT-DEFAULT DRIFT REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMPRDDFT.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMPRDDFT BROWSES THE ACCOUNT MASTER FILE SEQUENTIALLY AND   *
+000900*    LOOKS UP EACH ACCOUNT'S PRODUCT PARAMETER RECORD (IMPRODFL) *
+001000*    BY BANK/PRODUCT-TYPE KEY, THEN COMPARES THE HANDFUL OF      *
+001100*    ACCOUNT-LEVEL FLAGS THAT ARE SET FROM THE PRODUCT RECORD AT *
+001200*    ACCOUNT OPEN (DORMANT, PURGE, NSF-CALC, SERVICE CHARGE      *
+001300*    TYPE) AGAINST THE PRODUCT'S CURRENT DEFAULTS.  ACCOUNTS     *
+001400*    THAT HAVE DRIFTED AWAY FROM THE PRODUCT DEFAULT ARE LISTED  *
+001500*    SO OPERATIONS CAN DECIDE WHETHER THE OVERRIDE WAS           *
+001600*    INTENTIONAL OR THE PRODUCT TABLE HAS SINCE CHANGED          *
+001700*    UNDERNEATH THE ACCOUNT.                                     *
+001800*----------------------------------------------------------------*
+001900*               ** HISTORY OF REVISIONS **                      *
+002000* DESCRIPTION                                           CHNGID  *
+002100* ____________________________________________________ _______ *
+002200* 08/09/26 JCTE NEW PROGRAM - PRODUCT-DEFAULT DRIFT RPT  GN6008 *
+002300*----------------------------------------------------------------*
+002400 ENVIRONMENT    DIVISION.
+002500 INPUT-OUTPUT   SECTION.
+002600 FILE-CONTROL.
+002700     SELECT PRODUCT-FILE ASSIGN TO "IMPRODFL"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS RANDOM
+003000         RECORD KEY IS PF-KEY.
+003100     SELECT PROD-DRIFT-RPT ASSIGN TO "IMPRDRPT"
+003200         ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  PRODUCT-FILE.
+003600     COPY IMPRODFL.
+003700 FD  PROD-DRIFT-RPT
+003800     RECORD CONTAINS 133 CHARACTERS.
+003900 01  PROD-DRIFT-RPT-LINE             PIC X(133).
+004000 WORKING-STORAGE SECTION.
+004100 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMPRDDFT'.
+004200 01  WS-PRODUCT-FOUND-SW             PIC X(1)    VALUE 'N'.
+004300     88  WS-88-PRODUCT-FOUND         VALUE 'Y'.
+004400     EJECT
+004500 01  WS-TOTALS.
+004600     03  WS-TOT-SCANNED              PIC 9(7)    COMP VALUE 0.
+004700     03  WS-TOT-MATCHED              PIC 9(7)    COMP VALUE 0.
+004800     03  WS-TOT-ORPHAN               PIC 9(7)    COMP VALUE 0.
+004900     03  WS-TOT-DRIFT                PIC 9(7)    COMP VALUE 0.
+005000     EJECT
+005100 01  WS-DISP-NUM                     PIC ZZZ9.
+005200 01  WS-REPORT-TITLE.
+005300     03  FILLER                      PIC X(40)   VALUE
+005400         'IMPRDDFT - PRODUCT-DEFAULT DRIFT REPORT'.
+005500     03  FILLER                      PIC X(15)   VALUE SPACES.
+005600 01  WS-DETAIL-LINE.
+005700     03  FILLER                      PIC X(4)    VALUE SPACES.
+005800     03  DTL-ACCOUNT                 PIC X(22).
+005900     03  FILLER                      PIC X(2)    VALUE SPACES.
+006000     03  DTL-FIELD                   PIC X(16).
+006100     03  FILLER                      PIC X(2)    VALUE SPACES.
+006200     03  DTL-PRODUCT-VAL             PIC X(10).
+006300     03  FILLER                      PIC X(2)    VALUE SPACES.
+006400     03  DTL-ACCOUNT-VAL             PIC X(10).
+006500     03  FILLER                      PIC X(65)   VALUE SPACES.
+006600 01  WS-ORPHAN-LINE.
+006700     03  FILLER                      PIC X(4)    VALUE SPACES.
+006800     03  ORP-ACCOUNT                 PIC X(22).
+006900     03  FILLER                      PIC X(2)    VALUE SPACES.
+007000     03  ORP-MESSAGE                 PIC X(40)   VALUE
+007100         'NO MATCHING PRODUCT RECORD ON IMPRODFL'.
+007200     03  FILLER                      PIC X(65)   VALUE SPACES.
+007300 01  WS-SUMMARY-LINE.
+007400     03  FILLER                      PIC X(4)    VALUE SPACES.
+007500     03  SUM-LIT                     PIC X(30).
+007600     03  SUM-COUNT                   PIC ZZZ,ZZ9.
+007700     03  FILLER                      PIC X(93)   VALUE SPACES.
+007800 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+007900     EJECT
+008000 LINKAGE SECTION.
+008100     COPY SIWSCNTL.
+008200     EJECT
+008300     COPY IMAWKMST.
+008400     EJECT
+008500     COPY IMWSENVO.
+008600     EJECT
+008700 PROCEDURE DIVISION.
+008800*----------------------------------------------------------------*
+008900 0000-MAINLINE.
+009000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009100     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+009200         UNTIL I-O-88-END-OF-FILE.
+009300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009400     GOBACK.
+009500     EJECT
+009600 1000-INITIALIZE.
+009700     MOVE SPACES  TO MASTER-AREA.
+009800     MOVE SPACES  TO SI-ENVIRONMENT-AREA.
+009900     MOVE '0'     TO SI-ENVIRONMENT-VSAM.
+010000     OPEN INPUT  PRODUCT-FILE.
+010100     OPEN OUTPUT PROD-DRIFT-RPT.
+010200     WRITE PROD-DRIFT-RPT-LINE FROM WS-BLANK-LINE.
+010300     MOVE SPACES TO PROD-DRIFT-RPT-LINE.
+010400     MOVE WS-REPORT-TITLE TO PROD-DRIFT-RPT-LINE.
+010500     WRITE PROD-DRIFT-RPT-LINE.
+010600     WRITE PROD-DRIFT-RPT-LINE FROM WS-BLANK-LINE.
+010700     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+010800 1000-EXIT. EXIT.
+010900     EJECT
+011000*----------------------------------------------------------------*
+011100*    2100-READ-MASTER - BROWSE THE MASTER FILE SEQUENTIALLY BY   *
+011200*    WAY OF THE PUBLISHED IMACTM INTERFACE.                      *
+011300*----------------------------------------------------------------*
+011400 2100-READ-MASTER.
+011500     MOVE 'R'     TO I-O-CONTROL-OPERATOR.
+011600     MOVE -1      TO I-O-SEND-CODE.
+011700     CALL 'IMACTM' USING I-O-CONTROL-AREA
+011800                         MASTER-AREA
+011900                         SI-ENVIRONMENT-AREA.
+012000     IF  NOT I-O-88-END-OF-FILE
+012100         ADD 1 TO WS-TOT-SCANNED.
+012200 2100-EXIT. EXIT.
+012300     EJECT
+012400*----------------------------------------------------------------*
+012500*    2000-PROCESS-ACCOUNT - LOOK UP THE ACCOUNT'S PRODUCT RECORD *
+012600*    AND COMPARE DEFAULT-DRIVEN FLAGS, THEN ADVANCE.             *
+012700*----------------------------------------------------------------*
+012800 2000-PROCESS-ACCOUNT.
+012900     PERFORM 2200-LOOKUP-PRODUCT THRU 2200-EXIT.
+013000     IF  WS-88-PRODUCT-FOUND
+013100         ADD 1 TO WS-TOT-MATCHED
+013200         PERFORM 2300-COMPARE-DRIFT THRU 2300-EXIT
+013300     ELSE
+013400         ADD 1 TO WS-TOT-ORPHAN
+013500         PERFORM 2250-PRINT-ORPHAN THRU 2250-EXIT.
+013600     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+013700 2000-EXIT. EXIT.
+013800     EJECT
+013900*----------------------------------------------------------------*
+014000*    2200-LOOKUP-PRODUCT - THE PRODUCT KEY IS THE SAME BANK      *
+014100*    CONTROLS CARRIED ON THE ACCOUNT KEY, PLUS THE ACCOUNT TYPE. *
+014200*----------------------------------------------------------------*
+014300 2200-LOOKUP-PRODUCT.
+014400     MOVE 'N'            TO WS-PRODUCT-FOUND-SW.
+014500     MOVE WMS-CONTROL-1  TO PF-CTL1.
+014600     MOVE WMS-CONTROL-2  TO PF-CTL2.
+014700     MOVE WMS-CONTROL-3  TO PF-CTL3.
+014800     MOVE WMS-ACCT-TYPE  TO PF-TYPE.
+014900     READ PRODUCT-FILE
+015000         INVALID KEY
+015100             CONTINUE
+015200         NOT INVALID KEY
+015300             MOVE 'Y' TO WS-PRODUCT-FOUND-SW.
+015400 2200-EXIT. EXIT.
+015500     EJECT
+015600 2250-PRINT-ORPHAN.
+015700     MOVE WMS-CONTROL-KEY TO ORP-ACCOUNT.
+015800     MOVE SPACES TO PROD-DRIFT-RPT-LINE.
+015900     MOVE WS-ORPHAN-LINE TO PROD-DRIFT-RPT-LINE.
+016000     WRITE PROD-DRIFT-RPT-LINE.
+016100 2250-EXIT. EXIT.
+016200     EJECT
+016300*----------------------------------------------------------------*
+016400*    2300-COMPARE-DRIFT - CHECK EACH PRODUCT-DEFAULT-DRIVEN      *
+016500*    FLAG ON THE ACCOUNT AGAINST THE CURRENT PRODUCT RECORD.     *
+016600*----------------------------------------------------------------*
+016700 2300-COMPARE-DRIFT.
+016800     PERFORM 2310-CHECK-DORMANT-OPT  THRU 2310-EXIT.
+016900     PERFORM 2320-CHECK-DORMANT-DAYS THRU 2320-EXIT.
+017000     PERFORM 2330-CHECK-PURGE-OPT    THRU 2330-EXIT.
+017100     PERFORM 2340-CHECK-PURGE-DAYS   THRU 2340-EXIT.
+017200     PERFORM 2350-CHECK-NSF-CALC     THRU 2350-EXIT.
+017300     PERFORM 2360-CHECK-SC-TYPE      THRU 2360-EXIT.
+017400 2300-EXIT. EXIT.
+017500     EJECT
+017600 2310-CHECK-DORMANT-OPT.
+017700     IF  PFF-DORMANT-OPT NOT EQUAL WMS-DORMANT
+017800         MOVE 'DORMANT OPTION' TO DTL-FIELD
+017900         MOVE PFF-DORMANT-OPT  TO DTL-PRODUCT-VAL
+018000         MOVE WMS-DORMANT      TO DTL-ACCOUNT-VAL
+018100         PERFORM 2400-PRINT-DRIFT-LINE THRU 2400-EXIT.
+018200 2310-EXIT. EXIT.
+018300     EJECT
+018400 2320-CHECK-DORMANT-DAYS.
+018500     IF  PFF-DORMANT-DAYS NOT EQUAL WMS-DORMANT-DAYS
+018600         MOVE 'DORMANT DAYS'   TO DTL-FIELD
+018700         MOVE PFF-DORMANT-DAYS TO WS-DISP-NUM
+018800         MOVE WS-DISP-NUM      TO DTL-PRODUCT-VAL
+018900         MOVE WMS-DORMANT-DAYS TO WS-DISP-NUM
+019000         MOVE WS-DISP-NUM      TO DTL-ACCOUNT-VAL
+019100         PERFORM 2400-PRINT-DRIFT-LINE THRU 2400-EXIT.
+019200 2320-EXIT. EXIT.
+019300     EJECT
+019400 2330-CHECK-PURGE-OPT.
+019500     IF  PFF-PURGE-OPT NOT EQUAL WMS-PURGE
+019600         MOVE 'PURGE OPTION'   TO DTL-FIELD
+019700         MOVE PFF-PURGE-OPT    TO DTL-PRODUCT-VAL
+019800         MOVE WMS-PURGE        TO DTL-ACCOUNT-VAL
+019900         PERFORM 2400-PRINT-DRIFT-LINE THRU 2400-EXIT.
+020000 2330-EXIT. EXIT.
+020100     EJECT
+020200 2340-CHECK-PURGE-DAYS.
+020300     IF  PFF-PURGE-DAYS NOT EQUAL WMS-PURGE-DAYS
+020400         MOVE 'PURGE DAYS'     TO DTL-FIELD
+020500         MOVE PFF-PURGE-DAYS   TO WS-DISP-NUM
+020600         MOVE WS-DISP-NUM      TO DTL-PRODUCT-VAL
+020700         MOVE WMS-PURGE-DAYS   TO WS-DISP-NUM
+020800         MOVE WS-DISP-NUM      TO DTL-ACCOUNT-VAL
+020900         PERFORM 2400-PRINT-DRIFT-LINE THRU 2400-EXIT.
+021000 2340-EXIT. EXIT.
+021100     EJECT
+021200 2350-CHECK-NSF-CALC.
+021300     IF  PFF-NSF-CALC NOT EQUAL WMS-NSF-CALC
+021400         MOVE 'NSF CALC CODE'  TO DTL-FIELD
+021500         MOVE PFF-NSF-CALC     TO DTL-PRODUCT-VAL
+021600         MOVE WMS-NSF-CALC     TO DTL-ACCOUNT-VAL
+021700         PERFORM 2400-PRINT-DRIFT-LINE THRU 2400-EXIT.
+021800 2350-EXIT. EXIT.
+021900     EJECT
+022000 2360-CHECK-SC-TYPE.
+022100     IF  PFF-SC-TYPE NOT EQUAL WMS-SC-TYPE
+022200         MOVE 'SERVICE CHG TYPE' TO DTL-FIELD
+022300         MOVE PFF-SC-TYPE        TO DTL-PRODUCT-VAL
+022400         MOVE WMS-SC-TYPE        TO DTL-ACCOUNT-VAL
+022500         PERFORM 2400-PRINT-DRIFT-LINE THRU 2400-EXIT.
+022600 2360-EXIT. EXIT.
+022700     EJECT
+022800*----------------------------------------------------------------*
+022900*    2400-PRINT-DRIFT-LINE - WRITE ONE DRIFTED-FIELD DETAIL      *
+023000*    LINE; THE CALLER HAS ALREADY LOADED DTL-FIELD/DTL-PRODUCT-  *
+023100*    VAL/DTL-ACCOUNT-VAL.                                        *
+023200*----------------------------------------------------------------*
+023300 2400-PRINT-DRIFT-LINE.
+023400     MOVE WMS-CONTROL-KEY TO DTL-ACCOUNT.
+023500     MOVE SPACES TO PROD-DRIFT-RPT-LINE.
+023600     MOVE WS-DETAIL-LINE TO PROD-DRIFT-RPT-LINE.
+023700     WRITE PROD-DRIFT-RPT-LINE.
+023800     ADD 1 TO WS-TOT-DRIFT.
+023900 2400-EXIT. EXIT.
+024000     EJECT
+024100*----------------------------------------------------------------*
+024200*    9000-TERMINATE - CLOSE THE FILES AND PRINT FINAL TOTALS.    *
+024300*----------------------------------------------------------------*
+024400 9000-TERMINATE.
+024500     MOVE 'E' TO I-O-CONTROL-OPERATOR.
+024600     MOVE -1  TO I-O-SEND-CODE.
+024700     CALL 'IMACTM' USING I-O-CONTROL-AREA
+024800                         MASTER-AREA
+024900                         SI-ENVIRONMENT-AREA.
+025000     WRITE PROD-DRIFT-RPT-LINE FROM WS-BLANK-LINE.
+025100     MOVE 'ACCOUNTS SCANNED' TO SUM-LIT.
+025200     MOVE WS-TOT-SCANNED TO SUM-COUNT.
+025300     MOVE SPACES TO PROD-DRIFT-RPT-LINE.
+025400     MOVE WS-SUMMARY-LINE TO PROD-DRIFT-RPT-LINE.
+025500     WRITE PROD-DRIFT-RPT-LINE.
+025600     MOVE 'ACCOUNTS WITH PRODUCT MATCH' TO SUM-LIT.
+025700     MOVE WS-TOT-MATCHED TO SUM-COUNT.
+025800     MOVE SPACES TO PROD-DRIFT-RPT-LINE.
+025900     MOVE WS-SUMMARY-LINE TO PROD-DRIFT-RPT-LINE.
+026000     WRITE PROD-DRIFT-RPT-LINE.
+026100     MOVE 'ACCOUNTS WITH NO PRODUCT REC' TO SUM-LIT.
+026200     MOVE WS-TOT-ORPHAN TO SUM-COUNT.
+026300     MOVE SPACES TO PROD-DRIFT-RPT-LINE.
+026400     MOVE WS-SUMMARY-LINE TO PROD-DRIFT-RPT-LINE.
+026500     WRITE PROD-DRIFT-RPT-LINE.
+026600     MOVE 'FIELDS DRIFTED FROM DEFAULT' TO SUM-LIT.
+026700     MOVE WS-TOT-DRIFT TO SUM-COUNT.
+026800     MOVE SPACES TO PROD-DRIFT-RPT-LINE.
+026900     MOVE WS-SUMMARY-LINE TO PROD-DRIFT-RPT-LINE.
+027000     WRITE PROD-DRIFT-RPT-LINE.
+027100     CLOSE PRODUCT-FILE.
+027200     CLOSE PROD-DRIFT-RPT.
+027300 9000-EXIT. EXIT.
