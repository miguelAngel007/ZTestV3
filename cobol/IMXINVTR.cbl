@@ -0,0 +1,249 @@
+*     * GN6040 * 08/09/26 JCTE XINV LINK-QUALITY TREND REPORT
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    IMXINVTR.
+000300 AUTHOR.        JCTE.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  08/09/26.
+000600 DATE-COMPILED. TODAY.
+000700*----------------------------------------------------------------*
+000800*    IMXINVTR BROWSES THE IMTAGT EXCEPTION WORK FILE (COPYBOOK   *
+000900*    IMWSEXWK, WRITTEN NIGHTLY BY IM31) AND TALLIES THE SEVEN    *
+001000*    EXTERNAL-INVESTMENT LINK EXCEPTION CODES RAISED BY THE      *
+001100*    XINV EDIT AND REPORT-EXCEPTION LOGIC IN IMPD31XN/IMPD31XR - *
+001200*    QI (INCOMPLETE LINK), QL (LINKED), QP (BANK POSITION),      *
+001300*    QN (POSTED EXTERNAL ADJUSTMENT), Q5/Q7 (POSTED/UNPOSTED     *
+001400*    MONETARY TRANSACTION), AND QV (LINK RESTRICTED BY EDIT).    *
+001500*    TODAY'S COUNTS ARE LISTED ALONGSIDE EVERY PRIOR RUN ON THE  *
+001600*    XINV LINK-QUALITY TREND HISTORY FILE (COPYBOOK IMXLQTRH)    *
+001700*    SO OPERATIONS CAN SEE WHETHER LINK QUALITY IS IMPROVING OR  *
+001800*    DETERIORATING OVER TIME, THEN TODAY'S COUNTS ARE APPENDED   *
+001900*    TO THAT SAME HISTORY FILE FOR THE NEXT RUN TO PICK UP.      *
+002000*----------------------------------------------------------------*
+002100*               ** HISTORY OF REVISIONS **                      *
+002200* DESCRIPTION                                           CHNGID  *
+002300* ____________________________________________________ _______ *
+002400* 08/09/26 JCTE NEW PROGRAM - XINV LINK-QUALITY TREND     GN6040 *
+002500*                REPORT                                         *
+002550* 08/09/26 JCTE MADE THE TREND HISTORY FILE OPTIONAL SO THE   GN6069*
+002560*                FIRST-EVER RUN DOES NOT ABEND ON THE OPEN      *
+002600*----------------------------------------------------------------*
+002700 ENVIRONMENT    DIVISION.
+002800 INPUT-OUTPUT   SECTION.
+002900 FILE-CONTROL.
+003000     SELECT EXCEPTION-WORK-FILE ASSIGN TO "IMTAGT"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200     SELECT OPTIONAL XINV-TREND-HIST    ASSIGN TO "IMXLQTRH"      GN6069
+003250         ORGANIZATION IS SEQUENTIAL                               GN6069
+003260         FILE STATUS IS WS-HIST-FILE-STATUS.                      GN6069
+003400     SELECT XINV-TREND-RPT     ASSIGN TO "IMXINVTP"
+003500         ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  EXCEPTION-WORK-FILE.
+003900     COPY IMWSEXWK.
+004000 FD  XINV-TREND-HIST.
+004100     COPY IMXLQTRH.
+004200 FD  XINV-TREND-RPT
+004300     RECORD CONTAINS 133 CHARACTERS.
+004400 01  XINV-TREND-RPT-LINE             PIC X(133).
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-PROGRAM-ID                   PIC X(8)    VALUE 'IMXINVTR'.
+004650 77  WS-HIST-FILE-STATUS             PIC X(2)    VALUE SPACES.    GN6069
+004660     88  WS-88-HIST-NOT-FOUND        VALUE '05' '35'.             GN6069
+004700 01  WS-SWITCHES.
+004800     03  WS-END-OF-FILE-SW           PIC X(1)    VALUE 'N'.
+004900         88  WS-88-END-OF-FILE       VALUE 'Y'.
+005000     03  WS-HIST-EOF-SW              PIC X(1)    VALUE 'N'.
+005100         88  WS-88-HIST-EOF          VALUE 'Y'.
+005200 01  WS-RUN-DATE-YYMMDD              PIC 9(6).
+005300 01  WS-RUN-DATE REDEFINES WS-RUN-DATE-YYMMDD.
+005400     03  WS-RUN-YR                   PIC 99.
+005500     03  WS-RUN-MO                   PIC 99.
+005600     03  WS-RUN-DA                   PIC 99.
+005700     EJECT
+005800*----------------------------------------------------------------*
+005900*    WS-TODAY-COUNTS - TODAY'S TALLY OF THE SEVEN XINV LINK-     *
+006000*    QUALITY EXCEPTION CODES, BUILT AS IMXLQTRH'S OWN RECORD SO  *
+006100*    IT CAN BE WRITTEN TO THE HISTORY FILE WITHOUT A MOVE-BY-    *
+006200*    FIELD SHUFFLE.                                              *
+006300*----------------------------------------------------------------*
+006400 01  WS-TODAY-COUNTS.
+006500     03  WS-TODAY-RUN-DATE.
+006600         05  WS-TODAY-RUN-YR         PIC 99.
+006700         05  WS-TODAY-RUN-MO         PIC 99.
+006800         05  WS-TODAY-RUN-DA         PIC 99.
+006900     03  WS-TODAY-CT-QI              PIC 9(7)    COMP VALUE 0.
+007000     03  WS-TODAY-CT-QL              PIC 9(7)    COMP VALUE 0.
+007100     03  WS-TODAY-CT-QP              PIC 9(7)    COMP VALUE 0.
+007200     03  WS-TODAY-CT-QN              PIC 9(7)    COMP VALUE 0.
+007300     03  WS-TODAY-CT-Q5              PIC 9(7)    COMP VALUE 0.
+007400     03  WS-TODAY-CT-Q7              PIC 9(7)    COMP VALUE 0.
+007500     03  WS-TODAY-CT-QV              PIC 9(7)    COMP VALUE 0.
+007600     EJECT
+007700 01  WS-REPORT-TITLE.
+007800     03  FILLER                      PIC X(30)   VALUE
+007900         'IMXINVTR - XINV LINK-QUALITY T'.
+008000     03  FILLER                      PIC X(30)   VALUE
+008100         'REND REPORT                  '.
+008200 01  WS-COLUMN-HEADING.
+008300     03  FILLER                      PIC X(4)    VALUE SPACES.
+008400     03  FILLER                      PIC X(8)    VALUE 'RUN DATE'.
+008500     03  FILLER                      PIC X(5)    VALUE SPACES.
+008600     03  FILLER                      PIC X(84)   VALUE
+008700         '    QI     QL     QP     QN     Q5     Q7     QV'.
+008800 01  WS-TREND-LINE.
+008900     03  FILLER                      PIC X(4)    VALUE SPACES.
+009000     03  TL-DATE                     PIC X(8).
+009100     03  FILLER                      PIC X(5)    VALUE SPACES.
+009200     03  TL-QI                       PIC ZZZZZZ9.
+009300     03  FILLER                      PIC X.
+009400     03  TL-QL                       PIC ZZZZZZ9.
+009500     03  FILLER                      PIC X.
+009600     03  TL-QP                       PIC ZZZZZZ9.
+009700     03  FILLER                      PIC X.
+009800     03  TL-QN                       PIC ZZZZZZ9.
+009900     03  FILLER                      PIC X.
+010000     03  TL-Q5                       PIC ZZZZZZ9.
+010100     03  FILLER                      PIC X.
+010200     03  TL-Q7                       PIC ZZZZZZ9.
+010300     03  FILLER                      PIC X.
+010400     03  TL-QV                       PIC ZZZZZZ9.
+010500     03  FILLER                      PIC X(56)   VALUE SPACES.
+010600 01  WS-TODAY-LIT-LINE.
+010700     03  FILLER                      PIC X(4)    VALUE SPACES.
+010800     03  FILLER                      PIC X(26)   VALUE
+010900         '-------- TODAY --------'.
+011000     03  FILLER                      PIC X(103)  VALUE SPACES.
+011100 01  WS-BLANK-LINE                   PIC X(133)  VALUE SPACES.
+011200     EJECT
+011300 PROCEDURE DIVISION.
+011400*----------------------------------------------------------------*
+011500 0000-MAINLINE.
+011600     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+011700     PERFORM 2000-BROWSE-EXC-WORK THRU 2000-EXIT
+011800         UNTIL WS-88-END-OF-FILE.
+011900     PERFORM 3000-PRODUCE-REPORT  THRU 3000-EXIT.
+012000     PERFORM 4000-APPEND-HISTORY  THRU 4000-EXIT.
+012100     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+012200     GOBACK.
+012300     EJECT
+012400*----------------------------------------------------------------*
+012500*    1000-INITIALIZE - OPEN THE EXCEPTION WORK FILE AND REPORT.  *
+012600*----------------------------------------------------------------*
+012700 1000-INITIALIZE.
+012800     ACCEPT WS-RUN-DATE-YYMMDD FROM DATE.
+012900     MOVE WS-RUN-YR              TO  WS-TODAY-RUN-YR.
+013000     MOVE WS-RUN-MO              TO  WS-TODAY-RUN-MO.
+013100     MOVE WS-RUN-DA              TO  WS-TODAY-RUN-DA.
+013200     OPEN INPUT  EXCEPTION-WORK-FILE.
+013300     OPEN OUTPUT XINV-TREND-RPT.
+013400 1000-EXIT. EXIT.
+013500     EJECT
+013600*----------------------------------------------------------------*
+013700*    2000-BROWSE-EXC-WORK - READ ONE EXCEPTION RECORD AND, IF    *
+013800*    ITS CODE IS ONE OF THE SEVEN XINV LINK-QUALITY CODES,       *
+013900*    TALLY IT.                                                   *
+014000*----------------------------------------------------------------*
+014100 2000-BROWSE-EXC-WORK.
+014200     READ EXCEPTION-WORK-FILE
+014300         AT END
+014400             MOVE 'Y' TO WS-END-OF-FILE-SW
+014500         NOT AT END
+014600             EVALUATE IMEX-CODE-1
+014700                 WHEN 'QI'
+014800                     ADD 1 TO WS-TODAY-CT-QI
+014900                 WHEN 'QL'
+015000                     ADD 1 TO WS-TODAY-CT-QL
+015100                 WHEN 'QP'
+015200                     ADD 1 TO WS-TODAY-CT-QP
+015300                 WHEN 'QN'
+015400                     ADD 1 TO WS-TODAY-CT-QN
+015500                 WHEN 'Q5'
+015600                     ADD 1 TO WS-TODAY-CT-Q5
+015700                 WHEN 'Q7'
+015800                     ADD 1 TO WS-TODAY-CT-Q7
+015900                 WHEN 'QV'
+016000                     ADD 1 TO WS-TODAY-CT-QV
+016100                 WHEN OTHER
+016200                     CONTINUE
+016300             END-EVALUATE.
+016400 2000-EXIT. EXIT.
+016500     EJECT
+016600*----------------------------------------------------------------*
+016700*    3000-PRODUCE-REPORT - LIST EVERY PRIOR RUN FROM THE TREND   *
+016800*    HISTORY FILE, THEN TODAY'S FRESHLY TALLIED COUNTS.          *
+016900*----------------------------------------------------------------*
+017000 3000-PRODUCE-REPORT.
+017100     MOVE SPACES TO XINV-TREND-RPT-LINE.
+017200     MOVE WS-REPORT-TITLE TO XINV-TREND-RPT-LINE.
+017300     WRITE XINV-TREND-RPT-LINE.
+017400     WRITE XINV-TREND-RPT-LINE FROM WS-BLANK-LINE.
+017500     MOVE SPACES TO XINV-TREND-RPT-LINE.
+017600     MOVE WS-COLUMN-HEADING TO XINV-TREND-RPT-LINE.
+017700     WRITE XINV-TREND-RPT-LINE.
+017800     OPEN INPUT XINV-TREND-HIST.
+017900     PERFORM 3100-LIST-HISTORY THRU 3100-EXIT
+018000         UNTIL WS-88-HIST-EOF.
+018100     CLOSE XINV-TREND-HIST.
+018200     WRITE XINV-TREND-RPT-LINE FROM WS-BLANK-LINE.
+018300     MOVE SPACES TO XINV-TREND-RPT-LINE.
+018400     MOVE WS-TODAY-LIT-LINE TO XINV-TREND-RPT-LINE.
+018500     WRITE XINV-TREND-RPT-LINE.
+018600     STRING WS-TODAY-RUN-MO '/' WS-TODAY-RUN-DA '/'
+018620            WS-TODAY-RUN-YR DELIMITED BY SIZE INTO TL-DATE.
+018700     MOVE WS-TODAY-CT-QI         TO  TL-QI.
+018800     MOVE WS-TODAY-CT-QL         TO  TL-QL.
+018900     MOVE WS-TODAY-CT-QP         TO  TL-QP.
+019000     MOVE WS-TODAY-CT-QN         TO  TL-QN.
+019100     MOVE WS-TODAY-CT-Q5         TO  TL-Q5.
+019200     MOVE WS-TODAY-CT-Q7         TO  TL-Q7.
+019300     MOVE WS-TODAY-CT-QV         TO  TL-QV.
+019400     MOVE SPACES TO XINV-TREND-RPT-LINE.
+019500     MOVE WS-TREND-LINE TO XINV-TREND-RPT-LINE.
+019600     WRITE XINV-TREND-RPT-LINE.
+019700 3000-EXIT. EXIT.
+019800     EJECT
+019900 3100-LIST-HISTORY.
+020000     READ XINV-TREND-HIST
+020100         AT END
+020200             MOVE 'Y' TO WS-HIST-EOF-SW
+020300         NOT AT END
+020400             STRING XLT-RUN-MO '/' XLT-RUN-DA '/' XLT-RUN-YR
+                 DELIMITED BY SIZE INTO TL-DATE
+020500             MOVE XLT-CT-QI         TO  TL-QI
+020600             MOVE XLT-CT-QL         TO  TL-QL
+020700             MOVE XLT-CT-QP         TO  TL-QP
+020800             MOVE XLT-CT-QN         TO  TL-QN
+020900             MOVE XLT-CT-Q5         TO  TL-Q5
+021000             MOVE XLT-CT-Q7         TO  TL-Q7
+021100             MOVE XLT-CT-QV         TO  TL-QV
+021200             MOVE SPACES            TO  XINV-TREND-RPT-LINE
+021300             MOVE WS-TREND-LINE     TO  XINV-TREND-RPT-LINE
+021400             WRITE XINV-TREND-RPT-LINE.
+021500 3100-EXIT. EXIT.
+021600     EJECT
+021700*----------------------------------------------------------------*
+021800*    4000-APPEND-HISTORY - ADD TODAY'S COUNTS TO THE TREND       *
+021900*    HISTORY FILE FOR THE NEXT RUN TO PICK UP.                   *
+022000*----------------------------------------------------------------*
+022100 4000-APPEND-HISTORY.
+022200     OPEN EXTEND XINV-TREND-HIST.
+022300     MOVE WS-TODAY-RUN-DATE      TO  XLT-RUN-DATE.
+022310     MOVE WS-TODAY-CT-QI         TO  XLT-CT-QI.
+022320     MOVE WS-TODAY-CT-QL         TO  XLT-CT-QL.
+022330     MOVE WS-TODAY-CT-QP         TO  XLT-CT-QP.
+022340     MOVE WS-TODAY-CT-QN         TO  XLT-CT-QN.
+022350     MOVE WS-TODAY-CT-Q5         TO  XLT-CT-Q5.
+022360     MOVE WS-TODAY-CT-Q7         TO  XLT-CT-Q7.
+022370     MOVE WS-TODAY-CT-QV         TO  XLT-CT-QV.
+022380     WRITE XLT-HISTORY-RECORD.
+022500     CLOSE XINV-TREND-HIST.
+022600 4000-EXIT. EXIT.
+022700     EJECT
+022800*----------------------------------------------------------------*
+022900*    9000-TERMINATE - CLOSE THE EXCEPTION WORK FILE AND REPORT.  *
+023000*----------------------------------------------------------------*
+023100 9000-TERMINATE.
+023200     CLOSE EXCEPTION-WORK-FILE.
+023300     CLOSE XINV-TREND-RPT.
+023400 9000-EXIT. EXIT.
