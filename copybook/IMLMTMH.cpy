@@ -0,0 +1,33 @@
+*     * GN6047 * 08/09/26 JCTE OD LIMIT CHANGE HISTORY RECORD
+000010*----------------------------------------------------------------*
+000020*         OVERDRAFT LIMIT (IMLMTM) CHANGE HISTORY RECORD         *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER OVERDRAFT LIMIT AMOUNT ACTUALLY CHANGED ON AN *
+000050*    ACCOUNT'S OD LIMIT RECORD (IMWSLMTM), WRITTEN BY IMLMTMNT   *
+000060*    SO WE CAN ANSWER WHEN A LIMIT WAS CHANGED, BY WHOM, AND     *
+000070*    WHY, INSTEAD OF RELYING ON INSTITUTIONAL MEMORY.            *
+000080*----------------------------------------------------------------*
+000090*               ** HISTORY OF REVISIONS **                      *
+000100* DESCRIPTION                                           CHNGID  *
+000110* ____________________________________________________ _______ *
+000120* 08/09/26 JCTE NEW COPYBOOK - OD LIMIT CHANGE              GN6047*
+000130*                HISTORY RECORD                                  *
+000140*----------------------------------------------------------------*
+000200 01  LMCH-HISTORY-RECORD.
+000300     03  LMCH-CHANGE-DATE.
+000400         05  LMCH-CHANGE-YR          PIC 99.
+000500         05  LMCH-CHANGE-MO          PIC 99.
+000600         05  LMCH-CHANGE-DA          PIC 99.
+000700     03  LMCH-KEY.
+000800         05  LMCH-CONTROLS.
+000900             07  LMCH-CTL1           PIC XX.
+001000             07  LMCH-CTL2           PIC XXX.
+001100             07  LMCH-CTL3           PIC XXX.
+001200             07  LMCH-CTL4           PIC XXXX.
+001300         05  LMCH-ACCT               PIC X(10).
+001400     03  LMCH-OCC-NO                 PIC 9(02).
+001500     03  LMCH-OLD-AMT                PIC S9(13)V99.
+001600     03  LMCH-NEW-AMT                PIC S9(13)V99.
+001700     03  LMCH-CHANGED-BY             PIC X(08).
+001800     03  LMCH-REASON                 PIC X(30).
+001900     03  FILLER                      PIC X(10).
