@@ -0,0 +1,24 @@
+*     * GN6048 * 08/09/26 JCTE OD HISTORY EXTRACT REQUEST RECORD
+000010*----------------------------------------------------------------*
+000020*         BALANCE HISTORY EXTRACT REQUEST RECORD (IMWSBHRQ)      *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER AD HOC EXTRACT REQUEST AGAINST THE BALANCE    *
+000050*    HISTORY FILE (IMBALHST).  BHRQ-ACCT-FILTER MAY BE SPACES TO *
+000060*    PULL EVERY ACCOUNT ON FILE, OR A SPECIFIC ACCOUNT NUMBER.   *
+000070*    BHRQ-FROM-DATE AND BHRQ-TO-DATE ARE CCYYMMDD AND ARE        *
+000080*    COMPARED DIRECTLY AGAINST THE CCYYMMDD DAILY ENTRY DATES    *
+000090*    CARRIED IN THE HISTORY RECORD, SO AN INCLUSIVE RANGE TEST   *
+000100*    IS A SIMPLE ALPHANUMERIC COMPARISON.                        *
+000110*----------------------------------------------------------------*
+000120*               ** HISTORY OF REVISIONS **                      *
+000130* DESCRIPTION                                           CHNGID  *
+000140* ____________________________________________________ _______ *
+000150* 08/09/26 JCTE NEW COPYBOOK - BALANCE HISTORY EXTRACT     GN6048*
+000160*                REQUEST RECORD                                  *
+000170*----------------------------------------------------------------*
+000200 01  BHRQ-REQUEST-RECORD.
+000300     03  BHRQ-REQUEST-ID                 PIC X(08).
+000400     03  BHRQ-ACCT-FILTER                PIC X(10).
+000500     03  BHRQ-FROM-DATE                  PIC X(08).
+000600     03  BHRQ-TO-DATE                    PIC X(08).
+000700     03  FILLER                          PIC X(10).
