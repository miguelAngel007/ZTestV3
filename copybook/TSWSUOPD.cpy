@@ -0,0 +1,24 @@
+*     * GN6012 * 08/09/26 JCTE NEW COPYBOOK - TSUOP DESCRIPTION RECORD
+000001****************************************************************
+000002*                                                               *
+000003*             TRANSACTION SYSTEM USER OPTION DESCRIPTION        *
+000004*             RECORD - ONE ENTRY PER OPTION NUMBER DEFINED      *
+000005*             FOR A GIVEN UB-APPL ON THE TSUOP FILE.             *
+000006*                                                               *
+000007*               ** HISTORY OF REVISIONS **                     *
+000008* DESCRIPTION                                           CHNGID *
+000009* ____________________________________________________ _______*
+000010* 08/09/26 JCTE NEW COPYBOOK - GOES WITH TSWSUBTB TO    GN6012 *
+000011*                BUILD THE USER-OPTION CROSS REFERENCE          *
+000012*                REPORT                                        *
+000013****************************************************************
+000014*   TSUOP-OPTION-NO LINES UP WITH THE SUBSCRIPT OF UB-OPTION-DET*
+000015*   (TSWSUBTB) FOR THE SAME UB-APPL - THIS IS WHAT LETS A       *
+000016*   REPORT PROGRAM TRANSLATE AN ON/OFF FLAG POSITION INTO THE   *
+000017*   ENGLISH DESCRIPTION OF WHAT THAT OPTION CONTROLS.           *
+000017****************************************************************
+000100  01  TSUOP-RECORD.
+000200      05  TSUOP-KEY.
+000300          10  TSUOP-APPL              PIC X(02).
+000400          10  TSUOP-OPTION-NO         PIC 9(04).
+000500      05  TSUOP-DESCRIPTION           PIC X(40).
