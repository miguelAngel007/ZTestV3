@@ -2,6 +2,7 @@
 000010*--------------------------------------------------------------*  9913481
 000020*               ** HISTORY OF REVISIONS **                     *  9913481
 000030*                                                              *  9913481
+000035* 08/09/26 ADDED CODE 40 - ISO 8601 (CCYY-MM-DD)        GN6027 *  0096027
 000038* 12/08/97 SIOPTNS GLOBALIZATION - REMOVE VERSION &    ~~~3483 *  9913483
 000039*          FORMAT                                      ~~~3483 *  9913483
 000040* 05/01/97 ADDED CODES 12, 13, 38, 39                   GN3481 *  9913481
@@ -41,5 +42,6 @@
 002550         05  SMDCY-TO-10S        PIC XX      VALUE '37'.          2500156
 002552         05  CYMD-TO-6           PIC XX      VALUE '38'.          9913481
 002554         05  CYMD-TO-8S          PIC XX      VALUE '39'.          9913481
+002710         05  SCYMD-TO-ISO        PIC XX      VALUE '40'.          0096027
 002600         05  SCYMD-TO-8          PIC XX      VALUE '98'.
 002700         05  DELIM               PIC XX      VALUE '99'.
