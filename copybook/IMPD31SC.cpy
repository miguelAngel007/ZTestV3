@@ -1,3 +1,4 @@
+*     * GN6039 * 08/09/26 JCTE RETRY/ESCALATE THE SILINK OPEN CALL
 *     * FO5238*12/05/11 JCTE PROYECTO UPGRADE SYSTEMAT
 000100******************************************************************
 000200***  THE FOLLOWING CODE IS TO CALL A PHASE TO OPEN/CLOSE RELATION-
@@ -7,6 +8,29 @@
 000600     IF WBC-NX-INSTALLED EQUAL '1'                                0266741
 000700         IF  (NX-OPEN EQUAL 'N')
 000800         AND (WBC-SC-INSTALLED EQUAL 'B' OR 'R')                  0266741
-000900             CALL 'SILINK' USING SCNX-PHASE
-001000                                 OPEN-FLAGS.
-001100
+000810             MOVE ZERO TO SC-LINK-RETRY-CT                        GN6039
+000820             GO TO SC-NX-OPEN-LINK.                               GN6039
+000900
+000910     GO TO SC-NX-OPEN-EXIT.                                       GN6039
+000920*--------------------------------------------------------------* GN6039
+000930*    SC-NX-OPEN-LINK - RETRY THE SILINK CALL THAT OPENS THE     * GN6039
+000940*    RELATIONSHIP-PRICING NX FILES UP TO SC-LINK-MAX-RETRY      * GN6039
+000950*    TIMES.  SILINK SETS NX-OPEN TO 'Y' WHEN THE OPEN SUCCEEDS. * GN6039
+000960*    IF THE RETRIES ARE EXHAUSTED WITHOUT A SUCCESSFUL OPEN,    * GN6039
+000970*    ESCALATE TO THE OPERATOR VIA SIMESS AND CONTINUE - MULTI-  * GN6039
+000980*    CURRENCY SWEEP PROCESSING IS LEFT TO RUN WITHOUT NX.       * GN6039
+000990*--------------------------------------------------------------* GN6039
+001000 SC-NX-OPEN-LINK.                                                 GN6039
+001010     CALL 'SILINK' USING SCNX-PHASE                               GN6039
+001020                         OPEN-FLAGS.                              GN6039
+001030     IF  NX-OPEN EQUAL 'Y'                                        GN6039
+001040         GO TO SC-NX-OPEN-EXIT.                                   GN6039
+001050     ADD 1 TO SC-LINK-RETRY-CT.                                   GN6039
+001060     IF  SC-LINK-RETRY-CT LESS THAN SC-LINK-MAX-RETRY             GN6039
+001070         GO TO SC-NX-OPEN-LINK.                                   GN6039
+001080     MOVE SCNX-PHASE      TO SIMESS-PROGRAM.                      GN6039
+001090     MOVE 520             TO SIMESS-MESS-NO.                      GN6039
+001100     MOVE 'UNABLE TO OPEN NX RELATIONSHIP PRICING FILES'          GN6039
+001110         TO SIMESS-OPTIONAL-MESSAGE.                              GN6039
+001120     CALL 'SIMESS' USING SIMESS-AREA.                             GN6039
+001130 SC-NX-OPEN-EXIT. EXIT.                                           GN6039
