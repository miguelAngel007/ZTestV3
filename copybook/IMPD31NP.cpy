@@ -0,0 +1,61 @@
+*     * GN6041 * 08/09/26 JCTE NEW COPYBOOK - NEXT-CYCLE INTEREST PREVIEW
+000100*--------------------------------------------------------------*
+000200*     IMPD31NP                                                 *
+000300*     PREVIEWS WHETHER AN IOD, SAVINGS PAYMENT OR OD CHARGE    *
+000400*     CYCLE WILL BE SCHEDULED ON THE NEXT PROCESSING DATE.     *
+000500*     THE PREVIEW IS MEANINGFUL ONLY FOR THE SIMPLE 'E' (MONTH *
+000600*     END) AND 'L' (YEAR END) CYCLES WITH NO SKIP INTERVAL     *
+000700*     (INT-INCR EQUAL '0') SINCE THOSE ARE THE ONLY CYCLE      *
+000800*     TYPES FOR WHICH A "NEXT" SCHEDULE INDICATOR EXISTS       *
+000900*     (WBC-NEXT-MONTH-END / WBC-NEXT-YEAR-END).  ALL OTHER     *
+001000*     CYCLE TYPES AND SKIP-INTERVAL 'E'/'L' CYCLES ARE MARKED  *
+001100*     'U' - PREVIEW UNAVAILABLE.                               *
+001200*--------------------------------------------------------------*
+001300
+001400     IF  WMS-IOD-INT-PAY-CYCLE NOT EQUAL
+001500         ('B' AND 'C' AND 'E' AND 'L' AND 'W')
+001600         GO TO NP2505.
+001700     MOVE WMS-IOD-INT-PAY-CYCLE    TO INT-CYCLE.
+001800     MOVE WMS-IOD-INT-INCR         TO INT-INCR.
+001900     PERFORM NP2510 THRU NP2599.
+002000     MOVE INT-PAY-TODAY            TO IOD-NXT-PAY-FLAG.
+002100
+002200 NP2505.
+002300     IF  WMS-SAVINGS-TRLR EQUAL ZERO
+002400         GO TO NP2506.
+002500     IF  WMS-SAV-INT-PAY-CYCLE NOT EQUAL
+002600         ('B' AND 'C' AND 'E' AND 'L' AND 'W')
+002700         GO TO NP2506.
+002800     MOVE WMS-SAV-INT-PAY-CYCLE    TO INT-CYCLE.
+002900     MOVE WMS-SAV-INT-INCR         TO INT-INCR.
+003000     PERFORM NP2510 THRU NP2599.
+003100     MOVE INT-PAY-TODAY            TO SAV-NXT-PAY-FLAG.
+003200
+003300 NP2506.
+003400     IF  WMS-OD-ACCRUAL-TRLR EQUAL ZERO
+003500         GO TO NP2599.
+003600     IF  WMS-OD-INT-SCHED NOT EQUAL
+003700         ('B' AND 'C' AND 'E' AND 'L' AND 'W')
+003800         GO TO NP2599.
+003900     MOVE WMS-OD-INT-SCHED         TO INT-CYCLE.
+004000     MOVE WMS-OD-INT-INCR          TO INT-INCR.
+004100     PERFORM NP2510 THRU NP2599.
+004200     MOVE INT-PAY-TODAY            TO OD-NXT-CHG-FLAG.
+004300     GO TO NP2599.
+004400 NP2510.
+004500     MOVE '0' TO INT-PAY-TODAY.
+004600     IF  INT-CYCLE NOT EQUAL ('E' AND 'L')
+004700         MOVE 'U' TO INT-PAY-TODAY
+004800         GO TO NP2599.
+004900     IF  INT-INCR NOT EQUAL '0'
+005000         MOVE 'U' TO INT-PAY-TODAY
+005100         GO TO NP2599.
+005200     IF  WBC-NEXT-YEAR-END EQUAL '1'
+005300         MOVE '1' TO INT-PAY-TODAY
+005400         GO TO NP2599.
+005500     IF  WBC-NEXT-MONTH-END EQUAL '1'
+005600         MOVE '1' TO INT-PAY-TODAY.
+005700
+005800 NP2599.
+005900     EXIT.
+006000
