@@ -0,0 +1,23 @@
+*     * GN6001 * 08/09/26 JCTE CHECKPOINT/RESTART FOR SEQ MASTER REBUILD
+000010*----------------------------------------------------------------*
+000020*         IMCKPTM CHECKPOINT/RESTART CONTROL AREA                *
+000030*----------------------------------------------------------------*
+000040*    PASSED BY CALLERS OF 'IMCKPTM' (E.G. IMACTM SEQ/SQVS-LOGIC) *
+000050*    TO SAVE OR RETRIEVE A RESTART POSITION FOR A SEQUENTIAL     *
+000060*    MASTER REBUILD PASS.                                       *
+000070*----------------------------------------------------------------*
+000080*               ** HISTORY OF REVISIONS **                      *
+000090* DESCRIPTION                                           CHNGID  *
+000100* ____________________________________________________ _______ *
+000110* 08/09/26 JCTE NEW COPYBOOK - CHECKPOINT/RESTART        GN6001 *
+000120*----------------------------------------------------------------*
+000200 01  CKPT-CONTROL-AREA.
+000300     03  CKPT-FUNCTION               PIC X(1).
+000400         88  CKPT-88-WRITE           VALUE 'W'.
+000500         88  CKPT-88-READ            VALUE 'R'.
+000600         88  CKPT-88-CLEAR           VALUE 'C'.
+000700     03  CKPT-JOB-ID                 PIC X(8).
+000800     03  CKPT-CONTROL-KEY            PIC X(22).
+000900     03  CKPT-READ-COUNT             PIC 9(9).
+001000     03  CKPT-FOUND-SWITCH           PIC X(1).
+001100         88  CKPT-88-FOUND           VALUE 'Y'.
