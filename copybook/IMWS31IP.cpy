@@ -1,3 +1,4 @@
+*     * GN6041 * 08/09/26 JCTE ADD NEXT-CYCLE PREVIEW WORK FIELDS
 *     * FO5238*12/05/11 JCTE PROYECTO UPGRADE SYSTEMAT
 000100*--------------------------------------------------------------*
 000200*    COPYBOOK CONTAINS THE INDEP. INTEREST CYCLE WORK FIELDS.  *
@@ -40,6 +41,28 @@
 003900             REDEFINES OD-CYCLE-DAYX       PIC 9.
 004000         05  OD-CHG-TODAY                  PIC X.
 004100
+004105*--------------------------------------------------------------* GN6041
+004110*    NXT-INT-WORK-FIELDS - HOLD THE RESULT OF PREVIEWING      * GN6041
+004115*    WHETHER EACH CYCLE WILL PAY/CHARGE ON THE NEXT SCHEDULED  * GN6041
+004120*    PROCESSING DATE (COPYBOOK IMPD31NP).  THE FLAG IS 'U'     * GN6041
+004125*    WHEN THE CYCLE'S CONFIGURATION DOES NOT SUPPORT A FORWARD * GN6041
+004130*    LOOKING PREVIEW - SEE IMPD31NP FOR WHICH CONFIGURATIONS   * GN6041
+004135*    QUALIFY.                                                  * GN6041
+004140*--------------------------------------------------------------* GN6041
+004145 01  NXT-INT-WORK-FIELDS.                                         GN6041
+004150     03  IOD-NXT-CYCLE-WK.                                        GN6041
+004155         05  IOD-NXT-PAY-FLAG         PIC X    VALUE '0'.         GN6041
+004160             88  IOD-NXT-PAY-YES      VALUE '1'.                  GN6041
+004165             88  IOD-NXT-PAY-UNAVAIL  VALUE 'U'.                  GN6041
+004170     03  SAV-NXT-CYCLE-WK.                                        GN6041
+004175         05  SAV-NXT-PAY-FLAG         PIC X    VALUE '0'.         GN6041
+004180             88  SAV-NXT-PAY-YES      VALUE '1'.                  GN6041
+004185             88  SAV-NXT-PAY-UNAVAIL  VALUE 'U'.                  GN6041
+004190     03  OD-NXT-CYCLE-WK.                                         GN6041
+004192         05  OD-NXT-CHG-FLAG          PIC X    VALUE '0'.         GN6041
+004194             88  OD-NXT-CHG-YES       VALUE '1'.                  GN6041
+004196             88  OD-NXT-CHG-UNAVAIL   VALUE 'U'.                  GN6041
+004198
 004200*--------------------------------------------------------------*
 004300*    WKPS  - WORK FIELDS FOR IOD/OD INTEREST PAYMENT SCHEDULES *
 004400*--------------------------------------------------------------*
