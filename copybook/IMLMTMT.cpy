@@ -0,0 +1,28 @@
+*     * GN6047 * 08/09/26 JCTE OD LIMIT MAINTENANCE TRANSACTION
+000010*----------------------------------------------------------------*
+000020*         OVERDRAFT LIMIT (IMLMTM) MAINTENANCE TRANSACTION       *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER REQUESTED CHANGE TO AN ACCOUNT'S OVERDRAFT    *
+000050*    LIMIT RECORD (IMWSLMTM), CARRYING WHO ASKED FOR THE CHANGE  *
+000060*    AND WHY, SO THE CHANGE CAN BE APPLIED AND AUDITED IN ONE    *
+000070*    PASS.                                                       *
+000080*----------------------------------------------------------------*
+000090*               ** HISTORY OF REVISIONS **                      *
+000100* DESCRIPTION                                           CHNGID  *
+000110* ____________________________________________________ _______ *
+000120* 08/09/26 JCTE NEW COPYBOOK - OD LIMIT MAINT               GN6047*
+000130*                TRANSACTION                                     *
+000140*----------------------------------------------------------------*
+000200 01  LMT-TRANSACTION-RECORD.
+000300     03  LMT-KEY.
+000400         05  LMT-CONTROLS.
+000500             07  LMT-CTL1            PIC XX.
+000600             07  LMT-CTL2            PIC XXX.
+000700             07  LMT-CTL3            PIC XXX.
+000800             07  LMT-CTL4            PIC XXXX.
+000900         05  LMT-ACCT                PIC X(10).
+001000     03  LMT-OCC-NO                  PIC 9(02).
+001100     03  LMT-NEW-AMT                 PIC S9(13)V99.
+001200     03  LMT-CHANGED-BY              PIC X(08).
+001300     03  LMT-REASON                  PIC X(30).
+001400     03  FILLER                      PIC X(10).
