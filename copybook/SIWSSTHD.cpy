@@ -1,3 +1,4 @@
+*     * GN6029 * 08/09/26 JCTE SYS NAME NOW SET FROM INSTITUTION PARM
 *     * 802262 12/11/20 PROYECTO UPGRADE GN172 EDVR
 001000 01  SIWS-STANDARD-HEADING.
 001100     03  SIWS-HDG1.
@@ -10,7 +11,7 @@
 001800             10  SIWS-SH1-CTL1-LUF       PIC X(30) VALUE SPACES.
 001900         05  FILLER                      PIC X(4)  VALUE SPACES.
 002000         05  SIWS-SH1-SYS-NAME           PIC X(32)
-002100                     VALUE 'SYSTEMATICS SYSTEM NAME         '.
+002100                     VALUE SPACES.                                GN6029
 002200         05  FILLER                      PIC X(14) VALUE SPACES.
 002300         05  FILLER                      PIC X     VALUE '*'.
 002400         05  SIWS-SH1-PHASE              PIC X(8)  VALUE SPACES.
