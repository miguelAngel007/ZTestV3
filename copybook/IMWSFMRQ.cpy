@@ -0,0 +1,23 @@
+*     * GN6051 * 08/09/26 JCTE ON-DEMAND FMV REQUEST RECORD
+000010*----------------------------------------------------------------*
+000020*           FAIR MARKET VALUE REQUEST RECORD (IMWSFMRQ)          *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER ON-DEMAND FAIR MARKET VALUE LOOKUP.           *
+000050*    FMRQ-ACCOUNT IS THE FULL 22-BYTE ACCOUNT MASTER CONTROL     *
+000060*    KEY (SAME LAYOUT AS WMS-CONTROL-KEY) FOR THE ONE SPECIFIC   *
+000070*    ACCOUNT BEING PRICED, AND FMRQ-AS-OF-DATE (CCYYMMDD) IS     *
+000080*    CARRIED THROUGH TO THE REPORT FOR AUDIT PURPOSES ONLY - THE *
+000090*    LOOKUP ITSELF IS READ-ONLY AGAINST THE CURRENT MASTER, SO   *
+000100*    IT REFLECTS TODAY'S BALANCE REGARDLESS OF THE DATE ASKED    *
+000110*    FOR.                                                        *
+000120*----------------------------------------------------------------*
+000130*               ** HISTORY OF REVISIONS **                      *
+000140* DESCRIPTION                                           CHNGID  *
+000150* ____________________________________________________ _______ *
+000160* 08/09/26 JCTE NEW COPYBOOK - ON-DEMAND FMV REQUEST       GN6051*
+000170*                RECORD                                          *
+000180*----------------------------------------------------------------*
+000200 01  FMRQ-REQUEST-RECORD.
+000300     03  FMRQ-ACCOUNT                    PIC X(22).
+000400     03  FMRQ-AS-OF-DATE                 PIC X(08).
+000500     03  FILLER                          PIC X(10).
