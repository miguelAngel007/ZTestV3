@@ -0,0 +1,33 @@
+*     * GN6031 * 08/09/26 JCTE USER OPTION CHANGE HISTORY RECORD
+000010*----------------------------------------------------------------*
+000020*         USER OPTION (TSUOP-TABLE) CHANGE HISTORY RECORD        *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER FLAG ACTUALLY CHANGED ON A USER-OPTION-DETAIL *
+000050*    (TSWSUBTB) RECORD, WRITTEN BY TSUBOPMT SO WE CAN ANSWER     *
+000060*    WHEN AN OPTION WAS TURNED ON/OFF FOR A CLIENT, BY WHOM, AND *
+000070*    WHY, INSTEAD OF RELYING ON INSTITUTIONAL MEMORY.            *
+000080*----------------------------------------------------------------*
+000090*               ** HISTORY OF REVISIONS **                      *
+000100* DESCRIPTION                                           CHNGID  *
+000110* ____________________________________________________ _______ *
+000120* 08/09/26 JCTE NEW COPYBOOK - OPTION CHANGE HISTORY      GN6031 *
+000130*                HISTORY RECORD                                  *
+000140*----------------------------------------------------------------*
+000200 01  TSCH-HISTORY-RECORD.
+000300     03  TSCH-CHANGE-DATE.
+000400         05  TSCH-CHANGE-YR          PIC 99.
+000500         05  TSCH-CHANGE-MO          PIC 99.
+000600         05  TSCH-CHANGE-DA          PIC 99.
+000700     03  TSCH-KEY.
+000800         05  TSCH-APPL               PIC X(02).
+000900         05  TSCH-CONTROLS.
+001000             07  TSCH-CTL1           PIC 9(04).
+001100             07  TSCH-CTL2           PIC 9(04).
+001200             07  TSCH-CTL3           PIC 9(04).
+001300             07  TSCH-CTL4           PIC 9(04).
+001400     03  TSCH-OPTION-NO              PIC 9(04).
+001500     03  TSCH-OLD-FLAG               PIC X(01).
+001600     03  TSCH-NEW-FLAG               PIC X(01).
+001700     03  TSCH-CHANGED-BY             PIC X(08).
+001800     03  TSCH-REASON                 PIC X(30).
+001900     03  FILLER                      PIC X(10).
