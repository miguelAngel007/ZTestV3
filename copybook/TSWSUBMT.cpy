@@ -0,0 +1,27 @@
+*     * GN6031 * 08/09/26 JCTE USER OPTION MAINTENANCE TRANSACTION
+000010*----------------------------------------------------------------*
+000020*         USER OPTION (TSUOP-TABLE) MAINTENANCE TRANSACTION      *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER REQUESTED CHANGE TO A USER-OPTION-DETAIL      *
+000050*    (TSWSUBTB) FLAG, CARRYING WHO ASKED FOR THE CHANGE AND WHY, *
+000060*    SO THE CHANGE CAN BE APPLIED AND AUDITED IN ONE PASS.       *
+000070*----------------------------------------------------------------*
+000080*               ** HISTORY OF REVISIONS **                      *
+000090* DESCRIPTION                                           CHNGID  *
+000100* ____________________________________________________ _______ *
+000110* 08/09/26 JCTE NEW COPYBOOK - USER OPTION MAINT          GN6031 *
+000120*                TRANSACTION                                     *
+000130*----------------------------------------------------------------*
+000200 01  TSMT-TRANSACTION-RECORD.
+000300     03  TSMT-KEY.
+000400         05  TSMT-APPL               PIC X(02).
+000500         05  TSMT-CONTROLS.
+000600             07  TSMT-CTL1           PIC 9(04).
+000700             07  TSMT-CTL2           PIC 9(04).
+000800             07  TSMT-CTL3           PIC 9(04).
+000900             07  TSMT-CTL4           PIC 9(04).
+001000     03  TSMT-OPTION-NO              PIC 9(04).
+001100     03  TSMT-NEW-FLAG               PIC X(01).
+001200     03  TSMT-CHANGED-BY             PIC X(08).
+001300     03  TSMT-REASON                 PIC X(30).
+001400     03  FILLER                      PIC X(10).
