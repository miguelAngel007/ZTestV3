@@ -1,3 +1,4 @@
+*     * GN6041 * 08/09/26 JCTE ALSO CLEAR THE NEXT-CYCLE PREVIEW FLAGS
 *     * FO5238*12/05/11 JCTE PROYECTO UPGRADE SYSTEMAT
 000100*----------------------------------------------------------------*
 000200*    INITIALIZE INDEPENDENT INTEREST CYCLE FIELDS                *
@@ -15,5 +16,8 @@
 001400     MOVE '0'   TO INT-PAY-TODAY
 001410                   IOD-PAY-TODAY
 001420                   SAV-PAY-TODAY
-001500                   OD-CHG-TODAY.
+001500                   OD-CHG-TODAY
+001510                   IOD-NXT-PAY-FLAG
+001520                   SAV-NXT-PAY-FLAG
+001530                   OD-NXT-CHG-FLAG.
 001600
