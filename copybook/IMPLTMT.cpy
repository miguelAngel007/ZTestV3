@@ -0,0 +1,29 @@
+*     * GN6043 * 08/09/26 JCTE PLAN-CODE TABLE MAINTENANCE TRANSACTION
+000010*----------------------------------------------------------------*
+000020*         PLAN-CODE TABLE (IMWSPLTB) MAINTENANCE TRANSACTION     *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER REQUESTED ADD/CHANGE/DELETE OF A PLAN-CODE    *
+000050*    TABLE (IMWSPLTB) ENTRY, CARRYING WHO ASKED FOR THE CHANGE   *
+000060*    AND WHY, SO THE CHANGE CAN BE APPLIED AND AUDITED IN ONE    *
+000070*    PASS BY IMPLTMNT.                                           *
+000080*----------------------------------------------------------------*
+000090*               ** HISTORY OF REVISIONS **                      *
+000100* DESCRIPTION                                           CHNGID  *
+000110* ____________________________________________________ _______ *
+000120* 08/09/26 JCTE NEW COPYBOOK - PLAN-CODE TABLE MAINT      GN6043 *
+000130*                TRANSACTION                                     *
+000140*----------------------------------------------------------------*
+000200 01  PLMT-TRANSACTION-RECORD.
+000300     03  PLMT-ACTION                 PIC X(01).
+000400         88  PLMT-88-ADD             VALUE 'A'.
+000500         88  PLMT-88-CHANGE          VALUE 'C'.
+000600         88  PLMT-88-DELETE          VALUE 'D'.
+000700     03  PLMT-COMBINED-CODES.
+000800         05  PLMT-CODE1              PIC XX.
+000900         05  PLMT-CODE2              PIC XX.
+001000     03  PLMT-NAME.
+001100         05  PLMT-NAME1              PIC X(18).
+001200         05  PLMT-NAME2              PIC X(18).
+001300     03  PLMT-CHANGED-BY             PIC X(08).
+001400     03  PLMT-REASON                 PIC X(30).
+001500     03  FILLER                      PIC X(10).
