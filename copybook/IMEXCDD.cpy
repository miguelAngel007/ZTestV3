@@ -0,0 +1,19 @@
+*     * GN6049 * 08/09/26 JCTE IMEX EXCEPTION CODE DESCRIPTION RECORD
+000010*----------------------------------------------------------------*
+000020*      IMEX-* EXCEPTION CODE DESCRIPTION RECORD (IMEXCDD)        *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER EXCEPTION CODE (IMEX-EX-CODE, FROM IMWSEXWK)  *
+000050*    THAT CAN BE LOGGED TO THE IMTAGT EXCEPTION WORK FILE BY ANY *
+000060*    IM3X/IM4X SUBSYSTEM.  GIVES THE PLAIN-ENGLISH MEANING OF    *
+000070*    THE CODE SO A REPORT CAN SHOW WHAT AN EXCEPTION WAS, NOT    *
+000080*    JUST ITS 4-CHARACTER CODE.                                  *
+000090*----------------------------------------------------------------*
+000100*               ** HISTORY OF REVISIONS **                      *
+000110* DESCRIPTION                                           CHNGID  *
+000120* ____________________________________________________ _______ *
+000130* 08/09/26 JCTE NEW COPYBOOK - IMEX EXCEPTION CODE          GN6049*
+000140*                DESCRIPTION RECORD                              *
+000150*----------------------------------------------------------------*
+000200 01  IMEXCD-RECORD.
+000300     03  IMEXCD-EX-CODE                  PIC X(04).
+000400     03  IMEXCD-DESCRIPTION              PIC X(40).
