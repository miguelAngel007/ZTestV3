@@ -1,3 +1,4 @@
+*     * GN6039 * 08/09/26 JCTE SILINK RETRY/ESCALATION CONTROLS
 *     * FO5238*12/05/11 JCTE PROYECTO UPGRADE SYSTEMAT
 000100*--------------------------------------------------------------*
 000200*     IMNL31WS                                                 *
@@ -13,3 +14,10 @@
 001200 01  OPEN-FLAGS.
 001300     03  NX-OPEN                     PIC X       VALUE 'N'.
 001400     03  CL-OPEN                     PIC X       VALUE 'N'.
+001500*--------------------------------------------------------------* GN6039
+001600*     RETRY/ESCALATION CONTROLS FOR THE SILINK OPEN AND CLOSE   * GN6039
+001700*     CALLS ABOVE - SEE COPYBOOKS IMPD31SC AND IMPD31EN         * GN6039
+001800*--------------------------------------------------------------* GN6039
+001900 01  SC-LINK-CONTROLS.                                            GN6039
+002000     03  SC-LINK-RETRY-CT            PIC S9(4)   COMP VALUE 0.    GN6039
+002100     03  SC-LINK-MAX-RETRY           PIC S9(4)   COMP VALUE 3.    GN6039
