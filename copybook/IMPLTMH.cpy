@@ -0,0 +1,33 @@
+*     * GN6043 * 08/09/26 JCTE PLAN-CODE TABLE CHANGE HISTORY RECORD
+000010*----------------------------------------------------------------*
+000020*         PLAN-CODE TABLE (IMWSPLTB) CHANGE HISTORY RECORD       *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER PLAN-CODE TABLE (IMWSPLTB) ENTRY ACTUALLY      *
+000050*    ADDED, CHANGED, OR DELETED, WRITTEN BY IMPLTMNT SO WE CAN   *
+000060*    ANSWER WHEN A PLAN CODE WAS ESTABLISHED OR RETIRED, BY      *
+000070*    WHOM, AND WHY, INSTEAD OF RELYING ON INSTITUTIONAL MEMORY.  *
+000080*----------------------------------------------------------------*
+000090*               ** HISTORY OF REVISIONS **                      *
+000100* DESCRIPTION                                           CHNGID  *
+000110* ____________________________________________________ _______ *
+000120* 08/09/26 JCTE NEW COPYBOOK - PLAN-CODE TABLE CHANGE     GN6043 *
+000130*                HISTORY RECORD                                 *
+000140*----------------------------------------------------------------*
+000200 01  PLCH-HISTORY-RECORD.
+000300     03  PLCH-CHANGE-DATE.
+000400         05  PLCH-CHANGE-YR          PIC 99.
+000500         05  PLCH-CHANGE-MO          PIC 99.
+000600         05  PLCH-CHANGE-DA          PIC 99.
+000700     03  PLCH-ACTION                 PIC X(01).
+000800     03  PLCH-COMBINED-CODES.
+000900         05  PLCH-CODE1              PIC XX.
+001000         05  PLCH-CODE2              PIC XX.
+001100     03  PLCH-OLD-NAME.
+001200         05  PLCH-OLD-NAME1          PIC X(18).
+001300         05  PLCH-OLD-NAME2          PIC X(18).
+001400     03  PLCH-NEW-NAME.
+001500         05  PLCH-NEW-NAME1          PIC X(18).
+001600         05  PLCH-NEW-NAME2          PIC X(18).
+001700     03  PLCH-CHANGED-BY             PIC X(08).
+001800     03  PLCH-REASON                 PIC X(30).
+001900     03  FILLER                      PIC X(10).
