@@ -0,0 +1,23 @@
+*     * GN6026 * 08/09/26 JCTE BANK HOLIDAY CALENDAR MASTER RECORD
+000010*----------------------------------------------------------------*
+000020*         BANK HOLIDAY CALENDAR MASTER FILE RECORD               *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER BANK HOLIDAY DATE.  LOADED INTO THE           *
+000050*    BD-HOLIDAY-TABLE OF SIDHIBD-CALC-PARMS (SIWSHIBD) SO THAT   *
+000060*    SIDHIBD BUSINESS-DAY COUNTS SKIP BANK HOLIDAYS AS WELL AS   *
+000070*    WEEKENDS.                                                   *
+000080*----------------------------------------------------------------*
+000090*               ** HISTORY OF REVISIONS **                      *
+000100* DESCRIPTION                                           CHNGID  *
+000110* ____________________________________________________ _______ *
+000120* 08/09/26 JCTE NEW COPYBOOK - BANK HOLIDAY CALENDAR      GN6026 *
+000130*                MASTER RECORD                                   *
+000140*----------------------------------------------------------------*
+000200 01  BHOL-MASTER-RECORD.
+000300     03  BHOL-HOLIDAY-DATE.
+000400         05  BHOL-CENT               PIC XX.
+000500         05  BHOL-YEAR               PIC XX.
+000600         05  BHOL-MONTH              PIC XX.
+000700         05  BHOL-DAY                PIC XX.
+000800     03  BHOL-DESCRIPTION            PIC X(30).
+000900     03  FILLER                      PIC X(22).
