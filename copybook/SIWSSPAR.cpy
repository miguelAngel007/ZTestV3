@@ -5,6 +5,7 @@
 000040*---------------------------------------------------------------* 2602409
 000050*---------------------------------------------------------------* 2602409
 000060*               ** HISTORY OF REVISIONS **                      * 2602409
+000091* 08/09/26 ADDED PDF/EMAIL DELIVERY OPTION              GN6025  * 0096025
 000093* 06/24/05 ADD VALUES FOR HTML ENABLEMENT               GN5297  * 0615297
 000095* 08/09/01 ADDED THE $ PRINT INDICATOR                  ~~~4346 * 2024346
 000096* 06/22/95 TOOK OUT PRINT TRANSLATE FLAG                2602409 * 2602409
@@ -34,6 +35,7 @@
 001110                                         'L' 'M' 'N' 'O'          0615297
 001115                                         'P' 'Q' 'R' 'S'          0615297
 001120                                         'T' 'U' 'V' 'W'.         0615297
+001122         88  WSSPLAR-SPL-CDE-PDFMAIL VALUE 'X'.                   0096025
 001200     05  WSSPLAR-SPL-FM            PIC X        VALUE 'A'.
 001300     05  WSSPLAR-SPL-PGM                        VALUE SPACES.
 001400         10  WSSPLAR-SPL-APPL      PIC XX.
@@ -101,3 +103,8 @@
 006710     05  WSSPLAR-SUB-APPLID        PIC X(2)     VALUE SPACE.
 006720     05  WSSPLAR-RPT-SKRPTID       PIC S9(4)    VALUE +0 COMP.
 006800     05  WSSPLAR-FORM-CHG-VER      PIC X        VALUE SPACE.      2500563
+006810     05  WSSPLAR-DIST-LIST-ID      PIC X(8)     VALUE SPACES.      0096025
+006820*          ID OF THE CONFIGURED EMAIL DISTRIBUTION LIST TO         0096025
+006830*          RECEIVE THE PDF WHEN WSSPLAR-SPL-CDE-PDFMAIL IS SET     0096025
+006840     05  WSSPLAR-DIST-FORMAT       PIC X        VALUE 'P'.         0096025
+006850         88  WSSPLAR-DIST-FMT-PDF                VALUE 'P'.        0096025
