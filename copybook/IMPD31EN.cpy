@@ -1,10 +1,34 @@
+*     * GN6039 * 08/09/26 JCTE RETRY/ESCALATE THE SILINK CLOSE CALL
 *     * FO5238*12/05/11 JCTE PROYECTO UPGRADE SYSTEMAT
 000100******************************************************************
 000200***  THE FOLLOWING CODE IS TO CALL A PHASE TO OPEN/CLOSE RELATION-
 000300***  SHIP PRICING NX FILES FOR MULTI-CURRENCY PROCESSING
 000400******************************************************************
 000500
-000600     IF  NX-OPEN EQUAL 'Y'
-000700         CALL 'SILINK' USING SCNX-PHASE
-000800                             OPEN-FLAGS.
+000600     IF  NX-OPEN EQUAL 'Y'                                        GN6039
+000610         MOVE ZERO TO SC-LINK-RETRY-CT                            GN6039
+000620         GO TO SC-NX-CLOSE-LINK.                                  GN6039
 000900
+000910     GO TO SC-NX-CLOSE-EXIT.                                      GN6039
+000920*--------------------------------------------------------------* GN6039
+000930*    SC-NX-CLOSE-LINK - RETRY THE SILINK CALL THAT CLOSES THE   * GN6039
+000940*    RELATIONSHIP-PRICING NX FILES UP TO SC-LINK-MAX-RETRY      * GN6039
+000950*    TIMES.  SILINK SETS NX-OPEN TO 'N' WHEN THE CLOSE SUCCEEDS.* GN6039
+000960*    IF THE RETRIES ARE EXHAUSTED WITHOUT A SUCCESSFUL CLOSE,   * GN6039
+000970*    ESCALATE TO THE OPERATOR VIA SIMESS SO THE FILES CAN BE    * GN6039
+000980*    RELEASED MANUALLY.                                         * GN6039
+000990*--------------------------------------------------------------* GN6039
+001000 SC-NX-CLOSE-LINK.                                                GN6039
+001010     CALL 'SILINK' USING SCNX-PHASE                               GN6039
+001020                         OPEN-FLAGS.                              GN6039
+001030     IF  NX-OPEN EQUAL 'N'                                        GN6039
+001040         GO TO SC-NX-CLOSE-EXIT.                                  GN6039
+001050     ADD 1 TO SC-LINK-RETRY-CT.                                   GN6039
+001060     IF  SC-LINK-RETRY-CT LESS THAN SC-LINK-MAX-RETRY             GN6039
+001070         GO TO SC-NX-CLOSE-LINK.                                  GN6039
+001080     MOVE SCNX-PHASE      TO SIMESS-PROGRAM.                      GN6039
+001090     MOVE 521             TO SIMESS-MESS-NO.                      GN6039
+001100     MOVE 'UNABLE TO CLOSE NX RELATIONSHIP PRICING FILES'         GN6039
+001110         TO SIMESS-OPTIONAL-MESSAGE.                              GN6039
+001120     CALL 'SIMESS' USING SIMESS-AREA.                             GN6039
+001130 SC-NX-CLOSE-EXIT. EXIT.                                          GN6039
