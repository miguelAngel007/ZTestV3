@@ -0,0 +1,21 @@
+*     * GN6029 * 08/09/26 JCTE INSTITUTION BRANDING PARAMETER RECORD
+000010*----------------------------------------------------------------*
+000020*         INSTITUTION REPORT BRANDING PARAMETER RECORD           *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER BANK BRAND/SUBSIDIARY.  SUPPLIES THE SYSTEM   *
+000050*    NAME AND BANK NAME MOVED INTO SIWS-SH1-SYS-NAME AND         *
+000060*    SIWS-SH2-BANK-NAME (SIWSSTHD) WHEN A BATCH REPORT'S         *
+000070*    STANDARD HEADING IS BUILT, SO EACH BRAND GETS ITS OWN       *
+000080*    REPORT BANNER INSTEAD OF A SINGLE COMPILED-IN LITERAL.      *
+000090*----------------------------------------------------------------*
+000100*               ** HISTORY OF REVISIONS **                      *
+000110* DESCRIPTION                                           CHNGID  *
+000120* ____________________________________________________ _______ *
+000130* 08/09/26 JCTE NEW COPYBOOK - INSTITUTION BRANDING        GN6029 *
+000140*                PARAMETER RECORD                                *
+000150*----------------------------------------------------------------*
+000200 01  INST-BRANDING-RECORD.
+000300     03  INST-ID                     PIC X(2).
+000400     03  INST-SYSTEM-NAME            PIC X(32).
+000500     03  INST-BANK-NAME              PIC X(40).
+000600     03  FILLER                      PIC X(19).
