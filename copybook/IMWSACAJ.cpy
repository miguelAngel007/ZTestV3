@@ -0,0 +1,34 @@
+*     * GN6016 * 08/09/26 JCTE NEW COPYBOOK - ACCRUAL ADJUSTMENT LOG
+000001****************************************************************
+000002*                                                               *
+000003*             INTEREST ACCRUAL ADJUSTMENT LOG RECORD - ONE      *
+000004*             ENTRY IS WRITTEN EACH TIME AN ACCOUNT'S INTEREST  *
+000005*             IS ACCRUED UNDER A NON-NORMAL INTEREST-ADJUST-    *
+000006*             CODE (COPYBOOK IMWSACCR), SO THE REASON FOR EVERY *
+000007*             ACCRUAL ADJUSTMENT CAN BE TRACED BACK TO THE      *
+000008*             ACCOUNT AND DATE IT WAS MADE ON.                  *
+000009*                                                               *
+000010*               ** HISTORY OF REVISIONS **                     *
+000011* DESCRIPTION                                           CHNGID *
+000012* ____________________________________________________ _______*
+000013* 08/09/26 JCTE NEW COPYBOOK - INTEREST ACCRUAL AUDIT    GN6016 *
+000014*                TRAIL REPORT                                  *
+000015****************************************************************
+000100  01  ACCRUAL-ADJUST-LOG-REC.
+000200      05  AAJ-CONTROL-KEY.
+000300          10  AAJ-CTL1                PIC XX.
+000400          10  AAJ-CTL2                PIC XXX.
+000500          10  AAJ-CTL3                PIC XXX.
+000600          10  AAJ-CTL4-ACCT.
+000700              15  AAJ-CTL4            PIC XXXX.
+000800              15  AAJ-ACCT            PIC X(10).
+000900      05  AAJ-ADJUST-DATE.
+001000          10  AAJ-CC                  PIC XX.
+001100          10  AAJ-YY                  PIC XX.
+001200          10  AAJ-MO                  PIC XX.
+001300          10  AAJ-DA                  PIC XX.
+001400      05  AAJ-ADJUST-CODE             PIC X.
+001500      05  AAJ-ADJ-SUBCODE             PIC X.
+001600      05  AAJ-ACCRUAL-DAYS            PIC S999      COMP-3.
+001700      05  AAJ-ACCRUAL-AMOUNT          PIC S9(11)V9(6) COMP-3.
+001800      05  AAJ-ACCRUED-TO-DATE         PIC S9(11)V9(6) COMP-3.
