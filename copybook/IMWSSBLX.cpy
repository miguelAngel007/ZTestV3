@@ -0,0 +1,28 @@
+*     * GN6028 * 08/09/26 JCTE SSR TABLE CAPACITY SNAPSHOT RECORD
+000010*----------------------------------------------------------------*
+000020*         SIWSSBLD IN-CORE SSR TABLE CAPACITY SNAPSHOT RECORD    *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER RUN OF THE SSR TABLE BUILD (SISSLOP/SISSRTN), *
+000050*    CARRYING THE COUNTS OFF SIWSBL-SUMMARY-RECORD (SIWSSBLD) SO *
+000060*    USAGE AGAINST THE 200-SEGMENT CEILING CAN BE TRACKED OVER   *
+000070*    TIME WITHOUT HAVING TO KEEP THE FULL IN-CORE TABLE AROUND.  *
+000080*----------------------------------------------------------------*
+000090*               ** HISTORY OF REVISIONS **                      *
+000100* DESCRIPTION                                           CHNGID  *
+000110* ____________________________________________________ _______ *
+000120* 08/09/26 JCTE NEW COPYBOOK - SSR TABLE CAPACITY         GN6028 *
+000130*                SNAPSHOT RECORD                                 *
+000140*----------------------------------------------------------------*
+000200 01  SBLX-SNAPSHOT-RECORD.
+000300     03  SBLX-RUN-DATE.
+000400         05  SBLX-RUN-CENT           PIC XX.
+000500         05  SBLX-RUN-YEAR           PIC XX.
+000600         05  SBLX-RUN-MONTH          PIC XX.
+000700         05  SBLX-RUN-DAY            PIC XX.
+000800     03  SBLX-APPL-ID                PIC X(2).
+000900     03  SBLX-SEG-COUNT              PIC 9(3).
+001000     03  SBLX-MGRP-COUNT             PIC 9(3).
+001100     03  SBLX-CGRP-COUNT             PIC 9(3).
+001200     03  SBLX-AGRP-COUNT             PIC 9(3).
+001300     03  SBLX-NO-ENTRIES             PIC 9(3).
+001400     03  FILLER                      PIC X(14).
