@@ -0,0 +1,29 @@
+*     * GN6040 * 08/09/26 JCTE XINV LINK-QUALITY TREND HISTORY RECORD
+000010*----------------------------------------------------------------*
+000020*         XINV LINK-QUALITY TREND HISTORY RECORD                 *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER RUN OF IMXINVTR, HOLDING THE DAY'S COUNT OF   *
+000050*    EACH EXTERNAL-INVESTMENT LINK EXCEPTION CODE (IMPD31XN AND  *
+000060*    IMPD31XR) FOUND ON THE IMTAGT EXCEPTION WORK FILE, SO       *
+000070*    SUCCESSIVE RUNS CAN BE LISTED TOGETHER TO SHOW THE TREND.   *
+000080*----------------------------------------------------------------*
+000090*               ** HISTORY OF REVISIONS **                      *
+000100* DESCRIPTION                                           CHNGID  *
+000110* ____________________________________________________ _______ *
+000120* 08/09/26 JCTE NEW COPYBOOK - XINV LINK-QUALITY TREND     GN6040 *
+000130*                HISTORY RECORD                                  *
+000140*----------------------------------------------------------------*
+000200 01  XLT-HISTORY-RECORD.
+000300     03  XLT-RUN-DATE.
+000400         05  XLT-RUN-YR              PIC 99.
+000500         05  XLT-RUN-MO              PIC 99.
+000600         05  XLT-RUN-DA              PIC 99.
+000700     03  XLT-CODE-COUNTS.
+000800         05  XLT-CT-QI               PIC 9(7).
+000900         05  XLT-CT-QL               PIC 9(7).
+001000         05  XLT-CT-QP               PIC 9(7).
+001100         05  XLT-CT-QN               PIC 9(7).
+001200         05  XLT-CT-Q5               PIC 9(7).
+001300         05  XLT-CT-Q7               PIC 9(7).
+001400         05  XLT-CT-QV               PIC 9(7).
+001500     03  FILLER                      PIC X(10).
