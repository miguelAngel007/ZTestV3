@@ -1,3 +1,4 @@
+*     * GN6042 * 08/09/26 JCTE ALSO INVOKED ON DEMAND - SEE BELOW
 *     * FO5238*12/05/11 JCTE PROYECTO UPGRADE SYSTEMAT
 000100*----------------------------------------------------------------*
 000200*                                                                *
@@ -9,10 +10,14 @@
 000800*         FAIR MARKET VALUE =  CURRENT BALANCE                   *
 000900*                           +  ACCRUED INTEREST                  *
 001000*                                                                *
-001100*          THIS CALCULATION WILL ONLY BE PERFORMED ON THE LAST   *
-001200*          PROCESSING DAY OF THE CALENDAR YEAR.  AT THIS TIME    *
-001300*          THE YEAR END ACCRUAL AMOUNT WILL BE SET TO BE EQUAL   *
-001400*          TO THE ACCRUED INTEREST ON THAT DATE.                 *
+001100*          AS PART OF THE YEAR-END BATCH CYCLE THIS CALCULATION  *
+001150*          IS PERFORMED ONLY ON THE LAST PROCESSING DAY OF THE   *
+001160*          CALENDAR YEAR, AT WHICH TIME THE YEAR END ACCRUAL     *
+001170*          AMOUNT IS SET EQUAL TO THE ACCRUED INTEREST ON THAT   *
+001180*          DATE.  IT IS ALSO CALLED ON DEMAND, INTRA-YEAR, BY    *
+001190*          IMFMVRCL TO GIVE A CURRENT SNAPSHOT OF A PLAN         *
+001195*          ACCOUNT'S FAIR MARKET VALUE WITHOUT WAITING FOR THE   *
+001196*          YEAR-END CYCLE - THE FORMULA ITSELF IS UNCHANGED.     *
 001500*                                                                *
 001600*----------------------------------------------------------------*
 001700 CALC-FAIR-MARKET-VALUE.
