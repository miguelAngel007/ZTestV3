@@ -0,0 +1,25 @@
+*     * GN6026 * 08/09/26 JCTE BUSINESS DAY CALCULATION REQUEST RECORD
+000010*----------------------------------------------------------------*
+000020*         BUSINESS DAY CALCULATION REQUEST FILE RECORD           *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER BEGIN/END DATE PAIR TO BE RUN THROUGH SIDHIBD *
+000050*    (HOLIDAY-AWARE BUSINESS DAY CALCULATOR), E.G. FOR AN        *
+000060*    INTEREST CYCLE OR FLOAT AGING WINDOW.                       *
+000070*----------------------------------------------------------------*
+000080*               ** HISTORY OF REVISIONS **                      *
+000090* DESCRIPTION                                           CHNGID  *
+000100* ____________________________________________________ _______ *
+000110* 08/09/26 JCTE NEW COPYBOOK - BUSINESS DAY CALCULATION   GN6026 *
+000120*                REQUEST RECORD                                  *
+000130*----------------------------------------------------------------*
+000200 01  BDRQ-REQUEST-RECORD.
+000300     03  BDRQ-REQUEST-ID             PIC X(8).
+000400     03  BDRQ-BEGIN-DATE.
+000500         05  BDRQ-BEGIN-MO           PIC XX.
+000600         05  BDRQ-BEGIN-DA           PIC XX.
+000700         05  BDRQ-BEGIN-YR           PIC XX.
+000800     03  BDRQ-END-DATE.
+000900         05  BDRQ-END-MO             PIC XX.
+001000         05  BDRQ-END-DA             PIC XX.
+001100         05  BDRQ-END-YR             PIC XX.
+001200     03  FILLER                      PIC X(16).
