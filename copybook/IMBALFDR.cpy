@@ -0,0 +1,29 @@
+*     * GN6045 * 08/09/26 JCTE REAL-TIME BALANCE-CHANGE FEED RECORD
+000010*----------------------------------------------------------------*
+000020*         REAL-TIME BALANCE-CHANGE FEED RECORD                  *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER MONETARY TRANSACTION POSTED (IMWSTRAN), WRIT- *
+000050*    TEN BY IMBALFED AS THE TRANSACTION IS SCANNED SO DOWNSTREAM *
+000060*    CONSUMERS SEE EACH BALANCE CHANGE AS IT HAPPENS INSTEAD OF  *
+000070*    WAITING FOR THE NEXT IMWSBRRM END-OF-DAY EXTRACT.           *
+000080*----------------------------------------------------------------*
+000090*               ** HISTORY OF REVISIONS **                      *
+000100* DESCRIPTION                                           CHNGID  *
+000110* ____________________________________________________ _______ *
+000120* 08/09/26 JCTE NEW COPYBOOK - BALANCE-CHANGE FEED           GN6045*
+000130*                RECORD                                          *
+000140*----------------------------------------------------------------*
+000200 01  BAL-FEED-RECORD.
+000300     03  BALF-FEED-TIME              PIC 9(06).
+000400     03  BALF-CONTROL-KEY.
+000500         05  BALF-CONTROL-1          PIC XX.
+000600         05  BALF-CONTROL-2          PIC XXX.
+000700         05  BALF-CONTROL-3          PIC XXX.
+000800         05  BALF-CTL4-ACCT.
+000900             07  BALF-CONTROL-4      PIC X(04).
+001000             07  BALF-ACCT-NO        PIC X(10).
+001100     03  BALF-TRAN-TYPE              PIC X(01).
+001200     03  BALF-TRAN-AMT               PIC S9(13)V99 COMP-3.
+001300     03  BALF-NEW-BALANCE            PIC S9(13)V99 COMP-3.
+001400     03  BALF-GL-CODE                PIC XX.
+001500     03  FILLER                      PIC X(10).
