@@ -0,0 +1,31 @@
+*     * GN6005 * 08/09/26 JCTE HOLD DETAIL RECORD FOR AGING/EXPIRATION
+000010*----------------------------------------------------------------*
+000020*         HOLD DETAIL EXTRACT RECORD COPYBOOK                    *
+000030*----------------------------------------------------------------*
+000040*    ONE RECORD PER ACTIVE HOLD PLACED AGAINST AN ACCOUNT.       *
+000050*    THE SUM OF HLD-AMOUNT ACROSS ALL 'A' STATUS RECORDS FOR AN  *
+000060*    ACCOUNT IS EXPECTED TO AGREE WITH THAT ACCOUNT'S CURRENT    *
+000070*    WMS-HOLD-AMT ON THE MASTER.                                 *
+000080*----------------------------------------------------------------*
+000090*               ** HISTORY OF REVISIONS **                      *
+000100* DESCRIPTION                                           CHNGID  *
+000110* ____________________________________________________ _______ *
+000120* 08/09/26 JCTE NEW COPYBOOK - HOLD AGING/EXPIRATION     GN6005 *
+000130*----------------------------------------------------------------*
+000200 01  HOLD-DETAIL-RECORD.
+000300     03  HLD-ACCOUNT                 PIC X(22).
+000400     03  HLD-SEQ-NO                  PIC S9(7)   COMP-3.
+000500     03  HLD-AMOUNT                  PIC S9(13)V99 COMP-3.
+000600     03  HLD-REASON-CODE             PIC XX.
+000700     03  HLD-STATUS                  PIC X.
+000800         88  HLD-88-ACTIVE           VALUE 'A'.
+000900         88  HLD-88-RELEASED         VALUE 'R'.
+001000     03  HLD-DATE-PLACED.
+001100         05  HLD-PL-MO               PIC XX.
+001200         05  HLD-PL-DA               PIC XX.
+001300         05  HLD-PL-YR               PIC XX.
+001400     03  HLD-DATE-EXPIRES.
+001500         05  HLD-EX-MO               PIC XX.
+001600         05  HLD-EX-DA               PIC XX.
+001700         05  HLD-EX-YR               PIC XX.
+001800     03  FILLER                      PIC X(10).
