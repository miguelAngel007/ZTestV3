@@ -1,3 +1,4 @@
+*     * GN6041 * 08/09/26 JCTE ADD TODAY'S STATEMENT-CYCLE SCHEDULE TABLES
 *     * FO5238*12/05/11 JCTE PROYECTO UPGRADE SYSTEMAT
 000100*----------------------------------------------------------------*0902557
 000200*              IMPACS WORK BCR CARD 1                            *0902557
@@ -59,6 +60,17 @@
 008150         05  WBC-ALT-DUAL-YEAR-END   PIC X.                       9915858
 008200         05  WBC-BUSINESS-DAYS       PIC S999    COMP-3.          IM008
 008250         05  FILLER                  PIC X.                       9915845
+008260*--------------------------------------------------------------* GN6041
+008262*    WBC-STMT-SCHEDULES - TODAY'S STATEMENT-CYCLE SCHEDULE      * GN6041
+008264*    TABLES.  IMPD31IS COMPARES THE ACCOUNT'S CONFIGURED CYCLE  * GN6041
+008266*    DAY AGAINST THESE TABLES TO DECIDE WHETHER A CALENDAR-DAY, * GN6041
+008268*    BANK-STATEMENT-DAY, OR WEEK/DAY-OF-WEEK CYCLE IS DUE TODAY.* GN6041
+008270*--------------------------------------------------------------* GN6041
+008272     03  WBC-STMT-SCHEDULES.                                      GN6041
+008274         05  WBC-STMT-CAL        PIC XX OCCURS 8 TIMES.            GN6041
+008276         05  WBC-STMT-BANK       PIC XX OCCURS 6 TIMES.            GN6041
+008278         05  WBC-STMT-WK-DAY     PIC X  OCCURS 6 TIMES.            GN6041
+008280         05  WBC-STMT-WEEK       PIC XX OCCURS 6 TIMES.            GN6041
 008300     03  WBC-LAST-PROCESS-DATES.
 008400         05  WBC-LAST-CAPTURE-DATE.
 008500             07  WBC-LAST-CAPTURE-MO PIC XX.
