@@ -0,0 +1,28 @@
+*     * GN6013 * 08/09/26 JCTE NEW COPYBOOK - MONTHLY FEE WAIVER LOG
+000001****************************************************************
+000002*                                                               *
+000003*             MONTHLY FEE WAIVER ACTIVITY RECORD - ONE ENTRY    *
+000004*             PER FEE NUMBER, PER PRICE SCHEDULE, SUMMARIZING   *
+000005*             HOW MANY TIMES AND FOR HOW MUCH THE FEE WAS       *
+000006*             WAIVED DURING THE CURRENT CYCLE.  THE CHARGED     *
+000007*             SIDE OF THE PICTURE IS ALREADY CARRIED ON THE     *
+000008*             FEE SCHEDULE ITSELF (WMF-TIER-CTR/WMF-TIER-AMT,   *
+000009*             COPYBOOK IMWSFEEM) - THIS RECORD ONLY HOLDS THE   *
+000010*             WAIVED SIDE SO THE TWO CAN BE COMPARED.           *
+000011*                                                               *
+000012*               ** HISTORY OF REVISIONS **                     *
+000013* DESCRIPTION                                           CHNGID *
+000014* ____________________________________________________ _______*
+000015* 08/09/26 JCTE NEW COPYBOOK - FEE-WAIVER EFFECTIVENESS GN6013 *
+000016*                REPORT                                        *
+000017****************************************************************
+000100  01  FEE-WAIVER-ACTIVITY.
+000200      05  FWA-CONTROL-KEY.
+000300          10  FWA-CONTROL-1           PIC X(02).
+000400          10  FWA-CURRENCY            PIC X(03).
+000500          10  FWA-SC-REGION           PIC X(10).
+000600          10  FWA-CHG-TYPE            PIC X(03).
+000700          10  FWA-FEE-TYPE            PIC X.
+000800          10  FWA-FEE-NUMBER          PIC X(03).
+000900      05  FWA-WAIVED-COUNT            PIC S9(07)    COMP-3.
+001000      05  FWA-WAIVED-AMT              PIC S9(13)V99 COMP-3.
