@@ -0,0 +1,25 @@
+*     * GN6025 * 08/09/26 JCTE REPORT DISTRIBUTION CONTROL RECORD
+000010*----------------------------------------------------------------*
+000020*         REPORT DISTRIBUTION CONTROL FILE RECORD                *
+000030*----------------------------------------------------------------*
+000040*    ONE ENTRY PER SPOOLED REPORT ID, GIVING THE DELIVERY        *
+000050*    METHOD TO USE WHEN THE REPORT IS SPOOLED (CARRIED INTO      *
+000060*    WS-SPOOL-AREA, SIWSSPAR, BY THE CALLER OF 'SISPOOL') AND,   *
+000070*    FOR PDF/EMAIL DELIVERY, THE ID OF THE DISTRIBUTION LIST     *
+000080*    TO RECEIVE IT.                                              *
+000090*----------------------------------------------------------------*
+000100*               ** HISTORY OF REVISIONS **                      *
+000110* DESCRIPTION                                           CHNGID  *
+000120* ____________________________________________________ _______ *
+000130* 08/09/26 JCTE NEW COPYBOOK - REPORT DISTRIBUTION       GN6025 *
+000140*                CONTROL RECORD                                 *
+000150*----------------------------------------------------------------*
+000200 01  RDST-CONTROL-RECORD.
+000300     03  RDST-RPT-ID                 PIC X(8).
+000400     03  RDST-DELIVERY-METHOD        PIC X(1).
+000500         88  RDST-88-PRINT           VALUE 'P'.
+000600         88  RDST-88-FICHE           VALUE 'F'.
+000700         88  RDST-88-XMIT            VALUE 'T'.
+000800         88  RDST-88-PDFMAIL         VALUE 'X'.
+000900     03  RDST-DIST-LIST-ID           PIC X(8).
+001000     03  FILLER                      PIC X(15).
