@@ -0,0 +1,16 @@
+*     * FO5238 * 06/26/11 PROYECTO REBORN
+000010*----------------------------------------------------------------*
+000020*         STANDARD MESSAGE HANDLER WORK AREA                     *
+000030*----------------------------------------------------------------*
+000040*               ** HISTORY OF REVISIONS **                       *
+000050* DESCRIPTION                                           CHNGID   *
+000060* ____________________________________________________  _______*
+000070*                                                                *
+000080* 02/19/09  STANDARD AREA PASSED TO THE 'SIMESS' MESSAGE  IM003  *
+000090*           ROUTINE BY ALL MODULES THAT NEED TO LOG AN           *
+000100*           OPERATOR MESSAGE.                                    *
+000110*----------------------------------------------------------------*
+000200 01  SIMESS-AREA.
+000300     03  SIMESS-PROGRAM              PIC X(8).
+000400     03  SIMESS-MESS-NO              PIC 9(4).
+000500     03  SIMESS-OPTIONAL-MESSAGE     PIC X(100).
