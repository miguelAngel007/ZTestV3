@@ -1,3 +1,4 @@
+*     * GN6038 * 08/09/26 JCTE ADDED AVERAGE DAILY BALANCE SNAPSHOT TYPE
 *     * FO5238*12/05/11 JCTE PROYECTO UPGRADE SYSTEMAT
 000100*-----------------------------------------------------------------
 000200*    BALANCE HISTORY RECORD COPYBOOK
@@ -20,6 +21,7 @@
 001800             88  BH-SAV                              VALUE 'S'.
 001900             88  BH-ODAC                             VALUE 'O'.
 001910             88  BH-SAVT                             VALUE 'T'.   0316967
+001920             88  BH-ADB                              VALUE 'A'.   GN6038
 002000         05  BH-SUB-TYPE                 PIC X.
 002100     03  FILLER                          PIC X.
 002200     03  BH-ENTRIES                      PIC S999        COMP-3.
@@ -205,6 +207,29 @@
 013178             07  BHT-SAVT-DLY-RATE9      PIC SVP9(15)    COMP-3.  0316967
 013180         05  FILLER                      PIC X(3780).             0316967
 013190                                                                  0316967
+013191*--------------------------------------------------------------* GN6038
+013192*    BHD-ADB-AREA HOLDS ONE AVERAGE-DAILY-BALANCE SNAPSHOT PER   * GN6038
+013193*    ENTRY - THE PERIOD'S DAY COUNT, THE SUM OF THE DAILY        * GN6038
+013194*    BALANCES ACCUMULATED OVER THE PERIOD, AND THE COMPUTED      * GN6038
+013195*    AVERAGE (BHD-ADB-SUM-BAL / BHD-ADB-PERIOD-DAYS) AS OF THE   * GN6038
+013196*    PERIOD-END DATE CARRIED IN BHD-ADB-DATE.                    * GN6038
+013197*--------------------------------------------------------------* GN6038
+013198     03  FILLER REDEFINES BH-AREA.                                GN6038
+013199         05  BHD-ADB-AREA OCCURS 60 TIMES.                        GN6038
+013201             07  BHD-ADB-DATE.                                    GN6038
+013202                 09  BHD-CC              PIC XX.                  GN6038
+013203                 09  BHD-YY              PIC XX.                  GN6038
+013204                 09  BHD-MM              PIC XX.                  GN6038
+013205                 09  BHD-DD              PIC XX.                  GN6038
+013206             07  BHD-ADB-PROD            PIC XXX.                 GN6038
+013207             07  BHD-ADB-CALC-FLAG       PIC X.                   GN6038
+013208             07  BHD-ADB-CYCLE-TDY       PIC X.                   GN6038
+013209             07  BHD-ADB-PERIOD-DAYS     PIC S9(3)       COMP-3.  GN6038
+013210             07  BHD-ADB-SUM-BAL         PIC S9(15)V99   COMP-3.  GN6038
+013211             07  BHD-ADB-AVG-BAL         PIC S9(13)V99   COMP-3.  GN6038
+013212             07  BHD-ADB-PTR             PIC S999        COMP-3.  GN6038
+013213         05  FILLER                      PIC X(13260).            GN6038
+013214                                                                  GN6038
 013200 01  BALANCE-HISTORY-AGGR-REC  REDEFINES BALANCE-HISTORY-REC.
 013300     03  FILLER                          PIC X(31).
 013400     03  BHA-AREA                        PIC X(15300).            9915845
